@@ -0,0 +1,44 @@
+      * ACCOUNT-DATA EDIT COMMAREA - PASSED TO DCI8DPGE FOR VALIDATION
+      * EACH FIELD IS PAIRED WITH AN "L" LENGTH FIELD SO DCI8DPGE CAN
+      * FLAG THE OFFENDING FIELD BACK TO THE CALLER (-1 = CURSOR HERE)
+           05  AD-ACCTNO              PIC X(05).
+           05  AD-ACCTNOL             PIC S9(4) COMP.
+           05  AD-TITLE               PIC X(04).
+           05  AD-TITLEL              PIC S9(4) COMP.
+           05  AD-FNAME               PIC X(15).
+           05  AD-FNAMEL              PIC S9(4) COMP.
+           05  AD-SNAME               PIC X(15).
+           05  AD-SNAMEL              PIC S9(4) COMP.
+           05  AD-ADDR1               PIC X(20).
+           05  AD-ADDR1L              PIC S9(4) COMP.
+           05  AD-ADDR2               PIC X(20).
+           05  AD-ADDR2L              PIC S9(4) COMP.
+           05  AD-STAT                PIC X(01).
+           05  AD-STATL               PIC S9(4) COMP.
+           05  AD-CRLIMIT             PIC 9(08).
+           05  AD-CRLIMITL            PIC S9(4) COMP.
+           05  AD-PHONE               PIC X(15).
+           05  AD-PHONEL              PIC S9(4) COMP.
+           05  AD-EMAIL               PIC X(30).
+           05  AD-EMAILL              PIC S9(4) COMP.
+
+      * OPTIONAL CORRESPONDENCE ADDRESS - BLANK MEANS BILL TO
+      * AD-ADDR1/AD-ADDR2 AS BEFORE
+           05  AD-MAILADDR1           PIC X(20).
+           05  AD-MAILADDR1L          PIC S9(4) COMP.
+           05  AD-MAILADDR2           PIC X(20).
+           05  AD-MAILADDR2L          PIC S9(4) COMP.
+
+      * PRIOR/MAIDEN SURNAME - OPTIONAL, NO VALIDATION BEYOND WHAT
+      * DCI8DPGE APPLIES TO EVERY FIELD
+           05  AD-FORMERSNAME         PIC X(15).
+           05  AD-FORMERSNAMEL        PIC S9(4) COMP.
+
+           05  AD-MESSAGE             PIC X(52).
+
+      * SEVERITY PAIRED WITH AD-MESSAGE - 'H' (HARD) BLOCKS THE
+      * TRANSACTION OUTRIGHT, 'W' (WARNING) MAY BE OVERRIDDEN BY A
+      * SUPERVISOR PF KEY IN THE CALLING TRANSACTION
+           05  AD-SEVERITY            PIC X(01).
+               88  AD-SEV-HARD        VALUE 'H'.
+               88  AD-SEV-WARN        VALUE 'W'.
