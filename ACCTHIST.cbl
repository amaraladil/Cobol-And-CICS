@@ -0,0 +1,31 @@
+      * ACCTHIST RECORD LAYOUT - ONE ROW PER ACCTFILE UPDATE, HOLDING
+      * BOTH THE BEFORE IMAGE (AH-*) AND AFTER IMAGE (AH-AFTER-*) OF
+      * THE FIELDS DCI8DPGU REWRITES, SO A FULL AUDIT TRAIL OF WHAT
+      * CHANGED CAN BE ANSWERED FROM ONE ROW WITHOUT COMPARING TO
+      * THE NEXT ACCOUNT'S CURRENT VALUES
+      * PRIME KEY - AH-KEY (AH-ACCTNO + AH-SEQNO, ASCENDING PER ACCT)
+       01  ACCTHIST-REC.
+           05  AH-KEY.
+               10  AH-ACCTNO          PIC X(05).
+               10  AH-SEQNO           PIC 9(04) COMP.
+           05  AH-FNAME               PIC X(15).
+           05  AH-SNAME               PIC X(15).
+           05  AH-TITL                PIC X(04).
+           05  AH-ADDR1               PIC X(20).
+           05  AH-ADDR2               PIC X(20).
+           05  AH-CRLIMIT             PIC 9(08).
+           05  AH-STAT                PIC X(01).
+           05  AH-AFTER-FNAME         PIC X(15).
+           05  AH-AFTER-SNAME         PIC X(15).
+           05  AH-AFTER-TITL          PIC X(04).
+           05  AH-AFTER-ADDR1         PIC X(20).
+           05  AH-AFTER-ADDR2         PIC X(20).
+           05  AH-AFTER-CRLIMIT       PIC 9(08).
+           05  AH-AFTER-STAT          PIC X(01).
+           05  AH-CHANGED-INFO.
+               10  AH-CHG-USERID      PIC X(08).
+               10  AH-CHG-TRMID       PIC X(04).
+               10  AH-CHG-DATE        PIC S9(7) COMP-3.
+               10  AH-CHG-TIME        PIC S9(7) COMP-3.
+
+       77  ACCTHIST-LEN               PIC S9(4) COMP VALUE +193.
