@@ -0,0 +1,39 @@
+      * ACCTFILE MASTER RECORD LAYOUT
+      * PRIME KEY  - ACCTKEY (ACCTNO)
+      * ALT INDEX  - ACCTNAME (SNAME)
+      * ALT INDEX  - ACCTFNAME (FORMER-SNAME)
+       01  ACCTREC.
+           05  ACCTKEY.
+               10  ACCTNO             PIC X(05).
+           05  FNAME                  PIC X(15).
+           05  SNAME                  PIC X(15).
+           05  TITL                   PIC X(04).
+           05  ADDR1                  PIC X(20).
+           05  ADDR2                  PIC X(20).
+           05  CRLIMIT                PIC 9(08).
+           05  STAT                   PIC X(01).
+           05  CREATED-INFO.
+               10  CR-USERID          PIC X(08).
+               10  CR-TRMID           PIC X(04).
+               10  CR-DATE            PIC S9(7) COMP-3.
+               10  CR-TIME            PIC S9(7) COMP-3.
+           05  LAST-HIST-SEQ          PIC 9(04) COMP.
+           05  LAST-CHANGED-INFO.
+               10  LAST-CHG-DATE      PIC S9(7) COMP-3.
+               10  LAST-CHG-TIME      PIC S9(7) COMP-3.
+           05  PHONE                  PIC X(15).
+           05  EMAIL                  PIC X(30).
+           05  LAST-CHG-USERID        PIC X(08).
+
+      * OPTIONAL CORRESPONDENCE ADDRESS - WHERE STATEMENTS/BILLING
+      * MAIL GOES WHEN IT DIFFERS FROM THE ACCOUNT'S LEGAL ADDRESS
+      * OF RECORD (ADDR1/ADDR2 ABOVE). BLANK MEANS MAIL TO ADDR1/
+      * ADDR2 AS BEFORE
+           05  MAIL-ADDR1             PIC X(20).
+           05  MAIL-ADDR2             PIC X(20).
+
+      * PRIOR/MAIDEN SURNAME - LETS STAFF LOCATE AN ACCOUNT BY A
+      * NAME THE CUSTOMER NO LONGER GOES BY. BLANK IF NONE ON FILE
+           05  FORMER-SNAME           PIC X(15).
+
+       77  ACCTREC-LEN                PIC S9(4) COMP VALUE +226.
