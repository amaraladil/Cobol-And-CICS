@@ -0,0 +1,9 @@
+      * BRWSCFG RECORD LAYOUT - PER-TERMINAL BROWSE PAGE SIZE, READ BY
+      * DCI8DPGB TO SIZE ITS PF7/PF8 SCROLL AMOUNT - CAPPED AT 10
+      * SINCE THE DCI8DMB MAP ONLY HAS 10 LINED OCCURRENCES
+      * PRIME KEY - BC-TRMID
+       01  BRWSCFG-REC.
+           05  BC-TRMID               PIC X(04).
+           05  BC-PAGESIZE            PIC 9(02).
+
+       77  BRWSCFG-LEN                PIC S9(4) COMP VALUE +6.
