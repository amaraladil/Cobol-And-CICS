@@ -0,0 +1,25 @@
+      * CLOSEACCT RECORD LAYOUT - ACCOUNTS RETIRED FROM ACCTFILE BY
+      * DCI8DPGF'S CLOSE-ACCOUNT ACTION, WITH THE REASON THE
+      * ACCOUNT WAS CLOSED AND WHO CLOSED IT
+      * PRIME KEY - CA-ACCTNO
+       01  CLOSEACCT-REC.
+           05  CA-ACCTNO              PIC X(05).
+           05  CA-FNAME               PIC X(15).
+           05  CA-SNAME               PIC X(15).
+           05  CA-TITL                PIC X(04).
+           05  CA-ADDR1               PIC X(20).
+           05  CA-ADDR2               PIC X(20).
+           05  CA-CRLIMIT             PIC 9(08).
+           05  CA-STAT                PIC X(01).
+           05  CA-REASON              PIC X(01).
+               88  CA-REASON-CUST-REQUEST    VALUE '1'.
+               88  CA-REASON-FRAUD           VALUE '2'.
+               88  CA-REASON-DECEASED        VALUE '3'.
+               88  CA-REASON-OTHER           VALUE '4'.
+           05  CA-CLOSED-INFO.
+               10  CA-CLS-USERID      PIC X(08).
+               10  CA-CLS-TRMID       PIC X(04).
+               10  CA-CLS-DATE        PIC S9(7) COMP-3.
+               10  CA-CLS-TIME        PIC S9(7) COMP-3.
+
+       77  CLOSEACCT-LEN              PIC S9(4) COMP VALUE +109.
