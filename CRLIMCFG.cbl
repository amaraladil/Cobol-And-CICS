@@ -0,0 +1,10 @@
+      * CRLIMCFG RECORD LAYOUT - PER-STATUS CREDIT-LIMIT RANGE, READ
+      * BY DCI8DPGE SO RISK CAN ADJUST A BAND WITHOUT A DCI8DPGE
+      * PROGRAM CHANGE
+      * PRIME KEY - CL-STAT
+       01  CRLIMCFG-REC.
+           05  CL-STAT                PIC X(01).
+           05  CL-MIN                 PIC 9(08).
+           05  CL-MAX                 PIC 9(08).
+
+       77  CRLIMCFG-LEN               PIC S9(4) COMP VALUE +17.
