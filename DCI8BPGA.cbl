@@ -0,0 +1,356 @@
+000010*****************************************************************
+000020* DCI8BPGA - BULK CREDIT-LIMIT ADJUSTMENT JOB
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. DCI8BPGA.
+000060 AUTHOR. AMAR AL-ADIL.
+000070 INSTALLATION. DCI DATA CENTER.
+000080 DATE-WRITTEN. 09-AUG-2026.
+000090 DATE-COMPILED.
+000100*****************************************************************
+000110* MODIFICATION HISTORY
+000120*-----------------------------------------------------------------
+000130* DATE       BY   DESCRIPTION
+000140* ---------- ---- ------------------------------------------------
+000150* 2026-08-09 AA   INITIAL VERSION - PERCENTAGE OR FLAT CRLIMIT
+000160*                 ADJUSTMENT FOR ONE STATUS CATEGORY AT A TIME
+000170*-----------------------------------------------------------------
+000180*****************************************************************
+000190* THIS JOB READS A SINGLE CONTROL CARD FROM ADJPARM GIVING THE
+000200* TARGET STATUS CODE, THE ADJUSTMENT TYPE (P = PERCENT, F = FLAT
+000210* AMOUNT) AND THE ADJUSTMENT VALUE (SIGNED - NEGATIVE TRIMS THE
+000220* LIMIT, POSITIVE RAISES IT), THEN WALKS ACCTFILE SEQUENTIALLY
+000230* AND REWRITES CRLIMIT FOR EVERY ACCOUNT IN THAT STATUS CATEGORY.
+000240* EACH PROPOSED NEW LIMIT IS RANGE-CHECKED AGAINST CRLIMCFG THE
+000250* SAME WAY DCI8DPGE DOES ONLINE - AN ACCOUNT THAT WOULD GO
+000260* NEGATIVE OR OUTSIDE ITS STATUS'S BAND IS SKIPPED AND LOGGED TO
+000270* THE EXCEPTION REPORT RATHER THAN BEING WRITTEN BAD
+000280*****************************************************************
+
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER. IBM-370.
+000350 OBJECT-COMPUTER. IBM-370.
+
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+
+000400     SELECT PARM-FILE ASSIGN TO ADJPARM
+000410         ORGANIZATION IS SEQUENTIAL
+000420         FILE STATUS IS WS-PARM-STATUS.
+
+000440     SELECT ACCTFILE ASSIGN TO ACCTFILE
+000450         ORGANIZATION IS INDEXED
+000460         ACCESS MODE IS SEQUENTIAL
+000470         RECORD KEY IS AF-ACCTKEY
+000480         FILE STATUS IS WS-ACCTFILE-STATUS.
+
+000500     SELECT CRLIMCFG-FILE ASSIGN TO CRLIMCFG
+000510         ORGANIZATION IS INDEXED
+000520         ACCESS MODE IS RANDOM
+000530         RECORD KEY IS CF-STAT
+000540         FILE STATUS IS WS-CRLIMCFG-STATUS.
+
+000560     SELECT REPORT-FILE ASSIGN TO ADJRPT
+000570         ORGANIZATION IS SEQUENTIAL
+000580         FILE STATUS IS WS-REPORT-STATUS.
+
+000590     SELECT CHKPNT-FILE ASSIGN TO ADJCHKPT
+000600         ORGANIZATION IS INDEXED
+000610         ACCESS MODE IS RANDOM
+000620         RECORD KEY IS CK-JOBID
+000630         FILE STATUS IS WS-CHKPNT-STATUS.
+
+000640 DATA DIVISION.
+000650 FILE SECTION.
+
+000660 FD  PARM-FILE
+000670     RECORDING MODE IS F
+000680     LABEL RECORDS ARE STANDARD.
+000690 01  PARM-REC.
+000700     05  PM-STAT                 PIC X(01).
+000710     05  PM-TYPE                 PIC X(01).
+000720         88  PM-IS-PERCENT               VALUE 'P'.
+000730         88  PM-IS-FLAT                  VALUE 'F'.
+000740     05  PM-VALUE                 PIC S9(6)V99.
+000750     05  FILLER                   PIC X(20).
+
+000770 FD  ACCTFILE
+000780     LABEL RECORDS ARE STANDARD.
+000790 01  ACCTFILE-REC.
+000800     05  AF-ACCTKEY.
+000810         10  AF-ACCTNO           PIC X(05).
+000820     05  AF-FNAME                PIC X(15).
+000830     05  AF-SNAME                PIC X(15).
+000840     05  AF-TITL                 PIC X(04).
+000850     05  AF-ADDR1                PIC X(20).
+000860     05  AF-ADDR2                PIC X(20).
+000870     05  AF-CRLIMIT              PIC 9(08).
+000880     05  AF-STAT                 PIC X(01).
+000890     05  AF-CREATED-INFO.
+000900         10  AF-CR-USERID        PIC X(08).
+000910         10  AF-CR-TRMID         PIC X(04).
+000920         10  AF-CR-DATE          PIC S9(7) COMP-3.
+000930         10  AF-CR-TIME          PIC S9(7) COMP-3.
+000940     05  AF-LAST-HIST-SEQ        PIC 9(04) COMP.
+000950     05  AF-LAST-CHANGED-INFO.
+000960         10  AF-LAST-CHG-DATE    PIC S9(7) COMP-3.
+000970         10  AF-LAST-CHG-TIME    PIC S9(7) COMP-3.
+000980     05  AF-PHONE                PIC X(15).
+000990     05  AF-EMAIL                PIC X(30).
+000995     05  AF-LAST-CHG-USERID      PIC X(08).
+000996     05  AF-MAIL-ADDR1           PIC X(20).
+000997     05  AF-MAIL-ADDR2           PIC X(20).
+000998     05  AF-FORMER-SNAME         PIC X(15).
+
+001000 FD  CRLIMCFG-FILE
+001010     LABEL RECORDS ARE STANDARD.
+001020 01  CRLIMCFG-REC.
+001030     05  CF-STAT                 PIC X(01).
+001040     05  CF-MIN                  PIC 9(08).
+001050     05  CF-MAX                  PIC 9(08).
+
+001060 FD  REPORT-FILE
+001070     RECORDING MODE IS F
+001080     LABEL RECORDS ARE STANDARD.
+001090 01  REPORT-LINE                 PIC X(85).
+
+001100*-----------------------------------------------------------------
+001110* CHKPNT-FILE HOLDS ONE ROW, KEYED BY CK-JOBID, GIVING THE ACCTKEY
+001120* THIS JOB LAST FINISHED PROCESSING (ADJUSTED OR SKIPPED) - A
+001130* RERUN AFTER AN ABEND RESUMES PAST THAT KEY INSTEAD OF FROM THE
+001140* TOP OF ACCTFILE, SO NO ACCOUNT GETS ITS CRLIMIT ADJUSTED TWICE
+001150*-----------------------------------------------------------------
+001160 FD  CHKPNT-FILE
+001170     LABEL RECORDS ARE STANDARD.
+001180 01  CHKPNT-REC.
+001190     05  CK-JOBID                PIC X(08).
+001191     05  CK-LAST-KEY             PIC X(05).
+001192     05  CK-STATUS               PIC X(01).
+001193         88  CK-COMPLETE                 VALUE 'C'.
+001194         88  CK-IN-PROGRESS              VALUE 'I'.
+
+001200 WORKING-STORAGE SECTION.
+
+001210 77  WS-PARM-STATUS          PIC X(02) VALUE SPACES.
+001220 77  WS-ACCTFILE-STATUS      PIC X(02) VALUE SPACES.
+001230 77  WS-CRLIMCFG-STATUS      PIC X(02) VALUE SPACES.
+001240     88  WS-CRLIMCFG-NOTFND         VALUE '23'.
+001250 77  WS-REPORT-STATUS        PIC X(02) VALUE SPACES.
+001251 77  WS-CHKPNT-STATUS        PIC X(02) VALUE SPACES.
+001252     88  WS-CHKPNT-NOTFND           VALUE '23'.
+
+001260 01  WS-SWITCHES.
+001270     05  WS-EOF-SW           PIC X(01) VALUE 'N'.
+001280         88  WS-EOF-YES              VALUE 'Y'.
+
+001290 01  WS-COUNTERS.
+001300     05  WS-READ-COUNT       PIC 9(07) COMP-3 VALUE 0.
+001310     05  WS-ADJUSTED-COUNT   PIC 9(07) COMP-3 VALUE 0.
+001320     05  WS-SKIPPED-COUNT    PIC 9(07) COMP-3 VALUE 0.
+
+001330*-----------------------------------------------------------------
+001340* WS-NEW-CRLIMIT IS SIGNED AND WIDER THAN AF-CRLIMIT SO A
+001350* PROPOSED VALUE THAT GOES NEGATIVE OR OVERFLOWS CAN STILL BE
+001360* DETECTED BEFORE IT'S EVER MOVED BACK TO THE UNSIGNED FIELD
+001370*-----------------------------------------------------------------
+001380 77  WS-NEW-CRLIMIT          PIC S9(10)V99 COMP-3 VALUE 0.
+001390 77  WS-NEW-CRLIMIT-INT      PIC S9(08) COMP-3 VALUE 0.
+001400 77  WS-VALID-SW             PIC X(01) VALUE 'Y'.
+001410     88  WS-ADJUSTMENT-VALID         VALUE 'Y'.
+
+001420 01  WS-EXCEPTION-LINE.
+001430     05  EL-LITERAL          PIC X(25)
+001440                 VALUE 'CRLIMIT ADJUST SKIPPED -'.
+001450     05  EL-ACCTNO-LIT       PIC X(08) VALUE ' ACCTNO '.
+001460     05  EL-ACCTNO           PIC X(05).
+001470     05  EL-REASON-LIT       PIC X(10) VALUE ' REASON: '.
+001480     05  EL-REASON           PIC X(35).
+001490     05  FILLER              PIC X(02) VALUE SPACES.
+
+001500 PROCEDURE DIVISION.
+
+001510 0000-MAINLINE.
+
+001520     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+001530     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001540         UNTIL WS-EOF-YES.
+
+001550     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+
+001560     GOBACK.
+
+001570 1000-INITIALIZE.
+
+001580     OPEN INPUT PARM-FILE.
+001590     READ PARM-FILE
+001600         AT END
+001610             DISPLAY 'DCI8BPGA - NO CONTROL CARD IN ADJPARM'
+001620             MOVE 'Y' TO WS-EOF-SW
+001630     END-READ.
+001640     CLOSE PARM-FILE.
+
+001650     OPEN I-O ACCTFILE.
+001660     OPEN INPUT CRLIMCFG-FILE.
+001670     OPEN OUTPUT REPORT-FILE.
+001671     OPEN I-O CHKPNT-FILE.
+
+001672     PERFORM 1150-CHECK-RESTART THRU 1150-EXIT.
+
+001680     IF NOT WS-EOF-YES THEN
+001690         PERFORM 1100-READ-ACCTFILE THRU 1100-EXIT
+001700     END-IF.
+
+001710 1000-EXIT.
+001720     EXIT.
+
+001721*-----------------------------------------------------------------
+001722* 1150-CHECK-RESTART READS THIS JOB'S CHECKPOINT ROW. A ROW LEFT
+001723* IN-PROGRESS MEANS THE LAST RUN DIED PARTWAY THROUGH, SO
+001724* ACCTFILE IS REPOSITIONED PAST CK-LAST-KEY AND PROCESSING
+001725* RESUMES AFTER WHATEVER WAS ALREADY ADJUSTED. NO ROW, OR ONE
+001726* LEFT COMPLETE, MEANS THIS RUN STARTS FRESH FROM THE TOP
+001727*-----------------------------------------------------------------
+001728 1150-CHECK-RESTART.
+
+001729     MOVE 'DCI8BPGA' TO CK-JOBID.
+001730     READ CHKPNT-FILE
+001731         INVALID KEY
+001732             CONTINUE
+001733     END-READ.
+
+001734     IF WS-CHKPNT-NOTFND THEN
+001735         MOVE LOW-VALUES TO CK-LAST-KEY
+001736         MOVE 'I' TO CK-STATUS
+001737         WRITE CHKPNT-REC
+001738     ELSE
+001739         IF CK-IN-PROGRESS AND CK-LAST-KEY NOT = LOW-VALUES THEN
+001740             MOVE CK-LAST-KEY TO AF-ACCTNO
+001741             START ACCTFILE KEY IS GREATER THAN AF-ACCTKEY
+001742                 INVALID KEY
+001743                     MOVE 'Y' TO WS-EOF-SW
+001744             END-START
+001745         ELSE
+001746             MOVE LOW-VALUES TO CK-LAST-KEY
+001747         END-IF
+001748         MOVE 'I' TO CK-STATUS
+001749         REWRITE CHKPNT-REC
+001750     END-IF.
+
+001751 1150-EXIT.
+001752     EXIT.
+
+001753 1100-READ-ACCTFILE.
+
+001740     READ ACCTFILE NEXT RECORD
+001750         AT END
+001760             GO TO 1100-EOF
+001770     END-READ.
+
+001780     ADD 1 TO WS-READ-COUNT.
+001790     GO TO 1100-EXIT.
+
+001800 1100-EOF.
+001810     MOVE 'Y' TO WS-EOF-SW.
+
+001820 1100-EXIT.
+001830     EXIT.
+
+001840 2000-PROCESS-RECORD.
+
+001850     IF AF-STAT = PM-STAT THEN
+001860         PERFORM 2100-ADJUST-ACCOUNT THRU 2100-EXIT
+001870     END-IF.
+
+001871     PERFORM 2200-UPDATE-CHECKPOINT THRU 2200-EXIT.
+
+001880     PERFORM 1100-READ-ACCTFILE THRU 1100-EXIT.
+
+001890 2000-EXIT.
+001900     EXIT.
+
+001901*-----------------------------------------------------------------
+001902* 2200-UPDATE-CHECKPOINT RECORDS THIS ACCOUNT AS THE LAST ONE THIS
+001903* JOB HAS FINISHED WITH, SO A RESTART AFTER AN ABEND KNOWS
+001904* EXACTLY WHERE TO PICK BACK UP
+001905*-----------------------------------------------------------------
+001906 2200-UPDATE-CHECKPOINT.
+
+001907     MOVE AF-ACCTNO TO CK-LAST-KEY.
+001908     REWRITE CHKPNT-REC.
+
+001909 2200-EXIT.
+001910     EXIT.
+
+001911*-----------------------------------------------------------------
+001920* 2100-ADJUST-ACCOUNT COMPUTES THE PROPOSED NEW CRLIMIT, RANGE
+001930* CHECKS IT AGAINST CRLIMCFG THE SAME WAY DCI8DPGE'S 100-MAIN-
+001940* LOGIC DOES (A STATUS WITH NO CRLIMCFG ROW IS LEFT UNCHALLENGED)
+001950* AND EITHER REWRITES ACCTFILE OR LOGS AN EXCEPTION
+001960*-----------------------------------------------------------------
+001970 2100-ADJUST-ACCOUNT.
+
+001980     MOVE 'Y' TO WS-VALID-SW.
+
+001990     IF PM-IS-PERCENT THEN
+002000         COMPUTE WS-NEW-CRLIMIT =
+002010             AF-CRLIMIT + (AF-CRLIMIT * PM-VALUE / 100)
+002020     ELSE
+002030         COMPUTE WS-NEW-CRLIMIT = AF-CRLIMIT + PM-VALUE
+002040     END-IF.
+
+002050     IF WS-NEW-CRLIMIT < 0 THEN
+002060         MOVE 'N' TO WS-VALID-SW
+002070         MOVE 'ADJUSTED LIMIT WOULD GO NEGATIVE' TO EL-REASON
+002080     ELSE
+002090         MOVE WS-NEW-CRLIMIT TO WS-NEW-CRLIMIT-INT
+002100
+002105         MOVE AF-STAT TO CF-STAT
+002110         READ CRLIMCFG-FILE
+002120             KEY IS CF-STAT
+002130             INVALID KEY
+002140                 CONTINUE
+002150         END-READ
+002160
+002170         IF WS-CRLIMCFG-STATUS = '00' AND
+002180             (WS-NEW-CRLIMIT-INT < CF-MIN OR
+002190              WS-NEW-CRLIMIT-INT > CF-MAX) THEN
+002200             MOVE 'N' TO WS-VALID-SW
+002210             MOVE 'ADJUSTED LIMIT OUTSIDE STATUS RANGE'
+002220                 TO EL-REASON
+002230         END-IF
+002240     END-IF.
+
+002250     IF WS-ADJUSTMENT-VALID THEN
+002260         MOVE WS-NEW-CRLIMIT-INT TO AF-CRLIMIT
+002270         REWRITE ACCTFILE-REC
+002280         ADD 1 TO WS-ADJUSTED-COUNT
+002290     ELSE
+002300         MOVE AF-ACCTNO TO EL-ACCTNO
+002310         WRITE REPORT-LINE FROM WS-EXCEPTION-LINE
+002320         ADD 1 TO WS-SKIPPED-COUNT
+002330     END-IF.
+
+002340 2100-EXIT.
+002350     EXIT.
+
+002360 9000-TERMINATE.
+
+002370     DISPLAY 'DCI8BPGA - BULK CRLIMIT ADJUSTMENT - RUN SUMMARY'.
+002380     DISPLAY 'RECORDS READ     : ' WS-READ-COUNT.
+002390     DISPLAY 'ACCOUNTS ADJUSTED: ' WS-ADJUSTED-COUNT.
+002400     DISPLAY 'ACCOUNTS SKIPPED : ' WS-SKIPPED-COUNT.
+
+002401     MOVE 'C' TO CK-STATUS.
+002402     REWRITE CHKPNT-REC.
+
+002410     CLOSE ACCTFILE.
+002420     CLOSE CRLIMCFG-FILE.
+002430     CLOSE REPORT-FILE.
+002431     CLOSE CHKPNT-FILE.
+
+002440 9000-EXIT.
+002450     EXIT.
+
+002460 END PROGRAM DCI8BPGA.
