@@ -0,0 +1,215 @@
+000010*****************************************************************
+000020* DCI8BPGB - NIGHTLY BACKUP EXTRACT OF ACCTFILE
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. DCI8BPGB.
+000060 AUTHOR. AMAR AL-ADIL.
+000070 INSTALLATION. DCI DATA CENTER.
+000080 DATE-WRITTEN. 09-AUG-2026.
+000090 DATE-COMPILED.
+000100*****************************************************************
+000110* MODIFICATION HISTORY
+000120*-----------------------------------------------------------------
+000130* DATE       BY   DESCRIPTION
+000140* ---------- ---- ------------------------------------------------
+000150* 2026-08-09 AA   INITIAL VERSION - UNLOADS ACCTFILE TO A
+000160*                 SEQUENTIAL BACKUP DATASET BEFORE THE ONLINE
+000170*                 DAY STARTS
+000180*-----------------------------------------------------------------
+000190*****************************************************************
+000200* THIS JOB READS ACCTFILE FROM START TO END IN KEY SEQUENCE AND
+000210* WRITES A ONE-FOR-ONE COPY OF EVERY RECORD TO ACCTBKUP - A
+000220* SEQUENTIAL DATASET INTENDED TO BE ALLOCATED AS A GDG BY THE
+000230* CALLING JCL SO EACH NIGHT'S RUN KEEPS ITS OWN GENERATION
+000240*****************************************************************
+
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER. IBM-370.
+000310 OBJECT-COMPUTER. IBM-370.
+
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+
+000360     SELECT ACCTFILE ASSIGN TO ACCTFILE
+000370         ORGANIZATION IS INDEXED
+000380         ACCESS MODE IS SEQUENTIAL
+000390         RECORD KEY IS AF-ACCTKEY
+000400         FILE STATUS IS WS-ACCTFILE-STATUS.
+
+000420     SELECT BACKUP-FILE ASSIGN TO ACCTBKUP
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS WS-BACKUP-STATUS.
+
+000500 DATA DIVISION.
+000510 FILE SECTION.
+
+000520 FD  ACCTFILE
+000530     LABEL RECORDS ARE STANDARD.
+000540 01  ACCTFILE-REC.
+000550     05  AF-ACCTKEY.
+000560         10  AF-ACCTNO           PIC X(05).
+000570     05  AF-FNAME                PIC X(15).
+000580     05  AF-SNAME                PIC X(15).
+000590     05  AF-TITL                 PIC X(04).
+000600     05  AF-ADDR1                PIC X(20).
+000610     05  AF-ADDR2                PIC X(20).
+000620     05  AF-CRLIMIT              PIC 9(08).
+000630     05  AF-STAT                 PIC X(01).
+000640     05  AF-CREATED-INFO.
+000650         10  AF-CR-USERID        PIC X(08).
+000660         10  AF-CR-TRMID         PIC X(04).
+000670         10  AF-CR-DATE          PIC S9(7) COMP-3.
+000680         10  AF-CR-TIME          PIC S9(7) COMP-3.
+000690     05  AF-LAST-HIST-SEQ        PIC 9(04) COMP.
+000700     05  AF-LAST-CHANGED-INFO.
+000710         10  AF-LAST-CHG-DATE    PIC S9(7) COMP-3.
+000720         10  AF-LAST-CHG-TIME    PIC S9(7) COMP-3.
+000730     05  AF-PHONE                PIC X(15).
+000740     05  AF-EMAIL                PIC X(30).
+000745     05  AF-LAST-CHG-USERID      PIC X(08).
+000746     05  AF-MAIL-ADDR1           PIC X(20).
+000747     05  AF-MAIL-ADDR2           PIC X(20).
+000748     05  AF-FORMER-SNAME         PIC X(15).
+
+000750 FD  BACKUP-FILE
+000760     RECORDING MODE IS F
+000770     LABEL RECORDS ARE STANDARD.
+000780 01  BACKUP-REC.
+000790     05  BK-ACCTKEY.
+000800         10  BK-ACCTNO           PIC X(05).
+000810     05  BK-FNAME                PIC X(15).
+000820     05  BK-SNAME                PIC X(15).
+000830     05  BK-TITL                 PIC X(04).
+000840     05  BK-ADDR1                PIC X(20).
+000850     05  BK-ADDR2                PIC X(20).
+000860     05  BK-CRLIMIT              PIC 9(08).
+000870     05  BK-STAT                 PIC X(01).
+000880     05  BK-CREATED-INFO.
+000890         10  BK-CR-USERID        PIC X(08).
+000900         10  BK-CR-TRMID         PIC X(04).
+000910         10  BK-CR-DATE          PIC S9(7) COMP-3.
+000920         10  BK-CR-TIME          PIC S9(7) COMP-3.
+000930     05  BK-LAST-HIST-SEQ        PIC 9(04) COMP.
+000940     05  BK-LAST-CHANGED-INFO.
+000950         10  BK-LAST-CHG-DATE    PIC S9(7) COMP-3.
+000960         10  BK-LAST-CHG-TIME    PIC S9(7) COMP-3.
+000970     05  BK-PHONE                PIC X(15).
+000980     05  BK-EMAIL                PIC X(30).
+000985     05  BK-LAST-CHG-USERID      PIC X(08).
+000986     05  BK-MAIL-ADDR1           PIC X(20).
+000987     05  BK-MAIL-ADDR2           PIC X(20).
+000988     05  BK-FORMER-SNAME         PIC X(15).
+
+001000 WORKING-STORAGE SECTION.
+
+001010 77  WS-ACCTFILE-STATUS      PIC X(02) VALUE SPACES.
+001020     88  WS-ACCTFILE-EOF            VALUE '10'.
+
+001030 77  WS-BACKUP-STATUS        PIC X(02) VALUE SPACES.
+
+001040 01  WS-SWITCHES.
+001050     05  WS-EOF-SW           PIC X(01) VALUE 'N'.
+001060         88  WS-EOF-YES              VALUE 'Y'.
+
+001070 01  WS-COUNTERS.
+001080     05  WS-READ-COUNT       PIC 9(07) COMP-3 VALUE 0.
+001090     05  WS-WRITTEN-COUNT    PIC 9(07) COMP-3 VALUE 0.
+
+001190 PROCEDURE DIVISION.
+
+001200 0000-MAINLINE.
+
+001210     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+001220     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001230         UNTIL WS-EOF-YES.
+
+001240     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+
+001250     GOBACK.
+
+001260 1000-INITIALIZE.
+
+001270     OPEN INPUT ACCTFILE.
+001280     OPEN OUTPUT BACKUP-FILE.
+
+001290     PERFORM 1100-READ-ACCTFILE THRU 1100-EXIT.
+
+001300 1000-EXIT.
+001310     EXIT.
+
+001320 1100-READ-ACCTFILE.
+
+001330     READ ACCTFILE NEXT RECORD
+001340         AT END
+001350             GO TO 1100-EOF
+001360     END-READ.
+
+001370     ADD 1 TO WS-READ-COUNT.
+001380     GO TO 1100-EXIT.
+
+001390 1100-EOF.
+001400     MOVE 'Y' TO WS-EOF-SW.
+
+001410 1100-EXIT.
+001420     EXIT.
+
+001430 2000-PROCESS-RECORD.
+
+001440     PERFORM 2600-WRITE-BACKUP THRU 2600-EXIT.
+
+001450     PERFORM 1100-READ-ACCTFILE THRU 1100-EXIT.
+
+001460 2000-EXIT.
+001470     EXIT.
+
+001480*-----------------------------------------------------------------
+001490* 2600-WRITE-BACKUP COPIES THE JUST-READ ACCTFILE RECORD FIELD
+001500* BY FIELD TO BACKUP-REC SO THE BACKUP DATASET DOESN'T DEPEND ON
+001510* ACCTFILE'S PHYSICAL RECORD LENGTH MATCHING BYTE FOR BYTE
+001520*-----------------------------------------------------------------
+001530 2600-WRITE-BACKUP.
+
+001540     MOVE AF-ACCTNO           TO BK-ACCTNO.
+001550     MOVE AF-FNAME            TO BK-FNAME.
+001560     MOVE AF-SNAME            TO BK-SNAME.
+001570     MOVE AF-TITL             TO BK-TITL.
+001580     MOVE AF-ADDR1            TO BK-ADDR1.
+001590     MOVE AF-ADDR2            TO BK-ADDR2.
+001600     MOVE AF-CRLIMIT          TO BK-CRLIMIT.
+001610     MOVE AF-STAT             TO BK-STAT.
+001620     MOVE AF-CR-USERID        TO BK-CR-USERID.
+001630     MOVE AF-CR-TRMID         TO BK-CR-TRMID.
+001640     MOVE AF-CR-DATE          TO BK-CR-DATE.
+001650     MOVE AF-CR-TIME          TO BK-CR-TIME.
+001660     MOVE AF-LAST-HIST-SEQ    TO BK-LAST-HIST-SEQ.
+001670     MOVE AF-LAST-CHG-DATE    TO BK-LAST-CHG-DATE.
+001680     MOVE AF-LAST-CHG-TIME    TO BK-LAST-CHG-TIME.
+001690     MOVE AF-PHONE            TO BK-PHONE.
+001700     MOVE AF-EMAIL            TO BK-EMAIL.
+001705     MOVE AF-LAST-CHG-USERID  TO BK-LAST-CHG-USERID.
+001706     MOVE AF-MAIL-ADDR1       TO BK-MAIL-ADDR1.
+001707     MOVE AF-MAIL-ADDR2       TO BK-MAIL-ADDR2.
+001708     MOVE AF-FORMER-SNAME     TO BK-FORMER-SNAME.
+
+001710     WRITE BACKUP-REC.
+
+001720     ADD 1 TO WS-WRITTEN-COUNT.
+
+001730 2600-EXIT.
+001740     EXIT.
+
+001930 9000-TERMINATE.
+
+001940     DISPLAY 'DCI8BPGB - ACCTFILE BACKUP EXTRACT - RUN SUMMARY'.
+001950     DISPLAY 'RECORDS READ     : ' WS-READ-COUNT.
+001960     DISPLAY 'RECORDS WRITTEN  : ' WS-WRITTEN-COUNT.
+
+001970     CLOSE ACCTFILE.
+001980     CLOSE BACKUP-FILE.
+
+001990 9000-EXIT.
+002000     EXIT.
+
+002010 END PROGRAM DCI8BPGB.
