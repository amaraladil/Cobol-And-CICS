@@ -0,0 +1,549 @@
+000010*****************************************************************
+000020* DCI8BPGC - BULK ACCOUNT CREATION FROM AN INPUT FILE
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. DCI8BPGC.
+000060 AUTHOR. AMAR AL-ADIL.
+000070 INSTALLATION. DCI DATA CENTER.
+000080 DATE-WRITTEN. 09-AUG-2026.
+000090 DATE-COMPILED.
+000100*****************************************************************
+000110* MODIFICATION HISTORY
+000120*-----------------------------------------------------------------
+000130* DATE       BY   DESCRIPTION
+000140* ---------- ---- ------------------------------------------------
+000150* 2026-08-09 AA   INITIAL VERSION - LOADS A SEQUENTIAL FILE OF
+000160*                 NEW ACCOUNTS ONTO ACCTFILE, APPLYING THE SAME
+000170*                 EDIT RULES AS THE ONLINE CREATE TRANSACTION
+000180*                 (DCI8DPGC/DCI8DPGE), AND REPORTING REJECTS
+000190*-----------------------------------------------------------------
+000200*****************************************************************
+000210* THIS JOB READS NEWACCT (A SEQUENTIAL FILE OF PROSPECTIVE NEW
+000220* ACCOUNTS), VALIDATES EACH ROW USING THE SAME RULES AS THE
+000230* ONLINE CREATE EDIT (DCI8DPGE), WRITES THE GOOD ROWS TO
+000240* ACCTFILE, AND WRITES ANY REJECTED ROWS WITH A REASON TO A
+000250* SEQUENTIAL REJECT REPORT FILE.
+000260*****************************************************************
+000270
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER. IBM-370.
+000310 OBJECT-COMPUTER. IBM-370.
+000320
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350
+000360     SELECT NEWACCT-FILE ASSIGN TO NEWACCT
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS WS-NEWACCT-STATUS.
+000390
+000400     SELECT ACCTFILE ASSIGN TO ACCTFILE
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS DYNAMIC
+000430         RECORD KEY IS AF-ACCTKEY
+000440         FILE STATUS IS WS-ACCTFILE-STATUS.
+000450
+000460     SELECT REJECT-FILE ASSIGN TO REJRPT
+000470         ORGANIZATION IS SEQUENTIAL
+000480         FILE STATUS IS WS-REJECT-STATUS.
+000490
+000500     SELECT CHKPNT-FILE ASSIGN TO CRTCHKPT
+000510         ORGANIZATION IS INDEXED
+000520         ACCESS MODE IS RANDOM
+000530         RECORD KEY IS CK-JOBID
+000540         FILE STATUS IS WS-CHKPNT-STATUS.
+000550
+000560     SELECT TITLECFG-FILE ASSIGN TO TITLECFG
+000570         ORGANIZATION IS INDEXED
+000580         ACCESS MODE IS RANDOM
+000590         RECORD KEY IS TC-TITLE
+000600         FILE STATUS IS WS-TITLECFG-STATUS.
+000610
+000620     SELECT CRLIMCFG-FILE ASSIGN TO CRLIMCFG
+000630         ORGANIZATION IS INDEXED
+000640         ACCESS MODE IS RANDOM
+000650         RECORD KEY IS CF-STAT
+000660         FILE STATUS IS WS-CRLIMCFG-STATUS.
+000670
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700
+000710 FD  NEWACCT-FILE
+000720     RECORDING MODE IS F
+000730     LABEL RECORDS ARE STANDARD.
+000740 01  NEWACCT-REC.
+000750     05  NA-ACCTNO           PIC X(05).
+000760     05  NA-TITL             PIC X(04).
+000770     05  NA-FNAME            PIC X(15).
+000780     05  NA-SNAME            PIC X(15).
+000790     05  NA-ADDR1            PIC X(20).
+000800     05  NA-ADDR2            PIC X(20).
+000810     05  NA-STAT             PIC X(01).
+000820     05  NA-CRLIMIT          PIC 9(08).
+000830
+000840 FD  ACCTFILE
+000850     LABEL RECORDS ARE STANDARD.
+000860 01  ACCTFILE-REC.
+000870     05  AF-ACCTKEY.
+000880         10  AF-ACCTNO       PIC X(05).
+000890     05  AF-FNAME            PIC X(15).
+000900     05  AF-SNAME            PIC X(15).
+000910     05  AF-TITL             PIC X(04).
+000920     05  AF-ADDR1            PIC X(20).
+000930     05  AF-ADDR2            PIC X(20).
+000940     05  AF-CRLIMIT          PIC 9(08).
+000950     05  AF-STAT             PIC X(01).
+000960     05  AF-CREATED-INFO.
+000970         10  AF-CR-USERID    PIC X(08).
+000980         10  AF-CR-TRMID     PIC X(04).
+000990         10  AF-CR-DATE      PIC S9(7) COMP-3.
+001000         10  AF-CR-TIME      PIC S9(7) COMP-3.
+001010     05  AF-LAST-HIST-SEQ    PIC 9(04) COMP.
+001020     05  AF-LAST-CHANGED-INFO.
+001030         10  AF-LAST-CHG-DATE PIC S9(7) COMP-3.
+001040         10  AF-LAST-CHG-TIME PIC S9(7) COMP-3.
+001050     05  AF-PHONE            PIC X(15).
+001060     05  AF-EMAIL            PIC X(30).
+001070     05  AF-LAST-CHG-USERID  PIC X(08).
+001080     05  AF-MAIL-ADDR1       PIC X(20).
+001090     05  AF-MAIL-ADDR2       PIC X(20).
+001100     05  AF-FORMER-SNAME     PIC X(15).
+001110 FD  REJECT-FILE
+001120     RECORDING MODE IS F
+001130     LABEL RECORDS ARE STANDARD.
+001140 01  REJECT-REC.
+001150     05  RJ-ACCTNO           PIC X(05).
+001160     05  FILLER              PIC X(02) VALUE SPACES.
+001170     05  RJ-REASON           PIC X(60).
+001180     05  FILLER              PIC X(65) VALUE SPACES.
+001190
+001200*-----------------------------------------------------------------
+001210* CHKPNT-FILE HOLDS ONE ROW, KEYED BY CK-JOBID, GIVING THE ACCTNO
+001220* OF THE LAST NEWACCT ROW THIS JOB FINISHED WITH (WRITTEN OR
+001230* REJECTED) - A RERUN AFTER AN ABEND SKIPS PAST EVERYTHING UP TO
+001240* AND INCLUDING THAT ROW INSTEAD OF RELOADING IT A SECOND TIME
+001250*-----------------------------------------------------------------
+001260 FD  CHKPNT-FILE
+001270     LABEL RECORDS ARE STANDARD.
+001280 01  CHKPNT-REC.
+001290     05  CK-JOBID            PIC X(08).
+001300     05  CK-LAST-KEY         PIC X(05).
+001310     05  CK-STATUS           PIC X(01).
+001320         88  CK-COMPLETE             VALUE 'C'.
+001330         88  CK-IN-PROGRESS          VALUE 'I'.
+001340
+001341 FD  TITLECFG-FILE
+001342     LABEL RECORDS ARE STANDARD.
+001343 01  TITLECFG-REC.
+001344     05  TC-TITLE                PIC X(04).
+001345
+001346 FD  CRLIMCFG-FILE
+001347     LABEL RECORDS ARE STANDARD.
+001348 01  CRLIMCFG-REC.
+001349     05  CF-STAT                 PIC X(01).
+001350     05  CF-MIN                  PIC 9(08).
+001351     05  CF-MAX                  PIC 9(08).
+001352
+001353 WORKING-STORAGE SECTION.
+001360
+001370 77  WS-NEWACCT-STATUS       PIC X(02) VALUE SPACES.
+001380
+001390 77  WS-ACCTFILE-STATUS      PIC X(02) VALUE SPACES.
+001400     88  WS-ACCTFILE-DUPKEY         VALUE '22'.
+001410
+001420 77  WS-REJECT-STATUS        PIC X(02) VALUE SPACES.
+001430 77  WS-CHKPNT-STATUS        PIC X(02) VALUE SPACES.
+001440     88  WS-CHKPNT-NOTFND           VALUE '23'.
+001441 77  WS-TITLECFG-STATUS      PIC X(02) VALUE SPACES.
+001442 77  WS-CRLIMCFG-STATUS      PIC X(02) VALUE SPACES.
+001450
+001460 01  WS-SWITCHES.
+001470     05  WS-EOF-SW           PIC X(01) VALUE 'N'.
+001480         88  WS-EOF-YES              VALUE 'Y'.
+001490     05  WS-VALID-SW         PIC X(01) VALUE 'Y'.
+001500         88  WS-RECORD-VALID         VALUE 'Y'.
+001510         88  WS-RECORD-INVALID       VALUE 'N'.
+001520     05  WS-SKIP-SW          PIC X(01) VALUE 'N'.
+001530         88  WS-SKIPPING-YES         VALUE 'Y'.
+001540
+001550 01  WS-COUNTERS.
+001560     05  WS-READ-COUNT       PIC 9(07) COMP-3 VALUE 0.
+001570     05  WS-WRITTEN-COUNT    PIC 9(07) COMP-3 VALUE 0.
+001580     05  WS-REJECTED-COUNT   PIC 9(07) COMP-3 VALUE 0.
+001590
+001600 77  WS-SUB                  PIC S9(04) COMP VALUE 0.
+001610 77  WS-LETTER-COUNT         PIC S9(04) COMP VALUE 0.
+001620
+001630 01  WS-CHAR                 PIC X(01).
+001640     88  WS-CHAR-VALID              VALUE 'A' THRU 'Z'.
+001650
+001660 01  WS-SCAN-FIELD            PIC X(20).
+001670
+001680 01  WS-REJECT-REASON        PIC X(60) VALUE SPACES.
+001690
+001700 PROCEDURE DIVISION.
+001710
+001720 0000-MAINLINE.
+001730
+001740     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001750
+001760     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001770         UNTIL WS-EOF-YES.
+001780
+001790     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001800
+001810     GOBACK.
+001820
+001830 1000-INITIALIZE.
+001840
+001850     OPEN INPUT NEWACCT-FILE.
+001860     OPEN I-O ACCTFILE.
+001870     OPEN OUTPUT REJECT-FILE.
+001880     OPEN I-O CHKPNT-FILE.
+001881     OPEN INPUT TITLECFG-FILE.
+001882     OPEN INPUT CRLIMCFG-FILE.
+
+001890     PERFORM 1150-CHECK-RESTART THRU 1150-EXIT.
+
+001900     PERFORM 1100-READ-NEWACCT THRU 1100-EXIT.
+
+001910     IF WS-SKIPPING-YES THEN
+001920         PERFORM 1200-SKIP-PROCESSED THRU 1200-EXIT
+001930             UNTIL NOT WS-SKIPPING-YES OR WS-EOF-YES
+001940     END-IF.
+
+001950 1000-EXIT.
+001960     EXIT.
+
+001970*-----------------------------------------------------------------
+001980* 1150-CHECK-RESTART READS THIS JOB'S CHECKPOINT ROW. A ROW LEFT
+001990* IN-PROGRESS MEANS THE LAST RUN DIED PARTWAY THROUGH, SO THE
+002000* MAIN LOOP SKIPS FORWARD PAST EVERYTHING UP TO AND INCLUDING
+002010* CK-LAST-KEY INSTEAD OF RELOADING IT. NO ROW, OR ONE LEFT
+002020* COMPLETE, MEANS THIS RUN STARTS FRESH FROM THE TOP
+002030*-----------------------------------------------------------------
+002040 1150-CHECK-RESTART.
+
+002050     MOVE 'DCI8BPGC' TO CK-JOBID.
+002060     READ CHKPNT-FILE
+002070         INVALID KEY
+002080             CONTINUE
+002090     END-READ.
+
+002100     IF WS-CHKPNT-NOTFND THEN
+002110         MOVE LOW-VALUES TO CK-LAST-KEY
+002120         MOVE 'I' TO CK-STATUS
+002130         WRITE CHKPNT-REC
+002140     ELSE
+002150         IF CK-IN-PROGRESS AND CK-LAST-KEY NOT = LOW-VALUES THEN
+002160             MOVE 'Y' TO WS-SKIP-SW
+002170         ELSE
+002180             MOVE LOW-VALUES TO CK-LAST-KEY
+002190         END-IF
+002200         MOVE 'I' TO CK-STATUS
+002210         REWRITE CHKPNT-REC
+002220     END-IF.
+
+002230 1150-EXIT.
+002240     EXIT.
+
+002250*-----------------------------------------------------------------
+002260* 1200-SKIP-PROCESSED READS PAST NEWACCT ROWS ALREADY HANDLED BY
+002270* A PRIOR, ABENDED RUN OF THIS JOB - NONE OF THEM ARE VALIDATED
+002280* OR WRITTEN AGAIN
+002290*-----------------------------------------------------------------
+002300 1200-SKIP-PROCESSED.
+
+002310     IF NA-ACCTNO = CK-LAST-KEY THEN
+002320         MOVE 'N' TO WS-SKIP-SW
+002330     END-IF.
+
+002340     PERFORM 1100-READ-NEWACCT THRU 1100-EXIT.
+
+002350 1200-EXIT.
+002360     EXIT.
+
+002370 1100-READ-NEWACCT.
+002380
+002390     READ NEWACCT-FILE
+002400         AT END
+002410             GO TO 1100-EOF
+002420     END-READ.
+002430
+002440     ADD 1 TO WS-READ-COUNT.
+002450     GO TO 1100-EXIT.
+002460
+002470 1100-EOF.
+002480     MOVE 'Y' TO WS-EOF-SW.
+002490
+002500 1100-EXIT.
+002510     EXIT.
+002520
+002530 2000-PROCESS-RECORD.
+002540
+002550     MOVE 'Y' TO WS-VALID-SW.
+002560     MOVE SPACES TO WS-REJECT-REASON.
+002570
+002580     PERFORM 2100-VALIDATE-RECORD THRU 2100-EXIT.
+002590
+002600     IF WS-RECORD-INVALID THEN
+002610          PERFORM 2500-WRITE-REJECT THRU 2500-EXIT
+002620     ELSE
+002630          PERFORM 2600-WRITE-ACCOUNT THRU 2600-EXIT
+002640     END-IF.
+002650
+002660     PERFORM 2700-UPDATE-CHECKPOINT THRU 2700-EXIT.
+002670
+002680     PERFORM 1100-READ-NEWACCT THRU 1100-EXIT.
+002690
+002700 2000-EXIT.
+002710     EXIT.
+002720
+002730*-----------------------------------------------------------------
+002740* 2100-VALIDATE-RECORD MIRRORS DCI8DPGE'S EDIT RULES SO A ROW
+002750* LOADED THROUGH THIS JOB PASSES THE SAME CHECKS AS ONE KEYED
+002760* THROUGH THE ONLINE CREATE TRANSACTION
+002770*-----------------------------------------------------------------
+002780 2100-VALIDATE-RECORD.
+002790
+002800     IF NA-ACCTNO = SPACES OR NA-ACCTNO IS NOT NUMERIC THEN
+002810          MOVE 'ACCOUNT NUMBER MUST BE A 5 DIGIT NUMBER'
+002820               TO WS-REJECT-REASON
+002830          MOVE 'N' TO WS-VALID-SW
+002840          GO TO 2100-EXIT
+002850     END-IF.
+002860
+002870     IF NA-TITL NOT = SPACES THEN
+002875          MOVE NA-TITL TO TC-TITLE
+002880          READ TITLECFG-FILE
+002885              KEY IS TC-TITLE
+002890              INVALID KEY
+002895                  CONTINUE
+002900          END-READ
+002905          IF WS-TITLECFG-STATUS NOT = '00' THEN
+002910               MOVE 'TITLE IS NOT A VALID TITLECFG ENTRY'
+002920                    TO WS-REJECT-REASON
+002930               MOVE 'N' TO WS-VALID-SW
+002940               GO TO 2100-EXIT
+002945          END-IF
+002950     END-IF.
+002960
+002970     IF NA-FNAME = SPACES THEN
+002980          MOVE 'FIRST NAME SHOULD NOT BE EMPTY'
+002990               TO WS-REJECT-REASON
+003000          MOVE 'N' TO WS-VALID-SW
+003010          GO TO 2100-EXIT
+003020     END-IF.
+003030
+003040     IF NA-FNAME(1:1) < 'A' OR NA-FNAME(1:1) > 'Z' THEN
+003050          MOVE 'FIRST NAMES FIRST CHARACTER MUST BE A LETTER'
+003060               TO WS-REJECT-REASON
+003070          MOVE 'N' TO WS-VALID-SW
+003080          GO TO 2100-EXIT
+003090     END-IF.
+003100
+003110     MOVE NA-FNAME TO WS-SCAN-FIELD.
+003120     PERFORM 2900-COUNT-LETTERS THRU 2900-EXIT.
+003130
+003140     IF WS-LETTER-COUNT < 4 THEN
+003150          MOVE 'FIRST NAME SHOULD HAVE AT LEAST 4 LETTERS'
+003160               TO WS-REJECT-REASON
+003170          MOVE 'N' TO WS-VALID-SW
+003180          GO TO 2100-EXIT
+003190     END-IF.
+003200
+003210     IF NA-SNAME = SPACES THEN
+003220          MOVE 'SURNAME SHOULD NOT BE EMPTY'
+003230               TO WS-REJECT-REASON
+003240          MOVE 'N' TO WS-VALID-SW
+003250          GO TO 2100-EXIT
+003260     END-IF.
+003270
+003280     IF NA-SNAME(1:1) < 'A' OR NA-SNAME(1:1) > 'Z' THEN
+003290          MOVE 'SURNAMES FIRST CHARACTER MUST BE A LETTER'
+003300               TO WS-REJECT-REASON
+003310          MOVE 'N' TO WS-VALID-SW
+003320          GO TO 2100-EXIT
+003330     END-IF.
+003340
+003350     MOVE NA-SNAME TO WS-SCAN-FIELD.
+003360     PERFORM 2900-COUNT-LETTERS THRU 2900-EXIT.
+003370
+003380     IF WS-LETTER-COUNT < 4 THEN
+003390          MOVE 'SURNAME SHOULD HAVE AT LEAST 4 LETTERS'
+003400               TO WS-REJECT-REASON
+003410          MOVE 'N' TO WS-VALID-SW
+003420          GO TO 2100-EXIT
+003430     END-IF.
+003440
+003450     IF NA-ADDR1 = SPACES THEN
+003460          MOVE 'ADDRESS 1 SHOULD NOT BE EMPTY'
+003470               TO WS-REJECT-REASON
+003480          MOVE 'N' TO WS-VALID-SW
+003490          GO TO 2100-EXIT
+003500     END-IF.
+003510
+003520     MOVE NA-ADDR1 TO WS-SCAN-FIELD.
+003530     PERFORM 2900-COUNT-LETTERS THRU 2900-EXIT.
+003540
+003550     IF WS-LETTER-COUNT < 4 THEN
+003560          MOVE 'ADDRESS 1 SHOULD HAVE AT LEAST 4 LETTERS'
+003570               TO WS-REJECT-REASON
+003580          MOVE 'N' TO WS-VALID-SW
+003590          GO TO 2100-EXIT
+003600     END-IF.
+003610
+003620     IF NA-ADDR2 = SPACES THEN
+003630          MOVE 'ADDRESS 2 SHOULD NOT BE EMPTY'
+003640               TO WS-REJECT-REASON
+003650          MOVE 'N' TO WS-VALID-SW
+003660          GO TO 2100-EXIT
+003670     END-IF.
+003680
+003690     MOVE NA-ADDR2 TO WS-SCAN-FIELD.
+003700     PERFORM 2900-COUNT-LETTERS THRU 2900-EXIT.
+003710
+003720     IF WS-LETTER-COUNT < 4 THEN
+003730          MOVE 'ADDRESS 2 SHOULD HAVE AT LEAST 4 LETTERS'
+003740               TO WS-REJECT-REASON
+003750          MOVE 'N' TO WS-VALID-SW
+003760          GO TO 2100-EXIT
+003770     END-IF.
+003780
+003790     IF NA-STAT NOT = 'A' AND NA-STAT NOT = 'B' AND
+003800        NA-STAT NOT = 'X' AND NA-STAT NOT = 'Z' THEN
+003810          MOVE 'STATUS MUST BE EITHER A, B, X OR Z'
+003820               TO WS-REJECT-REASON
+003830          MOVE 'N' TO WS-VALID-SW
+003840          GO TO 2100-EXIT
+003850     END-IF.
+003860
+003870     IF NA-CRLIMIT IS NOT NUMERIC THEN
+003880          MOVE 'LIMIT MUST BE NUMERIC'
+003890               TO WS-REJECT-REASON
+003900          MOVE 'N' TO WS-VALID-SW
+003910          GO TO 2100-EXIT
+003920     END-IF.
+003930
+003940     MOVE NA-STAT TO CF-STAT.
+003945     READ CRLIMCFG-FILE
+003950         KEY IS CF-STAT
+003955         INVALID KEY
+003960             CONTINUE
+003965     END-READ.
+
+003970     IF WS-CRLIMCFG-STATUS = '00' AND
+003975         (NA-CRLIMIT < CF-MIN OR NA-CRLIMIT > CF-MAX) THEN
+003980          MOVE 'CREDIT LIMIT OUTSIDE RANGE FOR THIS STATUS'
+003985               TO WS-REJECT-REASON
+003990          MOVE 'N' TO WS-VALID-SW
+003995          GO TO 2100-EXIT
+004000     END-IF.
+004230
+004240 2100-EXIT.
+004250     EXIT.
+004260
+004270 2500-WRITE-REJECT.
+004280
+004290     MOVE NA-ACCTNO TO RJ-ACCTNO.
+004300     MOVE WS-REJECT-REASON TO RJ-REASON.
+004310     WRITE REJECT-REC.
+004320     ADD 1 TO WS-REJECTED-COUNT.
+004330
+004340 2500-EXIT.
+004350     EXIT.
+004360
+004370 2600-WRITE-ACCOUNT.
+004380
+004390     MOVE NA-ACCTNO      TO AF-ACCTNO.
+004400     MOVE NA-FNAME       TO AF-FNAME.
+004410     MOVE NA-SNAME       TO AF-SNAME.
+004420     MOVE NA-TITL        TO AF-TITL.
+004430     MOVE NA-ADDR1       TO AF-ADDR1.
+004440     MOVE NA-ADDR2       TO AF-ADDR2.
+004450     MOVE NA-CRLIMIT     TO AF-CRLIMIT.
+004460     MOVE NA-STAT        TO AF-STAT.
+004470
+004480*    THIS JOB HAS NO CICS EIB BLOCK TO STAMP A TERMINAL/USER ID
+004490*    FROM, SO THE LOAD IS ATTRIBUTED TO THE JOB ITSELF
+004500     MOVE 'BATCH'        TO AF-CR-USERID.
+004510     MOVE SPACES         TO AF-CR-TRMID.
+004520     MOVE 0              TO AF-CR-DATE.
+004530     MOVE 0              TO AF-CR-TIME.
+004540     MOVE 0              TO AF-LAST-HIST-SEQ.
+004550     MOVE 0              TO AF-LAST-CHG-DATE.
+004560     MOVE 0              TO AF-LAST-CHG-TIME.
+004570     MOVE 'BATCH'        TO AF-LAST-CHG-USERID.
+004580
+004590     WRITE ACCTFILE-REC
+004600         INVALID KEY
+004610             GO TO 2650-DUPLICATE-KEY
+004620     END-WRITE.
+004630
+004640     ADD 1 TO WS-WRITTEN-COUNT.
+004650     GO TO 2600-EXIT.
+004660
+004670 2650-DUPLICATE-KEY.
+004680
+004690     MOVE 'ACCOUNT ALREADY EXISTS ON ACCTFILE'
+004700          TO WS-REJECT-REASON.
+004710     PERFORM 2500-WRITE-REJECT THRU 2500-EXIT.
+004720
+004730 2600-EXIT.
+004740     EXIT.
+004750
+004760*-----------------------------------------------------------------
+004770* 2700-UPDATE-CHECKPOINT RECORDS THIS NEWACCT ROW AS THE LAST ONE
+004780* THIS JOB HAS FINISHED WITH, SO A RESTART AFTER AN ABEND KNOWS
+004790* EXACTLY WHERE TO PICK BACK UP
+004800*-----------------------------------------------------------------
+004810 2700-UPDATE-CHECKPOINT.
+004820     MOVE NA-ACCTNO TO CK-LAST-KEY.
+004830     REWRITE CHKPNT-REC.
+004840 2700-EXIT.
+004850     EXIT.
+004860*-----------------------------------------------------------------
+004870* 2900-COUNT-LETTERS SCANS WS-SCAN-FIELD AND SETS WS-LETTER-COUNT
+004880* TO THE NUMBER OF A-Z CHARACTERS FOUND - USED FOR ALL OF THE
+004890* "AT LEAST 4 LETTERS" CHECKS ABOVE
+004900*-----------------------------------------------------------------
+004910 2900-COUNT-LETTERS.
+004920
+004930     MOVE 0 TO WS-LETTER-COUNT.
+004940     PERFORM 2910-COUNT-ONE-CHAR THRU 2910-EXIT
+004950         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 20.
+004960
+004970 2900-EXIT.
+004980     EXIT.
+004990
+005000 2910-COUNT-ONE-CHAR.
+005010
+005020     MOVE WS-SCAN-FIELD(WS-SUB:1) TO WS-CHAR.
+005030     IF WS-CHAR-VALID THEN
+005040          ADD 1 TO WS-LETTER-COUNT
+005050     END-IF.
+005060
+005070 2910-EXIT.
+005080     EXIT.
+005090
+005100 9000-TERMINATE.
+005110
+005120     DISPLAY 'DCI8BPGC - BULK ACCOUNT LOAD - RUN SUMMARY'.
+005130     DISPLAY 'RECORDS READ     : ' WS-READ-COUNT.
+005140     DISPLAY 'RECORDS WRITTEN  : ' WS-WRITTEN-COUNT.
+005150     DISPLAY 'RECORDS REJECTED : ' WS-REJECTED-COUNT.
+005160
+005170     MOVE 'C' TO CK-STATUS.
+005180     REWRITE CHKPNT-REC.
+005190
+005200     CLOSE NEWACCT-FILE.
+005210     CLOSE ACCTFILE.
+005220     CLOSE REJECT-FILE.
+005230     CLOSE CHKPNT-FILE.
+005231     CLOSE TITLECFG-FILE.
+005232     CLOSE CRLIMCFG-FILE.
+005240
+005250 9000-EXIT.
+005260     EXIT.
+005270
+005280 END PROGRAM DCI8BPGC.
