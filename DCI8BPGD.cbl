@@ -0,0 +1,243 @@
+000010*****************************************************************
+000020* DCI8BPGD - DORMANT/STALE ACCOUNT REVIEW LIST
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. DCI8BPGD.
+000060 AUTHOR. AMAR AL-ADIL.
+000070 INSTALLATION. DCI DATA CENTER.
+000080 DATE-WRITTEN. 09-AUG-2026.
+000090 DATE-COMPILED.
+000100*****************************************************************
+000110* MODIFICATION HISTORY
+000120*-----------------------------------------------------------------
+000130* DATE       BY   DESCRIPTION
+000140* ---------- ---- ------------------------------------------------
+000150* 2026-08-09 AA   INITIAL VERSION - PERIODIC INACTIVITY REVIEW
+000160*                 LIST FOR COLLECTIONS, DRIVEN BY A CONTROL CARD
+000170*-----------------------------------------------------------------
+000180*****************************************************************
+000190* THIS JOB READS A SINGLE CONTROL CARD FROM RVWPARM GIVING THE
+000200* REVIEW THRESHOLD IN DAYS (CARRIED FOR THE REPORT HEADING AND
+000210* THE AUDIT TRAIL) AND THE CUTOFF DATE THAT THRESHOLD WORKS OUT
+000220* TO (PACKED YYYYDDD, THE SAME JULIAN FORM AF-LAST-CHG-DATE IS
+000230* ALREADY STAMPED IN FROM EIBDATE) - THE SAME EXTERNAL CONTROL
+000240* CARD APPROACH DCI8BPGA'S OWN ADJPARM ALREADY USES, SINCE THIS
+000250* SHOP HAS NO CALENDAR-ARITHMETIC UTILITY ANYWHERE TO WORK OUT
+000260* "N DAYS AGO" FROM TODAY'S DATE INSIDE COBOL ITSELF. IT THEN
+000270* WALKS ACCTFILE SEQUENTIALLY AND LISTS EVERY ACCOUNT WHOSE
+000280* AF-LAST-CHG-DATE IS OLDER THAN THE CUTOFF - AN ACCOUNT NEVER
+000290* UPDATED SINCE CREATION CARRIES ITS AF-CR-DATE IN THAT SAME
+000300* FIELD, SO IT IS CAUGHT BY THE SAME COMPARISON - ONTO A REVIEW
+000310* LIST SO COLLECTIONS CAN LOOK AT DORMANT OR STALE ACCOUNTS
+000320* INSTEAD OF THEM SITTING UNEXAMINED INDEFINITELY
+000330*****************************************************************
+
+000370 ENVIRONMENT DIVISION.
+000380 CONFIGURATION SECTION.
+000390 SOURCE-COMPUTER. IBM-370.
+000400 OBJECT-COMPUTER. IBM-370.
+
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+
+000450     SELECT PARM-FILE ASSIGN TO RVWPARM
+000460         ORGANIZATION IS SEQUENTIAL
+000470         FILE STATUS IS WS-PARM-STATUS.
+
+000490     SELECT ACCTFILE ASSIGN TO ACCTFILE
+000500         ORGANIZATION IS INDEXED
+000510         ACCESS MODE IS SEQUENTIAL
+000520         RECORD KEY IS AF-ACCTKEY
+000530         FILE STATUS IS WS-ACCTFILE-STATUS.
+
+000550     SELECT REPORT-FILE ASSIGN TO RVWRPT
+000560         ORGANIZATION IS SEQUENTIAL
+000570         FILE STATUS IS WS-REPORT-STATUS.
+
+000610 DATA DIVISION.
+000620 FILE SECTION.
+
+000630 FD  PARM-FILE
+000640     RECORDING MODE IS F
+000650     LABEL RECORDS ARE STANDARD.
+000660 01  PARM-REC.
+000670     05  RV-THRESHOLD-DAYS        PIC 9(05).
+000680     05  RV-CUTOFF-DATE           PIC S9(7) COMP-3.
+000690     05  FILLER                   PIC X(20).
+
+000710 FD  ACCTFILE
+000720     LABEL RECORDS ARE STANDARD.
+000730 01  ACCTFILE-REC.
+000740     05  AF-ACCTKEY.
+000750         10  AF-ACCTNO           PIC X(05).
+000760     05  AF-FNAME                PIC X(15).
+000770     05  AF-SNAME                PIC X(15).
+000780     05  AF-TITL                 PIC X(04).
+000790     05  AF-ADDR1                PIC X(20).
+000800     05  AF-ADDR2                PIC X(20).
+000810     05  AF-CRLIMIT              PIC 9(08).
+000820     05  AF-STAT                 PIC X(01).
+000830     05  AF-CREATED-INFO.
+000840         10  AF-CR-USERID        PIC X(08).
+000850         10  AF-CR-TRMID         PIC X(04).
+000860         10  AF-CR-DATE          PIC S9(7) COMP-3.
+000870         10  AF-CR-TIME          PIC S9(7) COMP-3.
+000880     05  AF-LAST-HIST-SEQ        PIC 9(04) COMP.
+000890     05  AF-LAST-CHANGED-INFO.
+000900         10  AF-LAST-CHG-DATE    PIC S9(7) COMP-3.
+000910         10  AF-LAST-CHG-TIME    PIC S9(7) COMP-3.
+000920     05  AF-PHONE                PIC X(15).
+000930     05  AF-EMAIL                PIC X(30).
+000935     05  AF-LAST-CHG-USERID      PIC X(08).
+000936     05  AF-MAIL-ADDR1           PIC X(20).
+000937     05  AF-MAIL-ADDR2           PIC X(20).
+000938     05  AF-FORMER-SNAME         PIC X(15).
+
+000940 FD  REPORT-FILE
+000950     RECORDING MODE IS F
+000960     LABEL RECORDS ARE STANDARD.
+000970 01  REPORT-LINE                 PIC X(80).
+
+001000 WORKING-STORAGE SECTION.
+
+001010 77  WS-PARM-STATUS          PIC X(02) VALUE SPACES.
+001020 77  WS-ACCTFILE-STATUS      PIC X(02) VALUE SPACES.
+001030     88  WS-ACCTFILE-EOF            VALUE '10'.
+001040 77  WS-REPORT-STATUS        PIC X(02) VALUE SPACES.
+
+001050 01  WS-SWITCHES.
+001060     05  WS-EOF-SW           PIC X(01) VALUE 'N'.
+001070         88  WS-EOF-YES              VALUE 'Y'.
+001080     05  WS-PARM-OK-SW       PIC X(01) VALUE 'Y'.
+001090         88  WS-PARM-OK              VALUE 'Y'.
+
+001100 01  WS-COUNTERS.
+001110     05  WS-READ-COUNT       PIC 9(07) COMP-3 VALUE 0.
+001120     05  WS-FLAGGED-COUNT    PIC 9(07) COMP-3 VALUE 0.
+
+001130 01  WS-REPORT-HEADING1.
+001140     05  FILLER PIC X(80) VALUE
+001150         'DCI8BPGD - DORMANT/STALE ACCOUNT REVIEW LIST'.
+
+001160 01  WS-REPORT-HEADING2.
+001170     05  FILLER              PIC X(19) VALUE
+001180         'REVIEW THRESHOLD: '.
+001190     05  HD-THRESHOLD-DAYS   PIC ZZZZ9.
+001200     05  FILLER              PIC X(05) VALUE ' DAYS'.
+001210     05  FILLER              PIC X(56) VALUE SPACES.
+
+001220 01  WS-REPORT-HEADING3.
+001230     05  FILLER PIC X(15) VALUE 'ACCOUNT'.
+001240     05  FILLER PIC X(20) VALUE 'SURNAME'.
+001250     05  FILLER PIC X(05) VALUE 'STAT'.
+001260     05  FILLER PIC X(20) VALUE 'LAST CHANGED'.
+
+001270 01  WS-DETAIL-LINE.
+001280     05  DL-ACCTNO           PIC X(15).
+001290     05  DL-SNAME            PIC X(20).
+001300     05  DL-STAT             PIC X(05).
+001310     05  DL-LAST-CHG-DATE    PIC S9(7).
+001320     05  FILLER              PIC X(13) VALUE SPACES.
+
+001330 PROCEDURE DIVISION.
+
+001340 0000-MAINLINE.
+
+001350     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+001360     IF WS-PARM-OK THEN
+001370         PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001380             UNTIL WS-EOF-YES
+001390     END-IF.
+
+001400     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+
+001410     GOBACK.
+
+001420 1000-INITIALIZE.
+
+001430     OPEN INPUT PARM-FILE.
+001440     READ PARM-FILE
+001450         AT END
+001460             DISPLAY 'DCI8BPGD - NO CONTROL CARD IN RVWPARM'
+001470             MOVE 'N' TO WS-PARM-OK-SW
+001480     END-READ.
+001490     CLOSE PARM-FILE.
+
+001500     OPEN INPUT ACCTFILE.
+001510     OPEN OUTPUT REPORT-FILE.
+
+001520     IF WS-PARM-OK THEN
+001522         MOVE RV-THRESHOLD-DAYS TO HD-THRESHOLD-DAYS
+001524         WRITE REPORT-LINE FROM WS-REPORT-HEADING1
+001526         WRITE REPORT-LINE FROM WS-REPORT-HEADING2
+001528         MOVE SPACES TO REPORT-LINE
+001530         WRITE REPORT-LINE
+001532         WRITE REPORT-LINE FROM WS-REPORT-HEADING3
+001534         PERFORM 1100-READ-ACCTFILE THRU 1100-EXIT
+001540     END-IF.
+
+001550 1000-EXIT.
+001560     EXIT.
+
+001570 1100-READ-ACCTFILE.
+
+001580     READ ACCTFILE NEXT RECORD
+001590         AT END
+001600             GO TO 1100-EOF
+001610     END-READ.
+
+001620     ADD 1 TO WS-READ-COUNT.
+001630     GO TO 1100-EXIT.
+
+001640 1100-EOF.
+001650     MOVE 'Y' TO WS-EOF-SW.
+
+001660 1100-EXIT.
+001670     EXIT.
+
+001680*-----------------------------------------------------------------
+001690* 2000-PROCESS-RECORD FLAGS THE JUST-READ ACCOUNT ONTO THE REVIEW
+001700* LIST WHEN ITS LAST-CHANGED DATE IS OLDER THAN THE CONTROL
+001710* CARD'S CUTOFF - AN ACCOUNT NEVER UPDATED SINCE CREATION CARRIES
+001720* ITS CREATION DATE IN THAT SAME FIELD, SO IT IS CAUGHT THE SAME
+001730* WAY
+001740*-----------------------------------------------------------------
+001750 2000-PROCESS-RECORD.
+
+001760     IF AF-LAST-CHG-DATE < RV-CUTOFF-DATE THEN
+001770         PERFORM 2100-WRITE-REVIEW-LINE THRU 2100-EXIT
+001780     END-IF.
+
+001790     PERFORM 1100-READ-ACCTFILE THRU 1100-EXIT.
+
+001800 2000-EXIT.
+001810     EXIT.
+
+001820 2100-WRITE-REVIEW-LINE.
+
+001830     MOVE AF-ACCTNO TO DL-ACCTNO.
+001840     MOVE AF-SNAME TO DL-SNAME.
+001850     MOVE AF-STAT TO DL-STAT.
+001860     MOVE AF-LAST-CHG-DATE TO DL-LAST-CHG-DATE.
+
+001870     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+001880     ADD 1 TO WS-FLAGGED-COUNT.
+
+001890 2100-EXIT.
+001900     EXIT.
+
+001910 9000-TERMINATE.
+
+002000     DISPLAY 'DCI8BPGD - DORMANT/STALE ACCOUNT REVIEW - SUMMARY'.
+002010     DISPLAY 'RECORDS READ     : ' WS-READ-COUNT.
+002020     DISPLAY 'ACCOUNTS FLAGGED : ' WS-FLAGGED-COUNT.
+
+002030     CLOSE ACCTFILE.
+002040     CLOSE REPORT-FILE.
+
+002050 9000-EXIT.
+002060     EXIT.
+
+002070 END PROGRAM DCI8BPGD.
