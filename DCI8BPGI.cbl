@@ -0,0 +1,264 @@
+000010*****************************************************************
+000020* DCI8BPGI - ACCTFILE / ACCTNAME INDEX INTEGRITY CHECK
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. DCI8BPGI.
+000060 AUTHOR. AMAR AL-ADIL.
+000070 INSTALLATION. DCI DATA CENTER.
+000080 DATE-WRITTEN. 09-AUG-2026.
+000090 DATE-COMPILED.
+000100*****************************************************************
+000110* MODIFICATION HISTORY
+000120*-----------------------------------------------------------------
+000130* DATE       BY   DESCRIPTION
+000140* ---------- ---- ------------------------------------------------
+000150* 2026-08-09 AA   INITIAL VERSION - CROSS-CHECKS ACCTFILE
+000160*                 AGAINST THE ACCTNAME ALTERNATE INDEX PATH
+000170*-----------------------------------------------------------------
+000180*****************************************************************
+000190* THIS JOB READS ACCTFILE SEQUENTIALLY BY ITS PRIMARY KEY AND,
+000200* FOR EVERY RECORD, CONFIRMS THAT THE SAME RECORD CAN ALSO BE
+000210* LOCATED THROUGH THE ACCTNAME ALTERNATE INDEX PATH (KEYED ON
+000220* SNAME, WITH DUPLICATES ALLOWED THE SAME WAY DCI8DPGB AND
+000230* DCI8DWSB BOTH IGNORE DUPKEY WHEN THEY BROWSE IT ONLINE). ANY
+000240* ACCOUNT WHOSE ACCTNO CANNOT BE FOUND AMONG THE ACCTNAME
+000250* ENTRIES FOR ITS OWN SNAME IS WRITTEN TO THE EXCEPTION REPORT
+000260* AS A MISSING OR MISMATCHED INDEX ENTRY
+000270*****************************************************************
+
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM-370.
+000340 OBJECT-COMPUTER. IBM-370.
+
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+
+000390     SELECT ACCTFILE ASSIGN TO ACCTFILE
+000400         ORGANIZATION IS INDEXED
+000410         ACCESS MODE IS SEQUENTIAL
+000420         RECORD KEY IS AF-ACCTKEY
+000430         FILE STATUS IS WS-ACCTFILE-STATUS.
+
+000450     SELECT ACCTNAME ASSIGN TO ACCTNAME
+000460         ORGANIZATION IS INDEXED
+000470         ACCESS MODE IS DYNAMIC
+000480         RECORD KEY IS AN-ACCTKEY
+000490         ALTERNATE RECORD KEY IS AN-SNAME WITH DUPLICATES
+000500         FILE STATUS IS WS-ACCTNAME-STATUS.
+
+000520     SELECT REPORT-FILE ASSIGN TO INTGRPT
+000530         ORGANIZATION IS SEQUENTIAL
+000540         FILE STATUS IS WS-REPORT-STATUS.
+
+000600 DATA DIVISION.
+000610 FILE SECTION.
+
+000620 FD  ACCTFILE
+000630     LABEL RECORDS ARE STANDARD.
+000640 01  ACCTFILE-REC.
+000650     05  AF-ACCTKEY.
+000660         10  AF-ACCTNO           PIC X(05).
+000670     05  AF-FNAME                PIC X(15).
+000680     05  AF-SNAME                PIC X(15).
+000690     05  AF-TITL                 PIC X(04).
+000700     05  AF-ADDR1                PIC X(20).
+000710     05  AF-ADDR2                PIC X(20).
+000720     05  AF-CRLIMIT              PIC 9(08).
+000730     05  AF-STAT                 PIC X(01).
+000740     05  AF-CREATED-INFO.
+000750         10  AF-CR-USERID        PIC X(08).
+000760         10  AF-CR-TRMID         PIC X(04).
+000770         10  AF-CR-DATE          PIC S9(7) COMP-3.
+000780         10  AF-CR-TIME          PIC S9(7) COMP-3.
+000790     05  AF-LAST-HIST-SEQ        PIC 9(04) COMP.
+000800     05  AF-LAST-CHANGED-INFO.
+000810         10  AF-LAST-CHG-DATE    PIC S9(7) COMP-3.
+000820         10  AF-LAST-CHG-TIME    PIC S9(7) COMP-3.
+000830     05  AF-PHONE                PIC X(15).
+000840     05  AF-EMAIL                PIC X(30).
+000845     05  AF-LAST-CHG-USERID      PIC X(08).
+000846     05  AF-MAIL-ADDR1           PIC X(20).
+000847     05  AF-MAIL-ADDR2           PIC X(20).
+000848     05  AF-FORMER-SNAME         PIC X(15).
+
+000850*-----------------------------------------------------------------
+000860* THE ACCTNAME FD MIRRORS ACCTFILE FIELD FOR FIELD - AN ALTERNATE
+000870* INDEX PATH RETURNS THE SAME UNDERLYING BASE RECORD, JUST KEYED
+000880* AND SEQUENCED BY SNAME INSTEAD OF ACCTNO
+000890*-----------------------------------------------------------------
+000900 FD  ACCTNAME
+000910     LABEL RECORDS ARE STANDARD.
+000920 01  ACCTNAME-REC.
+000930     05  AN-ACCTKEY.
+000940         10  AN-ACCTNO           PIC X(05).
+000950     05  AN-FNAME                PIC X(15).
+000960     05  AN-SNAME                PIC X(15).
+000970     05  AN-TITL                 PIC X(04).
+000980     05  AN-ADDR1                PIC X(20).
+000990     05  AN-ADDR2                PIC X(20).
+001000     05  AN-CRLIMIT              PIC 9(08).
+001010     05  AN-STAT                 PIC X(01).
+001020     05  AN-CREATED-INFO.
+001030         10  AN-CR-USERID        PIC X(08).
+001040         10  AN-CR-TRMID         PIC X(04).
+001050         10  AN-CR-DATE          PIC S9(7) COMP-3.
+001060         10  AN-CR-TIME          PIC S9(7) COMP-3.
+001070     05  AN-LAST-HIST-SEQ        PIC 9(04) COMP.
+001080     05  AN-LAST-CHANGED-INFO.
+001090         10  AN-LAST-CHG-DATE    PIC S9(7) COMP-3.
+001100         10  AN-LAST-CHG-TIME    PIC S9(7) COMP-3.
+001110     05  AN-PHONE                PIC X(15).
+001120     05  AN-EMAIL                PIC X(30).
+001125     05  AN-LAST-CHG-USERID      PIC X(08).
+001126     05  AN-MAIL-ADDR1           PIC X(20).
+001127     05  AN-MAIL-ADDR2           PIC X(20).
+001128     05  AN-FORMER-SNAME         PIC X(15).
+
+001130 FD  REPORT-FILE
+001140     RECORDING MODE IS F
+001150     LABEL RECORDS ARE STANDARD.
+001160 01  REPORT-LINE                 PIC X(80).
+
+001300 WORKING-STORAGE SECTION.
+
+001310 77  WS-ACCTFILE-STATUS      PIC X(02) VALUE SPACES.
+001320     88  WS-ACCTFILE-EOF            VALUE '10'.
+
+001330 77  WS-ACCTNAME-STATUS      PIC X(02) VALUE SPACES.
+001340     88  WS-ACCTNAME-NOTFND         VALUE '23'.
+001350     88  WS-ACCTNAME-EOF            VALUE '10'.
+
+001360 77  WS-REPORT-STATUS        PIC X(02) VALUE SPACES.
+
+001370 01  WS-SWITCHES.
+001380     05  WS-EOF-SW           PIC X(01) VALUE 'N'.
+001390         88  WS-EOF-YES              VALUE 'Y'.
+001400     05  WS-SCAN-EOF-SW      PIC X(01) VALUE 'N'.
+001410         88  WS-SCAN-EOF-YES         VALUE 'Y'.
+001420     05  WS-FOUND-SW         PIC X(01) VALUE 'N'.
+001430         88  WS-FOUND-YES            VALUE 'Y'.
+
+001440 01  WS-COUNTERS.
+001450     05  WS-READ-COUNT       PIC 9(07) COMP-3 VALUE 0.
+001460     05  WS-MISMATCH-COUNT   PIC 9(07) COMP-3 VALUE 0.
+
+001470 01  WS-EXCEPTION-LINE.
+001480     05  EL-LITERAL          PIC X(30)
+001490                 VALUE 'INDEX MISMATCH - ACCTNO '.
+001500     05  EL-ACCTNO           PIC X(05).
+001510     05  FILLER              PIC X(05) VALUE SPACES.
+001520     05  EL-SNAME-LIT        PIC X(07) VALUE 'SNAME '.
+001530     05  EL-SNAME            PIC X(15).
+001540     05  FILLER              PIC X(18) VALUE SPACES.
+
+001550 PROCEDURE DIVISION.
+
+001560 0000-MAINLINE.
+
+001570     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+001580     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001590         UNTIL WS-EOF-YES.
+
+001600     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+
+001610     GOBACK.
+
+001620 1000-INITIALIZE.
+
+001630     OPEN INPUT ACCTFILE.
+001640     OPEN INPUT ACCTNAME.
+001650     OPEN OUTPUT REPORT-FILE.
+
+001660     PERFORM 1100-READ-ACCTFILE THRU 1100-EXIT.
+
+001670 1000-EXIT.
+001680     EXIT.
+
+001690 1100-READ-ACCTFILE.
+
+001700     READ ACCTFILE NEXT RECORD
+001710         AT END
+001720             GO TO 1100-EOF
+001730     END-READ.
+
+001740     ADD 1 TO WS-READ-COUNT.
+001750     GO TO 1100-EXIT.
+
+001760 1100-EOF.
+001770     MOVE 'Y' TO WS-EOF-SW.
+
+001780 1100-EXIT.
+001790     EXIT.
+
+001800 2000-PROCESS-RECORD.
+
+001810     PERFORM 2100-CHECK-INDEX-ENTRY THRU 2100-EXIT.
+
+001820     PERFORM 1100-READ-ACCTFILE THRU 1100-EXIT.
+
+001830 2000-EXIT.
+001840     EXIT.
+
+001850*-----------------------------------------------------------------
+001860* 2100-CHECK-INDEX-ENTRY POSITIONS ACCTNAME AT THE FIRST ENTRY
+001870* FOR THIS RECORD'S SNAME, THEN SCANS FORWARD THROUGH ALL THE
+001880* DUPLICATE-SNAME ENTRIES LOOKING FOR A MATCHING ACCTNO
+001890*-----------------------------------------------------------------
+001900 2100-CHECK-INDEX-ENTRY.
+
+001910     MOVE 'N' TO WS-FOUND-SW.
+001920     MOVE 'N' TO WS-SCAN-EOF-SW.
+001930     MOVE AF-SNAME TO AN-SNAME.
+
+001940     START ACCTNAME KEY IS EQUAL TO AN-SNAME
+001950         INVALID KEY
+001960             MOVE 'Y' TO WS-SCAN-EOF-SW
+001970     END-START.
+
+001980     PERFORM 2110-SCAN-ACCTNAME THRU 2110-EXIT
+001990         UNTIL WS-SCAN-EOF-YES OR WS-FOUND-YES.
+
+002000     IF NOT WS-FOUND-YES THEN
+002010         MOVE AF-ACCTNO TO EL-ACCTNO
+002020         MOVE AF-SNAME TO EL-SNAME
+002030         WRITE REPORT-LINE FROM WS-EXCEPTION-LINE
+002040         ADD 1 TO WS-MISMATCH-COUNT
+002050     END-IF.
+
+002060 2100-EXIT.
+002070     EXIT.
+
+002080 2110-SCAN-ACCTNAME.
+
+002090     READ ACCTNAME NEXT RECORD
+002100         AT END
+002110             MOVE 'Y' TO WS-SCAN-EOF-SW
+002120     END-READ.
+
+002130     IF NOT WS-SCAN-EOF-YES THEN
+002140         IF AN-SNAME NOT = AF-SNAME THEN
+002150             MOVE 'Y' TO WS-SCAN-EOF-SW
+002160         ELSE IF AN-ACCTNO = AF-ACCTNO THEN
+002170             MOVE 'Y' TO WS-FOUND-SW
+002180         END-IF
+002190     END-IF.
+
+002200 2110-EXIT.
+002210     EXIT.
+
+002220 9000-TERMINATE.
+
+002230     DISPLAY 'DCI8BPGI - INDEX INTEGRITY CHECK - RUN SUMMARY'.
+002240     DISPLAY 'RECORDS READ     : ' WS-READ-COUNT.
+002250     DISPLAY 'INDEX MISMATCHES : ' WS-MISMATCH-COUNT.
+
+002260     CLOSE ACCTFILE.
+002270     CLOSE ACCTNAME.
+002280     CLOSE REPORT-FILE.
+
+002290 9000-EXIT.
+002300     EXIT.
+
+002310 END PROGRAM DCI8BPGI.
