@@ -0,0 +1,633 @@
+000010*****************************************************************
+000020* DCI8BPGL - DELIMITED BULK ACCOUNT LOAD (PORTFOLIO IMPORT)
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. DCI8BPGL.
+000060 AUTHOR. AMAR AL-ADIL.
+000070 INSTALLATION. DCI DATA CENTER.
+000080 DATE-WRITTEN. 09-AUG-2026.
+000090 DATE-COMPILED.
+000100*****************************************************************
+000110* MODIFICATION HISTORY
+000120*-----------------------------------------------------------------
+000130* DATE       BY   DESCRIPTION
+000140* ---------- ---- ------------------------------------------------
+000150* 2026-08-09 AA   INITIAL VERSION - COMPANION TO DCI8BPGX'S CSV
+000160*                 EXPORT, FOR LOADING AN ACQUIRED PORTFOLIO FROM
+000170*                 A COMMA-DELIMITED FILE INSTEAD OF DCI8BPGC'S
+000180*                 FIXED-FORMAT NEWACCT LAYOUT
+000190*-----------------------------------------------------------------
+000200*****************************************************************
+000210* THIS JOB READS PRTFIN, A COMMA-DELIMITED FILE OF PROSPECTIVE
+000220* NEW ACCOUNTS (ACCTNO, TITLE, FIRST NAME, SURNAME, ADDRESS 1,
+000230* ADDRESS 2, STATUS, CREDIT LIMIT, PHONE, EMAIL), RUNS EACH ROW
+000240* THROUGH THE SAME EDIT RULES DCI8DPGE ENFORCES ONLINE - KEPT IN
+000250* LOCKSTEP BY CONVENTION THE SAME WAY DCI8BPGC'S OWN 2100-
+000260* VALIDATE-RECORD IS, SINCE A BATCH STEP CANNOT EXEC CICS LINK
+000270* TO DCI8DPGE - AND WRITES ACCTFILE FOR EVERY ROW THAT PASSES,
+000280* THE SAME WAY DCI8BPGC'S OWN 2600-WRITE-ACCOUNT DOES. UNLIKE
+000290* DCI8BPGC, THIS JOB VALIDATES PHONE/EMAIL AND LOOKS UP ITS
+000300* CRLIMIT RANGE FROM CRLIMCFG, SINCE BOTH WERE ADDED TO THE
+000310* ONLINE EDIT RULES AFTER DCI8BPGC WAS ORIGINALLY WRITTEN
+000320*****************************************************************
+
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER. IBM-370.
+000360 OBJECT-COMPUTER. IBM-370.
+
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+
+000390     SELECT IMPORT-FILE ASSIGN TO PRTFIN
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS WS-IMPORT-STATUS.
+
+000420     SELECT ACCTFILE ASSIGN TO ACCTFILE
+000430         ORGANIZATION IS INDEXED
+000440         ACCESS MODE IS DYNAMIC
+000450         RECORD KEY IS AF-ACCTKEY
+000460         FILE STATUS IS WS-ACCTFILE-STATUS.
+
+000470     SELECT CRLIMCFG-FILE ASSIGN TO CRLIMCFG
+000480         ORGANIZATION IS INDEXED
+000490         ACCESS MODE IS RANDOM
+000500         RECORD KEY IS CF-STAT
+000510         FILE STATUS IS WS-CRLIMCFG-STATUS.
+
+000511     SELECT TITLECFG-FILE ASSIGN TO TITLECFG
+000512         ORGANIZATION IS INDEXED
+000513         ACCESS MODE IS RANDOM
+000514         RECORD KEY IS TC-TITLE
+000515         FILE STATUS IS WS-TITLECFG-STATUS.
+
+000520     SELECT REJECT-FILE ASSIGN TO PRTFREJ
+000530         ORGANIZATION IS SEQUENTIAL
+000540         FILE STATUS IS WS-REJECT-STATUS.
+
+000550     SELECT CHKPNT-FILE ASSIGN TO LODCHKPT
+000560         ORGANIZATION IS INDEXED
+000570         ACCESS MODE IS RANDOM
+000580         RECORD KEY IS CK-JOBID
+000590         FILE STATUS IS WS-CHKPNT-STATUS.
+
+000600 DATA DIVISION.
+000610 FILE SECTION.
+
+000620 FD  IMPORT-FILE
+000630     RECORDING MODE IS V
+000640     LABEL RECORDS ARE STANDARD.
+000650 01  IMPORT-LINE                 PIC X(150).
+
+000660 FD  ACCTFILE
+000670     LABEL RECORDS ARE STANDARD.
+000680 01  ACCTFILE-REC.
+000690     05  AF-ACCTKEY.
+000700         10  AF-ACCTNO           PIC X(05).
+000710     05  AF-FNAME                PIC X(15).
+000720     05  AF-SNAME                PIC X(15).
+000730     05  AF-TITL                 PIC X(04).
+000740     05  AF-ADDR1                PIC X(20).
+000750     05  AF-ADDR2                PIC X(20).
+000760     05  AF-CRLIMIT              PIC 9(08).
+000770     05  AF-STAT                 PIC X(01).
+000780     05  AF-CREATED-INFO.
+000790         10  AF-CR-USERID        PIC X(08).
+000800         10  AF-CR-TRMID         PIC X(04).
+000810         10  AF-CR-DATE          PIC S9(7) COMP-3.
+000820         10  AF-CR-TIME          PIC S9(7) COMP-3.
+000830     05  AF-LAST-HIST-SEQ        PIC 9(04) COMP.
+000840     05  AF-LAST-CHANGED-INFO.
+000850         10  AF-LAST-CHG-DATE    PIC S9(7) COMP-3.
+000860         10  AF-LAST-CHG-TIME    PIC S9(7) COMP-3.
+000870     05  AF-PHONE                PIC X(15).
+000880     05  AF-EMAIL                PIC X(30).
+000890     05  AF-LAST-CHG-USERID      PIC X(08).
+000900     05  AF-MAIL-ADDR1           PIC X(20).
+000910     05  AF-MAIL-ADDR2           PIC X(20).
+000920     05  AF-FORMER-SNAME         PIC X(15).
+
+000930 FD  CRLIMCFG-FILE
+000940     LABEL RECORDS ARE STANDARD.
+000950 01  CRLIMCFG-REC.
+000960     05  CF-STAT                 PIC X(01).
+000970     05  CF-MIN                  PIC 9(08).
+000980     05  CF-MAX                  PIC 9(08).
+
+000985 FD  TITLECFG-FILE
+000986     LABEL RECORDS ARE STANDARD.
+000987 01  TITLECFG-REC.
+000988     05  TC-TITLE                PIC X(04).
+
+000990 FD  REJECT-FILE
+001000     RECORDING MODE IS F
+001010     LABEL RECORDS ARE STANDARD.
+001020 01  REJECT-REC.
+001030     05  RJ-ACCTNO                PIC X(05).
+001040     05  RJ-REASON                PIC X(60).
+001050     05  FILLER                   PIC X(15).
+
+001060*-----------------------------------------------------------------
+001070* CHKPNT-FILE HOLDS ONE ROW, KEYED BY CK-JOBID, GIVING THE ACCTNO
+001080* OF THE LAST IMPORT-FILE ROW THIS JOB FINISHED WITH (WRITTEN OR
+001090* REJECTED) - A RERUN AFTER AN ABEND SKIPS PAST EVERYTHING UP TO
+001100* AND INCLUDING THAT ROW INSTEAD OF RELOADING IT A SECOND TIME
+001110*-----------------------------------------------------------------
+001120 FD  CHKPNT-FILE
+001130     LABEL RECORDS ARE STANDARD.
+001140 01  CHKPNT-REC.
+001150     05  CK-JOBID            PIC X(08).
+001160     05  CK-LAST-KEY         PIC X(05).
+001170     05  CK-STATUS           PIC X(01).
+001180         88  CK-COMPLETE             VALUE 'C'.
+001190         88  CK-IN-PROGRESS          VALUE 'I'.
+
+001200 WORKING-STORAGE SECTION.
+
+001210 77  WS-IMPORT-STATUS        PIC X(02) VALUE SPACES.
+001220 77  WS-ACCTFILE-STATUS      PIC X(02) VALUE SPACES.
+001230     88  WS-ACCTFILE-DUPKEY         VALUE '22'.
+001240 77  WS-CRLIMCFG-STATUS      PIC X(02) VALUE SPACES.
+001241 77  WS-TITLECFG-STATUS      PIC X(02) VALUE SPACES.
+001250 77  WS-REJECT-STATUS        PIC X(02) VALUE SPACES.
+001260 77  WS-CHKPNT-STATUS        PIC X(02) VALUE SPACES.
+001270     88  WS-CHKPNT-NOTFND           VALUE '23'.
+
+001280 01  WS-SWITCHES.
+001290     05  WS-EOF-SW           PIC X(01) VALUE 'N'.
+001300         88  WS-EOF-YES              VALUE 'Y'.
+001310     05  WS-VALID-SW         PIC X(01) VALUE 'Y'.
+001320         88  WS-RECORD-VALID         VALUE 'Y'.
+001330         88  WS-RECORD-INVALID        VALUE 'N'.
+001340     05  WS-SKIP-SW          PIC X(01) VALUE 'N'.
+001350         88  WS-SKIPPING-YES          VALUE 'Y'.
+
+001360 01  WS-COUNTERS.
+001370     05  WS-READ-COUNT       PIC 9(07) COMP-3 VALUE 0.
+001380     05  WS-WRITTEN-COUNT    PIC 9(07) COMP-3 VALUE 0.
+001390     05  WS-REJECTED-COUNT   PIC 9(07) COMP-3 VALUE 0.
+
+001400 77  WS-REJECT-REASON        PIC X(60).
+
+001410*-----------------------------------------------------------------
+001420* WS-IN-* HOLDS THE 10 COMMA-DELIMITED COLUMNS UNSTRUNG FROM
+001430* EACH IMPORT-LINE - ACCTNO, TITLE, FIRST NAME, SURNAME,
+001440* ADDRESS 1, ADDRESS 2, STATUS, CREDIT LIMIT, PHONE, EMAIL
+001450*-----------------------------------------------------------------
+001460 01  WS-IN-FIELDS.
+001470     05  WS-IN-ACCTNO            PIC X(05).
+001480     05  WS-IN-TITL              PIC X(04).
+001490     05  WS-IN-FNAME             PIC X(15).
+001500     05  WS-IN-SNAME             PIC X(15).
+001510     05  WS-IN-ADDR1             PIC X(20).
+001520     05  WS-IN-ADDR2             PIC X(20).
+001530     05  WS-IN-STAT              PIC X(01).
+001540     05  WS-IN-CRLIMIT           PIC 9(08).
+001550     05  WS-IN-PHONE             PIC X(15).
+001560     05  WS-IN-EMAIL             PIC X(30).
+
+001570 77  WS-SUB                  PIC S9(04) COMP VALUE 0.
+001580 77  WS-LETTER-COUNT         PIC S9(04) COMP VALUE 0.
+001590 77  WS-DIGIT-COUNT          PIC S9(04) COMP VALUE 0.
+001600 77  WS-AT-COUNT             PIC S9(04) COMP VALUE 0.
+001610 77  WS-DOT-COUNT            PIC S9(04) COMP VALUE 0.
+
+001620 01  WS-SCAN-FIELD           PIC X(30) VALUE SPACES.
+001630 77  WS-SCAN-LEN             PIC S9(04) COMP VALUE 0.
+
+001640 01  WS-CHAR                 PIC X(01).
+001650     88  WS-CHAR-VALID               VALUE 'A' THRU 'Z'.
+
+001660 01  WS-DIGIT                PIC X(01).
+001670     88  WS-DIGIT-VALID              VALUE '0' THRU '9'.
+
+001680 PROCEDURE DIVISION.
+
+001690 0000-MAINLINE.
+
+001700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+001710     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001720         UNTIL WS-EOF-YES.
+
+001730     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+
+001740     GOBACK.
+
+001750 1000-INITIALIZE.
+
+001760     OPEN INPUT IMPORT-FILE.
+001770     OPEN I-O ACCTFILE.
+001780     OPEN INPUT CRLIMCFG-FILE.
+001781     OPEN INPUT TITLECFG-FILE.
+001790     OPEN OUTPUT REJECT-FILE.
+001800     OPEN I-O CHKPNT-FILE.
+
+001810     PERFORM 1100-READ-IMPORT THRU 1100-EXIT.
+001820     PERFORM 1150-CHECK-RESTART THRU 1150-EXIT.
+001830     IF WS-SKIPPING-YES THEN
+001840         PERFORM 1200-SKIP-PROCESSED THRU 1200-EXIT
+001850             UNTIL NOT WS-SKIPPING-YES OR WS-EOF-YES
+001860     END-IF.
+
+001870 1000-EXIT.
+001880     EXIT.
+
+001890*-----------------------------------------------------------------
+001900* 1150-CHECK-RESTART LOOKS UP THIS JOB'S CHECKPOINT ROW. THE
+001910* FIRST-EVER RUN CREATES IT; A RERUN THAT FINDS ITS PRIOR RUN
+001920* LEFT IN-PROGRESS SKIPS BACK UP TO WHERE IT LEFT OFF INSTEAD OF
+001930* RELOADING ROWS ALREADY WRITTEN OR REJECTED
+001940*-----------------------------------------------------------------
+001950 1150-CHECK-RESTART.
+001960     MOVE 'DCI8BPGL' TO CK-JOBID.
+001970     READ CHKPNT-FILE
+001980         INVALID KEY
+001990             CONTINUE
+002000     END-READ.
+002010     IF WS-CHKPNT-NOTFND THEN
+002020         MOVE LOW-VALUES TO CK-LAST-KEY
+002030         MOVE 'I' TO CK-STATUS
+002040         WRITE CHKPNT-REC
+002050     ELSE
+002060         IF CK-IN-PROGRESS AND CK-LAST-KEY NOT = LOW-VALUES THEN
+002070             MOVE 'Y' TO WS-SKIP-SW
+002080         ELSE
+002090             MOVE LOW-VALUES TO CK-LAST-KEY
+002100         END-IF
+002110         MOVE 'I' TO CK-STATUS
+002120         REWRITE CHKPNT-REC
+002130     END-IF.
+002140 1150-EXIT.
+002150     EXIT.
+
+002160*-----------------------------------------------------------------
+002170* 1200-SKIP-PROCESSED READS FORWARD PAST EVERY ROW UP TO AND
+002180* INCLUDING THE ONE THIS JOB CHECKPOINTED LAST, WITHOUT VALIDATING
+002190* OR WRITING ANY OF THEM AGAIN
+002200*-----------------------------------------------------------------
+002210 1200-SKIP-PROCESSED.
+002220     PERFORM 2050-PARSE-IMPORT-LINE THRU 2050-EXIT.
+002230     IF WS-IN-ACCTNO = CK-LAST-KEY THEN
+002240         MOVE 'N' TO WS-SKIP-SW
+002250     END-IF.
+002260     PERFORM 1100-READ-IMPORT THRU 1100-EXIT.
+002270 1200-EXIT.
+002280     EXIT.
+
+002290 1100-READ-IMPORT.
+
+002300     READ IMPORT-FILE
+002310         AT END
+002320             GO TO 1100-EOF
+002330     END-READ.
+
+002340     ADD 1 TO WS-READ-COUNT.
+002350     GO TO 1100-EXIT.
+
+002360 1100-EOF.
+002370     MOVE 'Y' TO WS-EOF-SW.
+
+002380 1100-EXIT.
+002390     EXIT.
+
+002400 2000-PROCESS-RECORD.
+
+002410     PERFORM 2050-PARSE-IMPORT-LINE THRU 2050-EXIT.
+
+002420     MOVE 'Y' TO WS-VALID-SW.
+002430     PERFORM 2100-VALIDATE-RECORD THRU 2100-EXIT.
+
+002440     IF WS-RECORD-VALID THEN
+002450         PERFORM 2600-WRITE-ACCOUNT THRU 2600-EXIT
+002460     ELSE
+002470         PERFORM 2500-WRITE-REJECT THRU 2500-EXIT
+002480     END-IF.
+
+002490     PERFORM 2700-UPDATE-CHECKPOINT THRU 2700-EXIT.
+
+002500     PERFORM 1100-READ-IMPORT THRU 1100-EXIT.
+
+002510 2000-EXIT.
+002520     EXIT.
+
+002530*-----------------------------------------------------------------
+002540* 2050-PARSE-IMPORT-LINE SPLITS ONE COMMA-DELIMITED ROW INTO
+002550* WS-IN-FIELDS. A ROW WITH A NON-NUMERIC CRLIMIT COLUMN LEAVES
+002560* WS-IN-CRLIMIT AS ZEROS, WHICH 2100-VALIDATE-RECORD'S OWN
+002570* NUMERIC CHECK ON THE RESULT CATCHES BELOW
+002580*-----------------------------------------------------------------
+002590 2050-PARSE-IMPORT-LINE.
+
+002600     MOVE SPACES TO WS-IN-FIELDS.
+
+002610     UNSTRING IMPORT-LINE DELIMITED BY ','
+002620         INTO WS-IN-ACCTNO, WS-IN-TITL, WS-IN-FNAME,
+002630              WS-IN-SNAME, WS-IN-ADDR1, WS-IN-ADDR2,
+002640              WS-IN-STAT, WS-IN-CRLIMIT, WS-IN-PHONE,
+002650              WS-IN-EMAIL
+002660     END-UNSTRING.
+
+002670 2050-EXIT.
+002680     EXIT.
+
+002690*-----------------------------------------------------------------
+002700* 2100-VALIDATE-RECORD MIRRORS DCI8DPGE'S EDIT RULES THE SAME
+002710* WAY DCI8BPGC'S OWN 2100-VALIDATE-RECORD DOES, EXTENDED WITH
+002720* THE CURRENT PHONE/EMAIL AND CRLIMCFG-DRIVEN RANGE CHECKS
+002730*-----------------------------------------------------------------
+002740 2100-VALIDATE-RECORD.
+
+002750     IF WS-IN-ACCTNO = SPACES OR WS-IN-ACCTNO IS NOT NUMERIC THEN
+002760         MOVE 'ACCOUNT NUMBER MUST BE A 5 DIGIT NUMBER'
+002770             TO WS-REJECT-REASON
+002780         MOVE 'N' TO WS-VALID-SW
+002790         GO TO 2100-EXIT
+002800     END-IF.
+
+002810     IF WS-IN-TITL NOT = SPACES THEN
+002815         MOVE WS-IN-TITL TO TC-TITLE
+002820         READ TITLECFG-FILE
+002825             KEY IS TC-TITLE
+002830             INVALID KEY
+002835                 CONTINUE
+002840         END-READ
+002845         IF WS-TITLECFG-STATUS NOT = '00' THEN
+002850             MOVE 'TITLE IS NOT A VALID TITLECFG ENTRY'
+002860                 TO WS-REJECT-REASON
+002870             MOVE 'N' TO WS-VALID-SW
+002880             GO TO 2100-EXIT
+002885         END-IF
+002890     END-IF.
+
+002900     IF WS-IN-FNAME = SPACES THEN
+002910         MOVE 'FIRST NAME SHOULD NOT BE EMPTY'
+002920             TO WS-REJECT-REASON
+002930         MOVE 'N' TO WS-VALID-SW
+002940         GO TO 2100-EXIT
+002950     END-IF.
+
+002960     IF WS-IN-FNAME(1:1) < 'A' OR WS-IN-FNAME(1:1) > 'Z' THEN
+002970         MOVE 'FIRST NAMES FIRST CHARACTER MUST BE A LETTER'
+002980             TO WS-REJECT-REASON
+002990         MOVE 'N' TO WS-VALID-SW
+003000         GO TO 2100-EXIT
+003010     END-IF.
+
+003020     MOVE WS-IN-FNAME TO WS-SCAN-FIELD.
+003030     MOVE 15 TO WS-SCAN-LEN.
+003040     PERFORM 2900-COUNT-LETTERS THRU 2900-EXIT.
+
+003050     IF WS-LETTER-COUNT < 4 THEN
+003060         MOVE 'FIRST NAME SHOULD HAVE AT LEAST 4 LETTERS'
+003070             TO WS-REJECT-REASON
+003080         MOVE 'N' TO WS-VALID-SW
+003090         GO TO 2100-EXIT
+003100     END-IF.
+
+003110     IF WS-IN-SNAME = SPACES THEN
+003120         MOVE 'SURNAME SHOULD NOT BE EMPTY'
+003130             TO WS-REJECT-REASON
+003140         MOVE 'N' TO WS-VALID-SW
+003150         GO TO 2100-EXIT
+003160     END-IF.
+
+003170     IF WS-IN-SNAME(1:1) < 'A' OR WS-IN-SNAME(1:1) > 'Z' THEN
+003180         MOVE 'SURNAMES FIRST CHARACTER MUST BE A LETTER'
+003190             TO WS-REJECT-REASON
+003200         MOVE 'N' TO WS-VALID-SW
+003210         GO TO 2100-EXIT
+003220     END-IF.
+
+003230     MOVE WS-IN-SNAME TO WS-SCAN-FIELD.
+003240     MOVE 15 TO WS-SCAN-LEN.
+003250     PERFORM 2900-COUNT-LETTERS THRU 2900-EXIT.
+
+003260     IF WS-LETTER-COUNT < 4 THEN
+003270         MOVE 'SURNAME SHOULD HAVE AT LEAST 4 LETTERS'
+003280             TO WS-REJECT-REASON
+003290         MOVE 'N' TO WS-VALID-SW
+003300         GO TO 2100-EXIT
+003310     END-IF.
+
+003320     IF WS-IN-ADDR1 = SPACES THEN
+003330         MOVE 'ADDRESS 1 SHOULD NOT BE EMPTY'
+003340             TO WS-REJECT-REASON
+003350         MOVE 'N' TO WS-VALID-SW
+003360         GO TO 2100-EXIT
+003370     END-IF.
+
+003380     MOVE WS-IN-ADDR1 TO WS-SCAN-FIELD.
+003390     MOVE 20 TO WS-SCAN-LEN.
+003400     PERFORM 2900-COUNT-LETTERS THRU 2900-EXIT.
+
+003410     IF WS-LETTER-COUNT < 4 THEN
+003420         MOVE 'ADDRESS 1 SHOULD HAVE AT LEAST 4 LETTERS'
+003430             TO WS-REJECT-REASON
+003440         MOVE 'N' TO WS-VALID-SW
+003450         GO TO 2100-EXIT
+003460     END-IF.
+
+003470     IF WS-IN-ADDR2 = SPACES THEN
+003480         MOVE 'ADDRESS 2 SHOULD NOT BE EMPTY'
+003490             TO WS-REJECT-REASON
+003500         MOVE 'N' TO WS-VALID-SW
+003510         GO TO 2100-EXIT
+003520     END-IF.
+
+003530     MOVE WS-IN-ADDR2 TO WS-SCAN-FIELD.
+003540     MOVE 20 TO WS-SCAN-LEN.
+003550     PERFORM 2900-COUNT-LETTERS THRU 2900-EXIT.
+
+003560     IF WS-LETTER-COUNT < 4 THEN
+003570         MOVE 'ADDRESS 2 SHOULD HAVE AT LEAST 4 LETTERS'
+003580             TO WS-REJECT-REASON
+003590         MOVE 'N' TO WS-VALID-SW
+003600         GO TO 2100-EXIT
+003610     END-IF.
+
+003620     IF WS-IN-STAT NOT = 'A' AND WS-IN-STAT NOT = 'B' AND
+003630        WS-IN-STAT NOT = 'X' AND WS-IN-STAT NOT = 'Z' THEN
+003640         MOVE 'STATUS MUST BE EITHER A, B, X OR Z'
+003650             TO WS-REJECT-REASON
+003660         MOVE 'N' TO WS-VALID-SW
+003670         GO TO 2100-EXIT
+003680     END-IF.
+
+003690     IF WS-IN-CRLIMIT IS NOT NUMERIC THEN
+003700         MOVE 'LIMIT MUST BE NUMERIC'
+003710             TO WS-REJECT-REASON
+003720         MOVE 'N' TO WS-VALID-SW
+003730         GO TO 2100-EXIT
+003740     END-IF.
+
+003745     MOVE WS-IN-STAT TO CF-STAT.
+003750     READ CRLIMCFG-FILE
+003760         KEY IS CF-STAT
+003770         INVALID KEY
+003780             CONTINUE
+003790     END-READ.
+
+003800     IF WS-CRLIMCFG-STATUS = '00' AND
+003810         (WS-IN-CRLIMIT < CF-MIN OR WS-IN-CRLIMIT > CF-MAX) THEN
+003820         MOVE 'CREDIT LIMIT OUTSIDE RANGE FOR THIS STATUS'
+003830             TO WS-REJECT-REASON
+003840         MOVE 'N' TO WS-VALID-SW
+003850         GO TO 2100-EXIT
+003860     END-IF.
+
+003870     IF WS-IN-PHONE NOT = SPACES THEN
+003880         MOVE 0 TO WS-DIGIT-COUNT
+003890         PERFORM 2920-COUNT-DIGITS THRU 2920-EXIT
+003900             VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 15
+
+003910         IF WS-DIGIT-COUNT < 7 THEN
+003920             MOVE 'PHONE NUMBER MUST HAVE AT LEAST 7 DIGITS'
+003930                 TO WS-REJECT-REASON
+003940             MOVE 'N' TO WS-VALID-SW
+003950             GO TO 2100-EXIT
+003960         END-IF
+003970     END-IF.
+
+003980     IF WS-IN-EMAIL NOT = SPACES THEN
+003990         MOVE 0 TO WS-AT-COUNT
+004000         MOVE 0 TO WS-DOT-COUNT
+004010         PERFORM 2930-COUNT-AT-AND-DOT THRU 2930-EXIT
+004020             VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 30
+
+004030         IF WS-AT-COUNT NOT = 1 OR WS-DOT-COUNT = 0 THEN
+004040             MOVE 'EMAIL MUST HAVE ONE @ AND AT LEAST ONE .'
+004050                 TO WS-REJECT-REASON
+004060             MOVE 'N' TO WS-VALID-SW
+004070             GO TO 2100-EXIT
+004080         END-IF
+004090     END-IF.
+
+004100 2100-EXIT.
+004110     EXIT.
+
+004120 2500-WRITE-REJECT.
+
+004130     MOVE WS-IN-ACCTNO TO RJ-ACCTNO.
+004140     MOVE WS-REJECT-REASON TO RJ-REASON.
+004150     WRITE REJECT-REC.
+
+004160     ADD 1 TO WS-REJECTED-COUNT.
+
+004170 2500-EXIT.
+004180     EXIT.
+
+004190 2600-WRITE-ACCOUNT.
+
+004200     MOVE WS-IN-ACCTNO       TO AF-ACCTNO.
+004210     MOVE WS-IN-FNAME        TO AF-FNAME.
+004220     MOVE WS-IN-SNAME        TO AF-SNAME.
+004230     MOVE WS-IN-TITL         TO AF-TITL.
+004240     MOVE WS-IN-ADDR1        TO AF-ADDR1.
+004250     MOVE WS-IN-ADDR2        TO AF-ADDR2.
+004260     MOVE WS-IN-CRLIMIT      TO AF-CRLIMIT.
+004270     MOVE WS-IN-STAT         TO AF-STAT.
+004280     MOVE WS-IN-PHONE        TO AF-PHONE.
+004290     MOVE WS-IN-EMAIL        TO AF-EMAIL.
+
+004300     MOVE 'BATCH'            TO AF-CR-USERID.
+004310     MOVE SPACES             TO AF-CR-TRMID.
+004320     MOVE 0                  TO AF-CR-DATE.
+004330     MOVE 0                  TO AF-CR-TIME.
+004340     MOVE 0                  TO AF-LAST-HIST-SEQ.
+004350     MOVE 0                  TO AF-LAST-CHG-DATE.
+004360     MOVE 0                  TO AF-LAST-CHG-TIME.
+004370     MOVE 'BATCH'            TO AF-LAST-CHG-USERID.
+
+004380     WRITE ACCTFILE-REC
+004390         INVALID KEY
+004400             MOVE 'DUPLICATE ACCOUNT NUMBER' TO WS-REJECT-REASON
+004410             PERFORM 2500-WRITE-REJECT THRU 2500-EXIT
+004420             SUBTRACT 1 FROM WS-REJECTED-COUNT
+004430     END-WRITE.
+
+004440     IF NOT WS-ACCTFILE-DUPKEY THEN
+004450         ADD 1 TO WS-WRITTEN-COUNT
+004460     END-IF.
+
+004470 2600-EXIT.
+004480     EXIT.
+
+004490*-----------------------------------------------------------------
+004500* 2700-UPDATE-CHECKPOINT RECORDS THIS IMPORT-FILE ROW AS THE LAST
+004510* ONE THIS JOB HAS FINISHED WITH, SO A RESTART AFTER AN ABEND
+004520* KNOWS EXACTLY WHERE TO PICK BACK UP
+004530*-----------------------------------------------------------------
+004540 2700-UPDATE-CHECKPOINT.
+004550     MOVE WS-IN-ACCTNO TO CK-LAST-KEY.
+004560     REWRITE CHKPNT-REC.
+004570 2700-EXIT.
+004580     EXIT.
+
+004590*-----------------------------------------------------------------
+004600* 2900-COUNT-LETTERS SCANS WS-SCAN-FIELD (UP TO WS-SCAN-LEN
+004610* CHARACTERS) AND SETS WS-LETTER-COUNT TO THE NUMBER OF A-Z
+004620* CHARACTERS FOUND, THE SAME TECHNIQUE DCI8BPGC USES
+004630*-----------------------------------------------------------------
+004640 2900-COUNT-LETTERS.
+
+004650     MOVE 0 TO WS-LETTER-COUNT.
+004660     PERFORM 2910-COUNT-ONE-CHAR THRU 2910-EXIT
+004670         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > WS-SCAN-LEN.
+
+004680 2900-EXIT.
+004690     EXIT.
+
+004700 2910-COUNT-ONE-CHAR.
+
+004710     MOVE WS-SCAN-FIELD(WS-SUB:1) TO WS-CHAR.
+004720     IF WS-CHAR-VALID THEN
+004730         ADD 1 TO WS-LETTER-COUNT
+004740     END-IF.
+
+004750 2910-EXIT.
+004760     EXIT.
+
+004770 2920-COUNT-DIGITS.
+
+004780     MOVE WS-IN-PHONE(WS-SUB:1) TO WS-DIGIT.
+004790     IF WS-DIGIT-VALID THEN
+004800         ADD 1 TO WS-DIGIT-COUNT
+004810     END-IF.
+
+004820 2920-EXIT.
+004830     EXIT.
+
+004840 2930-COUNT-AT-AND-DOT.
+
+004850     IF WS-IN-EMAIL(WS-SUB:1) = '@' THEN
+004860         ADD 1 TO WS-AT-COUNT
+004870     END-IF.
+004880     IF WS-IN-EMAIL(WS-SUB:1) = '.' THEN
+004890         ADD 1 TO WS-DOT-COUNT
+004900     END-IF.
+
+004910 2930-EXIT.
+004920     EXIT.
+
+004930 9000-TERMINATE.
+
+004940     DISPLAY 'DCI8BPGL - DELIMITED BULK LOAD - RUN SUMMARY'.
+004950     DISPLAY 'RECORDS READ     : ' WS-READ-COUNT.
+004960     DISPLAY 'RECORDS WRITTEN  : ' WS-WRITTEN-COUNT.
+004970     DISPLAY 'RECORDS REJECTED : ' WS-REJECTED-COUNT.
+
+004980     MOVE 'C' TO CK-STATUS.
+004990     REWRITE CHKPNT-REC.
+
+005000     CLOSE IMPORT-FILE.
+005010     CLOSE ACCTFILE.
+005020     CLOSE CRLIMCFG-FILE.
+005021     CLOSE TITLECFG-FILE.
+005030     CLOSE REJECT-FILE.
+005040     CLOSE CHKPNT-FILE.
+
+005050 9000-EXIT.
+005060     EXIT.
+
+005070 END PROGRAM DCI8BPGL.
