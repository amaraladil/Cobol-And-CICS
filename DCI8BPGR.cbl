@@ -0,0 +1,292 @@
+000010*****************************************************************
+000020* DCI8BPGR - BUREAU EXPORT VS ACCTFILE RECONCILIATION REPORT
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. DCI8BPGR.
+000060 AUTHOR. AMAR AL-ADIL.
+000070 INSTALLATION. DCI DATA CENTER.
+000080 DATE-WRITTEN. 09-AUG-2026.
+000090 DATE-COMPILED.
+000100*****************************************************************
+000110* MODIFICATION HISTORY
+000120*-----------------------------------------------------------------
+000130* DATE       BY   DESCRIPTION
+000140* ---------- ---- ------------------------------------------------
+000150* 2026-08-09 AA   INITIAL VERSION - COMPARES DCI8BPGX'S BUREAUCSV
+000160*                 OUTPUT BACK AGAINST A FRESH ACCTFILE READ
+000170*-----------------------------------------------------------------
+000180*****************************************************************
+000190* THIS JOB IS RUN AS A FOLLOW-UP STEP RIGHT AFTER DCI8BPGX - IT
+000200* READS BUREAUCSV SEQUENTIALLY, UNSTRINGING EACH ROW BACK APART
+000210* TO TALLY A RECORD COUNT AND A TOTAL CRLIMIT, THEN SEPARATELY
+000220* READS A FRESH COPY OF ACCTFILE AND TALLIES THE SAME TWO
+000230* NUMBERS, AND PRINTS A ONE-PAGE REPORT SHOWING BOTH SIDES AND
+000240* FLAGGING A MISMATCH ON EITHER FIGURE - AN INDEPENDENT CHECK
+000250* THAT WHAT WAS SENT TO THE CREDIT BUREAU ACTUALLY MATCHES THE
+000260* ACCOUNT MASTER, SINCE A SILENT MISMATCH THERE IS EXACTLY THE
+000270* KIND OF THING THAT TURNS INTO A REGULATORY FINDING
+000280*****************************************************************
+
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER. IBM-370.
+000350 OBJECT-COMPUTER. IBM-370.
+
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+
+000400     SELECT CSV-FILE ASSIGN TO BUREAUCSV
+000410         ORGANIZATION IS SEQUENTIAL
+000420         FILE STATUS IS WS-CSV-STATUS.
+
+000440     SELECT ACCTFILE ASSIGN TO ACCTFILE
+000450         ORGANIZATION IS INDEXED
+000460         ACCESS MODE IS SEQUENTIAL
+000470         RECORD KEY IS AF-ACCTKEY
+000480         FILE STATUS IS WS-ACCTFILE-STATUS.
+
+000500     SELECT REPORT-FILE ASSIGN TO RECNRPT
+000510         ORGANIZATION IS SEQUENTIAL
+000520         FILE STATUS IS WS-REPORT-STATUS.
+
+000560 DATA DIVISION.
+000570 FILE SECTION.
+
+000580 FD  CSV-FILE
+000590     RECORDING MODE IS V
+000600     LABEL RECORDS ARE STANDARD.
+000610 01  CSV-LINE                    PIC X(100).
+
+000630 FD  ACCTFILE
+000640     LABEL RECORDS ARE STANDARD.
+000650 01  ACCTFILE-REC.
+000660     05  AF-ACCTKEY.
+000670         10  AF-ACCTNO           PIC X(05).
+000680     05  AF-FNAME                PIC X(15).
+000690     05  AF-SNAME                PIC X(15).
+000700     05  AF-TITL                 PIC X(04).
+000710     05  AF-ADDR1                PIC X(20).
+000720     05  AF-ADDR2                PIC X(20).
+000730     05  AF-CRLIMIT              PIC 9(08).
+000740     05  AF-STAT                 PIC X(01).
+000750     05  AF-CREATED-INFO.
+000760         10  AF-CR-USERID        PIC X(08).
+000770         10  AF-CR-TRMID         PIC X(04).
+000780         10  AF-CR-DATE          PIC S9(7) COMP-3.
+000790         10  AF-CR-TIME          PIC S9(7) COMP-3.
+000800     05  AF-LAST-HIST-SEQ        PIC 9(04) COMP.
+000810     05  AF-LAST-CHANGED-INFO.
+000820         10  AF-LAST-CHG-DATE    PIC S9(7) COMP-3.
+000830         10  AF-LAST-CHG-TIME    PIC S9(7) COMP-3.
+000840     05  AF-PHONE                PIC X(15).
+000850     05  AF-EMAIL                PIC X(30).
+000855     05  AF-LAST-CHG-USERID      PIC X(08).
+000856     05  AF-MAIL-ADDR1           PIC X(20).
+000857     05  AF-MAIL-ADDR2           PIC X(20).
+000858     05  AF-FORMER-SNAME         PIC X(15).
+
+000860 FD  REPORT-FILE
+000870     RECORDING MODE IS F
+000880     LABEL RECORDS ARE STANDARD.
+000890 01  REPORT-LINE                 PIC X(80).
+
+001000 WORKING-STORAGE SECTION.
+
+001010 77  WS-CSV-STATUS           PIC X(02) VALUE SPACES.
+001020 77  WS-ACCTFILE-STATUS      PIC X(02) VALUE SPACES.
+001030     88  WS-ACCTFILE-EOF            VALUE '10'.
+001040 77  WS-REPORT-STATUS        PIC X(02) VALUE SPACES.
+
+001050 01  WS-SWITCHES.
+001060     05  WS-CSV-EOF-SW       PIC X(01) VALUE 'N'.
+001070         88  WS-CSV-EOF-YES          VALUE 'Y'.
+001080     05  WS-ACCT-EOF-SW      PIC X(01) VALUE 'N'.
+001090         88  WS-ACCT-EOF-YES         VALUE 'Y'.
+
+001100*-----------------------------------------------------------------
+001110* WS-CSV-* HOLDS THE 5 COMMA-DELIMITED COLUMNS UNSTRUNG FROM EACH
+001120* BUREAUCSV ROW - ACCTNO, FIRST NAME, SURNAME, STATUS, CRLIMIT -
+001130* THE SAME COLUMNS DCI8BPGX'S OWN 2600-WRITE-CSV-LINE STRINGS
+001140* TOGETHER
+001150*-----------------------------------------------------------------
+001160 01  WS-CSV-FIELDS.
+001170     05  WS-CSV-ACCTNO           PIC X(05).
+001180     05  WS-CSV-FNAME            PIC X(15).
+001190     05  WS-CSV-SNAME            PIC X(15).
+001200     05  WS-CSV-STAT             PIC X(01).
+001210     05  WS-CSV-CRLIMIT          PIC 9(08).
+
+001220 01  WS-CSV-TOTALS.
+001230     05  WS-CSV-COUNT        PIC 9(07) COMP-3 VALUE 0.
+001240     05  WS-CSV-SUM-CRLIMIT  PIC 9(13) COMP-3 VALUE 0.
+
+001250 01  WS-ACCT-TOTALS.
+001260     05  WS-ACCT-COUNT       PIC 9(07) COMP-3 VALUE 0.
+001270     05  WS-ACCT-SUM-CRLIMIT PIC 9(13) COMP-3 VALUE 0.
+
+001280 77  WS-DIFF-COUNT           PIC S9(07) COMP-3 VALUE 0.
+001290 77  WS-DIFF-CRLIMIT         PIC S9(13) COMP-3 VALUE 0.
+
+001300 01  WS-STATUS-SW            PIC X(01) VALUE 'M'.
+001310     88  WS-STATUS-MATCH             VALUE 'M'.
+001320     88  WS-STATUS-MISMATCH          VALUE 'D'.
+
+001330 01  WS-REPORT-HEADING1.
+001340     05  FILLER PIC X(80) VALUE
+001350         'DCI8BPGR - BUREAU EXPORT RECONCILIATION REPORT'.
+
+001360 01  WS-REPORT-HEADING2.
+001370     05  FILLER PIC X(20) VALUE SPACES.
+001380     05  FILLER PIC X(20) VALUE 'RECORD COUNT'.
+001390     05  FILLER PIC X(20) VALUE 'TOTAL CRLIMIT'.
+
+001400 01  WS-CSV-LINE-RPT.
+001410     05  FILLER              PIC X(20) VALUE 'BUREAUCSV EXTRACT'.
+001420     05  RL-CSV-COUNT        PIC ZZZ,ZZ9  BLANK WHEN ZERO.
+001430     05  FILLER              PIC X(11) VALUE SPACES.
+001440     05  RL-CSV-CRLIMIT      PIC ZZZ,ZZZ,ZZZ,ZZ9 BLANK WHEN ZERO.
+001450     05  FILLER              PIC X(17) VALUE SPACES.
+
+001460 01  WS-ACCT-LINE-RPT.
+001470     05  FILLER              PIC X(20) VALUE 'ACCTFILE (FRESH)'.
+001480     05  RL-ACCT-COUNT       PIC ZZZ,ZZ9  BLANK WHEN ZERO.
+001490     05  FILLER              PIC X(11) VALUE SPACES.
+001500     05  RL-ACCT-CRLIMIT     PIC ZZZ,ZZZ,ZZZ,ZZ9 BLANK WHEN ZERO.
+001510     05  FILLER              PIC X(17) VALUE SPACES.
+
+001520 01  WS-DIFF-LINE-RPT.
+001530     05  FILLER              PIC X(20) VALUE 'DIFFERENCE'.
+001540     05  RL-DIFF-COUNT       PIC -ZZ,ZZ9  BLANK WHEN ZERO.
+001550     05  FILLER              PIC X(11) VALUE SPACES.
+001560     05  RL-DIFF-CRLIMIT     PIC -ZZ,ZZZ,ZZZ,ZZ9 BLANK WHEN ZERO.
+001570     05  FILLER              PIC X(16) VALUE SPACES.
+
+001580 01  WS-RESULT-LINE-MATCH.
+001590     05  FILLER PIC X(80) VALUE
+001600         'RESULT: BUREAUCSV AGREES WITH ACCTFILE - NO ACTION'.
+
+001610 01  WS-RESULT-LINE-MISMATCH.
+001620     05  FILLER PIC X(80) VALUE
+001630         'RESULT: *** DISCREPANCY DETECTED - INVESTIGATE ***'.
+
+001640 PROCEDURE DIVISION.
+
+001650 0000-MAINLINE.
+
+001660     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+001670     PERFORM 2000-TALLY-CSV THRU 2000-EXIT
+001680         UNTIL WS-CSV-EOF-YES.
+
+001690     PERFORM 3000-TALLY-ACCTFILE THRU 3000-EXIT
+001700         UNTIL WS-ACCT-EOF-YES.
+
+001710     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+
+001720     GOBACK.
+
+001730 1000-INITIALIZE.
+
+001740     OPEN INPUT CSV-FILE.
+001750     OPEN INPUT ACCTFILE.
+001760     OPEN OUTPUT REPORT-FILE.
+
+001770 1000-EXIT.
+001780     EXIT.
+
+001790*-----------------------------------------------------------------
+001800* 2000-TALLY-CSV READS ONE BUREAUCSV ROW, UNSTRINGS IT BACK INTO
+001810* ITS ORIGINAL COLUMNS AND ADDS TO THE RUNNING CSV-SIDE COUNT AND
+001820* CRLIMIT TOTAL
+001830*-----------------------------------------------------------------
+001840 2000-TALLY-CSV.
+
+001850     READ CSV-FILE
+001860         AT END
+001870             MOVE 'Y' TO WS-CSV-EOF-SW
+001880             GO TO 2000-EXIT
+001890     END-READ.
+
+001900     UNSTRING CSV-LINE DELIMITED BY ','
+001910         INTO WS-CSV-ACCTNO, WS-CSV-FNAME, WS-CSV-SNAME,
+001920              WS-CSV-STAT, WS-CSV-CRLIMIT
+001930     END-UNSTRING.
+
+001940     ADD 1 TO WS-CSV-COUNT.
+001950     ADD WS-CSV-CRLIMIT TO WS-CSV-SUM-CRLIMIT.
+
+001960 2000-EXIT.
+001970     EXIT.
+
+001980*-----------------------------------------------------------------
+001990* 3000-TALLY-ACCTFILE READS ONE FRESH ACCTFILE RECORD AND ADDS TO
+002000* THE RUNNING ACCTFILE-SIDE COUNT AND CRLIMIT TOTAL
+002010*-----------------------------------------------------------------
+002020 3000-TALLY-ACCTFILE.
+
+002030     READ ACCTFILE NEXT RECORD
+002040         AT END
+002050             MOVE 'Y' TO WS-ACCT-EOF-SW
+002060             GO TO 3000-EXIT
+002070     END-READ.
+
+002080     ADD 1 TO WS-ACCT-COUNT.
+002090     ADD AF-CRLIMIT TO WS-ACCT-SUM-CRLIMIT.
+
+002100 3000-EXIT.
+002110     EXIT.
+
+002120 9000-TERMINATE.
+
+002130     SUBTRACT WS-ACCT-COUNT FROM WS-CSV-COUNT
+002135         GIVING WS-DIFF-COUNT.
+002140     SUBTRACT WS-ACCT-SUM-CRLIMIT FROM WS-CSV-SUM-CRLIMIT
+002150         GIVING WS-DIFF-CRLIMIT.
+
+002160     IF WS-DIFF-COUNT = 0 AND WS-DIFF-CRLIMIT = 0 THEN
+002170         MOVE 'M' TO WS-STATUS-SW
+002180     ELSE
+002190         MOVE 'D' TO WS-STATUS-SW
+002200     END-IF.
+
+002210     WRITE REPORT-LINE FROM WS-REPORT-HEADING1.
+002220     MOVE SPACES TO REPORT-LINE.
+002230     WRITE REPORT-LINE.
+002240     WRITE REPORT-LINE FROM WS-REPORT-HEADING2.
+
+002250     MOVE WS-CSV-COUNT TO RL-CSV-COUNT.
+002260     MOVE WS-CSV-SUM-CRLIMIT TO RL-CSV-CRLIMIT.
+002270     WRITE REPORT-LINE FROM WS-CSV-LINE-RPT.
+
+002280     MOVE WS-ACCT-COUNT TO RL-ACCT-COUNT.
+002290     MOVE WS-ACCT-SUM-CRLIMIT TO RL-ACCT-CRLIMIT.
+002300     WRITE REPORT-LINE FROM WS-ACCT-LINE-RPT.
+
+002310     MOVE WS-DIFF-COUNT TO RL-DIFF-COUNT.
+002320     MOVE WS-DIFF-CRLIMIT TO RL-DIFF-CRLIMIT.
+002330     WRITE REPORT-LINE FROM WS-DIFF-LINE-RPT.
+
+002340     MOVE SPACES TO REPORT-LINE.
+002350     WRITE REPORT-LINE.
+
+002360     IF WS-STATUS-MATCH THEN
+002370         WRITE REPORT-LINE FROM WS-RESULT-LINE-MATCH
+002380     ELSE
+002390         WRITE REPORT-LINE FROM WS-RESULT-LINE-MISMATCH
+002400     END-IF.
+
+002410     DISPLAY 'DCI8BPGR - BUREAU RECONCILIATION - RUN SUMMARY'.
+002420     DISPLAY 'BUREAUCSV RECORDS: ' WS-CSV-COUNT.
+002430     DISPLAY 'ACCTFILE RECORDS : ' WS-ACCT-COUNT.
+002440     IF WS-STATUS-MISMATCH THEN
+002450         DISPLAY '*** DISCREPANCY DETECTED - SEE RECNRPT ***'
+002460     END-IF.
+
+002470     CLOSE CSV-FILE.
+002480     CLOSE ACCTFILE.
+002490     CLOSE REPORT-FILE.
+
+002500 9000-EXIT.
+002510     EXIT.
+
+002520 END PROGRAM DCI8BPGR.
