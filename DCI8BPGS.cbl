@@ -0,0 +1,258 @@
+000010*****************************************************************
+000020* DCI8BPGS - END-OF-DAY ACCOUNT STATUS AND EXPOSURE REPORT
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. DCI8BPGS.
+000060 AUTHOR. AMAR AL-ADIL.
+000070 INSTALLATION. DCI DATA CENTER.
+000080 DATE-WRITTEN. 09-AUG-2026.
+000090 DATE-COMPILED.
+000100*****************************************************************
+000110* MODIFICATION HISTORY
+000120*-----------------------------------------------------------------
+000130* DATE       BY   DESCRIPTION
+000140* ---------- ---- ------------------------------------------------
+000150* 2026-08-09 AA   INITIAL VERSION - COUNTS AND CREDIT LIMIT
+000160*                 EXPOSURE BY ACCOUNT STATUS CODE
+000170*-----------------------------------------------------------------
+000180*****************************************************************
+000190* THIS JOB READS ACCTFILE SEQUENTIALLY AND ACCUMULATES A COUNT
+000200* AND A TOTAL CRLIMIT FOR EACH OF THE FOUR ACCOUNT STATUS CODES
+000210* (A/B/X/Z), THEN PRINTS A ONE-LINE-PER-STATUS SUMMARY REPORT
+000220* SO RISK CAN SEE TOTAL OPEN CREDIT EXPOSURE BY CATEGORY WITHOUT
+000230* HAVING TO HAND-TALLY DCI8DPGB BROWSE SCREENS
+000240*****************************************************************
+
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER. IBM-370.
+000310 OBJECT-COMPUTER. IBM-370.
+
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+
+000360     SELECT ACCTFILE ASSIGN TO ACCTFILE
+000370         ORGANIZATION IS INDEXED
+000380         ACCESS MODE IS SEQUENTIAL
+000390         RECORD KEY IS AF-ACCTKEY
+000400         FILE STATUS IS WS-ACCTFILE-STATUS.
+
+000420     SELECT REPORT-FILE ASSIGN TO EXPRPT
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS WS-REPORT-STATUS.
+
+000500 DATA DIVISION.
+000510 FILE SECTION.
+
+000520 FD  ACCTFILE
+000530     LABEL RECORDS ARE STANDARD.
+000540 01  ACCTFILE-REC.
+000550     05  AF-ACCTKEY.
+000560         10  AF-ACCTNO           PIC X(05).
+000570     05  AF-FNAME                PIC X(15).
+000580     05  AF-SNAME                PIC X(15).
+000590     05  AF-TITL                 PIC X(04).
+000600     05  AF-ADDR1                PIC X(20).
+000610     05  AF-ADDR2                PIC X(20).
+000620     05  AF-CRLIMIT              PIC 9(08).
+000630     05  AF-STAT                 PIC X(01).
+000640     05  AF-CREATED-INFO.
+000650         10  AF-CR-USERID        PIC X(08).
+000660         10  AF-CR-TRMID         PIC X(04).
+000670         10  AF-CR-DATE          PIC S9(7) COMP-3.
+000680         10  AF-CR-TIME          PIC S9(7) COMP-3.
+000690     05  AF-LAST-HIST-SEQ        PIC 9(04) COMP.
+000700     05  AF-LAST-CHANGED-INFO.
+000710         10  AF-LAST-CHG-DATE    PIC S9(7) COMP-3.
+000720         10  AF-LAST-CHG-TIME    PIC S9(7) COMP-3.
+000730     05  AF-PHONE                PIC X(15).
+000740     05  AF-EMAIL                PIC X(30).
+000745     05  AF-LAST-CHG-USERID      PIC X(08).
+000746     05  AF-MAIL-ADDR1           PIC X(20).
+000747     05  AF-MAIL-ADDR2           PIC X(20).
+000748     05  AF-FORMER-SNAME         PIC X(15).
+
+000750 FD  REPORT-FILE
+000760     RECORDING MODE IS F
+000770     LABEL RECORDS ARE STANDARD.
+000780 01  REPORT-LINE                 PIC X(80).
+
+001000 WORKING-STORAGE SECTION.
+
+001010 77  WS-ACCTFILE-STATUS      PIC X(02) VALUE SPACES.
+001020     88  WS-ACCTFILE-EOF            VALUE '10'.
+
+001030 77  WS-REPORT-STATUS        PIC X(02) VALUE SPACES.
+
+001040 01  WS-SWITCHES.
+001050     05  WS-EOF-SW           PIC X(01) VALUE 'N'.
+001060         88  WS-EOF-YES              VALUE 'Y'.
+
+001070 01  WS-COUNTERS.
+001080     05  WS-READ-COUNT       PIC 9(07) COMP-3 VALUE 0.
+
+001090*-----------------------------------------------------------------
+001100* ONE COUNT/EXPOSURE ACCUMULATOR PER STATUS CODE - SUBSCRIPTED
+001110* BY WS-STAT-SUB SO 2100-ADD-TO-TOTALS AND 2600-PRINT-STATUS-LINE
+001120* CAN SHARE THE SAME LOOKUP LOGIC INSTEAD OF FOUR SEPARATE
+001130* IF-CHAINS
+001140*-----------------------------------------------------------------
+001150 01  WS-STAT-TOTALS.
+001160     05  WS-STAT-ENTRY OCCURS 4 TIMES
+001170                 INDEXED BY WS-STAT-SUB.
+001180         10  WS-STAT-CODE        PIC X(01).
+001190         10  WS-STAT-COUNT       PIC 9(07) COMP-3 VALUE 0.
+001200         10  WS-STAT-EXPOSURE    PIC 9(13) COMP-3 VALUE 0.
+
+001210 01  WS-STAT-TABLE-VALUES.
+001220     05  FILLER  PIC X(01) VALUE 'A'.
+001230     05  FILLER  PIC X(01) VALUE 'B'.
+001240     05  FILLER  PIC X(01) VALUE 'X'.
+001250     05  FILLER  PIC X(01) VALUE 'Z'.
+
+001260 01  WS-STAT-TABLE REDEFINES WS-STAT-TABLE-VALUES.
+001270     05  WS-STAT-TABLE-CODE PIC X(01) OCCURS 4 TIMES.
+
+001280 77  WS-STAT-FOUND-SW        PIC X(01) VALUE 'N'.
+001290     88  WS-STAT-FOUND               VALUE 'Y'.
+
+001300 01  WS-REPORT-HEADING1.
+001310     05  FILLER PIC X(80) VALUE
+001320         'DCI8BPGS - EOD STATUS AND EXPOSURE REPORT'.
+
+001330 01  WS-REPORT-HEADING2.
+001340     05  FILLER PIC X(20) VALUE 'STAT'.
+001350     05  FILLER PIC X(20) VALUE 'ACCOUNT COUNT'.
+001360     05  FILLER PIC X(20) VALUE 'TOTAL CRLIMIT'.
+
+001370 01  WS-DETAIL-LINE.
+001380     05  DL-STAT             PIC X(20).
+001390     05  DL-COUNT            PIC ZZZ,ZZ9  BLANK WHEN ZERO.
+001400     05  FILLER              PIC X(11) VALUE SPACES.
+001410     05  DL-EXPOSURE         PIC ZZZ,ZZZ,ZZZ,ZZ9 BLANK WHEN ZERO.
+001420     05  FILLER              PIC X(37) VALUE SPACES.
+
+001430 01  WS-TOTAL-LINE.
+001440     05  FILLER              PIC X(20) VALUE 'GRAND TOTAL'.
+001450     05  TL-COUNT            PIC ZZZ,ZZ9 BLANK WHEN ZERO.
+001460     05  FILLER              PIC X(11) VALUE SPACES.
+001470     05  TL-EXPOSURE         PIC ZZZ,ZZZ,ZZZ,ZZ9 BLANK WHEN ZERO.
+001480     05  FILLER              PIC X(37) VALUE SPACES.
+
+001490 77  WS-GRAND-COUNT          PIC 9(07) COMP-3 VALUE 0.
+001500 77  WS-GRAND-EXPOSURE       PIC 9(13) COMP-3 VALUE 0.
+
+001510 PROCEDURE DIVISION.
+
+001520 0000-MAINLINE.
+
+001530     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+001540     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001550         UNTIL WS-EOF-YES.
+
+001560     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+
+001570     GOBACK.
+
+001580 1000-INITIALIZE.
+
+001590     OPEN INPUT ACCTFILE.
+001600     OPEN OUTPUT REPORT-FILE.
+
+001610     PERFORM VARYING WS-STAT-SUB FROM 1 BY 1
+001620             UNTIL WS-STAT-SUB > 4
+001630         MOVE WS-STAT-TABLE-CODE(WS-STAT-SUB)
+001640             TO WS-STAT-CODE(WS-STAT-SUB)
+001650     END-PERFORM.
+
+001660     PERFORM 1100-READ-ACCTFILE THRU 1100-EXIT.
+
+001670 1000-EXIT.
+001680     EXIT.
+
+001690 1100-READ-ACCTFILE.
+
+001700     READ ACCTFILE NEXT RECORD
+001710         AT END
+001720             GO TO 1100-EOF
+001730     END-READ.
+
+001740     ADD 1 TO WS-READ-COUNT.
+001750     GO TO 1100-EXIT.
+
+001760 1100-EOF.
+001770     MOVE 'Y' TO WS-EOF-SW.
+
+001780 1100-EXIT.
+001790     EXIT.
+
+001800 2000-PROCESS-RECORD.
+
+001810     PERFORM 2100-ADD-TO-TOTALS THRU 2100-EXIT.
+
+001820     PERFORM 1100-READ-ACCTFILE THRU 1100-EXIT.
+
+001830 2000-EXIT.
+001840     EXIT.
+
+001850*-----------------------------------------------------------------
+001860* 2100-ADD-TO-TOTALS LOOKS UP THE JUST-READ RECORD'S STAT CODE
+001870* IN WS-STAT-TOTALS AND ADDS ITS CRLIMIT TO THAT ENTRY'S RUNNING
+001880* COUNT/EXPOSURE. A STAT CODE NOT IN THE TABLE IS COUNTED IN THE
+001890* GRAND TOTAL BUT OTHERWISE IGNORED - DCI8DPGE ONLY EVER ALLOWS
+001900* A/B/X/Z THROUGH ONLINE, SO THIS SHOULD NEVER HAPPEN
+001910*-----------------------------------------------------------------
+001920 2100-ADD-TO-TOTALS.
+
+001930     MOVE 'N' TO WS-STAT-FOUND-SW.
+
+001940     PERFORM VARYING WS-STAT-SUB FROM 1 BY 1
+001950             UNTIL WS-STAT-SUB > 4
+001960
+001970         IF AF-STAT = WS-STAT-CODE(WS-STAT-SUB) THEN
+001980             ADD 1 TO WS-STAT-COUNT(WS-STAT-SUB)
+001990             ADD AF-CRLIMIT TO WS-STAT-EXPOSURE(WS-STAT-SUB)
+002000             MOVE 'Y' TO WS-STAT-FOUND-SW
+002010         END-IF
+002020
+002030     END-PERFORM.
+
+002040 2100-EXIT.
+002050     EXIT.
+
+002060 9000-TERMINATE.
+
+002070     WRITE REPORT-LINE FROM WS-REPORT-HEADING1.
+002080     MOVE SPACES TO REPORT-LINE.
+002090     WRITE REPORT-LINE.
+002100     WRITE REPORT-LINE FROM WS-REPORT-HEADING2.
+
+002110     PERFORM VARYING WS-STAT-SUB FROM 1 BY 1
+002120             UNTIL WS-STAT-SUB > 4
+002130
+002140         MOVE WS-STAT-CODE(WS-STAT-SUB) TO DL-STAT
+002150         MOVE WS-STAT-COUNT(WS-STAT-SUB) TO DL-COUNT
+002160         MOVE WS-STAT-EXPOSURE(WS-STAT-SUB) TO DL-EXPOSURE
+002170
+002180         WRITE REPORT-LINE FROM WS-DETAIL-LINE
+002190
+002200         ADD WS-STAT-COUNT(WS-STAT-SUB) TO WS-GRAND-COUNT
+002210         ADD WS-STAT-EXPOSURE(WS-STAT-SUB) TO WS-GRAND-EXPOSURE
+002220
+002230     END-PERFORM.
+
+002240     MOVE WS-GRAND-COUNT TO TL-COUNT.
+002250     MOVE WS-GRAND-EXPOSURE TO TL-EXPOSURE.
+002260     WRITE REPORT-LINE FROM WS-TOTAL-LINE.
+
+002270     DISPLAY 'DCI8BPGS - STATUS/EXPOSURE REPORT - RUN SUMMARY'.
+002280     DISPLAY 'RECORDS READ     : ' WS-READ-COUNT.
+
+002290     CLOSE ACCTFILE.
+002300     CLOSE REPORT-FILE.
+
+002310 9000-EXIT.
+002320     EXIT.
+
+002330 END PROGRAM DCI8BPGS.
