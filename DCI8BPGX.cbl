@@ -0,0 +1,261 @@
+000010*****************************************************************
+000020* DCI8BPGX - CSV EXPORT FOR THE CREDIT BUREAU FEED
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. DCI8BPGX.
+000060 AUTHOR. AMAR AL-ADIL.
+000070 INSTALLATION. DCI DATA CENTER.
+000080 DATE-WRITTEN. 09-AUG-2026.
+000090 DATE-COMPILED.
+000100*****************************************************************
+000110* MODIFICATION HISTORY
+000120*-----------------------------------------------------------------
+000130* DATE       BY   DESCRIPTION
+000140* ---------- ---- ------------------------------------------------
+000150* 2026-08-09 AA   INITIAL VERSION - MONTHLY CREDIT BUREAU CSV
+000160*                 EXTRACT OF ACCTNO, NAME, STAT AND CRLIMIT
+000170*-----------------------------------------------------------------
+000180*****************************************************************
+000190* THIS JOB READS ACCTFILE SEQUENTIALLY AND WRITES ONE COMMA-
+000200* DELIMITED RECORD PER ACCOUNT TO BUREAUCSV - ACCTNO, FIRST NAME,
+000210* SURNAME, STATUS AND CREDIT LIMIT, EACH FIELD TRIMMED OF
+000220* TRAILING SPACES - SO MONTHLY SUBMISSION TO THE CREDIT BUREAU
+000230* STOPS BEING A MANUAL RE-KEY OF BROWSE SCREENS
+000240*****************************************************************
+
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER. IBM-370.
+000310 OBJECT-COMPUTER. IBM-370.
+
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+
+000360     SELECT ACCTFILE ASSIGN TO ACCTFILE
+000370         ORGANIZATION IS INDEXED
+000380         ACCESS MODE IS SEQUENTIAL
+000390         RECORD KEY IS AF-ACCTKEY
+000400         FILE STATUS IS WS-ACCTFILE-STATUS.
+
+000420     SELECT CSV-FILE ASSIGN TO BUREAUCSV
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS WS-CSV-STATUS.
+
+000450     SELECT CHKPNT-FILE ASSIGN TO EXPCHKPT
+000460         ORGANIZATION IS INDEXED
+000470         ACCESS MODE IS RANDOM
+000480         RECORD KEY IS CK-JOBID
+000490         FILE STATUS IS WS-CHKPNT-STATUS.
+
+000500 DATA DIVISION.
+000510 FILE SECTION.
+
+000520 FD  ACCTFILE
+000530     LABEL RECORDS ARE STANDARD.
+000540 01  ACCTFILE-REC.
+000550     05  AF-ACCTKEY.
+000560         10  AF-ACCTNO           PIC X(05).
+000570     05  AF-FNAME                PIC X(15).
+000580     05  AF-SNAME                PIC X(15).
+000590     05  AF-TITL                 PIC X(04).
+000600     05  AF-ADDR1                PIC X(20).
+000610     05  AF-ADDR2                PIC X(20).
+000620     05  AF-CRLIMIT              PIC 9(08).
+000630     05  AF-STAT                 PIC X(01).
+000640     05  AF-CREATED-INFO.
+000650         10  AF-CR-USERID        PIC X(08).
+000660         10  AF-CR-TRMID         PIC X(04).
+000670         10  AF-CR-DATE          PIC S9(7) COMP-3.
+000680         10  AF-CR-TIME          PIC S9(7) COMP-3.
+000690     05  AF-LAST-HIST-SEQ        PIC 9(04) COMP.
+000700     05  AF-LAST-CHANGED-INFO.
+000710         10  AF-LAST-CHG-DATE    PIC S9(7) COMP-3.
+000720         10  AF-LAST-CHG-TIME    PIC S9(7) COMP-3.
+000730     05  AF-PHONE                PIC X(15).
+000740     05  AF-EMAIL                PIC X(30).
+000745     05  AF-LAST-CHG-USERID      PIC X(08).
+000746     05  AF-MAIL-ADDR1           PIC X(20).
+000747     05  AF-MAIL-ADDR2           PIC X(20).
+000748     05  AF-FORMER-SNAME         PIC X(15).
+
+000750 FD  CSV-FILE
+000760     RECORDING MODE IS V
+000770     LABEL RECORDS ARE STANDARD.
+000780 01  CSV-LINE                    PIC X(100).
+
+000790*-----------------------------------------------------------------
+000791* CHKPNT-FILE HOLDS ONE ROW, KEYED BY CK-JOBID, GIVING THE ACCTKEY
+000792* THIS JOB LAST FINISHED WRITING TO BUREAUCSV - A RERUN AFTER AN
+000793* ABEND RESUMES PAST THAT KEY INSTEAD OF FROM THE TOP OF ACCTFILE,
+000794* SO NO ACCOUNT GETS SENT TO THE BUREAU TWICE
+000795*-----------------------------------------------------------------
+000796 FD  CHKPNT-FILE
+000797     LABEL RECORDS ARE STANDARD.
+000798 01  CHKPNT-REC.
+000799     05  CK-JOBID                PIC X(08).
+000800     05  CK-LAST-KEY             PIC X(05).
+000801     05  CK-STATUS               PIC X(01).
+000802         88  CK-COMPLETE                 VALUE 'C'.
+000803         88  CK-IN-PROGRESS              VALUE 'I'.
+
+001000 WORKING-STORAGE SECTION.
+
+001010 77  WS-ACCTFILE-STATUS      PIC X(02) VALUE SPACES.
+001020     88  WS-ACCTFILE-EOF            VALUE '10'.
+
+001030 77  WS-CSV-STATUS           PIC X(02) VALUE SPACES.
+001035 77  WS-CHKPNT-STATUS        PIC X(02) VALUE SPACES.
+001036     88  WS-CHKPNT-NOTFND           VALUE '23'.
+
+001040 01  WS-SWITCHES.
+001050     05  WS-EOF-SW           PIC X(01) VALUE 'N'.
+001060         88  WS-EOF-YES              VALUE 'Y'.
+
+001070 01  WS-COUNTERS.
+001080     05  WS-READ-COUNT       PIC 9(07) COMP-3 VALUE 0.
+
+001090 77  WS-CRLIMIT-EDIT         PIC Z(07)9.
+
+001100 PROCEDURE DIVISION.
+
+001110 0000-MAINLINE.
+
+001120     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+001130     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001140         UNTIL WS-EOF-YES.
+
+001150     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+
+001160     GOBACK.
+
+001170 1000-INITIALIZE.
+
+001180     OPEN INPUT ACCTFILE.
+001190     OPEN OUTPUT CSV-FILE.
+001195     OPEN I-O CHKPNT-FILE.
+
+001200     PERFORM 1150-CHECK-RESTART THRU 1150-EXIT.
+001202     IF NOT WS-EOF-YES THEN
+001204         PERFORM 1100-READ-ACCTFILE THRU 1100-EXIT
+001206     END-IF.
+
+001210 1000-EXIT.
+001220     EXIT.
+
+001225*-----------------------------------------------------------------
+001226* 1150-CHECK-RESTART LOOKS UP THIS JOB'S CHECKPOINT ROW. THE
+001227* FIRST-EVER RUN CREATES IT; A RERUN THAT FINDS ITS PRIOR RUN LEFT
+001228* IN-PROGRESS REPOSITIONS ACCTFILE PAST THE LAST KEY WRITTEN TO
+001229* BUREAUCSV INSTEAD OF STARTING OVER FROM THE TOP
+001230*-----------------------------------------------------------------
+001231 1150-CHECK-RESTART.
+001232     MOVE 'DCI8BPGX' TO CK-JOBID.
+001233     READ CHKPNT-FILE
+001234         INVALID KEY
+001235             CONTINUE
+001236     END-READ.
+001237     IF WS-CHKPNT-NOTFND THEN
+001238         MOVE LOW-VALUES TO CK-LAST-KEY
+001239         MOVE 'I' TO CK-STATUS
+001240         WRITE CHKPNT-REC
+001241     ELSE
+001242         IF CK-IN-PROGRESS AND CK-LAST-KEY NOT = LOW-VALUES THEN
+001243             MOVE CK-LAST-KEY TO AF-ACCTNO
+001244             START ACCTFILE KEY IS GREATER THAN AF-ACCTKEY
+001245                 INVALID KEY
+001246                     MOVE 'Y' TO WS-EOF-SW
+001247             END-START
+001248         ELSE
+001249             MOVE LOW-VALUES TO CK-LAST-KEY
+001250         END-IF
+001251         MOVE 'I' TO CK-STATUS
+001252         REWRITE CHKPNT-REC
+001253     END-IF.
+001254 1150-EXIT.
+001255     EXIT.
+
+001230 1100-READ-ACCTFILE.
+
+001240     READ ACCTFILE NEXT RECORD
+001250         AT END
+001260             GO TO 1100-EOF
+001270     END-READ.
+
+001280     ADD 1 TO WS-READ-COUNT.
+001290     GO TO 1100-EXIT.
+
+001300 1100-EOF.
+001310     MOVE 'Y' TO WS-EOF-SW.
+
+001320 1100-EXIT.
+001330     EXIT.
+
+001340 2000-PROCESS-RECORD.
+
+001350     PERFORM 2600-WRITE-CSV-LINE THRU 2600-EXIT.
+
+001355     PERFORM 2700-UPDATE-CHECKPOINT THRU 2700-EXIT.
+
+001360     PERFORM 1100-READ-ACCTFILE THRU 1100-EXIT.
+
+001370 2000-EXIT.
+001380     EXIT.
+
+001390*-----------------------------------------------------------------
+001400* 2600-WRITE-CSV-LINE BUILDS ONE COMMA-DELIMITED ROW - ACCTNO,
+001410* FIRST NAME, SURNAME, STATUS, CRLIMIT - TRIMMING TRAILING
+001420* SPACES OFF EACH ALPHANUMERIC FIELD SO THE BUREAU'S PARSER
+001430* DOESN'T CHOKE ON PADDING
+001440*-----------------------------------------------------------------
+001450 2600-WRITE-CSV-LINE.
+
+001460     MOVE AF-CRLIMIT TO WS-CRLIMIT-EDIT.
+
+001470     MOVE SPACES TO CSV-LINE.
+
+001480     STRING
+001490         AF-ACCTNO      DELIMITED BY SIZE
+001500         ','            DELIMITED BY SIZE
+001510         AF-FNAME       DELIMITED BY SPACE
+001520         ','            DELIMITED BY SIZE
+001530         AF-SNAME       DELIMITED BY SPACE
+001540         ','            DELIMITED BY SIZE
+001550         AF-STAT        DELIMITED BY SIZE
+001560         ','            DELIMITED BY SIZE
+001570         WS-CRLIMIT-EDIT DELIMITED BY SIZE
+001580         INTO CSV-LINE
+001590     END-STRING.
+001600
+001610     WRITE CSV-LINE.
+001620
+001630 2600-EXIT.
+001640     EXIT.
+
+001642*-----------------------------------------------------------------
+001644* 2700-UPDATE-CHECKPOINT RECORDS THIS ACCOUNT AS THE LAST ONE
+001646* WRITTEN TO BUREAUCSV, SO A RESTART AFTER AN ABEND KNOWS EXACTLY
+001648* WHERE TO PICK BACK UP
+001649*-----------------------------------------------------------------
+001652 2700-UPDATE-CHECKPOINT.
+001654     MOVE AF-ACCTNO TO CK-LAST-KEY.
+001656     REWRITE CHKPNT-REC.
+001658 2700-EXIT.
+001659     EXIT.
+
+001650 9000-TERMINATE.
+
+001660     DISPLAY 'DCI8BPGX - CREDIT BUREAU CSV EXPORT - RUN SUMMARY'.
+001670     DISPLAY 'RECORDS WRITTEN  : ' WS-READ-COUNT.
+
+001672     MOVE 'C' TO CK-STATUS.
+001674     REWRITE CHKPNT-REC.
+
+001680     CLOSE ACCTFILE.
+001690     CLOSE CSV-FILE.
+001692     CLOSE CHKPNT-FILE.
+
+001700 9000-EXIT.
+001710     EXIT.
+
+001720 END PROGRAM DCI8BPGX.
