@@ -0,0 +1,44 @@
+       01  MAP1I.
+           02  FILLER PIC X(12).
+           02  ACCTNOL    COMP  PIC  S9(4).
+           02  ACCTNOF    PICTURE X.
+           02  FILLER REDEFINES ACCTNOF.
+             03 ACCTNOA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  ACCTNOI  PIC X(5).
+           02  CURSTATL    COMP  PIC  S9(4).
+           02  CURSTATF    PICTURE X.
+           02  FILLER REDEFINES CURSTATF.
+             03 CURSTATA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CURSTATI  PIC X(1).
+           02  STATL    COMP  PIC  S9(4).
+           02  STATF    PICTURE X.
+           02  FILLER REDEFINES STATF.
+             03 STATA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STATI  PIC X(1).
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGI  PIC X(60).
+       01  MAP1O REDEFINES MAP1I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  ACCTNOC    PICTURE X.
+           02  ACCTNOH    PICTURE X.
+           02  ACCTNOO  PIC X(5).
+           02  FILLER PICTURE X(3).
+           02  CURSTATC    PICTURE X.
+           02  CURSTATH    PICTURE X.
+           02  CURSTATO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  STATC    PICTURE X.
+           02  STATH    PICTURE X.
+           02  STATO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MSGC    PICTURE X.
+           02  MSGH    PICTURE X.
+           02  MSGO  PIC X(60).
