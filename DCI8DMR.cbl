@@ -48,6 +48,48 @@
              03 CRLIMITA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  CRLIMITI  PIC X(8).
+           02  PHONEL    COMP  PIC  S9(4).
+           02  PHONEF    PICTURE X.
+           02  FILLER REDEFINES PHONEF.
+             03 PHONEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PHONEI  PIC X(15).
+           02  EMAILL    COMP  PIC  S9(4).
+           02  EMAILF    PICTURE X.
+           02  FILLER REDEFINES EMAILF.
+             03 EMAILA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  EMAILI  PIC X(30).
+           02  MAILAD1L    COMP  PIC  S9(4).
+           02  MAILAD1F    PICTURE X.
+           02  FILLER REDEFINES MAILAD1F.
+             03 MAILAD1A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MAILAD1I  PIC X(20).
+           02  MAILAD2L    COMP  PIC  S9(4).
+           02  MAILAD2F    PICTURE X.
+           02  FILLER REDEFINES MAILAD2F.
+             03 MAILAD2A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MAILAD2I  PIC X(20).
+           02  FSNAMEL    COMP  PIC  S9(4).
+           02  FSNAMEF    PICTURE X.
+           02  FILLER REDEFINES FSNAMEF.
+             03 FSNAMEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  FSNAMEI  PIC X(15).
+           02  LCHGDTL    COMP  PIC  S9(4).
+           02  LCHGDTF    PICTURE X.
+           02  FILLER REDEFINES LCHGDTF.
+             03 LCHGDTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LCHGDTI  PIC X(7).
+           02  LCHGIDL    COMP  PIC  S9(4).
+           02  LCHGIDF    PICTURE X.
+           02  FILLER REDEFINES LCHGIDF.
+             03 LCHGIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LCHGIDI  PIC X(8).
            02  MSGL    COMP  PIC  S9(4).
            02  MSGF    PICTURE X.
            02  FILLER REDEFINES MSGF.
@@ -89,6 +131,34 @@
            02  CRLIMITH    PICTURE X.
            02  CRLIMITO  PIC X(8).
            02  FILLER PICTURE X(3).
+           02  PHONEC    PICTURE X.
+           02  PHONEH    PICTURE X.
+           02  PHONEO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  EMAILC    PICTURE X.
+           02  EMAILH    PICTURE X.
+           02  EMAILO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  MAILAD1C    PICTURE X.
+           02  MAILAD1H    PICTURE X.
+           02  MAILAD1O  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  MAILAD2C    PICTURE X.
+           02  MAILAD2H    PICTURE X.
+           02  MAILAD2O  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  FSNAMEC    PICTURE X.
+           02  FSNAMEH    PICTURE X.
+           02  FSNAMEO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  LCHGDTC    PICTURE X.
+           02  LCHGDTH    PICTURE X.
+           02  LCHGDTO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  LCHGIDC    PICTURE X.
+           02  LCHGIDH    PICTURE X.
+           02  LCHGIDO  PIC X(8).
+           02  FILLER PICTURE X(3).
            02  MSGC    PICTURE X.
            02  MSGH    PICTURE X.
            02  MSGO  PIC X(60).
\ No newline at end of file
