@@ -15,180 +15,1627 @@
 
        COPY 'ACCTREC'.
 
+      * COPY PER-TERMINAL BROWSE PAGE SIZE RECORD LAYOUT
+       COPY 'BRWSCFG'.
+
        01 WS-RESPONSE            PIC S9(4) COMP.
+       01 WS-CFG-RESP            PIC S9(4) COMP.
 
        01 SCREEN-RECORD.
            05 SR-LINE-NO         PIC 9(2).
-           05 FILLER             PIC X(15) VALUE SPACES.
+           05 SR-MATCH-FLAG      PIC X VALUE SPACE.
+           05 FILLER             PIC X(14) VALUE SPACES.
            05 SR-ACCTNO          PIC X(5).
            05 FILLER             PIC X(8) VALUE SPACES.
            05 SR-FIRST-NAME      PIC X(15).
            05 FILLER             PIC X(5) VALUE SPACES.
            05 SR-SURNAME         PIC X(15).
 
-       01 SCREEN-EOF.
-           05 EOF-LINE-NO        PIC 9(2).
-           05 FILLER             PIC X(16) VALUE SPACES.
-           05 EOF-MESSAGE        PIC X(40).
+       01 SCREEN-EOF.
+           05 EOF-LINE-NO        PIC 9(2).
+           05 FILLER             PIC X(16) VALUE SPACES.
+           05 EOF-MESSAGE        PIC X(40).
+
+       01 WS-MESSAGE             PIC X(60).
+       01 SR-ACCT-NAME           PIC X(15).
+
+      * ONE FLAT EXTRACT LINE WRITTEN TO THE BRWSXTR TD QUEUE PER
+      * MATCHING ACCOUNT WHEN PF10 EXPORTS THE CURRENT SURNAME SEARCH
+       01 WS-EXPORT-LINE.
+           05 EX-ACCTNO          PIC X(5).
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 EX-SNAME           PIC X(15).
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 EX-FNAME           PIC X(15).
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 EX-STAT            PIC X(1).
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 EX-CRLIMIT         PIC 9(8).
+
+       77 WS-EXPORT-LEN          PIC S9(4) COMP VALUE +48.
+       77 WS-EXPORT-COUNT        PIC 9(4) VALUE 0.
+
+       77 WS-LINE-SUB            PIC 9(2).
+       77 WS-SEARCH-LEN          PIC 9(2).
+       77 WS-MATCH-FOUND         PIC X VALUE 'N'.
+
+      * DEFAULT/MAXIMUM PAGE SIZE - THE DCI8DMB MAP ONLY HAS 10
+      * LINED OCCURRENCES, SO THIS IS THE HARD CEILING FOR
+      * WS-CA-PAGESIZE BELOW, NOT JUST THE FALLBACK WHEN A
+      * TERMINAL HAS NO BRWSCFG RECORD OF ITS OWN
+       77 WS-LINES-MAX           PIC 9(2) VALUE 10.
+       77 WS-LINES               PIC 9(2) VALUE 10.
+
+       77 WS-EOF-RESP            PIC X VALUE "N".
+
+       77 WS-LOOP-COUNT          PIC 9(2) VALUE 0.
+
+      * BROWSE MODE PERSISTED ACROSS PSEUDO-CONVERSATIONAL TURNS -
+      * 'S' BROWSES ACCTNAME BY SURNAME (SCHNAMEI), 'A' BROWSES
+      * ACCTFILE DIRECTLY BY ACCOUNT NUMBER (ALSO KEYED FROM THE
+      * SAME SCHNAMEI SEARCH BOX, SINCE THERE IS NO SPARE MAP FIELD),
+      * 'T' BROWSES ACCTSTAT BY ACCOUNT STATUS (SAME SCHNAMEI BOX
+      * AGAIN, USING ONLY ITS FIRST CHARACTER) - WS-CA-SEARCH-KEY(1:1)
+      * REMEMBERS THE STATUS CODE ACROSS SCROLL CONTINUATIONS
+      * 'F' BROWSES ACCTFNAME BY FORMER/MAIDEN SURNAME (SAME SCHNAMEI
+      * BOX AGAIN) - SINCE THE MAP HAS NO FORMER-SURNAME DISPLAY
+      * COLUMN, SCROLL CONTINUATIONS RE-DERIVE THE FORMER SURNAME BY
+      * READING ACCTFILE ON THE DISPLAYED ROW'S ACCOUNT NUMBER RATHER
+      * THAN CARRYING IT IN SCREEN-RECORD LIKE SR-SURNAME
+      * WS-CA-SEARCH-KEY/LEN REMEMBER THE SURNAME PREFIX KEYED INTO
+      * SCHNAMEI SO A GENERIC-KEY STARTBR CAN POSITION ON IT AND SO
+      * SCROLL CONTINUATIONS CAN KEEP MARKING/FILTERING ON THE SAME
+      * PREFIX; WS-CA-FILTER TOGGLES (VIA PF5) WHETHER NON-MATCHING
+      * SURNAMES ARE SUPPRESSED FROM THE PAGE OR JUST MARKED
+       01 WS-COMMAREA.
+           05 WS-CA-MODE       PIC X VALUE 'S'.
+           05 WS-CA-PAGESIZE   PIC 9(2) VALUE 10.
+           05 WS-CA-SEARCH-KEY PIC X(15) VALUE SPACES.
+           05 WS-CA-SEARCH-LEN PIC 9(2) VALUE 0.
+           05 WS-CA-FILTER     PIC X VALUE 'N'.
+               88 WS-CA-FILTER-ON VALUE 'Y'.
+           05 WS-CA-MATCH-COUNT PIC 9(4) VALUE 0.
+
+       01 WS-COMMAREA-LENGTH PIC S9(4) COMP VALUE 25.
+
+      * COMMAREA PASSED ON XCTL BACK TO THE MENU
+       01 WS-MENU-COMMAREA        PIC X(3) VALUE SPACES.
+       01 WS-MENU-COMMAREA-LEN    PIC S9(4) COMP VALUE 3.
+
+      * NAME OF THE PARAGRAPH CURRENTLY EXECUTING, KEPT CURRENT SO
+      * 999-UNHANDLED-ERROR CAN TELL DCI8DPGZ WHERE AN UNEXPECTED
+      * CONDITION WAS RAISED
+       01 WS-LAST-PARA          PIC X(20) VALUE SPACES.
+
+      * COMMAREA SHAPE SHARED WITH DCI8DPGZ, THE UNHANDLED-CONDITION
+      * LOGGER
+       01 WS-ERRLOG-CA.
+           05 EL-TRANID          PIC X(4).
+           05 EL-PROGRAM         PIC X(8) VALUE 'DCI8DPGB'.
+           05 EL-PARAGRAPH       PIC X(20).
+           05 EL-RESP            PIC S9(8) COMP.
+           05 EL-RESP2           PIC S9(8) COMP.
+           05 EL-MESSAGE         PIC X(60).
+
+       01 WS-ERRLOG-CA-LEN      PIC S9(4) COMP VALUE +100.
+
+      * BROWSE POSITION SAVED TO A TEMPORARY STORAGE QUEUE KEYED BY
+      * TERMINAL ID, SO A DROPPED OR TIMED-OUT SESSION CAN RESUME
+      * WHERE IT LEFT OFF INSTEAD OF STARTING THE SEARCH OVER - SEE
+      * 280-SAVE-BROWSE-POS AND 105-RESUME-BROWSE
+       01 WS-TSQ-NAME            PIC X(8).
+       01 WS-TSQ-RESP            PIC S9(4) COMP.
+       77 WS-TSQ-ITEM            PIC S9(4) COMP VALUE 1.
+
+       01 WS-TSQ-REC.
+           05 TSQ-MODE           PIC X.
+           05 TSQ-PAGESIZE       PIC 9(02).
+           05 TSQ-SEARCH-KEY     PIC X(15).
+           05 TSQ-SEARCH-LEN     PIC 9(02).
+           05 TSQ-FILTER         PIC X.
+           05 TSQ-TOP-SURNAME    PIC X(15).
+           05 TSQ-TOP-ACCTNO     PIC X(05).
+           05 TSQ-BOT-SURNAME    PIC X(15).
+           05 TSQ-BOT-ACCTNO     PIC X(05).
+
+       77 WS-TSQ-LEN             PIC S9(4) COMP VALUE +61.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA PIC X(25).
+
+       PROCEDURE DIVISION.
+
+       000-START-LOGIC.
+
+           STRING 'BRWS' DELIMITED BY SIZE
+                EIBTRMID DELIMITED BY SIZE
+                INTO WS-TSQ-NAME.
+
+           IF EIBCALEN = 3 THEN
+                GO TO 100-FIRST-TIME
+           END-IF.
+
+           EXEC CICS HANDLE AID
+                PF2(100-FIRST-TIME)
+                PF6(200-ACCTNO-MAIN)
+                PF11(200-STAT-MAIN)
+                PF8(210-SCROLL-FWD)
+                PF7(220-SCROLL-BACK)
+                PF5(230-TOGGLE-FILTER)
+                PF1(240-JUMP-INQUIRY)
+                PF4(241-JUMP-UPDATE)
+                PF10(270-EXPORT-BROWSE)
+                PF12(200-FSNAME-MAIN)
+                PF3(999-RETURN-TO-MENU)
+                PF9(999-EXIT-RETURN)
+           END-EXEC.
+
+      * UPON UNSUCCESSFUL MAP RECEIVE, ASSUME THIS IS THE INITIAL RUN
+      * CONDITION FOR RECORD NOT FOUND IN ACCTFILE
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
+                NOTFND(300-ACCTNAME-NOTFND)
+                ERROR(999-UNHANDLED-ERROR)
+           END-EXEC.
+
+      * HANDLE dupkey
+           EXEC CICS IGNORE CONDITION
+                DUPKEY
+           END-EXEC.
+
+      * ATTEMPT TO RECEIVE MAP FROM TERMINAL
+           EXEC CICS RECEIVE
+                MAP('MAP1')
+                MAPSET('DCI8DMB')
+           END-EXEC.
+
+           MOVE LOW-VALUES TO WS-COMMAREA.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+           MOVE WS-CA-PAGESIZE TO WS-LINES.
+
+      * RECEIVE WAS SUCCESSFUL, PROCEED WITH MAIN PROCESSING
+           GO TO 200-MAIN-LOGIC.
+
+      * NO PRIOR SESSION STATE YET - LOOK UP THIS TERMINAL'S PAGE
+      * SIZE SO IT CAN RIDE ALONG IN THE COMMAREA FOR THE REST OF
+      * THE PSEUDO-CONVERSATION
+       100-FIRST-TIME.
+
+           MOVE '100-FIRST-TIME' TO WS-LAST-PARA.
+
+           MOVE 'S' TO WS-CA-MODE.
+           MOVE 'N' TO WS-CA-FILTER.
+
+           EXEC CICS READ
+                FILE('BRWSCFG')
+                INTO(BRWSCFG-REC)
+                LENGTH(BRWSCFG-LEN)
+                RIDFLD(EIBTRMID)
+                RESP(WS-CFG-RESP)
+           END-EXEC.
+
+           IF WS-CFG-RESP = DFHRESP(NORMAL) AND
+                BC-PAGESIZE > 0 AND
+                BC-PAGESIZE NOT > WS-LINES-MAX THEN
+                MOVE BC-PAGESIZE TO WS-CA-PAGESIZE
+           ELSE
+                MOVE WS-LINES-MAX TO WS-CA-PAGESIZE
+           END-IF.
+
+           MOVE WS-CA-PAGESIZE TO WS-LINES.
+
+      * A SAVED POSITION FOR THIS TERMINAL MEANS THE PRIOR BROWSE WAS
+      * DROPPED OR TIMED OUT RATHER THAN EXITED CLEANLY (999-RETURN-
+      * TO-MENU/999-EXIT-RETURN DELETE THE QUEUE ON A CLEAN EXIT) -
+      * PICK IT BACK UP INSTEAD OF STARTING THE SEARCH OVER
+           EXEC CICS READQ TS
+                QUEUE(WS-TSQ-NAME)
+                INTO(WS-TSQ-REC)
+                LENGTH(WS-TSQ-LEN)
+                ITEM(WS-TSQ-ITEM)
+                RESP(WS-TSQ-RESP)
+           END-EXEC.
+
+           IF WS-TSQ-RESP = DFHRESP(NORMAL) THEN
+                GO TO 105-RESUME-BROWSE
+           END-IF.
+
+           MOVE "SURNAME, PF6 FOR ACCT #, PF11 STATUS, PF12 FMR NAME"
+                TO WS-MESSAGE.
+           GO TO 999-SEARCH-RETURN.
+
+      * REBUILDS THE LAST PAGE SHOWN BEFORE THE SESSION WAS DROPPED,
+      * RE-STARTING EACH MODE'S BROWSE ON ITS OWN SAVED TOP-OF-PAGE
+      * KEY THE SAME WAY THAT MODE'S OWN SCROLL-FORWARD ALREADY DOES
+       105-RESUME-BROWSE.
+
+           MOVE '105-RESUME-BROWSE' TO WS-LAST-PARA.
+
+           MOVE TSQ-MODE TO WS-CA-MODE.
+           MOVE TSQ-PAGESIZE TO WS-CA-PAGESIZE.
+           MOVE TSQ-SEARCH-KEY TO WS-CA-SEARCH-KEY.
+           MOVE TSQ-SEARCH-LEN TO WS-CA-SEARCH-LEN.
+           MOVE TSQ-FILTER TO WS-CA-FILTER.
+           MOVE WS-CA-PAGESIZE TO WS-LINES.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE LOW-VALUES TO WS-MESSAGE.
+
+           MOVE 1 TO WS-LINE-SUB.
+
+           IF WS-CA-MODE = 'A' THEN
+                MOVE TSQ-TOP-ACCTNO TO ACCTNO
+
+                EXEC CICS STARTBR
+                     FILE('ACCTFILE')
+                     RIDFLD(ACCTKEY)
+                     GTEQ
+                END-EXEC
+
+                PERFORM 251-BRWS-FORWARD-ACCT
+                     VARYING WS-LINE-SUB
+                     FROM 1 BY 1
+                     UNTIL WS-LINE-SUB > WS-LINES
+
+                EXEC CICS ENDBR
+                     FILE('ACCTFILE')
+                END-EXEC
+           ELSE IF WS-CA-MODE = 'T' THEN
+                MOVE WS-CA-SEARCH-KEY(1:1) TO STAT
+
+                EXEC CICS STARTBR
+                     FILE('ACCTSTAT')
+                     RIDFLD(STAT)
+                END-EXEC
+
+                PERFORM 253-BRWS-FORWARD-STAT
+                     VARYING WS-LINE-SUB
+                     FROM 1 BY 1
+                     UNTIL WS-LINE-SUB > WS-LINES
+
+                EXEC CICS ENDBR
+                     FILE('ACCTSTAT')
+                END-EXEC
+           ELSE IF WS-CA-MODE = 'F' THEN
+                MOVE TSQ-TOP-ACCTNO TO ACCTNO
+
+                EXEC CICS READ
+                     FILE('ACCTFILE')
+                     INTO(ACCTREC)
+                     LENGTH(ACCTREC-LEN)
+                     RIDFLD(ACCTKEY)
+                END-EXEC
+
+                EXEC CICS STARTBR
+                     FILE('ACCTFNAME')
+                     RIDFLD(FORMER-SNAME)
+                     GTEQ
+                END-EXEC
+
+                PERFORM 255-BRWS-FORWARD-FSNAME
+                     VARYING WS-LINE-SUB
+                     FROM 1 BY 1
+                     UNTIL WS-LINE-SUB > WS-LINES
+
+                EXEC CICS ENDBR
+                     FILE('ACCTFNAME')
+                END-EXEC
+           ELSE
+                MOVE TSQ-TOP-SURNAME TO SNAME
+
+                EXEC CICS STARTBR
+                     FILE('ACCTNAME')
+                     RIDFLD(SNAME)
+                END-EXEC
+
+                PERFORM 250-BRWS-FORWARD
+                     VARYING WS-LINE-SUB
+                     FROM 1 BY 1
+                     UNTIL WS-LINE-SUB > WS-LINES
+
+                EXEC CICS ENDBR
+                     FILE('ACCTNAME')
+                END-EXEC
+           END-IF
+           END-IF.
+
+           GO TO 305-NORMAL-BROWSE.
+
+       200-MAIN-LOGIC.
+
+           MOVE '200-MAIN-LOGIC' TO WS-LAST-PARA.
+
+      * browse logic
+           MOVE 'S' TO WS-CA-MODE.
+           MOVE SCHNAMEI TO SNAME.
+           MOVE SCHNAMEI TO WS-CA-SEARCH-KEY.
+
+      * FIND THE LENGTH OF THE ENTERED SURNAME (TRAILING SPACES
+      * TRIMMED) SO A PARTIAL ENTRY LIKE "SMIT" GENERIC-KEYS ONTO
+      * EVERY SURNAME STARTING WITH THOSE CHARACTERS
+           MOVE 15 TO WS-SEARCH-LEN.
+           PERFORM 206-SPACE-TEST
+                VARYING WS-SEARCH-LEN
+                FROM 15 BY -1
+                UNTIL WS-SEARCH-LEN = 0 OR
+                     SCHNAMEI(WS-SEARCH-LEN:1) NOT = SPACE.
+
+           MOVE WS-SEARCH-LEN TO WS-CA-SEARCH-LEN.
+           MOVE 0 TO WS-CA-MATCH-COUNT.
+
+      * COUNT HOW MANY ACCOUNTNAME ROWS SHARE THIS SURNAME PREFIX,
+      * BEFORE ACTUALLY DISPLAYING A PAGE OF THEM, SO 305-NORMAL-
+      * BROWSE CAN TELL THE OPERATOR HOW MANY THERE ARE UP FRONT -
+      * DUPKEY IS IGNORED ON THIS FILE (SEE 000-START-LOGIC) SO
+      * WITHOUT THIS COUNT THERE IS NO OTHER WAY TO KNOW THE SIZE
+      * OF THE MATCHING SET
+           IF WS-CA-SEARCH-LEN > 0 THEN
+                EXEC CICS STARTBR
+                     FILE('ACCTNAME')
+                     RIDFLD(SNAME)
+                     KEYLENGTH(WS-CA-SEARCH-LEN)
+                     GENERIC
+                     GTEQ
+                END-EXEC
+
+                PERFORM 207-COUNT-NEXT
+                     UNTIL WS-RESPONSE = DFHRESP(ENDFILE)
+
+                EXEC CICS ENDBR
+                     FILE('ACCTNAME')
+                END-EXEC
+           END-IF.
+
+           IF WS-CA-SEARCH-LEN > 0 THEN
+                EXEC CICS STARTBR
+                     FILE('ACCTNAME')
+                     RIDFLD(SNAME)
+                     KEYLENGTH(WS-CA-SEARCH-LEN)
+                     GENERIC
+                     GTEQ
+                END-EXEC
+           ELSE
+                EXEC CICS STARTBR
+                     FILE('ACCTNAME')
+                     RIDFLD(SNAME)
+                END-EXEC
+           END-IF.
+
+      * browse forward 10 lines and display them on the map
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE LOW-VALUES TO WS-MESSAGE.
+
+           MOVE 1 TO WS-LINE-SUB.
+
+           PERFORM 250-BRWS-FORWARD
+                VARYING WS-LINE-SUB
+                FROM 1 BY 1
+                UNTIL WS-LINE-SUB > WS-LINES.
+
+           EXEC CICS ENDBR
+                FILE('ACCTNAME')
+           END-EXEC.
+
+           GO TO 305-NORMAL-BROWSE.
+
+      * NO-OP BODY - THE PERFORM VARYING ABOVE ONLY NEEDS THE UNTIL
+      * CONDITION EVALUATED AGAINST SCHNAMEI TO FIND THE TRIMMED
+      * SEARCH LENGTH, NOT ANY WORK DONE PER ITERATION
+       206-SPACE-TEST.
+           CONTINUE.
+
+      * READS THE NEXT ACCTNAME ROW DURING THE COUNTING PASS IN
+      * 200-MAIN-LOGIC AND TALLIES IT IN WS-CA-MATCH-COUNT AS LONG
+      * AS IT STILL MATCHES THE SEARCH PREFIX - THE FIRST ROW PAST
+      * THE PREFIX RANGE FORCES THE LOOP TO STOP THE SAME WAY REAL
+      * END OF FILE DOES, SAME AS 271-EXPORT-NEXT'S APPROACH
+       207-COUNT-NEXT.
+
+           EXEC CICS READNEXT
+                FILE('ACCTNAME')
+                INTO(ACCTREC)
+                RIDFLD(SNAME)
+                LENGTH(ACCTREC-LEN)
+                RESP(WS-RESPONSE)
+           END-EXEC.
+
+           IF WS-RESPONSE NOT = DFHRESP(ENDFILE) THEN
+                IF SNAME(1:WS-CA-SEARCH-LEN) =
+                     WS-CA-SEARCH-KEY(1:WS-CA-SEARCH-LEN) THEN
+                     ADD 1 TO WS-CA-MATCH-COUNT
+                ELSE
+                     MOVE DFHRESP(ENDFILE) TO WS-RESPONSE
+                END-IF
+           END-IF.
+
+      * PF12 BROWSES ACCTFNAME, THE ALTERNATE INDEX ON ACCTFILE KEYED
+      * BY FORMER/MAIDEN SURNAME, SO STAFF CAN LOCATE AN ACCOUNT BY A
+      * NAME THE CUSTOMER NO LONGER GOES BY - SAME SEARCH BOX AND
+      * GENERIC-KEY PREFIX MATCHING AS THE DEFAULT SURNAME BROWSE, BUT
+      * A BLANK ENTRY IS REJECTED RATHER THAN BROWSING THE WHOLE FILE,
+      * SINCE MOST ACCOUNTS HAVE NO FORMER SURNAME ON RECORD AT ALL
+       200-FSNAME-MAIN.
+
+           MOVE '200-FSNAME-MAIN' TO WS-LAST-PARA.
+
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+           MOVE WS-CA-PAGESIZE TO WS-LINES.
+
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
+                NOTFND(300-ACCTNAME-NOTFND)
+                ERROR(999-UNHANDLED-ERROR)
+           END-EXEC.
+
+           EXEC CICS IGNORE CONDITION
+                DUPKEY
+           END-EXEC.
+
+           EXEC CICS RECEIVE
+                MAP('MAP1')
+                MAPSET('DCI8DMB')
+           END-EXEC.
+
+           MOVE 'F' TO WS-CA-MODE.
+           MOVE SCHNAMEI TO FORMER-SNAME.
+           MOVE SCHNAMEI TO WS-CA-SEARCH-KEY.
+
+           MOVE 15 TO WS-SEARCH-LEN.
+           PERFORM 206-SPACE-TEST
+                VARYING WS-SEARCH-LEN
+                FROM 15 BY -1
+                UNTIL WS-SEARCH-LEN = 0 OR
+                     SCHNAMEI(WS-SEARCH-LEN:1) NOT = SPACE.
+
+           MOVE WS-SEARCH-LEN TO WS-CA-SEARCH-LEN.
+           MOVE 0 TO WS-CA-MATCH-COUNT.
+
+           IF WS-CA-SEARCH-LEN = 0 THEN
+                MOVE 'ENTER A FORMER SURNAME TO SEARCH (PF12)'
+                     TO WS-MESSAGE
+                GO TO 999-ERROR-MSG-RETURN
+           END-IF.
+
+      * COUNT THE MATCHING ACCTFNAME ROWS UP FRONT, THE SAME WAY
+      * 200-MAIN-LOGIC COUNTS SURNAME MATCHES, SO 305-NORMAL-BROWSE
+      * CAN REPORT HOW MANY THERE ARE
+           EXEC CICS STARTBR
+                FILE('ACCTFNAME')
+                RIDFLD(FORMER-SNAME)
+                KEYLENGTH(WS-CA-SEARCH-LEN)
+                GENERIC
+                GTEQ
+           END-EXEC.
+
+           PERFORM 208-COUNT-NEXT-FSNAME
+                UNTIL WS-RESPONSE = DFHRESP(ENDFILE).
+
+           EXEC CICS ENDBR
+                FILE('ACCTFNAME')
+           END-EXEC.
+
+           EXEC CICS STARTBR
+                FILE('ACCTFNAME')
+                RIDFLD(FORMER-SNAME)
+                KEYLENGTH(WS-CA-SEARCH-LEN)
+                GENERIC
+                GTEQ
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE LOW-VALUES TO WS-MESSAGE.
+
+           MOVE 1 TO WS-LINE-SUB.
+
+           PERFORM 255-BRWS-FORWARD-FSNAME
+                VARYING WS-LINE-SUB
+                FROM 1 BY 1
+                UNTIL WS-LINE-SUB > WS-LINES.
+
+           EXEC CICS ENDBR
+                FILE('ACCTFNAME')
+           END-EXEC.
+
+           GO TO 305-NORMAL-BROWSE.
+
+      * READS THE NEXT ACCTFNAME ROW DURING THE COUNTING PASS IN
+      * 200-FSNAME-MAIN AND TALLIES IT IN WS-CA-MATCH-COUNT AS LONG
+      * AS IT STILL MATCHES THE SEARCH PREFIX - SAME STOP-ON-MISMATCH
+      * APPROACH AS 207-COUNT-NEXT
+       208-COUNT-NEXT-FSNAME.
+
+           EXEC CICS READNEXT
+                FILE('ACCTFNAME')
+                INTO(ACCTREC)
+                RIDFLD(FORMER-SNAME)
+                LENGTH(ACCTREC-LEN)
+                RESP(WS-RESPONSE)
+           END-EXEC.
+
+           IF WS-RESPONSE NOT = DFHRESP(ENDFILE) THEN
+                IF FORMER-SNAME(1:WS-CA-SEARCH-LEN) =
+                     WS-CA-SEARCH-KEY(1:WS-CA-SEARCH-LEN) THEN
+                     ADD 1 TO WS-CA-MATCH-COUNT
+                ELSE
+                     MOVE DFHRESP(ENDFILE) TO WS-RESPONSE
+                END-IF
+           END-IF.
+
+      * PF6 BROWSES ACCTFILE DIRECTLY BY ACCOUNT NUMBER, KEYED FROM
+      * THE SAME SEARCH BOX USED FOR SURNAME SEARCH - THIS PROGRAM
+      * HAS NO SPARE MAP FIELD FOR A SEPARATE ACCOUNT # SEARCH BOX
+       200-ACCTNO-MAIN.
+
+           MOVE '200-ACCTNO-MAIN' TO WS-LAST-PARA.
+
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+           MOVE WS-CA-PAGESIZE TO WS-LINES.
+
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
+                NOTFND(300-ACCTNAME-NOTFND)
+                ERROR(999-UNHANDLED-ERROR)
+           END-EXEC.
+
+           EXEC CICS IGNORE CONDITION
+                DUPKEY
+           END-EXEC.
+
+           EXEC CICS RECEIVE
+                MAP('MAP1')
+                MAPSET('DCI8DMB')
+           END-EXEC.
+
+           MOVE 'A' TO WS-CA-MODE.
+
+           IF SCHNAMEI(1:5) IS NUMERIC THEN
+                MOVE SCHNAMEI(1:5) TO ACCTNO
+           ELSE
+                MOVE LOW-VALUES TO ACCTNO
+           END-IF.
+
+           EXEC CICS STARTBR
+                FILE('ACCTFILE')
+                RIDFLD(ACCTKEY)
+                GTEQ
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE LOW-VALUES TO WS-MESSAGE.
+
+           MOVE 1 TO WS-LINE-SUB.
+
+           PERFORM 251-BRWS-FORWARD-ACCT
+                VARYING WS-LINE-SUB
+                FROM 1 BY 1
+                UNTIL WS-LINE-SUB > WS-LINES.
+
+           EXEC CICS ENDBR
+                FILE('ACCTFILE')
+           END-EXEC.
+
+           GO TO 305-NORMAL-BROWSE.
+
+      * PF11 BROWSES ACCTSTAT, THE ALTERNATE INDEX ON ACCTFILE KEYED
+      * BY ACCOUNT STATUS, SO COLLECTIONS CAN LIST EVERY ACCOUNT IN A
+      * GIVEN STATUS WITHOUT AN AD HOC BATCH EXTRACT - LIKE PF6'S
+      * ACCOUNT-NUMBER MODE, THE STATUS CODE IS KEYED INTO THE SAME
+      * SEARCH BOX USED FOR SURNAME ENTRY, SINCE THIS PROGRAM HAS NO
+      * SPARE MAP FIELD OF ITS OWN
+       200-STAT-MAIN.
+
+           MOVE '200-STAT-MAIN' TO WS-LAST-PARA.
+
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+           MOVE WS-CA-PAGESIZE TO WS-LINES.
+
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
+                NOTFND(300-ACCTNAME-NOTFND)
+                ERROR(999-UNHANDLED-ERROR)
+           END-EXEC.
+
+           EXEC CICS IGNORE CONDITION
+                DUPKEY
+           END-EXEC.
+
+           EXEC CICS RECEIVE
+                MAP('MAP1')
+                MAPSET('DCI8DMB')
+           END-EXEC.
+
+           MOVE 'T' TO WS-CA-MODE.
+
+           MOVE SCHNAMEI(1:1) TO WS-CA-SEARCH-KEY(1:1).
+           MOVE WS-CA-SEARCH-KEY(1:1) TO STAT.
+
+           EXEC CICS STARTBR
+                FILE('ACCTSTAT')
+                RIDFLD(STAT)
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE LOW-VALUES TO WS-MESSAGE.
+
+           MOVE 1 TO WS-LINE-SUB.
+
+           PERFORM 253-BRWS-FORWARD-STAT
+                VARYING WS-LINE-SUB
+                FROM 1 BY 1
+                UNTIL WS-LINE-SUB > WS-LINES.
+
+           EXEC CICS ENDBR
+                FILE('ACCTSTAT')
+           END-EXEC.
+
+           GO TO 305-NORMAL-BROWSE.
+
+       210-SCROLL-FWD.
+
+           MOVE '210-SCROLL-FWD' TO WS-LAST-PARA.
+
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+           MOVE WS-CA-PAGESIZE TO WS-LINES.
+
+           MOVE LINEI(WS-LINES) TO SCREEN-RECORD.
+
+           IF WS-CA-MODE = 'A' THEN
+                GO TO 211-SCROLL-FWD-ACCT
+           END-IF.
+
+           IF WS-CA-MODE = 'T' THEN
+                GO TO 212-SCROLL-FWD-STAT
+           END-IF.
+
+           IF WS-CA-MODE = 'F' THEN
+                GO TO 213-SCROLL-FWD-FSNAME
+           END-IF.
+
+           MOVE SR-SURNAME TO SNAME.
+
+           IF (SNAME EQUAL SPACES OR SNAME EQUAL LOW-VALUES)
+                GO TO 310-NO-FWD
+           END-IF.
+
+           EXEC CICS STARTBR
+                FILE('ACCTNAME')
+                RIDFLD(SNAME)
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE LOW-VALUES TO WS-MESSAGE.
+
+           MOVE 1 TO WS-LINE-SUB.
+
+           PERFORM 250-BRWS-FORWARD
+                VARYING WS-LINE-SUB
+                FROM 1 BY 1
+                UNTIL WS-LINE-SUB > WS-LINES.
+
+           EXEC CICS ENDBR
+                FILE('ACCTNAME')
+           END-EXEC.
+
+           GO TO 305-NORMAL-BROWSE.
+
+      * PF8 CONTINUATION OF AN ACCOUNT-NUMBER BROWSE (SEE 200-ACCTNO-
+      * MAIN) RATHER THAN THE DEFAULT SURNAME BROWSE
+       211-SCROLL-FWD-ACCT.
+
+           MOVE SR-ACCTNO TO ACCTNO.
+
+           IF (ACCTNO EQUAL SPACES OR ACCTNO EQUAL LOW-VALUES)
+                GO TO 310-NO-FWD
+           END-IF.
+
+           EXEC CICS STARTBR
+                FILE('ACCTFILE')
+                RIDFLD(ACCTKEY)
+                GTEQ
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE LOW-VALUES TO WS-MESSAGE.
+
+           MOVE 1 TO WS-LINE-SUB.
+
+           PERFORM 251-BRWS-FORWARD-ACCT
+                VARYING WS-LINE-SUB
+                FROM 1 BY 1
+                UNTIL WS-LINE-SUB > WS-LINES.
+
+           EXEC CICS ENDBR
+                FILE('ACCTFILE')
+           END-EXEC.
+
+           GO TO 305-NORMAL-BROWSE.
+
+      * PF8 CONTINUATION OF A STATUS BROWSE (SEE 200-STAT-MAIN) -
+      * RE-STARTS THE BROWSE ON THE REMEMBERED STATUS CODE THE SAME
+      * WAY THE SURNAME MODE RE-STARTS ON SR-SURNAME ABOVE
+       212-SCROLL-FWD-STAT.
+
+           MOVE WS-CA-SEARCH-KEY(1:1) TO STAT.
+
+           EXEC CICS STARTBR
+                FILE('ACCTSTAT')
+                RIDFLD(STAT)
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE LOW-VALUES TO WS-MESSAGE.
+
+           MOVE 1 TO WS-LINE-SUB.
+
+           PERFORM 253-BRWS-FORWARD-STAT
+                VARYING WS-LINE-SUB
+                FROM 1 BY 1
+                UNTIL WS-LINE-SUB > WS-LINES.
+
+           EXEC CICS ENDBR
+                FILE('ACCTSTAT')
+           END-EXEC.
+
+           GO TO 305-NORMAL-BROWSE.
+
+      * PF8 CONTINUATION OF A FORMER-SURNAME BROWSE (SEE 200-FSNAME-
+      * MAIN) - FORMER SURNAME ISN'T A DISPLAYED COLUMN, SO IT CAN'T
+      * BE RECOVERED FROM SCREEN-RECORD THE WAY SR-SURNAME IS ABOVE.
+      * INSTEAD, RE-READ ACCTFILE BY THE DISPLAYED ACCOUNT NUMBER TO
+      * GET THAT ROW'S OWN FORMER-SNAME BACK, THEN RESTART THE
+      * ACCTFNAME BROWSE FROM THERE
+       213-SCROLL-FWD-FSNAME.
+
+           MOVE SR-ACCTNO TO ACCTNO.
+
+           IF (ACCTNO EQUAL SPACES OR ACCTNO EQUAL LOW-VALUES)
+                GO TO 310-NO-FWD
+           END-IF.
+
+           EXEC CICS READ
+                FILE('ACCTFILE')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(ACCTKEY)
+           END-EXEC.
+
+           EXEC CICS STARTBR
+                FILE('ACCTFNAME')
+                RIDFLD(FORMER-SNAME)
+                GTEQ
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE LOW-VALUES TO WS-MESSAGE.
+
+           MOVE 1 TO WS-LINE-SUB.
+
+           PERFORM 255-BRWS-FORWARD-FSNAME
+                VARYING WS-LINE-SUB
+                FROM 1 BY 1
+                UNTIL WS-LINE-SUB > WS-LINES.
+
+           EXEC CICS ENDBR
+                FILE('ACCTFNAME')
+           END-EXEC.
+
+           GO TO 305-NORMAL-BROWSE.
+
+       220-SCROLL-BACK.
+
+           MOVE '220-SCROLL-BACK' TO WS-LAST-PARA.
+
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+           MOVE WS-CA-PAGESIZE TO WS-LINES.
+
+       225-SCROLL-BACK-CONTINUE.
+
+           MOVE LINEI(1) TO SCREEN-RECORD.
+
+           IF WS-CA-MODE = 'A' THEN
+                GO TO 221-SCROLL-BACK-ACCT
+           END-IF.
+
+           IF WS-CA-MODE = 'T' THEN
+                GO TO 222-SCROLL-BACK-STAT
+           END-IF.
+
+           IF WS-CA-MODE = 'F' THEN
+                GO TO 223-SCROLL-BACK-FSNAME
+           END-IF.
+
+           MOVE SR-SURNAME TO SNAME.
+
+           IF (SNAME EQUAL SPACES OR SNAME EQUAL LOW-VALUES)
+                GO TO 320-NO-BACK
+           END-IF.
+
+           EXEC CICS STARTBR
+                FILE('ACCTNAME')
+                RIDFLD(SNAME)
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE LOW-VALUES TO WS-MESSAGE.
+
+           MOVE 1 TO WS-LINE-SUB.
+
+           PERFORM 260-BRWS-BACK
+                VARYING WS-LINE-SUB
+                FROM WS-LINES BY -1
+                UNTIL WS-LINE-SUB <= 0.
+
+           EXEC CICS ENDBR
+                FILE('ACCTNAME')
+           END-EXEC.
+
+
+           GO TO 305-NORMAL-BROWSE.
+
+      * PF7 CONTINUATION OF A FORMER-SURNAME BROWSE (SEE 200-FSNAME-
+      * MAIN) - SAME ACCTNO RE-READ TECHNIQUE AS 213-SCROLL-FWD-
+      * FSNAME, ONLY WALKING BACKWARDS
+       223-SCROLL-BACK-FSNAME.
+
+           MOVE SR-ACCTNO TO ACCTNO.
+
+           IF (ACCTNO EQUAL SPACES OR ACCTNO EQUAL LOW-VALUES)
+                GO TO 320-NO-BACK
+           END-IF.
+
+           EXEC CICS READ
+                FILE('ACCTFILE')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(ACCTKEY)
+           END-EXEC.
+
+           EXEC CICS STARTBR
+                FILE('ACCTFNAME')
+                RIDFLD(FORMER-SNAME)
+                GTEQ
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE LOW-VALUES TO WS-MESSAGE.
+
+           MOVE 1 TO WS-LINE-SUB.
+
+           PERFORM 265-BRWS-BACK-FSNAME
+                VARYING WS-LINE-SUB
+                FROM WS-LINES BY -1
+                UNTIL WS-LINE-SUB <= 0.
+
+           EXEC CICS ENDBR
+                FILE('ACCTFNAME')
+           END-EXEC.
+
+           GO TO 305-NORMAL-BROWSE.
+
+      * PF5 TOGGLES WHETHER THE SURNAME BROWSE SHOWS EVERY ROW IN KEY
+      * ORDER OR ONLY THOSE MATCHING THE ENTERED PREFIX, THEN
+      * RE-RENDERS THE CURRENT PAGE UNDER THE NEW SETTING - THE SAME
+      * WAY 220-SCROLL-BACK RE-STARTS FROM THE TOP LINE ON SCREEN
+       230-TOGGLE-FILTER.
+
+           MOVE '230-TOGGLE-FILTER' TO WS-LAST-PARA.
+
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+           MOVE WS-CA-PAGESIZE TO WS-LINES.
+
+           IF WS-CA-FILTER-ON THEN
+                MOVE 'N' TO WS-CA-FILTER
+           ELSE
+                MOVE 'Y' TO WS-CA-FILTER
+           END-IF.
+
+           GO TO 225-SCROLL-BACK-CONTINUE.
+
+      * PF1/PF4 JUMP FROM A SELECTED BROWSE LINE STRAIGHT INTO THE
+      * READ-ONLY INQUIRY OR THE UPDATE TRANSACTION - THE OPERATOR
+      * KEYS THE TWO-DIGIT LINE NUMBER (01-10) INTO THE SAME SEARCH
+      * BOX USED FOR SURNAME/ACCOUNT # ENTRY, SINCE THIS PROGRAM HAS
+      * NO SPARE MAP FIELD FOR A DEDICATED LINE-SELECTOR
+       240-JUMP-INQUIRY.
+
+           MOVE '240-JUMP-INQUIRY' TO WS-LAST-PARA.
+
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+           MOVE WS-CA-PAGESIZE TO WS-LINES.
+
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
+                NOTFND(300-ACCTNAME-NOTFND)
+                ERROR(999-UNHANDLED-ERROR)
+           END-EXEC.
+
+           EXEC CICS IGNORE CONDITION
+                DUPKEY
+           END-EXEC.
+
+           EXEC CICS RECEIVE
+                MAP('MAP1')
+                MAPSET('DCI8DMB')
+           END-EXEC.
+
+           PERFORM 242-LINE-TO-ACCTNO.
+
+           IF ACCTNO = LOW-VALUES OR ACCTNO = SPACES THEN
+                MOVE 'KEY A LINE NUMBER (01-10) TO SELECT A ROW'
+                     TO WS-MESSAGE
+                GO TO 999-ERROR-MSG-RETURN
+           END-IF.
+
+           EXEC CICS XCTL
+                PROGRAM('DCI8DPGR')
+                COMMAREA(ACCTNO)
+                LENGTH(5)
+           END-EXEC.
+
+       241-JUMP-UPDATE.
+
+           MOVE '241-JUMP-UPDATE' TO WS-LAST-PARA.
+
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+           MOVE WS-CA-PAGESIZE TO WS-LINES.
+
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
+                NOTFND(300-ACCTNAME-NOTFND)
+                ERROR(999-UNHANDLED-ERROR)
+           END-EXEC.
+
+           EXEC CICS IGNORE CONDITION
+                DUPKEY
+           END-EXEC.
+
+           EXEC CICS RECEIVE
+                MAP('MAP1')
+                MAPSET('DCI8DMB')
+           END-EXEC.
+
+           PERFORM 242-LINE-TO-ACCTNO.
+
+           IF ACCTNO = LOW-VALUES OR ACCTNO = SPACES THEN
+                MOVE 'KEY A LINE NUMBER (01-10) TO SELECT A ROW'
+                     TO WS-MESSAGE
+                GO TO 999-ERROR-MSG-RETURN
+           END-IF.
+
+           EXEC CICS XCTL
+                PROGRAM('DCI8DPGU')
+                COMMAREA(ACCTNO)
+                LENGTH(5)
+           END-EXEC.
+
+      * PICKS THE LINE NUMBER OUT OF THE SEARCH BOX (SCHNAMEI(1:2))
+      * AND COPIES THAT LINEI ROW'S ACCOUNT NUMBER INTO ACCTNO
+       242-LINE-TO-ACCTNO.
+
+           MOVE LOW-VALUES TO ACCTNO.
+
+           IF SCHNAMEI(1:2) IS NUMERIC THEN
+                MOVE SCHNAMEI(1:2) TO WS-LINE-SUB
+                IF WS-LINE-SUB > 0 AND WS-LINE-SUB NOT > WS-LINES THEN
+                     MOVE LINEI(WS-LINE-SUB) TO SCREEN-RECORD
+                     MOVE SR-ACCTNO TO ACCTNO
+                END-IF
+           END-IF.
+
+      * PF10 SPINS OFF THE CURRENT SURNAME SEARCH AS A FULL EXTRACT
+      * TO THE BRWSXTR TD QUEUE, THE SAME WRITEQ TD MECHANISM
+      * DCI8DPGM ALREADY USES FOR ITS AUDIT TRAIL, INSTEAD OF PAGING
+      * THE MATCHES 10 (OR WS-CA-PAGESIZE) LINES AT A TIME ON SCREEN
+       270-EXPORT-BROWSE.
+
+           MOVE '270-EXPORT-BROWSE' TO WS-LAST-PARA.
+
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+           MOVE WS-CA-PAGESIZE TO WS-LINES.
+
+           IF WS-CA-MODE = 'T' THEN
+                GO TO 272-EXPORT-STAT
+           END-IF.
+
+           IF WS-CA-MODE = 'F' THEN
+                GO TO 274-EXPORT-FSNAME
+           END-IF.
+
+           IF WS-CA-SEARCH-LEN = 0 THEN
+                MOVE 'ENTER A SURNAME BEFORE EXPORTING (PF10)'
+                     TO WS-MESSAGE
+                GO TO 999-ERROR-MSG-RETURN
+           END-IF.
+
+           MOVE WS-CA-SEARCH-KEY TO SNAME.
+           MOVE 0 TO WS-EXPORT-COUNT.
+
+           EXEC CICS STARTBR
+                FILE('ACCTNAME')
+                RIDFLD(SNAME)
+                KEYLENGTH(WS-CA-SEARCH-LEN)
+                GENERIC
+                GTEQ
+           END-EXEC.
+
+           PERFORM 271-EXPORT-NEXT
+                UNTIL WS-RESPONSE = DFHRESP(ENDFILE).
+
+           EXEC CICS ENDBR
+                FILE('ACCTNAME')
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MAP1O.
+
+           STRING 'EXPORTED ' DELIMITED BY SIZE
+                WS-EXPORT-COUNT DELIMITED BY SIZE
+                ' RECORDS TO BRWSXTR' DELIMITED BY SIZE
+                INTO WS-MESSAGE.
+
+           GO TO 999-BROWSE-RETURN.
+
+      * READS THE NEXT ACCTNAME ROW AND WRITES IT TO BRWSXTR AS LONG
+      * AS IT STILL MATCHES THE SEARCH PREFIX - THE FIRST ROW PAST
+      * THE PREFIX RANGE FORCES THE LOOP TO STOP THE SAME WAY REAL
+      * END OF FILE DOES, SINCE A GENERIC BROWSE DOESN'T STOP ON ITS
+      * OWN ONCE IT RUNS OUT OF MATCHING KEYS
+       271-EXPORT-NEXT.
+
+           EXEC CICS READNEXT
+                FILE('ACCTNAME')
+                INTO(ACCTREC)
+                RIDFLD(SNAME)
+                LENGTH(ACCTREC-LEN)
+                RESP(WS-RESPONSE)
+           END-EXEC.
+
+           IF WS-RESPONSE NOT = DFHRESP(ENDFILE) THEN
+                IF SNAME(1:WS-CA-SEARCH-LEN) =
+                     WS-CA-SEARCH-KEY(1:WS-CA-SEARCH-LEN) THEN
+
+                     MOVE SPACES TO WS-EXPORT-LINE
+                     MOVE ACCTNO TO EX-ACCTNO
+                     MOVE SNAME TO EX-SNAME
+                     MOVE FNAME TO EX-FNAME
+                     MOVE STAT TO EX-STAT
+                     MOVE CRLIMIT TO EX-CRLIMIT
+
+                     EXEC CICS WRITEQ TD
+                          QUEUE('BRWX')
+                          FROM(WS-EXPORT-LINE)
+                          LENGTH(WS-EXPORT-LEN)
+                     END-EXEC
+
+                     ADD 1 TO WS-EXPORT-COUNT
+                ELSE
+                     MOVE DFHRESP(ENDFILE) TO WS-RESPONSE
+                END-IF
+           END-IF.
+
+      * PF10 EXPORT OF THE CURRENT STATUS BROWSE, THE SAME BRWSXTR TD
+      * QUEUE MECHANISM AS 270-EXPORT-BROWSE ABOVE, JUST KEYED BY
+      * STATUS INSTEAD OF SURNAME PREFIX
+       272-EXPORT-STAT.
+
+           MOVE WS-CA-SEARCH-KEY(1:1) TO STAT.
+           MOVE 0 TO WS-EXPORT-COUNT.
+
+           EXEC CICS STARTBR
+                FILE('ACCTSTAT')
+                RIDFLD(STAT)
+           END-EXEC.
+
+           PERFORM 273-EXPORT-NEXT-STAT
+                UNTIL WS-RESPONSE = DFHRESP(ENDFILE).
+
+           EXEC CICS ENDBR
+                FILE('ACCTSTAT')
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MAP1O.
+
+           STRING 'EXPORTED ' DELIMITED BY SIZE
+                WS-EXPORT-COUNT DELIMITED BY SIZE
+                ' RECORDS TO BRWSXTR' DELIMITED BY SIZE
+                INTO WS-MESSAGE.
+
+           GO TO 999-BROWSE-RETURN.
+
+      * READS THE NEXT ACCTSTAT ROW AND WRITES IT TO BRWSXTR AS LONG
+      * AS IT STILL MATCHES THE REQUESTED STATUS - SAME STOP-ON-
+      * MISMATCH APPROACH AS 253-BRWS-FORWARD-STAT
+       273-EXPORT-NEXT-STAT.
+
+           EXEC CICS READNEXT
+                FILE('ACCTSTAT')
+                INTO(ACCTREC)
+                RIDFLD(STAT)
+                LENGTH(ACCTREC-LEN)
+                RESP(WS-RESPONSE)
+           END-EXEC.
+
+           IF WS-RESPONSE NOT = DFHRESP(ENDFILE) THEN
+                IF STAT = WS-CA-SEARCH-KEY(1:1) THEN
+
+                     MOVE SPACES TO WS-EXPORT-LINE
+                     MOVE ACCTNO TO EX-ACCTNO
+                     MOVE SNAME TO EX-SNAME
+                     MOVE FNAME TO EX-FNAME
+                     MOVE STAT TO EX-STAT
+                     MOVE CRLIMIT TO EX-CRLIMIT
+
+                     EXEC CICS WRITEQ TD
+                          QUEUE('BRWX')
+                          FROM(WS-EXPORT-LINE)
+                          LENGTH(WS-EXPORT-LEN)
+                     END-EXEC
+
+                     ADD 1 TO WS-EXPORT-COUNT
+                ELSE
+                     MOVE DFHRESP(ENDFILE) TO WS-RESPONSE
+                END-IF
+           END-IF.
+
+      * PF10 EXPORT OF THE CURRENT FORMER-SURNAME BROWSE, THE SAME
+      * BRWSXTR TD QUEUE MECHANISM AS 270-EXPORT-BROWSE, JUST KEYED
+      * BY FORMER SURNAME PREFIX INSTEAD
+       274-EXPORT-FSNAME.
+
+           MOVE WS-CA-SEARCH-KEY TO FORMER-SNAME.
+           MOVE 0 TO WS-EXPORT-COUNT.
+
+           EXEC CICS STARTBR
+                FILE('ACCTFNAME')
+                RIDFLD(FORMER-SNAME)
+                KEYLENGTH(WS-CA-SEARCH-LEN)
+                GENERIC
+                GTEQ
+           END-EXEC.
+
+           PERFORM 275-EXPORT-NEXT-FSNAME
+                UNTIL WS-RESPONSE = DFHRESP(ENDFILE).
+
+           EXEC CICS ENDBR
+                FILE('ACCTFNAME')
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MAP1O.
+
+           STRING 'EXPORTED ' DELIMITED BY SIZE
+                WS-EXPORT-COUNT DELIMITED BY SIZE
+                ' RECORDS TO BRWSXTR' DELIMITED BY SIZE
+                INTO WS-MESSAGE.
+
+           GO TO 999-BROWSE-RETURN.
+
+      * READS THE NEXT ACCTFNAME ROW AND WRITES IT TO BRWSXTR AS LONG
+      * AS IT STILL MATCHES THE SEARCH PREFIX - SAME STOP-ON-MISMATCH
+      * APPROACH AS 271-EXPORT-NEXT
+       275-EXPORT-NEXT-FSNAME.
+
+           EXEC CICS READNEXT
+                FILE('ACCTFNAME')
+                INTO(ACCTREC)
+                RIDFLD(FORMER-SNAME)
+                LENGTH(ACCTREC-LEN)
+                RESP(WS-RESPONSE)
+           END-EXEC.
+
+           IF WS-RESPONSE NOT = DFHRESP(ENDFILE) THEN
+                IF FORMER-SNAME(1:WS-CA-SEARCH-LEN) =
+                     WS-CA-SEARCH-KEY(1:WS-CA-SEARCH-LEN) THEN
+
+                     MOVE SPACES TO WS-EXPORT-LINE
+                     MOVE ACCTNO TO EX-ACCTNO
+                     MOVE SNAME TO EX-SNAME
+                     MOVE FNAME TO EX-FNAME
+                     MOVE STAT TO EX-STAT
+                     MOVE CRLIMIT TO EX-CRLIMIT
+
+                     EXEC CICS WRITEQ TD
+                          QUEUE('BRWX')
+                          FROM(WS-EXPORT-LINE)
+                          LENGTH(WS-EXPORT-LEN)
+                     END-EXEC
+
+                     ADD 1 TO WS-EXPORT-COUNT
+                ELSE
+                     MOVE DFHRESP(ENDFILE) TO WS-RESPONSE
+                END-IF
+           END-IF.
+
+      * PF7 CONTINUATION OF AN ACCOUNT-NUMBER BROWSE (SEE 200-ACCTNO-
+      * MAIN) RATHER THAN THE DEFAULT SURNAME BROWSE
+       221-SCROLL-BACK-ACCT.
+
+           MOVE SR-ACCTNO TO ACCTNO.
+
+           IF (ACCTNO EQUAL SPACES OR ACCTNO EQUAL LOW-VALUES)
+                GO TO 320-NO-BACK
+           END-IF.
+
+           EXEC CICS STARTBR
+                FILE('ACCTFILE')
+                RIDFLD(ACCTKEY)
+                GTEQ
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE LOW-VALUES TO WS-MESSAGE.
+
+           MOVE 1 TO WS-LINE-SUB.
+
+           PERFORM 261-BRWS-BACK-ACCT
+                VARYING WS-LINE-SUB
+                FROM WS-LINES BY -1
+                UNTIL WS-LINE-SUB <= 0.
+
+           EXEC CICS ENDBR
+                FILE('ACCTFILE')
+           END-EXEC.
+
+           GO TO 305-NORMAL-BROWSE.
+
+      * PF7 CONTINUATION OF A STATUS BROWSE (SEE 200-STAT-MAIN)
+       222-SCROLL-BACK-STAT.
+
+           MOVE WS-CA-SEARCH-KEY(1:1) TO STAT.
+
+           EXEC CICS STARTBR
+                FILE('ACCTSTAT')
+                RIDFLD(STAT)
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE LOW-VALUES TO WS-MESSAGE.
+
+           MOVE 1 TO WS-LINE-SUB.
+
+           PERFORM 263-BRWS-BACK-STAT
+                VARYING WS-LINE-SUB
+                FROM WS-LINES BY -1
+                UNTIL WS-LINE-SUB <= 0.
+
+           EXEC CICS ENDBR
+                FILE('ACCTSTAT')
+           END-EXEC.
+
+           GO TO 305-NORMAL-BROWSE.
+
+       250-BRWS-FORWARD.
+
+           MOVE '250-BRWS-FORWARD' TO WS-LAST-PARA.
+
+      * WHEN FILTERING ON THE ENTERED PREFIX (PF5), KEEP READING
+      * AHEAD INTO THIS SAME LINE SLOT UNTIL A MATCHING SURNAME OR
+      * END OF FILE IS FOUND - SEE 252-BRWS-FWD-READ
+           MOVE 'N' TO WS-MATCH-FOUND.
+
+           PERFORM 252-BRWS-FWD-READ
+                UNTIL WS-MATCH-FOUND = 'Y'.
+
+       252-BRWS-FWD-READ.
+
+           MOVE SPACES TO SCREEN-RECORD.
+           MOVE WS-LINE-SUB TO SR-LINE-NO.
+
+           EXEC CICS READNEXT
+                FILE('ACCTNAME')
+                INTO(ACCTREC)
+                RIDFLD(SNAME)
+                LENGTH(ACCTREC-LEN)
+                RESP(WS-RESPONSE)
+           END-EXEC.
+
+           IF WS-RESPONSE = DFHRESP(ENDFILE) AND WS-EOF-RESP = "N" THEN
+      *         END OF FILE, NO DATA FOUND
+                MOVE 'Y' TO WS-EOF-RESP
+                MOVE WS-LINE-SUB TO EOF-LINE-NO
+                MOVE "======END OF FILE======"
+                TO EOF-MESSAGE
+                MOVE SCREEN-EOF TO LINEO(WS-LINE-SUB)
+                MOVE 'Y' TO WS-MATCH-FOUND
+           ELSE IF WS-RESPONSE = DFHRESP(ENDFILE) THEN
+      *         END OF FILE, NO DATA FOUND
+                MOVE SCREEN-RECORD TO LINEO(WS-LINE-SUB)
+                MOVE 'Y' TO WS-MATCH-FOUND
+           ELSE
+                MOVE SPACE TO SR-MATCH-FLAG
+
+                IF WS-CA-SEARCH-LEN > 0 AND
+                     SNAME(1:WS-CA-SEARCH-LEN) =
+                     WS-CA-SEARCH-KEY(1:WS-CA-SEARCH-LEN) THEN
+                     MOVE '*' TO SR-MATCH-FLAG
+                END-IF
+
+                IF WS-CA-FILTER-ON AND SR-MATCH-FLAG NOT = '*' THEN
+                     CONTINUE
+                ELSE
+      *              MOVE DATA TO THE SCREEN WHEN WE HAVE A READ LINE
+                     MOVE ACCTNO TO SR-ACCTNO
+                     MOVE FNAME TO SR-FIRST-NAME
+                     MOVE SNAME TO SR-SURNAME
+
+                     MOVE SCREEN-RECORD TO LINEO(WS-LINE-SUB)
+
+                     MOVE 'Y' TO WS-MATCH-FOUND
+                END-IF
+               END-IF
+           END-IF.
+
 
-       01 WS-MESSAGE             PIC X(60).
-       01 SR-ACCT-NAME           PIC X(15).
+       260-BRWS-BACK.
 
-       77 WS-LINE-SUB            PIC 9(2).
-       77 WS-LINES               PIC 9(2) VALUE 10.
+           MOVE '260-BRWS-BACK' TO WS-LAST-PARA.
 
-       77 WS-EOF-RESP            PIC X VALUE "N".
+      * SAME READ-AHEAD-UNTIL-MATCH APPROACH AS 250-BRWS-FORWARD,
+      * ONLY WALKING BACKWARDS - SEE 262-BRWS-BACK-READ
+           MOVE 'N' TO WS-MATCH-FOUND.
 
-       77 WS-LOOP-COUNT          PIC 9(2) VALUE 0.
+           PERFORM 262-BRWS-BACK-READ
+                UNTIL WS-MATCH-FOUND = 'Y'.
 
-       LINKAGE SECTION.
+       262-BRWS-BACK-READ.
 
-       01 DFHCOMMAREA PIC X(3).
+           MOVE SPACES TO SCREEN-RECORD.
+           MOVE WS-LINE-SUB TO SR-LINE-NO.
 
-       PROCEDURE DIVISION.
+           EXEC CICS READPREV
+                FILE('ACCTNAME')
+                INTO(ACCTREC)
+                RIDFLD(SNAME)
+                LENGTH(ACCTREC-LEN)
+                RESP(WS-RESPONSE)
+           END-EXEC.
 
-       000-START-LOGIC.
+           IF WS-RESPONSE = DFHRESP(ENDFILE) AND WS-EOF-RESP = "N" THEN
+      *         END OF FILE, NO DATA FOUND
+                MOVE 'Y' TO WS-EOF-RESP
+                MOVE WS-LINE-SUB TO EOF-LINE-NO
+                MOVE "======TOP OF FILE======"
+                TO EOF-MESSAGE
+                MOVE SCREEN-EOF TO LINEO(WS-LINE-SUB)
+                MOVE 'Y' TO WS-MATCH-FOUND
+           ELSE IF WS-RESPONSE = DFHRESP(ENDFILE) THEN
+      *         END OF FILE, NO DATA FOUND
+                MOVE SCREEN-RECORD TO LINEO(WS-LINE-SUB)
+                MOVE 'Y' TO WS-MATCH-FOUND
+           ELSE
+                MOVE SPACE TO SR-MATCH-FLAG
 
-           IF EIBCALEN = 3 THEN
-                GO TO 100-FIRST-TIME
+                IF WS-CA-SEARCH-LEN > 0 AND
+                     SNAME(1:WS-CA-SEARCH-LEN) =
+                     WS-CA-SEARCH-KEY(1:WS-CA-SEARCH-LEN) THEN
+                     MOVE '*' TO SR-MATCH-FLAG
+                END-IF
+
+                IF WS-CA-FILTER-ON AND SR-MATCH-FLAG NOT = '*' THEN
+                     CONTINUE
+                ELSE
+      *              MOVE DATA TO THE SCREEN WHEN WE HAVE A READ LINE
+                     MOVE ACCTNO TO SR-ACCTNO
+                     MOVE FNAME TO SR-FIRST-NAME
+                     MOVE SNAME TO SR-SURNAME
+
+                     MOVE SCREEN-RECORD TO LINEO(WS-LINE-SUB)
+
+                     MOVE 'Y' TO WS-MATCH-FOUND
+                END-IF
+                END-IF
            END-IF.
 
-           EXEC CICS HANDLE AID
-                PF2(100-FIRST-TIME)
-                PF8(210-SCROLL-FWD)
-                PF7(220-SCROLL-BACK)
-                PF9(999-EXIT-RETURN)
-           END-EXEC.
 
-      * UPON UNSUCCESSFUL MAP RECEIVE, ASSUME THIS IS THE INITIAL RUN
-      * CONDITION FOR RECORD NOT FOUND IN ACCTFILE
-           EXEC CICS HANDLE CONDITION
-                MAPFAIL(100-FIRST-TIME)
-                NOTFND(300-ACCTNAME-NOTFND)
-           END-EXEC.
+       251-BRWS-FORWARD-ACCT.
 
-      * HANDLE dupkey
-           EXEC CICS IGNORE CONDITION
-                DUPKEY
-           END-EXEC.
+           MOVE SPACES TO SCREEN-RECORD.
+           MOVE WS-LINE-SUB TO SR-LINE-NO.
 
-      * ATTEMPT TO RECEIVE MAP FROM TERMINAL
-           EXEC CICS RECEIVE
-                MAP('MAP1')
-                MAPSET('DCI8DMB')
+           EXEC CICS READNEXT
+                FILE('ACCTFILE')
+                INTO(ACCTREC)
+                RIDFLD(ACCTKEY)
+                LENGTH(ACCTREC-LEN)
+                RESP(WS-RESPONSE)
            END-EXEC.
 
-      * RECEIVE WAS SUCCESSFUL, PROCEED WITH MAIN PROCESSING
-           GO TO 200-MAIN-LOGIC.
+           IF WS-RESPONSE = DFHRESP(ENDFILE) AND WS-EOF-RESP = "N" THEN
+      *         END OF FILE, NO DATA FOUND
+                MOVE 'Y' TO WS-EOF-RESP
+                MOVE WS-LINE-SUB TO EOF-LINE-NO
+                MOVE "======END OF FILE======"
+                TO EOF-MESSAGE
+                MOVE SCREEN-EOF TO LINEO(WS-LINE-SUB)
+           ELSE IF WS-RESPONSE = DFHRESP(ENDFILE) THEN
+      *         END OF FILE, NO DATA FOUND
+                MOVE SCREEN-RECORD TO LINEO(WS-LINE-SUB)
+           ELSE
+      *         MOVE DATA TO THE SCREEN WHEN WE HAVE A READ LINE
+                MOVE ACCTNO TO SR-ACCTNO
+                MOVE FNAME TO SR-FIRST-NAME
+                MOVE SNAME TO SR-SURNAME
 
-       100-FIRST-TIME.
+                MOVE SCREEN-RECORD TO LINEO(WS-LINE-SUB)
 
-           MOVE "PLEASE ENTER AN ACCOUNT #" TO WS-MESSAGE.
-           GO TO 999-SEARCH-RETURN.
+               END-IF
+           END-IF.
 
-       200-MAIN-LOGIC.
 
-      * browse logic
-           MOVE SCHNAMEI TO SNAME.
+       261-BRWS-BACK-ACCT.
 
-           EXEC CICS STARTBR
-                FILE('ACCTNAME')
-                RIDFLD(SNAME)
+           MOVE SPACES TO SCREEN-RECORD.
+           MOVE WS-LINE-SUB TO SR-LINE-NO.
+
+           EXEC CICS READPREV
+                FILE('ACCTFILE')
+                INTO(ACCTREC)
+                RIDFLD(ACCTKEY)
+                LENGTH(ACCTREC-LEN)
+                RESP(WS-RESPONSE)
            END-EXEC.
 
-      * browse forward 10 lines and display them on the map
-           MOVE LOW-VALUES TO MAP1O.
-           MOVE LOW-VALUES TO WS-MESSAGE.
+           IF WS-RESPONSE = DFHRESP(ENDFILE) AND WS-EOF-RESP = "N" THEN
+      *         END OF FILE, NO DATA FOUND
+                MOVE 'Y' TO WS-EOF-RESP
+                MOVE WS-LINE-SUB TO EOF-LINE-NO
+                MOVE "======TOP OF FILE======"
+                TO EOF-MESSAGE
+                MOVE SCREEN-EOF TO LINEO(WS-LINE-SUB)
+           ELSE IF WS-RESPONSE = DFHRESP(ENDFILE) THEN
+      *         END OF FILE, NO DATA FOUND
+                MOVE SCREEN-RECORD TO LINEO(WS-LINE-SUB)
+           ELSE
+      *         MOVE DATA TO THE SCREEN WHEN WE HAVE A READ LINE
+                MOVE ACCTNO TO SR-ACCTNO
+                MOVE FNAME TO SR-FIRST-NAME
+                MOVE SNAME TO SR-SURNAME
 
-           MOVE 1 TO WS-LINE-SUB.
+                MOVE SCREEN-RECORD TO LINEO(WS-LINE-SUB)
 
-           PERFORM 250-BRWS-FORWARD
-                VARYING WS-LINE-SUB
-                FROM 1 BY 1
-                UNTIL WS-LINE-SUB > WS-LINES.
+                END-IF
+           END-IF.
 
-           EXEC CICS ENDBR
-                FILE('ACCTNAME')
-           END-EXEC.
+      * STATUS BROWSE FORWARD - READS THE NEXT ACCTSTAT ROW AND STOPS
+      * THE SAME WAY 207-COUNT-NEXT/271-EXPORT-NEXT DO ONCE THE ROW NO
+      * LONGER MATCHES THE REQUESTED STATUS, SINCE A BROWSE POSITIONED
+      * GTEQ ON A SINGLE-CHARACTER KEY DOESN'T STOP ON ITS OWN
+       253-BRWS-FORWARD-STAT.
 
-           GO TO 305-NORMAL-BROWSE.
+           MOVE '253-BRWS-FORWARD-STAT' TO WS-LAST-PARA.
 
-       210-SCROLL-FWD.
+           MOVE 'N' TO WS-MATCH-FOUND.
 
-           MOVE LINEI(10) TO SCREEN-RECORD.
+           PERFORM 254-BRWS-FWD-STAT-READ
+                UNTIL WS-MATCH-FOUND = 'Y'.
 
-           MOVE SR-SURNAME TO SNAME.
+       254-BRWS-FWD-STAT-READ.
 
-           IF (SNAME EQUAL SPACES OR SNAME EQUAL LOW-VALUES)
-                GO TO 310-NO-FWD
-           END-IF.
+           MOVE SPACES TO SCREEN-RECORD.
+           MOVE WS-LINE-SUB TO SR-LINE-NO.
 
-           EXEC CICS STARTBR
-                FILE('ACCTNAME')
-                RIDFLD(SNAME)
+           EXEC CICS READNEXT
+                FILE('ACCTSTAT')
+                INTO(ACCTREC)
+                RIDFLD(STAT)
+                LENGTH(ACCTREC-LEN)
+                RESP(WS-RESPONSE)
            END-EXEC.
 
-           MOVE LOW-VALUES TO MAP1O.
-           MOVE LOW-VALUES TO WS-MESSAGE.
+           IF WS-RESPONSE = DFHRESP(NORMAL) AND
+                STAT NOT = WS-CA-SEARCH-KEY(1:1) THEN
+                MOVE DFHRESP(ENDFILE) TO WS-RESPONSE
+           END-IF.
 
-           MOVE 1 TO WS-LINE-SUB.
+           IF WS-RESPONSE = DFHRESP(ENDFILE) AND WS-EOF-RESP = "N" THEN
+      *         END OF FILE, NO DATA FOUND
+                MOVE 'Y' TO WS-EOF-RESP
+                MOVE WS-LINE-SUB TO EOF-LINE-NO
+                MOVE "======END OF FILE======"
+                TO EOF-MESSAGE
+                MOVE SCREEN-EOF TO LINEO(WS-LINE-SUB)
+                MOVE 'Y' TO WS-MATCH-FOUND
+           ELSE IF WS-RESPONSE = DFHRESP(ENDFILE) THEN
+      *         END OF FILE, NO DATA FOUND
+                MOVE SCREEN-RECORD TO LINEO(WS-LINE-SUB)
+                MOVE 'Y' TO WS-MATCH-FOUND
+           ELSE
+      *         MOVE DATA TO THE SCREEN WHEN WE HAVE A READ LINE
+                MOVE ACCTNO TO SR-ACCTNO
+                MOVE FNAME TO SR-FIRST-NAME
+                MOVE SNAME TO SR-SURNAME
 
-           PERFORM 250-BRWS-FORWARD
-                VARYING WS-LINE-SUB
-                FROM 1 BY 1
-                UNTIL WS-LINE-SUB > WS-LINES.
+                MOVE SCREEN-RECORD TO LINEO(WS-LINE-SUB)
 
-           EXEC CICS ENDBR
-                FILE('ACCTNAME')
-           END-EXEC.
+                MOVE 'Y' TO WS-MATCH-FOUND
+           END-IF
+           END-IF.
 
-           GO TO 305-NORMAL-BROWSE.
+      * STATUS BROWSE BACKWARD - SAME EXACT-MATCH STOP AS 253-BRWS-
+      * FORWARD-STAT ABOVE, ONLY WALKING BACKWARDS
+       263-BRWS-BACK-STAT.
 
-       220-SCROLL-BACK.
+           MOVE '263-BRWS-BACK-STAT' TO WS-LAST-PARA.
 
-           MOVE LINEI(1) TO SCREEN-RECORD.
+           MOVE 'N' TO WS-MATCH-FOUND.
 
-           MOVE SR-SURNAME TO SNAME.
+           PERFORM 264-BRWS-BACK-STAT-READ
+                UNTIL WS-MATCH-FOUND = 'Y'.
 
-           IF (SNAME EQUAL SPACES OR SNAME EQUAL LOW-VALUES)
-                GO TO 320-NO-BACK
-           END-IF.
+       264-BRWS-BACK-STAT-READ.
 
-           EXEC CICS STARTBR
-                FILE('ACCTNAME')
-                RIDFLD(SNAME)
+           MOVE SPACES TO SCREEN-RECORD.
+           MOVE WS-LINE-SUB TO SR-LINE-NO.
+
+           EXEC CICS READPREV
+                FILE('ACCTSTAT')
+                INTO(ACCTREC)
+                RIDFLD(STAT)
+                LENGTH(ACCTREC-LEN)
+                RESP(WS-RESPONSE)
            END-EXEC.
 
-           MOVE LOW-VALUES TO MAP1O.
-           MOVE LOW-VALUES TO WS-MESSAGE.
+           IF WS-RESPONSE = DFHRESP(NORMAL) AND
+                STAT NOT = WS-CA-SEARCH-KEY(1:1) THEN
+                MOVE DFHRESP(ENDFILE) TO WS-RESPONSE
+           END-IF.
 
-           MOVE 1 TO WS-LINE-SUB.
+           IF WS-RESPONSE = DFHRESP(ENDFILE) AND WS-EOF-RESP = "N" THEN
+      *         END OF FILE, NO DATA FOUND
+                MOVE 'Y' TO WS-EOF-RESP
+                MOVE WS-LINE-SUB TO EOF-LINE-NO
+                MOVE "======TOP OF FILE======"
+                TO EOF-MESSAGE
+                MOVE SCREEN-EOF TO LINEO(WS-LINE-SUB)
+                MOVE 'Y' TO WS-MATCH-FOUND
+           ELSE IF WS-RESPONSE = DFHRESP(ENDFILE) THEN
+      *         END OF FILE, NO DATA FOUND
+                MOVE SCREEN-RECORD TO LINEO(WS-LINE-SUB)
+                MOVE 'Y' TO WS-MATCH-FOUND
+           ELSE
+      *         MOVE DATA TO THE SCREEN WHEN WE HAVE A READ LINE
+                MOVE ACCTNO TO SR-ACCTNO
+                MOVE FNAME TO SR-FIRST-NAME
+                MOVE SNAME TO SR-SURNAME
 
-           PERFORM 260-BRWS-BACK
-                VARYING WS-LINE-SUB
-                FROM 10 BY -1
-                UNTIL WS-LINE-SUB <= 0.
+                MOVE SCREEN-RECORD TO LINEO(WS-LINE-SUB)
 
-           EXEC CICS ENDBR
-                FILE('ACCTNAME')
-           END-EXEC.
+                MOVE 'Y' TO WS-MATCH-FOUND
+           END-IF
+           END-IF.
 
+      * FORMER-SURNAME BROWSE FORWARD - STOPS THE SAME WAY 253-BRWS-
+      * FORWARD-STAT DOES ONCE THE ROW NO LONGER MATCHES THE ENTERED
+      * PREFIX. THE ROW'S OWN CURRENT SURNAME/ACCOUNT NUMBER ARE
+      * DISPLAYED, NOT THE FORMER SURNAME, SINCE THE MAP HAS NO COLUMN
+      * FOR IT
+       255-BRWS-FORWARD-FSNAME.
 
-           GO TO 305-NORMAL-BROWSE.
+           MOVE '255-BRWS-FORWARD-FSNAME' TO WS-LAST-PARA.
 
-       250-BRWS-FORWARD.
+           MOVE 'N' TO WS-MATCH-FOUND.
+
+           PERFORM 256-BRWS-FWD-FSNAME-READ
+                UNTIL WS-MATCH-FOUND = 'Y'.
+
+       256-BRWS-FWD-FSNAME-READ.
 
            MOVE SPACES TO SCREEN-RECORD.
            MOVE WS-LINE-SUB TO SR-LINE-NO.
 
            EXEC CICS READNEXT
-                FILE('ACCTNAME')
+                FILE('ACCTFNAME')
                 INTO(ACCTREC)
-                RIDFLD(SNAME)
+                RIDFLD(FORMER-SNAME)
                 LENGTH(ACCTREC-LEN)
                 RESP(WS-RESPONSE)
            END-EXEC.
 
+           IF WS-RESPONSE = DFHRESP(NORMAL) AND
+                FORMER-SNAME(1:WS-CA-SEARCH-LEN) NOT =
+                WS-CA-SEARCH-KEY(1:WS-CA-SEARCH-LEN) THEN
+                MOVE DFHRESP(ENDFILE) TO WS-RESPONSE
+           END-IF.
+
            IF WS-RESPONSE = DFHRESP(ENDFILE) AND WS-EOF-RESP = "N" THEN
       *         END OF FILE, NO DATA FOUND
                 MOVE 'Y' TO WS-EOF-RESP
@@ -196,9 +1643,11 @@
                 MOVE "======END OF FILE======"
                 TO EOF-MESSAGE
                 MOVE SCREEN-EOF TO LINEO(WS-LINE-SUB)
+                MOVE 'Y' TO WS-MATCH-FOUND
            ELSE IF WS-RESPONSE = DFHRESP(ENDFILE) THEN
       *         END OF FILE, NO DATA FOUND
                 MOVE SCREEN-RECORD TO LINEO(WS-LINE-SUB)
+                MOVE 'Y' TO WS-MATCH-FOUND
            ELSE
       *         MOVE DATA TO THE SCREEN WHEN WE HAVE A READ LINE
                 MOVE ACCTNO TO SR-ACCTNO
@@ -207,23 +1656,40 @@
 
                 MOVE SCREEN-RECORD TO LINEO(WS-LINE-SUB)
 
-               END-IF
+                MOVE 'Y' TO WS-MATCH-FOUND
+           END-IF
            END-IF.
 
+      * FORMER-SURNAME BROWSE BACKWARD - SAME EXACT-PREFIX STOP AS
+      * 255-BRWS-FORWARD-FSNAME ABOVE, ONLY WALKING BACKWARDS
+       265-BRWS-BACK-FSNAME.
 
-       260-BRWS-BACK.
+           MOVE '265-BRWS-BACK-FSNAME' TO WS-LAST-PARA.
+
+           MOVE 'N' TO WS-MATCH-FOUND.
+
+           PERFORM 266-BRWS-BACK-FSNAME-READ
+                UNTIL WS-MATCH-FOUND = 'Y'.
+
+       266-BRWS-BACK-FSNAME-READ.
 
            MOVE SPACES TO SCREEN-RECORD.
            MOVE WS-LINE-SUB TO SR-LINE-NO.
 
            EXEC CICS READPREV
-                FILE('ACCTNAME')
+                FILE('ACCTFNAME')
                 INTO(ACCTREC)
-                RIDFLD(SNAME)
+                RIDFLD(FORMER-SNAME)
                 LENGTH(ACCTREC-LEN)
                 RESP(WS-RESPONSE)
            END-EXEC.
 
+           IF WS-RESPONSE = DFHRESP(NORMAL) AND
+                FORMER-SNAME(1:WS-CA-SEARCH-LEN) NOT =
+                WS-CA-SEARCH-KEY(1:WS-CA-SEARCH-LEN) THEN
+                MOVE DFHRESP(ENDFILE) TO WS-RESPONSE
+           END-IF.
+
            IF WS-RESPONSE = DFHRESP(ENDFILE) AND WS-EOF-RESP = "N" THEN
       *         END OF FILE, NO DATA FOUND
                 MOVE 'Y' TO WS-EOF-RESP
@@ -231,9 +1697,11 @@
                 MOVE "======TOP OF FILE======"
                 TO EOF-MESSAGE
                 MOVE SCREEN-EOF TO LINEO(WS-LINE-SUB)
+                MOVE 'Y' TO WS-MATCH-FOUND
            ELSE IF WS-RESPONSE = DFHRESP(ENDFILE) THEN
       *         END OF FILE, NO DATA FOUND
                 MOVE SCREEN-RECORD TO LINEO(WS-LINE-SUB)
+                MOVE 'Y' TO WS-MATCH-FOUND
            ELSE
       *         MOVE DATA TO THE SCREEN WHEN WE HAVE A READ LINE
                 MOVE ACCTNO TO SR-ACCTNO
@@ -242,7 +1710,8 @@
 
                 MOVE SCREEN-RECORD TO LINEO(WS-LINE-SUB)
 
-                END-IF
+                MOVE 'Y' TO WS-MATCH-FOUND
+           END-IF
            END-IF.
 
 
@@ -253,10 +1722,80 @@
 
        305-NORMAL-BROWSE.
 
-           MOVE 'BROWSE ACCOUNTS WITH PF KEYS LISTED BELOW'
-                TO WS-MESSAGE.
+           MOVE '305-NORMAL-BROWSE' TO WS-LAST-PARA.
+
+           PERFORM 280-SAVE-BROWSE-POS.
+
+           IF WS-CA-MODE = 'S' AND WS-CA-SEARCH-LEN > 0 THEN
+                STRING WS-CA-MATCH-COUNT DELIMITED BY SIZE
+                     ' ACCT(S) MATCH ' DELIMITED BY SIZE
+                     WS-CA-SEARCH-KEY(1:WS-CA-SEARCH-LEN)
+                          DELIMITED BY SIZE
+                     INTO WS-MESSAGE
+           ELSE IF WS-CA-MODE = 'T' THEN
+                STRING 'BROWSING STATUS ' DELIMITED BY SIZE
+                     WS-CA-SEARCH-KEY(1:1) DELIMITED BY SIZE
+                     INTO WS-MESSAGE
+           ELSE IF WS-CA-MODE = 'F' THEN
+                STRING WS-CA-MATCH-COUNT DELIMITED BY SIZE
+                     ' ACCT(S) MATCH FORMER SURNAME ' DELIMITED BY SIZE
+                     WS-CA-SEARCH-KEY(1:WS-CA-SEARCH-LEN)
+                          DELIMITED BY SIZE
+                     INTO WS-MESSAGE
+           ELSE
+                IF WS-CA-FILTER-ON THEN
+                     MOVE 'SHOWING MATCHES ONLY (*) - PF5 FOR ALL'
+                          TO WS-MESSAGE
+                ELSE
+                     MOVE 'BROWSE ACCOUNTS WITH PF KEYS LISTED BELOW'
+                          TO WS-MESSAGE
+                END-IF
+           END-IF
+           END-IF
+           END-IF.
            GO TO 999-BROWSE-RETURN.
 
+      * SAVES THE CURRENT BROWSE MODE, SEARCH KEY, AND THE SURNAME/
+      * ACCOUNT NUMBER OFF THE TOP AND BOTTOM DISPLAYED LINES, SO A
+      * DROPPED OR TIMED-OUT SESSION CAN RESUME THIS SAME PAGE - SEE
+      * 105-RESUME-BROWSE. CALLED FROM 305-NORMAL-BROWSE, THE ONE
+      * PLACE EVERY BROWSE PATH PASSES THROUGH ON ITS WAY BACK TO
+      * THE TERMINAL
+       280-SAVE-BROWSE-POS.
+
+           MOVE WS-CA-MODE        TO TSQ-MODE.
+           MOVE WS-CA-PAGESIZE    TO TSQ-PAGESIZE.
+           MOVE WS-CA-SEARCH-KEY  TO TSQ-SEARCH-KEY.
+           MOVE WS-CA-SEARCH-LEN  TO TSQ-SEARCH-LEN.
+           MOVE WS-CA-FILTER      TO TSQ-FILTER.
+
+           MOVE LINEO(1) TO SCREEN-RECORD.
+           MOVE SR-SURNAME TO TSQ-TOP-SURNAME.
+           MOVE SR-ACCTNO TO TSQ-TOP-ACCTNO.
+
+           MOVE LINEO(WS-LINES) TO SCREEN-RECORD.
+           MOVE SR-SURNAME TO TSQ-BOT-SURNAME.
+           MOVE SR-ACCTNO TO TSQ-BOT-ACCTNO.
+
+           EXEC CICS WRITEQ TS
+                QUEUE(WS-TSQ-NAME)
+                FROM(WS-TSQ-REC)
+                LENGTH(WS-TSQ-LEN)
+                ITEM(WS-TSQ-ITEM)
+                REWRITE
+                RESP(WS-TSQ-RESP)
+           END-EXEC.
+
+           IF WS-TSQ-RESP NOT = DFHRESP(NORMAL) THEN
+                EXEC CICS WRITEQ TS
+                     QUEUE(WS-TSQ-NAME)
+                     FROM(WS-TSQ-REC)
+                     LENGTH(WS-TSQ-LEN)
+                     ITEM(WS-TSQ-ITEM)
+                     RESP(WS-TSQ-RESP)
+                END-EXEC
+           END-IF.
+
        310-NO-FWD.
            MOVE '==== END OF FILE ALREADY REACHED ====' TO WS-MESSAGE.
            GO TO 999-BROWSE-RETURN.
@@ -279,6 +1818,8 @@
 
            EXEC CICS RETURN
                TRANSID('I8D4')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(WS-COMMAREA-LENGTH)
            END-EXEC.
 
        999-BROWSE-RETURN.
@@ -293,6 +1834,8 @@
 
            EXEC CICS RETURN
                TRANSID('I8D4')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(WS-COMMAREA-LENGTH)
            END-EXEC.
 
        999-ERROR-MSG-RETURN.
@@ -308,12 +1851,48 @@
 
            EXEC CICS RETURN
                TRANSID('I8D4')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(WS-COMMAREA-LENGTH)
+           END-EXEC.
+
+      * PF3 - GO BACK TO THE MENU RATHER THAN DEAD-ENDING THE
+      * TRANSACTION, THE WAY DCI8DPGR'S 999-EXIT ALREADY DOES. A
+      * CLEAN EXIT REMOVES THE SAVED BROWSE POSITION SO A LATER,
+      * GENUINELY FRESH SESSION AT THIS TERMINAL ISN'T MISTAKEN FOR
+      * ONE RESUMING A DROPPED BROWSE
+       999-RETURN-TO-MENU.
+           EXEC CICS DELETEQ TS
+                QUEUE(WS-TSQ-NAME)
+                RESP(WS-TSQ-RESP)
+           END-EXEC.
+
+           EXEC CICS XCTL
+                PROGRAM('DCI8DPGM')
+                COMMAREA(WS-MENU-COMMAREA)
+                LENGTH(WS-MENU-COMMAREA-LEN)
            END-EXEC.
 
+      * PF9 NOW ALSO RETURNS TO THE MENU RATHER THAN ENDING THE TASK,
+      * THE SAME AS PF3'S 999-RETURN-TO-MENU ABOVE
        999-EXIT-RETURN.
-           MOVE LOW-VALUES TO MAP1O.
-           MOVE 'PROGRAM ENDING' TO MSGO.
-           EXEC CICS SEND MAP('MAP1') MAPSET('DCI8DMB') END-EXEC.
-           EXEC CICS RETURN END-EXEC.
+           GO TO 999-RETURN-TO-MENU.
+
+      * CATCH-ALL FOR ANY CONDITION NOT NAMED IN A HANDLE CONDITION
+      * ABOVE - LOGS IT VIA DCI8DPGZ INSTEAD OF LETTING THE TASK ABEND
+       999-UNHANDLED-ERROR.
+
+           MOVE EIBTRNID     TO EL-TRANID.
+           MOVE WS-LAST-PARA TO EL-PARAGRAPH.
+           MOVE EIBRESP      TO EL-RESP.
+           MOVE EIBRESP2     TO EL-RESP2.
+
+           EXEC CICS LINK
+                PROGRAM('DCI8DPGZ')
+                COMMAREA(WS-ERRLOG-CA)
+                LENGTH(WS-ERRLOG-CA-LEN)
+           END-EXEC.
+
+           MOVE EL-MESSAGE TO WS-MESSAGE.
+           GO TO 999-ERROR-MSG-RETURN.
 
        END PROGRAM DCI8DPGB.
