@@ -18,6 +18,49 @@
        01 WS-ACCTDATA.
        COPY 'ACCTDATA'.
 
+       77 AD-LENGTH  PIC S9(4) COMP VALUE +267.
+
+      * SET BY 299-OVERRIDE-CONTINUE (PF5) TO LET A WARNING-LEVEL
+      * VALIDATION FAILURE THROUGH ON THE NEXT PASS THROUGH DCI8DPGE
+       77 WS-OVERRIDE-REQ  PIC X VALUE 'N'.
+
+      * WS-CA-SWITCH TRACKS WHETHER WE'RE STILL TAKING ENTRY (E) OR
+      * WAITING ON THE OPERATOR TO CONFIRM A REVIEWED ACCOUNT (C)
+       01 WS-COMMAREA.
+           05 WS-CA-SWITCH     PIC X VALUE 'E'.
+
+       01 WS-COMMAREA-LENGTH PIC S9(4) COMP
+           VALUE 1.
+
+       01 WS-RESP             PIC S9(8) COMP.
+
+      * SET BY 245-CHECK-DUPLICATE-NAME WHEN THE ENTERED NAME MATCHES
+      * AN EXISTING ACCTNAME ENTRY - A WARNING, NOT A BLOCK
+       01 WS-DUP-WARNING      PIC X(60) VALUE SPACES.
+       01 WS-DUP-EOF          PIC X(01) VALUE 'N'.
+
+      * COMMAREA PASSED ON XCTL BACK TO THE MENU - SEPARATE FROM
+      * WS-COMMAREA ABOVE, WHICH IS THIS PROGRAM'S OWN STATE SWITCH
+       01 WS-MENU-COMMAREA        PIC X(3) VALUE SPACES.
+       01 WS-MENU-COMMAREA-LEN    PIC S9(4) COMP VALUE 3.
+
+      * NAME OF THE PARAGRAPH CURRENTLY EXECUTING, KEPT CURRENT SO
+      * 999-UNHANDLED-ERROR CAN TELL DCI8DPGZ WHERE AN UNEXPECTED
+      * CONDITION WAS RAISED
+       01 WS-LAST-PARA          PIC X(20) VALUE SPACES.
+
+      * COMMAREA SHAPE SHARED WITH DCI8DPGZ, THE UNHANDLED-CONDITION
+      * LOGGER
+       01 WS-ERRLOG-CA.
+           05 EL-TRANID          PIC X(4).
+           05 EL-PROGRAM         PIC X(8) VALUE 'DCI8DPGC'.
+           05 EL-PARAGRAPH       PIC X(20).
+           05 EL-RESP            PIC S9(8) COMP.
+           05 EL-RESP2           PIC S9(8) COMP.
+           05 EL-MESSAGE         PIC X(60).
+
+       01 WS-ERRLOG-CA-LEN      PIC S9(4) COMP VALUE +100.
+
        LINKAGE SECTION.
 
        01 DFHCOMMAREA PIC X.
@@ -31,6 +74,9 @@
            END-IF.
 
            EXEC CICS HANDLE AID
+                PF3(999-RETURN-TO-MENU)
+                PF4(999-CANCEL)
+                PF5(299-OVERRIDE-CONTINUE)
                 PF9(999-EXIT)
            END-EXEC.
 
@@ -39,6 +85,12 @@
            EXEC CICS HANDLE CONDITION
                 MAPFAIL(100-FIRST-TIME)
                 DUPREC(300-ACCTFILE-DUPREC)
+                ERROR(999-UNHANDLED-ERROR)
+           END-EXEC.
+
+      * ACCTNAME CAN HOLD MORE THAN ONE ACCOUNT PER SURNAME
+           EXEC CICS IGNORE CONDITION
+                DUPKEY
            END-EXEC.
 
       * ATTEMPT TO RECEIVE MAP FROM TERMINAL
@@ -47,11 +99,16 @@
                 MAPSET('DCI8DMC')
            END-EXEC.
 
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
       * RECEIVE WAS SUCCESSFUL, PROCEED WITH MAIN PROCESSING
            GO TO 200-MAIN-LOGIC.
 
        100-FIRST-TIME.
 
+           MOVE '100-FIRST-TIME' TO WS-LAST-PARA.
+
+           MOVE 'E' TO WS-CA-SWITCH.
            MOVE LOW-VALUES TO MAP1O.
 
            EXEC CICS SEND
@@ -62,14 +119,46 @@
 
            EXEC CICS RETURN
                TRANSID('I8D2')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(WS-COMMAREA-LENGTH)
            END-EXEC.
 
+      * PF5 ON A WARNING-LEVEL VALIDATION MESSAGE (SEE DCI8DPGE) LETS
+      * A SUPERVISOR PUSH THE ENTRY THROUGH ON THE NEXT PASS INSTEAD
+      * OF RETYPING - HARD FAILURES STILL COME BACK HERE UNCHANGED
+       299-OVERRIDE-CONTINUE.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+           MOVE 'Y' TO WS-OVERRIDE-REQ.
+
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
+                DUPREC(300-ACCTFILE-DUPREC)
+                ERROR(999-UNHANDLED-ERROR)
+           END-EXEC.
+
+           EXEC CICS IGNORE CONDITION
+                DUPKEY
+           END-EXEC.
+
+           EXEC CICS RECEIVE
+                MAP('MAP1')
+                MAPSET('DCI8DMC')
+           END-EXEC.
+
+           GO TO 200-MAIN-LOGIC.
+
        200-MAIN-LOGIC.
 
+           MOVE '200-MAIN-LOGIC' TO WS-LAST-PARA.
+
            IF ACCTNOI EQUAL "XXXXX" THEN
                 GO TO 999-EXIT
            END-IF.
 
+           IF WS-CA-SWITCH = 'C' THEN
+                GO TO 250-CONFIRM-WRITE
+           END-IF.
+
            MOVE LOW-VALUES TO AD-MESSAGE.
            MOVE ACCTNOI TO AD-ACCTNO.
            MOVE ACCTNOL TO AD-ACCTNOL.
@@ -87,6 +176,16 @@
            MOVE STATL TO AD-STATL.
            MOVE CRLIMITI TO AD-CRLIMIT.
            MOVE CRLIMITL TO AD-CRLIMITL.
+           MOVE PHONEI TO AD-PHONE.
+           MOVE PHONEL TO AD-PHONEL.
+           MOVE EMAILI TO AD-EMAIL.
+           MOVE EMAILL TO AD-EMAILL.
+           MOVE MAILAD1I TO AD-MAILADDR1.
+           MOVE MAILAD1L TO AD-MAILADDR1L.
+           MOVE MAILAD2I TO AD-MAILADDR2.
+           MOVE MAILAD2L TO AD-MAILADDR2L.
+           MOVE FSNAMEI TO AD-FORMERSNAME.
+           MOVE FSNAMEL TO AD-FORMERSNAMEL.
 
            EXEC CICS LINK
                 PROGRAM('DCI8DPGE')
@@ -94,50 +193,189 @@
                 LENGTH(AD-LENGTH)
            END-EXEC.
 
-           IF AD-MESSAGE IS NOT EQUAL LOW-VALUES THEN
+           IF AD-MESSAGE IS NOT EQUAL LOW-VALUES
+                AND NOT (WS-OVERRIDE-REQ = 'Y' AND AD-SEV-WARN) THEN
+                MOVE 'N' TO WS-OVERRIDE-REQ
                 MOVE AD-MESSAGE TO WS-MESSAGE
                 GO TO 999-ERROR-MSG-RETURN
            ELSE
+                MOVE 'N' TO WS-OVERRIDE-REQ
+                PERFORM 245-CHECK-DUPLICATE-NAME THRU 245-CHECK-EXIT
+                GO TO 240-SHOW-CONFIRM
+           END-IF.
+
+      * A MATCHING FIRST NAME + SURNAME ALREADY ON ACCTNAME DOESN'T
+      * BLOCK THE CREATE - IT JUST GETS FLAGGED ON THE CONFIRM SCREEN
+      * SO STAFF CAN SPOT AN ACCIDENTAL RE-REGISTRATION
+       245-CHECK-DUPLICATE-NAME.
 
-                MOVE ACCTNOI TO ACCTNO
-                MOVE FNAMEI TO FNAME
-                MOVE SNAMEI TO SNAME
-                MOVE TITLI TO TITL
-                MOVE ADDR1I TO ADDR1
-                MOVE ADDR2I TO ADDR2
-                MOVE CRLIMITI TO CRLIMIT
-                MOVE STATI TO STAT
+           MOVE '245-CHECK-DUPLICATE-NAME' TO WS-LAST-PARA.
 
+           MOVE SPACES TO WS-DUP-WARNING.
+           MOVE 'N' TO WS-DUP-EOF.
+           MOVE SNAMEI TO SNAME.
 
-                EXEC CICS WRITE
-                    FILE('ACCTFILE')
-                    FROM(ACCTREC)
-                    LENGTH(ACCTREC-LEN)
-                    RIDFLD(ACCTKEY)
-                END-EXEC
+           EXEC CICS STARTBR
+                FILE('ACCTNAME')
+                RIDFLD(SNAME)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                GO TO 245-CHECK-EXIT
+           END-IF.
 
-                MOVE LOW-VALUES TO MAP1O
-                MOVE "ACCOUNT SUCCESSFULLY WRITTEN!" TO MSGO
+           PERFORM 246-SCAN-DUPLICATE-NAME THRU 246-SCAN-EXIT
+               UNTIL WS-DUP-WARNING NOT = SPACES
+               OR WS-DUP-EOF = 'Y'.
 
-                 EXEC CICS SEND
-                    MAP('MAP1')
-                    MAPSET('DCI8DMC')
-                    ERASE
-                END-EXEC
+           EXEC CICS ENDBR
+                FILE('ACCTNAME')
+           END-EXEC.
+
+       245-CHECK-EXIT.
+           EXIT.
 
-                EXEC CICS RETURN
-                    TRANSID('I8D2')
-                END-EXEC
+       246-SCAN-DUPLICATE-NAME.
 
+           EXEC CICS READNEXT
+                FILE('ACCTNAME')
+                INTO(ACCTREC)
+                RIDFLD(SNAME)
+                LENGTH(ACCTREC-LEN)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                MOVE 'Y' TO WS-DUP-EOF
+           ELSE IF SNAME NOT = SNAMEI THEN
+                MOVE 'Y' TO WS-DUP-EOF
+           ELSE IF FNAME = FNAMEI THEN
+                STRING 'POSSIBLE DUP OF ACCT ' ACCTNO
+                     ' - ENTER TO SAVE, PF4 TO CHANGE'
+                     DELIMITED BY SIZE INTO WS-DUP-WARNING
            END-IF.
 
+       246-SCAN-EXIT.
+           EXIT.
+
+      * EDIT PASSED - REDISPLAY WHAT WAS ENTERED AND MAKE THE OPERATOR
+      * CONFIRM IT BEFORE THE ACCOUNT IS ACTUALLY WRITTEN
+       240-SHOW-CONFIRM.
+
+           MOVE '240-SHOW-CONFIRM' TO WS-LAST-PARA.
+
+           MOVE 'C' TO WS-CA-SWITCH.
+
+           MOVE ACCTNOI TO ACCTNOO.
+           MOVE TITLI TO TITLO.
+           MOVE FNAMEI TO FNAMEO.
+           MOVE SNAMEI TO SNAMEO.
+           MOVE ADDR1I TO ADDR1O.
+           MOVE ADDR2I TO ADDR2O.
+           MOVE STATI TO STATO.
+           MOVE CRLIMITI TO CRLIMITO.
+           MOVE PHONEI TO PHONEO.
+           MOVE EMAILI TO EMAILO.
+           MOVE MAILAD1I TO MAILAD1O.
+           MOVE MAILAD2I TO MAILAD2O.
+           MOVE FSNAMEI TO FSNAMEO.
+
+           IF WS-DUP-WARNING NOT = SPACES THEN
+                MOVE WS-DUP-WARNING TO MSGO
+           ELSE
+                MOVE 'CHECK THE DETAILS - ENTER TO SAVE, PF4 TO CHANGE'
+                     TO MSGO
+           END-IF.
+
+           EXEC CICS SEND
+               MAP('MAP1')
+               MAPSET('DCI8DMC')
+           END-EXEC.
+
+           EXEC CICS RETURN
+               TRANSID('I8D2')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(WS-COMMAREA-LENGTH)
+           END-EXEC.
+
+      * OPERATOR CONFIRMED THE REVIEWED DETAILS - WRITE THE ACCOUNT
+       250-CONFIRM-WRITE.
+
+           MOVE '250-CONFIRM-WRITE' TO WS-LAST-PARA.
+
+           MOVE ACCTNOI TO ACCTNO.
+           MOVE FNAMEI TO FNAME.
+           MOVE SNAMEI TO SNAME.
+           MOVE TITLI TO TITL.
+           MOVE ADDR1I TO ADDR1.
+           MOVE ADDR2I TO ADDR2.
+           MOVE CRLIMITI TO CRLIMIT.
+           MOVE STATI TO STAT.
+           MOVE PHONEI TO PHONE.
+           MOVE EMAILI TO EMAIL.
+           MOVE MAILAD1I TO MAIL-ADDR1.
+           MOVE MAILAD2I TO MAIL-ADDR2.
+           MOVE FSNAMEI TO FORMER-SNAME.
+
+           MOVE EIBUSERID TO CR-USERID.
+           MOVE EIBTRMID TO CR-TRMID.
+           MOVE EIBDATE TO CR-DATE.
+           MOVE EIBTIME TO CR-TIME.
+           MOVE 0 TO LAST-HIST-SEQ.
+           MOVE EIBDATE TO LAST-CHG-DATE.
+           MOVE EIBTIME TO LAST-CHG-TIME.
+           MOVE EIBUSERID TO LAST-CHG-USERID.
+
+           EXEC CICS WRITE
+               FILE('ACCTFILE')
+               FROM(ACCTREC)
+               LENGTH(ACCTREC-LEN)
+               RIDFLD(ACCTKEY)
+           END-EXEC.
+
+           MOVE 'E' TO WS-CA-SWITCH.
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE "ACCOUNT SUCCESSFULLY WRITTEN!" TO MSGO.
+
+           EXEC CICS SEND
+               MAP('MAP1')
+               MAPSET('DCI8DMC')
+               ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+               TRANSID('I8D2')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(WS-COMMAREA-LENGTH)
+           END-EXEC.
 
        300-ACCTFILE-DUPREC.
+           MOVE 'E' TO WS-CA-SWITCH.
            MOVE -1 TO AD-ACCTNOL
            MOVE 'ACCOUNT ALREADY EXISTS, PLEASE ENTER ANOTHER ACCTNO'
                TO WS-MESSAGE.
            GO TO 999-ERROR-MSG-RETURN.
 
+      * PF4 ON THE CONFIRM SCREEN ABANDONS THIS ENTRY AND STARTS OVER
+       999-CANCEL.
+           MOVE '999-CANCEL' TO WS-LAST-PARA.
+           MOVE 'E' TO WS-CA-SWITCH.
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE 'ENTRY CANCELLED - PLEASE ENTER A NEW ACCOUNT' TO MSGO.
+
+           EXEC CICS SEND
+               MAP('MAP1')
+               MAPSET('DCI8DMC')
+               ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+               TRANSID('I8D2')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(WS-COMMAREA-LENGTH)
+           END-EXEC.
+
        999-ERROR-MSG-RETURN.
            MOVE LOW-VALUES TO MAP1O.
            MOVE WS-MESSAGE TO MSGO.
@@ -159,7 +397,22 @@
                 MOVE -1 TO STATL
            ELSE IF AD-CRLIMITL = -1 THEN
                 MOVE -1 TO CRLIMITL
-
+           ELSE IF AD-PHONEL = -1 THEN
+                MOVE -1 TO PHONEL
+           ELSE IF AD-EMAILL = -1 THEN
+                MOVE -1 TO EMAILL
+           ELSE IF AD-MAILADDR1L = -1 THEN
+                MOVE -1 TO MAILAD1L
+           ELSE IF AD-MAILADDR2L = -1 THEN
+                MOVE -1 TO MAILAD2L
+           ELSE IF AD-FORMERSNAMEL = -1 THEN
+                MOVE -1 TO FSNAMEL
+
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
            END-IF.
 
 
@@ -171,12 +424,40 @@
 
            EXEC CICS RETURN
                 TRANSID('I8D2')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LENGTH)
+           END-EXEC.
+
+      * PF3 - GO BACK TO THE MENU RATHER THAN DEAD-ENDING THE
+      * TRANSACTION, THE WAY DCI8DPGR'S 999-EXIT ALREADY DOES
+       999-RETURN-TO-MENU.
+           EXEC CICS XCTL
+                PROGRAM('DCI8DPGM')
+                COMMAREA(WS-MENU-COMMAREA)
+                LENGTH(WS-MENU-COMMAREA-LEN)
            END-EXEC.
 
+      * PF9 NOW ALSO RETURNS TO THE MENU RATHER THAN ENDING THE TASK,
+      * THE SAME AS PF3'S 999-RETURN-TO-MENU ABOVE
        999-EXIT.
-           MOVE LOW-VALUES TO MAP1O.
-           MOVE 'PROGRAM ENDING' TO MSGO.
-           EXEC CICS SEND MAP('MAP1') MAPSET('DCI8DMC') END-EXEC.
-           EXEC CICS RETURN END-EXEC.
+           GO TO 999-RETURN-TO-MENU.
+
+      * CATCH-ALL FOR ANY CONDITION NOT NAMED IN A HANDLE CONDITION
+      * ABOVE - LOGS IT VIA DCI8DPGZ INSTEAD OF LETTING THE TASK ABEND
+       999-UNHANDLED-ERROR.
+
+           MOVE EIBTRNID     TO EL-TRANID.
+           MOVE WS-LAST-PARA TO EL-PARAGRAPH.
+           MOVE EIBRESP      TO EL-RESP.
+           MOVE EIBRESP2     TO EL-RESP2.
+
+           EXEC CICS LINK
+                PROGRAM('DCI8DPGZ')
+                COMMAREA(WS-ERRLOG-CA)
+                LENGTH(WS-ERRLOG-CA-LEN)
+           END-EXEC.
+
+           MOVE EL-MESSAGE TO WS-MESSAGE.
+           GO TO 999-ERROR-MSG-RETURN.
 
        END PROGRAM DCI8DPGC.
