@@ -41,26 +41,97 @@
        01 WS-TITLE-COUNT      PIC 9
            VALUE 0.
 
+       01 WS-TITLE-RESP       PIC S9(4) COMP.
+
+       01 WS-TITLE-VALID-SW   PIC X VALUE 'N'.
+           88 WS-TITLE-VALID VALUE 'Y'.
+
        01 WS-ADDR1-COUNT      PIC 99
            VALUE 0.
 
        01 WS-ADDR2-COUNT      PIC 99
            VALUE 0.
 
+      * MAILING ADDRESS IS OPTIONAL - ONLY VALIDATED (SAME RULES AS
+      * ADDR1/ADDR2) WHEN THE OPERATOR HAS SUPPLIED EITHER LINE OF IT
+       01 WS-MAILADDR-SUPPLIED PIC X VALUE 'N'.
+           88 WS-MAILADDR-IS-SUPPLIED VALUE 'Y'.
+
+       01 WS-MAILADDR1-COUNT  PIC 99
+           VALUE 0.
+
+       01 WS-MAILADDR2-COUNT  PIC 99
+           VALUE 0.
+
+      * PHONE IS OPTIONAL - IF ENTERED, COUNTS DIGIT CHARACTERS THE
+      * SAME WAY WS-ADDR1-COUNT/WS-ADDR2-COUNT COUNT LETTERS
+       01 WS-DIGIT            PIC X(1).
+           88 WS-DIGIT-VALID
+                   VALUE "0" THRU "9".
+
+       01 WS-PHONE-COUNT      PIC 99
+           VALUE 0.
+
+      * EMAIL IS OPTIONAL - IF ENTERED, MUST CONTAIN EXACTLY ONE "@"
+      * AND AT LEAST ONE "." AFTER IT
+       01 WS-EMAIL-AT-COUNT   PIC 99
+           VALUE 0.
+
+       01 WS-EMAIL-DOT-COUNT  PIC 99
+           VALUE 0.
+
+      * POSTCODE TOKEN EXTRACTED FROM THE END OF AD-ADDR2 (THE LAST
+      * SPACE-DELIMITED WORD) FOR LOOKUP AGAINST POSTCFG
+       01 WS-ADDR2-LEN        PIC 99
+           VALUE 0.
+
+       01 WS-PC-START         PIC 99
+           VALUE 0.
+
+       01 WS-POSTCODE         PIC X(08)
+           VALUE SPACES.
+
+       01 WS-PC-RESP          PIC S9(4) COMP.
+
+      * SAME POSTCODE-TOKEN EXTRACTION, APPLIED TO AD-MAILADDR2 WHEN
+      * A MAILING ADDRESS WAS SUPPLIED
+       01 WS-MAILADDR2-LEN    PIC 99
+           VALUE 0.
+
+       01 WS-MAILPC-START     PIC 99
+           VALUE 0.
+
+       01 WS-MAILPOSTCODE     PIC X(08)
+           VALUE SPACES.
+
+       01 WS-MAILPC-RESP      PIC S9(4) COMP.
+
        77 WS-CRLIMIT PIC 9(8).
 
        01 WS-ACCTDATA.
        COPY 'ACCTDATA'.
 
+      * COPY VALID TITLE/HONORIFIC CODE RECORD LAYOUT
+       COPY 'TITLECFG'.
+
+      * COPY PER-STATUS CREDIT-LIMIT RANGE RECORD LAYOUT
+       COPY 'CRLIMCFG'.
+
+      * COPY KNOWN DELIVERABLE POSTCODE RECORD LAYOUT
+       COPY 'POSTCFG'.
+
+       01 WS-CRL-RESP         PIC S9(4) COMP.
+
        LINKAGE SECTION.
 
-       01 DFHCOMMAREA PIC X(156).
+       01 DFHCOMMAREA PIC X(267).
 
        PROCEDURE DIVISION.
 
        100-MAIN-LOGIC.
 
            MOVE DFHCOMMAREA TO WS-ACCTDATA.
+           MOVE 'H' TO AD-SEVERITY.
 
            PERFORM VARYING COUNTER
                     FROM 1 BY 1
@@ -114,6 +185,67 @@
 
            END-PERFORM.
 
+           IF AD-MAILADDR1 NOT = SPACES AND
+                AD-MAILADDR1 NOT = LOW-VALUES
+                OR AD-MAILADDR2 NOT = SPACES AND
+                     AD-MAILADDR2 NOT = LOW-VALUES THEN
+                MOVE 'Y' TO WS-MAILADDR-SUPPLIED
+           END-IF.
+
+           PERFORM VARYING COUNTER
+                    FROM 1 BY 1
+                    UNTIL (COUNTER > AD-MAILADDR1L)
+
+                MOVE AD-MAILADDR1(COUNTER:1)
+                TO WS-CHAR
+
+                IF (WS-CHAR-VALID) THEN
+                    ADD 1 TO WS-MAILADDR1-COUNT
+                END-IF
+
+           END-PERFORM.
+
+           PERFORM VARYING COUNTER
+                    FROM 1 BY 1
+                    UNTIL (COUNTER > AD-MAILADDR2L)
+
+                MOVE AD-MAILADDR2(COUNTER:1)
+                TO WS-CHAR
+
+                IF (WS-CHAR-VALID) THEN
+                    ADD 1 TO WS-MAILADDR2-COUNT
+                END-IF
+
+           END-PERFORM.
+
+           PERFORM VARYING COUNTER
+                    FROM 1 BY 1
+                    UNTIL (COUNTER > AD-PHONEL)
+
+                MOVE AD-PHONE(COUNTER:1)
+                TO WS-DIGIT
+
+                IF (WS-DIGIT-VALID) THEN
+                    ADD 1 TO WS-PHONE-COUNT
+                END-IF
+
+           END-PERFORM.
+
+           PERFORM VARYING COUNTER
+                    FROM 1 BY 1
+                    UNTIL (COUNTER > AD-EMAILL)
+
+                MOVE AD-EMAIL(COUNTER:1)
+                TO WS-ALPHANUM
+
+                IF (WS-ALPHANUM = "@") THEN
+                    ADD 1 TO WS-EMAIL-AT-COUNT
+                ELSE IF (WS-ALPHANUM = ".") THEN
+                    ADD 1 TO WS-EMAIL-DOT-COUNT
+                END-IF
+
+           END-PERFORM.
+
            PERFORM VARYING COUNTER
                     FROM 1 BY 1
                     UNTIL (COUNTER > AD-TITLEL)
@@ -127,11 +259,106 @@
 
            END-PERFORM.
 
+      * EXTRACT THE POSTCODE TOKEN - THE LAST SPACE-DELIMITED WORD OF
+      * AD-ADDR2 - FOR LOOKUP AGAINST POSTCFG. FIRST FIND THE TRIMMED
+      * LENGTH OF AD-ADDR2, THEN SCAN BACK FROM THERE TO THE SPACE
+      * BEFORE THE LAST WORD
+           MOVE 20 TO WS-ADDR2-LEN.
+           PERFORM 209-SPACE-TEST-A2
+                VARYING WS-ADDR2-LEN
+                FROM 20 BY -1
+                UNTIL WS-ADDR2-LEN = 0 OR
+                     AD-ADDR2(WS-ADDR2-LEN:1) NOT = SPACE.
+
+           MOVE WS-ADDR2-LEN TO WS-PC-START.
+           IF WS-ADDR2-LEN > 0 THEN
+                PERFORM 210-WORD-TEST-A2
+                     VARYING WS-PC-START
+                     FROM WS-ADDR2-LEN BY -1
+                     UNTIL WS-PC-START = 0 OR
+                          AD-ADDR2(WS-PC-START:1) = SPACE
+           END-IF.
+
+           MOVE SPACES TO WS-POSTCODE.
+           IF WS-ADDR2-LEN > 0 AND
+                (WS-ADDR2-LEN - WS-PC-START) NOT > 8 THEN
+                MOVE AD-ADDR2(WS-PC-START + 1:
+                     WS-ADDR2-LEN - WS-PC-START) TO WS-POSTCODE
+           END-IF.
+
+      * VALIDATE THE POSTCODE TOKEN AGAINST THE POSTCFG REFERENCE
+      * FILE AHEAD OF THE EDIT CHAIN BELOW, THE SAME WAY THE
+      * TITLECFG LOOKUP FURTHER DOWN FEEDS WS-TITLE-VALID-SW
+           EXEC CICS READ
+                FILE('POSTCFG')
+                INTO(POSTCFG-REC)
+                LENGTH(POSTCFG-LEN)
+                RIDFLD(WS-POSTCODE)
+                RESP(WS-PC-RESP)
+           END-EXEC.
+
+      * SAME POSTCODE-TOKEN EXTRACTION AS ABOVE, APPLIED TO
+      * AD-MAILADDR2 WHEN A MAILING ADDRESS WAS SUPPLIED
+           MOVE 20 TO WS-MAILADDR2-LEN.
+           PERFORM 211-SPACE-TEST-MA2
+                VARYING WS-MAILADDR2-LEN
+                FROM 20 BY -1
+                UNTIL WS-MAILADDR2-LEN = 0 OR
+                     AD-MAILADDR2(WS-MAILADDR2-LEN:1) NOT = SPACE.
+
+           MOVE WS-MAILADDR2-LEN TO WS-MAILPC-START.
+           IF WS-MAILADDR2-LEN > 0 THEN
+                PERFORM 212-WORD-TEST-MA2
+                     VARYING WS-MAILPC-START
+                     FROM WS-MAILADDR2-LEN BY -1
+                     UNTIL WS-MAILPC-START = 0 OR
+                          AD-MAILADDR2(WS-MAILPC-START:1) = SPACE
+           END-IF.
+
+           MOVE SPACES TO WS-MAILPOSTCODE.
+           IF WS-MAILADDR2-LEN > 0 AND
+                (WS-MAILADDR2-LEN - WS-MAILPC-START) NOT > 8 THEN
+                MOVE AD-MAILADDR2(WS-MAILPC-START + 1:
+                     WS-MAILADDR2-LEN - WS-MAILPC-START) TO
+                     WS-MAILPOSTCODE
+           END-IF.
+
+      * LOOK UP THE ENTERED TITLE AGAINST THE MAINTAINABLE TITLECFG
+      * FILE INSTEAD OF A HARDCODED LIST OF LITERALS - AN EMPTY
+      * TITLE IS STILL ALLOWED THROUGH WITHOUT A LOOKUP, SAME AS
+      * BEFORE
+           MOVE 'N' TO WS-TITLE-VALID-SW.
+
+           IF WS-TITLE-COUNT > 0 THEN
+                EXEC CICS READ
+                     FILE('TITLECFG')
+                     INTO(TITLECFG-REC)
+                     LENGTH(TITLECFG-LEN)
+                     RIDFLD(AD-TITLE)
+                     RESP(WS-TITLE-RESP)
+                END-EXEC
+
+                IF WS-TITLE-RESP = DFHRESP(NORMAL) THEN
+                     MOVE 'Y' TO WS-TITLE-VALID-SW
+                END-IF
+           END-IF.
 
            MOVE AD-FNAME(1:1) TO WS-FNAME.
            MOVE AD-SNAME(1:1) TO WS-SNAME.
            MOVE AD-CRLIMIT TO WS-CRLIMIT.
 
+      * LOOK UP THE PER-STATUS MIN/MAX BAND AHEAD OF THE EDIT CHAIN
+      * BELOW, THE SAME WAY THE TITLECFG LOOKUP ABOVE FEEDS
+      * WS-TITLE-VALID-SW - A STATUS WITH NO CRLIMCFG ROW OF ITS OWN
+      * LEAVES THE ENTERED LIMIT UNCHALLENGED
+           EXEC CICS READ
+                FILE('CRLIMCFG')
+                INTO(CRLIMCFG-REC)
+                LENGTH(CRLIMCFG-LEN)
+                RIDFLD(AD-STAT)
+                RESP(WS-CRL-RESP)
+           END-EXEC.
+
            IF AD-ACCTNOL < 5 THEN
 
                 MOVE 'ACCOUNT NUMBERS MUST BE 5 NUMBERS LONG'
@@ -147,15 +374,10 @@
                 MOVE -1 TO AD-ACCTNOL
 
            ELSE IF WS-TITLE-COUNT > 0 AND
-                (AD-TITLE NOT = 'M' AND
-                AD-TITLE NOT = 'MS' AND
-                AD-TITLE NOT = 'MR' AND
-                AD-TITLE NOT = 'MRS' AND
-                AD-TITLE NOT = 'DR' AND
-                AD-TITLE NOT = 'CPTN') THEN
+                NOT WS-TITLE-VALID THEN
 
                 MOVE
-                'TITLE SHOULD EITHER EMPTY OR: M, MR, MRS, DR, CPTN'
+                'TITLE SHOULD BE EMPTY OR A VALID CODE (SEE OPS)'
                 TO AD-MESSAGE
 
                 MOVE -1 TO AD-TITLEL
@@ -176,11 +398,13 @@
 
            ELSE IF WS-FNAME-VAL-COUNT < 4 THEN
 
-                MOVE 'FIRST NAME SHOULD HAVE ATLEAST 4 LETTERS '
+                MOVE 'FIRST NAME NEEDS 4+ LETTERS - PF5 TO OVERRIDE'
                 TO AD-MESSAGE
 
                 MOVE -1 TO AD-FNAMEL
 
+                MOVE 'W' TO AD-SEVERITY
+
            ELSE IF AD-SNAMEL = 0 THEN
 
                 MOVE 'SURNAME SHOULD NOT BE EMPTY'
@@ -197,11 +421,13 @@
 
            ELSE IF WS-SNAME-VAL-COUNT < 4 THEN
 
-                MOVE 'SURNAME SHOULD HAVE ATLEAST 4 LETTERS'
+                MOVE 'SURNAME NEEDS 4+ LETTERS - PF5 TO OVERRIDE'
                 TO AD-MESSAGE
 
                 MOVE -1 TO AD-SNAMEL
 
+                MOVE 'W' TO AD-SEVERITY
+
            ELSE IF AD-ADDR1 EQUAL LOW-VALUES OR
                     AD-ADDR1 EQUAL SPACES THEN
 
@@ -212,11 +438,13 @@
 
            ELSE IF WS-ADDR1-COUNT < 4 THEN
 
-                MOVE 'ADDRESS 1 SHOULD HAVE 4 LETTERS'
+                MOVE 'ADDRESS 1 NEEDS 4 LETTERS - PF5 TO OVERRIDE'
                 TO AD-MESSAGE
 
                 MOVE -1 TO AD-ADDR1L
 
+                MOVE 'W' TO AD-SEVERITY
+
            ELSE IF AD-ADDR2 EQUAL LOW-VALUES OR
                     AD-ADDR2 EQUAL SPACES THEN
 
@@ -227,7 +455,26 @@
 
            ELSE IF WS-ADDR2-COUNT < 4 THEN
 
-                MOVE 'ADDRESS 2 SHOULD HAVE 4 LETTERS'
+                MOVE 'ADDRESS 2 NEEDS 4 LETTERS - PF5 TO OVERRIDE'
+                TO AD-MESSAGE
+
+                MOVE -1 TO AD-ADDR2L
+
+                MOVE 'W' TO AD-SEVERITY
+
+      * VALIDATE THE POSTCODE TOKEN PULLED OFF THE END OF AD-ADDR2
+      * AGAINST THE POSTCFG REFERENCE FILE, THE SAME WAY THE ADDRESS
+      * IS ALREADY REJECTED WHEN BLANK
+           ELSE IF WS-POSTCODE EQUAL SPACES THEN
+
+                MOVE 'ADDRESS 2 MUST END WITH A POSTCODE'
+                TO AD-MESSAGE
+
+                MOVE -1 TO AD-ADDR2L
+
+           ELSE IF WS-PC-RESP NOT = DFHRESP(NORMAL) THEN
+
+                MOVE 'POSTCODE NOT FOUND - CHECK ADDRESS 2'
                 TO AD-MESSAGE
 
                 MOVE -1 TO AD-ADDR2L
@@ -257,57 +504,122 @@
 
                 MOVE -1 TO AD-CRLIMITL
 
-           ELSE IF AD-STAT IS EQUAL TO 'A' THEN
-                IF (WS-CRLIMIT < 5000 OR
-                WS-CRLIMIT > 99999999) THEN
+      * THE PER-STATUS MIN/MAX BAND COMES FROM THE MAINTAINABLE
+      * CRLIMCFG FILE, KEYED BY AD-STAT, INSTEAD OF FOUR HARDCODED
+      * RANGES - IF A STATUS HAS NO CRLIMCFG ROW OF ITS OWN THE
+      * ENTERED LIMIT IS LEFT UNCHALLENGED, SAME AS BEFORE FOR ANY
+      * STATUS OUTSIDE A, B, X, Z
+           ELSE IF WS-CRL-RESP = DFHRESP(NORMAL) AND
+                (WS-CRLIMIT < CL-MIN OR
+                WS-CRLIMIT > CL-MAX) THEN
+
+                STRING 'STATUS ' DELIMITED BY SIZE
+                     AD-STAT DELIMITED BY SIZE
+                     ': RANGE BETWEEN ' DELIMITED BY SIZE
+                     CL-MIN DELIMITED BY SIZE
+                     ' & ' DELIMITED BY SIZE
+                     CL-MAX DELIMITED BY SIZE
+                     INTO AD-MESSAGE
 
-                    MOVE 'STATUS A: RANGE BETWEEN 5000 & 99999999'
-                    TO AD-MESSAGE
+                MOVE -1 TO AD-CRLIMITL
 
-                    MOVE -1 TO AD-CRLIMITL
+      * PHONE AND EMAIL ARE OPTIONAL CONTACT DETAILS - ONLY CHECKED
+      * WHEN SOMETHING WAS ACTUALLY ENTERED
+           ELSE IF AD-PHONEL > 0 AND WS-PHONE-COUNT < 7 THEN
 
+                MOVE 'PHONE NUMBER MUST HAVE AT LEAST 7 DIGITS'
+                TO AD-MESSAGE
 
-                END-IF
+                MOVE -1 TO AD-PHONEL
+
+           ELSE IF AD-EMAILL > 0 AND
+                (WS-EMAIL-AT-COUNT NOT = 1 OR WS-EMAIL-DOT-COUNT = 0)
+                THEN
 
-           ELSE IF AD-STAT IS EQUAL TO 'B' THEN
-                IF (WS-CRLIMIT < 1000 OR
-                    WS-CRLIMIT > 1000000) THEN
+                MOVE 'EMAIL MUST CONTAIN ONE @ AND A .'
+                TO AD-MESSAGE
 
-                    MOVE 'STATUS B: RANGE BETWEEN 1000 & 1000000'
-                    TO AD-MESSAGE
+                MOVE -1 TO AD-EMAILL
 
-                    MOVE -1 TO AD-CRLIMITL
-                END-IF
+      * MAILING ADDRESS IS OPTIONAL, LIKE PHONE/EMAIL ABOVE, BUT ONCE
+      * EITHER LINE IS SUPPLIED IT IS HELD TO THE SAME RULES AS
+      * ADDR1/ADDR2 - NOT EMPTY, 4+ LETTERS, AND A VALID POSTCODE
+           ELSE IF WS-MAILADDR-IS-SUPPLIED AND
+                (AD-MAILADDR1 EQUAL LOW-VALUES OR
+                     AD-MAILADDR1 EQUAL SPACES) THEN
 
-           ELSE IF AD-STAT IS EQUAL TO 'X' THEN
-                IF (WS-CRLIMIT < 100000 OR
-                    WS-CRLIMIT > 99999999) THEN
+                MOVE 'MAILING ADDRESS 1 SHOULD NOT BE EMPTY'
+                TO AD-MESSAGE
 
-                    MOVE
-                    'STATUS X: RANGE BETWEEN 100000 & 99999999'
-                    TO AD-MESSAGE
+                MOVE -1 TO AD-MAILADDR1L
 
-                    MOVE -1 TO AD-CRLIMITL
-                END-IF
+           ELSE IF WS-MAILADDR-IS-SUPPLIED AND
+                WS-MAILADDR1-COUNT < 4 THEN
 
-           ELSE IF AD-STAT IS EQUAL TO 'Z' THEN
-                IF (WS-CRLIMIT < 100 OR
-                    WS-CRLIMIT > 4999) THEN
+                MOVE 'MAILING ADDR 1 NEEDS 4 LETTERS - PF5 TO OVERRIDE'
+                TO AD-MESSAGE
 
-                    MOVE 'STATUS Z: RANGE BETWEEN 100 & 4999'
-                    TO AD-MESSAGE
+                MOVE -1 TO AD-MAILADDR1L
 
-                    MOVE -1 TO AD-CRLIMITL
+                MOVE 'W' TO AD-SEVERITY
 
-                END-IF
+           ELSE IF WS-MAILADDR-IS-SUPPLIED AND
+                (AD-MAILADDR2 EQUAL LOW-VALUES OR
+                     AD-MAILADDR2 EQUAL SPACES) THEN
+
+                MOVE 'MAILING ADDRESS 2 SHOULD NOT BE EMPTY'
+                TO AD-MESSAGE
+
+                MOVE -1 TO AD-MAILADDR2L
+
+           ELSE IF WS-MAILADDR-IS-SUPPLIED AND
+                WS-MAILADDR2-COUNT < 4 THEN
+
+                MOVE 'MAILING ADDR 2 NEEDS 4 LETTERS - PF5 TO OVERRIDE'
+                TO AD-MESSAGE
+
+                MOVE -1 TO AD-MAILADDR2L
+
+                MOVE 'W' TO AD-SEVERITY
 
+           ELSE IF WS-MAILADDR-IS-SUPPLIED AND
+                WS-MAILPOSTCODE EQUAL SPACES THEN
+
+                MOVE 'MAILING ADDRESS 2 MUST END WITH A POSTCODE'
+                TO AD-MESSAGE
+
+                MOVE -1 TO AD-MAILADDR2L
+
+           ELSE IF WS-MAILADDR-IS-SUPPLIED THEN
+                EXEC CICS READ
+                     FILE('POSTCFG')
+                     INTO(POSTCFG-REC)
+                     LENGTH(POSTCFG-LEN)
+                     RIDFLD(WS-MAILPOSTCODE)
+                     RESP(WS-MAILPC-RESP)
+                END-EXEC
+
+                IF WS-MAILPC-RESP NOT = DFHRESP(NORMAL) THEN
+
+                     MOVE 'MAIL POSTCODE NOT FOUND - CHECK MAIL ADDR 2'
+                     TO AD-MESSAGE
+
+                     MOVE -1 TO AD-MAILADDR2L
+                END-IF
 
            ELSE
                 MOVE LOW-VALUES TO AD-MESSAGE
+                MOVE LOW-VALUES TO AD-SEVERITY
+                                        END-IF
+                                        END-IF
+                                        END-IF
+                                        END-IF
+                                        END-IF
+                                        END-IF
+                            END-IF
                             END-IF
                             END-IF
                             END-IF
-                        END-IF
                         END-IF
                         END-IF
                         END-IF
@@ -319,7 +631,6 @@
                     END-IF
                 END-IF
                 END-IF
-                END-IF
            END-IF
            END-IF
            END-IF
@@ -328,4 +639,20 @@
            MOVE WS-ACCTDATA TO DFHCOMMAREA.
            EXEC CICS RETURN END-EXEC.
 
+      * NO-OP BODIES - THE PERFORM VARYING CALLS ABOVE ONLY NEED THE
+      * UNTIL CONDITION EVALUATED AGAINST AD-ADDR2 TO FIND THE
+      * TRIMMED LENGTH AND THE LAST-WORD BOUNDARY, NOT ANY WORK DONE
+      * PER ITERATION
+       209-SPACE-TEST-A2.
+           CONTINUE.
+
+       210-WORD-TEST-A2.
+           CONTINUE.
+
+       211-SPACE-TEST-MA2.
+           CONTINUE.
+
+       212-WORD-TEST-MA2.
+           CONTINUE.
+
        END PROGRAM DCI8DPGE.
