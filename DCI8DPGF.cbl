@@ -0,0 +1,366 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCI8DPGF.
+       AUTHOR. Amar Al-Adil.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * COPY QUICK STATUS MAP LAYOUT
+       COPY 'DCI8DMF'.
+
+      * COPY ACCTFILE RECORD LAYOUT
+       COPY 'ACCTREC'.
+
+      * COPY CLOSED-ACCOUNT RECORD LAYOUT
+       COPY 'CLOSEACCT'.
+
+       01 WS-MESSAGE  PIC X(60) VALUE SPACES.
+
+      * REASON CODE CHOSEN AT 320-CLOSE-REASON-N FOR AN ACCOUNT
+      * CLOSURE CONFIRMED AT 310-CLOSE-CONFIRM
+       01 WS-REASON   PIC X(1) VALUE SPACES.
+
+       01 WS-COMMAREA.
+           05 WS-CA-SWITCH     PIC X.
+           05 WS-CA-ACCTNO     PIC X(05).
+
+       01 WS-COMMAREA-LENGTH PIC S9(4) COMP
+           VALUE 6.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA PIC X(6).
+
+       PROCEDURE DIVISION.
+
+       000-START-LOGIC.
+
+           IF EIBCALEN = 3 THEN
+                GO TO 100-FIRST-TIME
+           END-IF.
+
+           EXEC CICS HANDLE AID
+                PF1(320-CLOSE-REASON-1)
+                PF2(320-CLOSE-REASON-2)
+                PF3(320-CLOSE-REASON-3)
+                PF4(320-CLOSE-REASON-4)
+                PF9(999-EXIT)
+           END-EXEC.
+
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
+                NOTFND(600-ACCTFILE-NOTFND)
+                DUPREC(610-CLOSEACCT-DUPREC)
+           END-EXEC.
+
+      * ATTEMPT TO RECEIVE MAP FROM TERMINAL
+           EXEC CICS RECEIVE
+                MAP('MAP1')
+                MAPSET('DCI8DMF')
+           END-EXEC.
+
+           MOVE LOW-VALUES TO WS-COMMAREA.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
+      * RECEIVE WAS SUCCESSFUL, PROCEED WITH MAIN PROCESSING
+           GO TO 200-MAIN-LOGIC.
+
+       100-FIRST-TIME.
+
+           MOVE LOW-VALUES TO WS-COMMAREA.
+           MOVE "I" TO WS-CA-SWITCH.
+           MOVE LOW-VALUES TO MAP1O.
+
+           EXEC CICS SEND
+               MAP('MAP1')
+               MAPSET('DCI8DMF')
+               ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+               TRANSID('I8D5')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(WS-COMMAREA-LENGTH)
+           END-EXEC.
+
+       200-MAIN-LOGIC.
+
+           IF ACCTNOI = LOW-VALUES OR ACCTNOI = SPACES THEN
+                MOVE 'PLEASE ENTER AN ACCOUNT #'
+                TO WS-MESSAGE
+
+                GO TO 999-ERROR-MSG-RETURN
+           ELSE IF ACCTNOI = "XXXXX" THEN
+                GO TO 999-EXIT
+           ELSE IF ACCTNOL < 5 THEN
+                MOVE 'ACCOUNT NUMBERS MUST BE 5 NUMBERS LONG'
+                TO WS-MESSAGE
+
+                GO TO 999-ERROR-MSG-RETURN
+           ELSE IF ACCTNOI IS NOT NUMERIC THEN
+                MOVE 'ACCOUNT NUMBERS MUST BE NUMERIC'
+                TO WS-MESSAGE
+
+                GO TO 999-ERROR-MSG-RETURN
+           ELSE IF WS-CA-SWITCH = "I" THEN
+                GO TO 250-STATUS-INQUIRY
+           ELSE IF WS-CA-SWITCH = "T" THEN
+                GO TO 300-STATUS-TOGGLE
+      * REACHED WHEN THE OPERATOR PRESSES ENTER INSTEAD OF PF1-4 AT
+      * THE CLOSE-CONFIRM SCREEN (IT ISN'T ERASEd, SO THE ACCOUNT #
+      * RE-ECHOES AND PASSES THE CHECKS ABOVE) - RE-PROMPT INSTEAD OF
+      * FALLING INTO THE UNKNOWN-STATE CATCH-ALL BELOW
+           ELSE IF WS-CA-SWITCH = "C" THEN
+                GO TO 310-CLOSE-CONFIRM
+           ELSE
+                MOVE 'UNKNOWN STATE - PLEASE EXIT AND TRY AGAIN'
+                TO WS-MESSAGE
+
+                GO TO 999-ERROR-MSG-RETURN
+                            END-IF
+                        END-IF
+                    END-IF
+                END-IF
+           END-IF.
+
+       250-STATUS-INQUIRY.
+
+           MOVE ACCTNOI TO ACCTNO.
+           EXEC CICS READ
+                FILE('ACCTFILE')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(ACCTKEY)
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE ACCTNOI TO ACCTNOO.
+           MOVE STAT TO CURSTATO.
+           MOVE 'ENTER THE NEW STATUS (A/B/X/Z) AND PRESS ENTER'
+                TO MSGO.
+
+           MOVE 'T' TO WS-CA-SWITCH.
+           MOVE ACCTNOI TO WS-CA-ACCTNO.
+
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCI8DMF')
+                CURSOR
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('I8D5')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LENGTH)
+           END-EXEC.
+
+       300-STATUS-TOGGLE.
+
+           IF STATI = LOW-VALUES OR STATI = SPACES THEN
+                MOVE 'PLEASE ENTER THE NEW STATUS'
+                TO WS-MESSAGE
+
+                GO TO 999-ERROR-MSG-RETURN
+           ELSE IF STATI = 'C' THEN
+                GO TO 310-CLOSE-CONFIRM
+           ELSE IF STATI NOT = 'A' AND STATI NOT = 'B' AND
+                STATI NOT = 'X' AND STATI NOT = 'Z' THEN
+
+                MOVE 'STATUS MUST BE A, B, X, Z, OR C TO CLOSE'
+                TO WS-MESSAGE
+
+                GO TO 999-ERROR-MSG-RETURN
+           ELSE
+
+                MOVE ACCTNOI TO ACCTNO
+                EXEC CICS READ
+                     FILE('ACCTFILE')
+                     INTO(ACCTREC)
+                     LENGTH(ACCTREC-LEN)
+                     RIDFLD(ACCTKEY)
+                     UPDATE
+                END-EXEC
+
+                MOVE STATI TO STAT
+
+                EXEC CICS REWRITE
+                     FILE('ACCTFILE')
+                     FROM(ACCTREC)
+                     LENGTH(ACCTREC-LEN)
+                END-EXEC
+
+                MOVE LOW-VALUES TO WS-COMMAREA
+                MOVE 'I' TO WS-CA-SWITCH
+
+                MOVE LOW-VALUES TO MAP1O
+                MOVE "STATUS UPDATED - PLEASE ENTER A NEW ACCOUNT #"
+                    TO MSGO
+
+                EXEC CICS SEND
+                    MAP('MAP1')
+                    MAPSET('DCI8DMF')
+                    ERASE
+                END-EXEC
+
+                EXEC CICS RETURN
+                    TRANSID('I8D5')
+                    COMMAREA(WS-COMMAREA)
+                    LENGTH(WS-COMMAREA-LENGTH)
+                END-EXEC
+
+           END-IF.
+
+      * STAT VALUE 'C' STARTS ACCOUNT CLOSURE RATHER THAN A NORMAL
+      * STATUS RECODE - THE OPERATOR MUST THEN PRESS ONE OF PF1-PF4
+      * TO GIVE A REASON AND CONFIRM
+       310-CLOSE-CONFIRM.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE ACCTNOI TO ACCTNOO.
+           MOVE 'PF1 CUST REQ/PF2 FRAUD/PF3 DECEASED/PF4 OTHER'
+                TO MSGO.
+
+           MOVE 'C' TO WS-CA-SWITCH.
+           MOVE ACCTNOI TO WS-CA-ACCTNO.
+
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCI8DMF')
+                CURSOR
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('I8D5')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LENGTH)
+           END-EXEC.
+
+      * PF1-4 CHOOSE A REASON CODE FOR THE CLOSURE CONFIRMED AT
+      * 310-CLOSE-CONFIRM - EACH MUST RELOAD WS-COMMAREA ITSELF
+      * SINCE HANDLE AID DIVERTS CONTROL BEFORE 000-START-LOGIC'S
+      * OWN MOVE DFHCOMMAREA TO WS-COMMAREA RUNS
+       320-CLOSE-REASON-1.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+           MOVE '1' TO WS-REASON.
+           GO TO 330-DO-CLOSE.
+
+       320-CLOSE-REASON-2.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+           MOVE '2' TO WS-REASON.
+           GO TO 330-DO-CLOSE.
+
+       320-CLOSE-REASON-3.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+           MOVE '3' TO WS-REASON.
+           GO TO 330-DO-CLOSE.
+
+       320-CLOSE-REASON-4.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+           MOVE '4' TO WS-REASON.
+           GO TO 330-DO-CLOSE.
+
+      * COMPLETES THE CLOSURE STARTED AT 310-CLOSE-CONFIRM, MOVING
+      * THE ACCOUNT OUT OF ACCTFILE AND INTO CLOSEACCT
+       330-DO-CLOSE.
+
+           IF WS-CA-SWITCH NOT = 'C' THEN
+                MOVE 'NO ACCOUNT CLOSURE IN PROGRESS' TO WS-MESSAGE
+                GO TO 999-ERROR-MSG-RETURN
+           END-IF.
+
+           MOVE WS-CA-ACCTNO TO ACCTNO.
+           EXEC CICS READ
+                FILE('ACCTFILE')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(ACCTKEY)
+                UPDATE
+           END-EXEC.
+
+           MOVE ACCTNO TO CA-ACCTNO.
+           MOVE FNAME TO CA-FNAME.
+           MOVE SNAME TO CA-SNAME.
+           MOVE TITL TO CA-TITL.
+           MOVE ADDR1 TO CA-ADDR1.
+           MOVE ADDR2 TO CA-ADDR2.
+           MOVE CRLIMIT TO CA-CRLIMIT.
+           MOVE STAT TO CA-STAT.
+           MOVE WS-REASON TO CA-REASON.
+           MOVE EIBUSERID TO CA-CLS-USERID.
+           MOVE EIBTRMID TO CA-CLS-TRMID.
+           MOVE EIBDATE TO CA-CLS-DATE.
+           MOVE EIBTIME TO CA-CLS-TIME.
+
+           EXEC CICS WRITE
+                FILE('CLOSEACCT')
+                FROM(CLOSEACCT-REC)
+                LENGTH(CLOSEACCT-LEN)
+                RIDFLD(CA-ACCTNO)
+           END-EXEC.
+
+           EXEC CICS DELETE
+                FILE('ACCTFILE')
+           END-EXEC.
+
+           MOVE LOW-VALUES TO WS-COMMAREA.
+           MOVE 'I' TO WS-CA-SWITCH.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE "ACCOUNT CLOSED - PLEASE ENTER A NEW ACCOUNT #"
+                TO MSGO.
+
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCI8DMF')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('I8D5')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LENGTH)
+           END-EXEC.
+
+       600-ACCTFILE-NOTFND.
+
+      * A REJECTED OR ABANDONED CLOSURE LEAVES WS-CA-SWITCH AT 'C' -
+      * RESET IT SO THE NEXT TURN GOES BACK TO A NORMAL INQUIRY
+      * INSTEAD OF BACK INTO THE CLOSE-CONFIRM STATE
+           MOVE 'I' TO WS-CA-SWITCH.
+           MOVE 'ACCOUNT NOT FOUND' TO WS-MESSAGE.
+           GO TO 999-ERROR-MSG-RETURN.
+
+      * THE ACCOUNT NUMBER BEING CLOSED ALREADY HAS A CLOSEACCT
+      * RECORD ON FILE (A REUSED ACCOUNT NUMBER FROM AN EARLIER
+      * CLOSURE) - REPORT IT RATHER THAN LETTING THE WRITE ABEND
+       610-CLOSEACCT-DUPREC.
+
+           MOVE 'I' TO WS-CA-SWITCH.
+           MOVE 'ACCOUNT NUMBER ALREADY ON CLOSEACCT - CANNOT CLOSE'
+                TO WS-MESSAGE.
+           GO TO 999-ERROR-MSG-RETURN.
+
+       999-ERROR-MSG-RETURN.
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE WS-MESSAGE TO MSGO.
+
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCI8DMF')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('I8D5')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LENGTH)
+           END-EXEC.
+
+       999-EXIT.
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE 'PROGRAM ENDING' TO MSGO.
+           EXEC CICS SEND MAP('MAP1') MAPSET('DCI8DMF') END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       END PROGRAM DCI8DPGF.
