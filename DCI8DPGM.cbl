@@ -9,12 +9,71 @@
 
            COPY 'DCI8DMM'.
 
+      * COPY OPERATOR AUTHORIZATION RECORD LAYOUT
+           COPY 'OPERREC'.
+
        01 WS-COMMAREA           PIC X(3)
            VALUE SPACES.
 
        01 WS-COMMAREA-LENGTH    PIC S9(4) COMP
            VALUE 3.
 
+       01 WS-RESP               PIC S9(8) COMP.
+
+       01 WS-OPER-CLASS         PIC X VALUE SPACES.
+           88 WS-OPER-CLASS-FULL          VALUE '1'.
+           88 WS-OPER-CLASS-RESTRICTED    VALUE '2'.
+
+       01 WS-SIGNON-SW          PIC X VALUE 'Y'.
+           88 WS-SIGNON-OK               VALUE 'Y'.
+           88 WS-SIGNON-NOT-OK           VALUE 'N'.
+
+       01 WS-HELP-TEXT.
+           05 FILLER PIC X(60) VALUE
+               'OPTION 1 - CREATE A NEW ACCOUNT'.
+           05 FILLER PIC X(60) VALUE
+               'OPTION 2 - INQUIRY (READ-ONLY) ON AN EXISTING ACCOUNT'.
+           05 FILLER PIC X(60) VALUE
+               'OPTION 3 - INQUIRY AND UPDATE AN EXISTING ACCOUNT'.
+           05 FILLER PIC X(60) VALUE
+               'OPTION 4 - BROWSE ACCOUNTS BY SURNAME'.
+           05 FILLER PIC X(60) VALUE
+               'OPTION 5 - QUICK FREEZE/UNFREEZE STATUS TOGGLE'.
+           05 FILLER PIC X(60) VALUE
+               'OPTION 9 - EXIT'.
+           05 FILLER PIC X(60) VALUE SPACES.
+           05 FILLER PIC X(60) VALUE
+               'PRESS ENTER TO RETURN TO THE MENU'.
+
+       01 WS-HELP-TEXT-LEN      PIC S9(4) COMP VALUE +480.
+
+      * MENU SELECTION AUDIT RECORD - WRITTEN TO THE AUDT TDQ
+       01 WS-AUDIT-REC.
+           05 WS-AUD-TRMID          PIC X(4).
+           05 WS-AUD-USERID         PIC X(8).
+           05 WS-AUD-DATE           PIC S9(7) COMP-3.
+           05 WS-AUD-TIME           PIC S9(7) COMP-3.
+           05 WS-AUD-CHOICE         PIC X(1).
+
+       01 WS-AUDIT-LEN          PIC S9(4) COMP VALUE +21.
+
+      * NAME OF THE PARAGRAPH CURRENTLY EXECUTING, KEPT CURRENT SO
+      * 999-UNHANDLED-ERROR CAN TELL DCI8DPGZ WHERE AN UNEXPECTED
+      * CONDITION WAS RAISED
+       01 WS-LAST-PARA          PIC X(20) VALUE SPACES.
+
+      * COMMAREA SHAPE SHARED WITH DCI8DPGZ, THE UNHANDLED-CONDITION
+      * LOGGER
+       01 WS-ERRLOG-CA.
+           05 EL-TRANID          PIC X(4).
+           05 EL-PROGRAM         PIC X(8) VALUE 'DCI8DPGM'.
+           05 EL-PARAGRAPH       PIC X(20).
+           05 EL-RESP            PIC S9(8) COMP.
+           05 EL-RESP2           PIC S9(8) COMP.
+           05 EL-MESSAGE         PIC X(60).
+
+       01 WS-ERRLOG-CA-LEN      PIC S9(4) COMP VALUE +100.
+
 
        LINKAGE SECTION.
 
@@ -24,19 +83,29 @@
 
        000-START-LOGIC.
 
+           PERFORM 050-VERIFY-SIGNON THRU 050-VERIFY-SIGNON-EXIT.
+
+           IF WS-SIGNON-NOT-OK THEN
+                GO TO 999-NOT-AUTHORIZED
+           END-IF.
+
            IF EIBCALEN = 3 THEN
                 GO TO 100-FIRST-TIME
            END-IF.
 
            EXEC CICS HANDLE CONDITION
                 MAPFAIL(100-FIRST-TIME)
+                ERROR(999-UNHANDLED-ERROR)
            END-EXEC.
 
+      * PF1 GIVES HELP RATHER THAN JUMPING STRAIGHT TO CHOICE 1 -
+      * CHOICE 1 IS STILL REACHABLE BY KEYING '1' AND PRESSING ENTER
            EXEC CICS HANDLE AID
-                PF1(300-CHOICE-1)
+                PF1(900-HELP)
                 PF2(400-CHOICE-2)
                 PF3(500-CHOICE-3)
                 PF4(600-CHOICE-4)
+                PF5(800-CHOICE-5)
                 PF9(700-CHOICE-9)
            END-EXEC.
 
@@ -49,8 +118,37 @@
 
            GO TO 200-MAIN-LOGIC.
 
+       050-VERIFY-SIGNON.
+
+           MOVE '050-VERIFY-SIGNON' TO WS-LAST-PARA.
+
+           MOVE 'Y' TO WS-SIGNON-SW.
+
+           IF EIBOPID = LOW-VALUES OR EIBOPID = SPACES THEN
+                MOVE 'N' TO WS-SIGNON-SW
+           ELSE
+                EXEC CICS READ
+                     FILE('OPERTAB')
+                     INTO(OPERREC)
+                     LENGTH(OPERREC-LEN)
+                     RIDFLD(EIBOPID)
+                     RESP(WS-RESP)
+                END-EXEC
+
+                IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                     MOVE 'N' TO WS-SIGNON-SW
+                ELSE
+                     MOVE OPER-CLASS TO WS-OPER-CLASS
+                END-IF
+           END-IF.
+
+       050-VERIFY-SIGNON-EXIT.
+           EXIT.
+
        100-FIRST-TIME.
 
+           MOVE '100-FIRST-TIME' TO WS-LAST-PARA.
+
            MOVE LOW-VALUES TO MENUO.
            EXEC CICS SEND
                MAP('MENU')
@@ -62,8 +160,31 @@
                TRANSID('I8D0')
            END-EXEC.
 
+      * RECORD WHICH MENU CHOICE WAS TAKEN, BY WHOM AND WHEN, SO
+      * FUNCTION USAGE CAN BE REPORTED ON LATER
+       150-LOG-USAGE.
+
+           MOVE '150-LOG-USAGE' TO WS-LAST-PARA.
+
+           MOVE EIBTRMID   TO WS-AUD-TRMID.
+           MOVE EIBUSERID  TO WS-AUD-USERID.
+           MOVE EIBDATE    TO WS-AUD-DATE.
+           MOVE EIBTIME    TO WS-AUD-TIME.
+           MOVE CHOICEI    TO WS-AUD-CHOICE.
+
+           EXEC CICS WRITEQ TD
+                QUEUE('AUDT')
+                FROM(WS-AUDIT-REC)
+                LENGTH(WS-AUDIT-LEN)
+           END-EXEC.
+
+       150-LOG-USAGE-EXIT.
+           EXIT.
+
        200-MAIN-LOGIC.
 
+           MOVE '200-MAIN-LOGIC' TO WS-LAST-PARA.
+
            IF CHOICEI = LOW-VALUES OR CHOICEI = SPACES THEN
 
                 MOVE LOW-VALUES TO MENUO
@@ -78,17 +199,38 @@
                 EXEC CICS RETURN TRANSID('I8D0') END-EXEC
 
            ELSE IF CHOICEI IS EQUAL TO '1'
-                GO TO 300-CHOICE-1
+                IF WS-OPER-CLASS-FULL THEN
+                     PERFORM 150-LOG-USAGE THRU 150-LOG-USAGE-EXIT
+                     GO TO 300-CHOICE-1
+                ELSE
+                     GO TO 999-NOT-AUTH-CHOICE
+                END-IF
            ELSE IF CHOICEI IS EQUAL TO '2'
+                PERFORM 150-LOG-USAGE THRU 150-LOG-USAGE-EXIT
                 GO TO 400-CHOICE-2
            ELSE IF CHOICEI IS EQUAL TO '3'
-                GO TO 500-CHOICE-3
+                IF WS-OPER-CLASS-FULL THEN
+                     PERFORM 150-LOG-USAGE THRU 150-LOG-USAGE-EXIT
+                     GO TO 500-CHOICE-3
+                ELSE
+                     GO TO 999-NOT-AUTH-CHOICE
+                END-IF
            ELSE IF CHOICEI IS EQUAL TO '4'
+                PERFORM 150-LOG-USAGE THRU 150-LOG-USAGE-EXIT
                 GO TO 600-CHOICE-4
+           ELSE IF CHOICEI IS EQUAL TO '5'
+                IF WS-OPER-CLASS-FULL THEN
+                     PERFORM 150-LOG-USAGE THRU 150-LOG-USAGE-EXIT
+                     GO TO 800-CHOICE-5
+                ELSE
+                     GO TO 999-NOT-AUTH-CHOICE
+                END-IF
            ELSE IF CHOICEI IS EQUAL TO '9'
+                PERFORM 150-LOG-USAGE THRU 150-LOG-USAGE-EXIT
                 GO TO 700-CHOICE-9
            ELSE
                 GO TO 999-SEND-ERROR-MSG
+                                        END-IF
                                     END-IF
                                 END-IF
                             END-IF
@@ -97,8 +239,25 @@
                 END-IF
            END-IF.
 
+       900-HELP.
+
+           MOVE '900-HELP' TO WS-LAST-PARA.
+
+           EXEC CICS SEND TEXT
+                FROM(WS-HELP-TEXT)
+                LENGTH(WS-HELP-TEXT-LEN)
+                ERASE
+                FREEKB
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('I8D0')
+           END-EXEC.
+
        300-CHOICE-1.
 
+           MOVE '300-CHOICE-1' TO WS-LAST-PARA.
+
            MOVE LOW-VALUES TO MENUO.
            EXEC CICS XCTL
                 PROGRAM('DCI8DPGC')
@@ -108,6 +267,8 @@
 
        400-CHOICE-2.
 
+           MOVE '400-CHOICE-2' TO WS-LAST-PARA.
+
            MOVE LOW-VALUES TO MENUO.
            EXEC CICS XCTL
                 PROGRAM('DCI8DPGR')
@@ -117,6 +278,7 @@
 
        500-CHOICE-3.
       *    same as above, different msg
+           MOVE '500-CHOICE-3' TO WS-LAST-PARA.
            MOVE LOW-VALUES TO MENUO.
            EXEC CICS XCTL
                 PROGRAM('DCI8DPGU')
@@ -126,6 +288,7 @@
 
        600-CHOICE-4.
       *    same as above, different msg
+           MOVE '600-CHOICE-4' TO WS-LAST-PARA.
            MOVE LOW-VALUES TO MENUO.
            EXEC CICS XCTL
                 PROGRAM('DCI8DPGB')
@@ -133,8 +296,21 @@
                 LENGTH(WS-COMMAREA-LENGTH)
            END-EXEC.
 
+       800-CHOICE-5.
+
+           MOVE '800-CHOICE-5' TO WS-LAST-PARA.
+
+           MOVE LOW-VALUES TO MENUO.
+           EXEC CICS XCTL
+                PROGRAM('DCI8DPGF')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LENGTH)
+           END-EXEC.
+
        700-CHOICE-9.
 
+           MOVE '700-CHOICE-9' TO WS-LAST-PARA.
+
            MOVE LOW-VALUES TO MENUO.
            MOVE 'YOU ENTERED 9 - PROGRAM ENDING' TO MSGO.
            EXEC CICS SEND MAP('MENU') MAPSET('DCI8DMM') END-EXEC.
@@ -147,9 +323,43 @@
            EXEC CICS SEND MAP('MENU') MAPSET('DCI8DMM') END-EXEC.
            EXEC CICS RETURN TRANSID('I8D0') END-EXEC.
 
+       999-NOT-AUTH-CHOICE.
+
+           MOVE LOW-VALUES TO MENUO.
+           MOVE 'NOT AUTHORIZED FOR THAT CHOICE' TO MSGO.
+           EXEC CICS SEND MAP('MENU') MAPSET('DCI8DMM') END-EXEC.
+           EXEC CICS RETURN TRANSID('I8D0') END-EXEC.
+
+       999-NOT-AUTHORIZED.
+
+           MOVE LOW-VALUES TO MENUO.
+           MOVE 'NOT AUTHORIZED - PLEASE SIGN ON AND TRY AGAIN' TO MSGO.
+           EXEC CICS SEND MAP('MENU') MAPSET('DCI8DMM') ERASE END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
        999-EXIT.
 
            EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC.
            EXEC CICS RETURN END-EXEC.
 
+      * CATCH-ALL FOR ANY CONDITION NOT NAMED IN A HANDLE CONDITION
+      * ABOVE - LOGS IT VIA DCI8DPGZ INSTEAD OF LETTING THE TASK ABEND
+       999-UNHANDLED-ERROR.
+
+           MOVE EIBTRNID     TO EL-TRANID.
+           MOVE WS-LAST-PARA TO EL-PARAGRAPH.
+           MOVE EIBRESP      TO EL-RESP.
+           MOVE EIBRESP2     TO EL-RESP2.
+
+           EXEC CICS LINK
+                PROGRAM('DCI8DPGZ')
+                COMMAREA(WS-ERRLOG-CA)
+                LENGTH(WS-ERRLOG-CA-LEN)
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MENUO.
+           MOVE EL-MESSAGE TO MSGO.
+           EXEC CICS SEND MAP('MENU') MAPSET('DCI8DMM') ERASE END-EXEC.
+           EXEC CICS RETURN TRANSID('I8D0') END-EXEC.
+
        END PROGRAM DCI8DPGM.
