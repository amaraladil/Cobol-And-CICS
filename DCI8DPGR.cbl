@@ -13,17 +13,79 @@
       * COPY ACCTFILE RECORD LAYOUT
        COPY 'ACCTREC'.
 
+      * COPY ACCOUNT CHANGE HISTORY RECORD LAYOUT
+       COPY 'ACCTHIST'.
+
        01 WS-MESSAGE  PIC X(60) VALUE SPACES.
 
-       01 WS-COMMAREA           PIC X(3)
-           VALUE SPACES.
+      * WS-CA-HIST-ACCTNO/WS-CA-HIST-SEQ REMEMBER HOW FAR BACK
+      * 380-HIST-BROWSE HAS ALREADY PAGED FOR THE CURRENT ACCOUNT
+      * WS-CA-CURR-ACCTNO REMEMBERS THE ACCOUNT CURRENTLY DISPLAYED
+      * ON THE SCREEN SO 350-PRINT-SUMMARY/380-HIST-BROWSE (REACHED
+      * VIA HANDLE AID BEFORE THIS TASK'S OWN RECEIVE MAP RUNS) CAN
+      * ACT ON IT WITHOUT RELYING ON THE UNRECEIVED ACCTNOI
+       01 WS-COMMAREA.
+           05 WS-CA-HIST-ACCTNO     PIC X(05) VALUE SPACES.
+           05 WS-CA-HIST-SEQ        PIC 9(04) COMP VALUE 0.
+           05 WS-CA-CURR-ACCTNO     PIC X(05) VALUE SPACES.
 
        01 WS-COMMAREA-LENGTH    PIC S9(4) COMP
-           VALUE 3.
+           VALUE 12.
+
+      * COMMAREA PASSED ON XCTL BACK TO THE MENU - SEPARATE FROM
+      * WS-COMMAREA ABOVE, WHICH IS THIS PROGRAM'S OWN STATE
+       01 WS-MENU-COMMAREA        PIC X(3) VALUE SPACES.
+       01 WS-MENU-COMMAREA-LEN    PIC S9(4) COMP VALUE 3.
+
+       01 WS-RESP               PIC S9(8) COMP.
+
+      * BUILT BY 305-BUILD-PICKLIST WHEN THE EXACT KEY MISSES - A
+      * SHORT LIST OF THE NEAREST ACCOUNT NUMBERS ON FILE
+       01 WS-PICKLIST           PIC X(60) VALUE SPACES.
+       01 WS-PICK-PTR           PIC S9(4) COMP VALUE 1.
+       01 WS-PICK-COUNT         PIC S9(4) COMP VALUE 0.
+       01 WS-PICK-MAX           PIC S9(4) COMP VALUE 5.
+       01 WS-PICK-EOF           PIC X(01) VALUE 'N'.
+
+      * PRINTABLE SUMMARY BUILT BY 350-PRINT-SUMMARY AND ROUTED TO
+      * THE TERMINAL'S ASSOCIATED PRINTER VIA SEND TEXT ... PRINT
+       01 WS-PRINT-TEXT.
+           05 FILLER               PIC X(60) VALUE
+               'ACCOUNT SUMMARY'.
+           05 FILLER               PIC X(60) VALUE SPACES.
+           05 WS-PRT-ACCTNO-LINE   PIC X(60).
+           05 WS-PRT-NAME-LINE     PIC X(60).
+           05 WS-PRT-ADDR1-LINE    PIC X(60).
+           05 WS-PRT-ADDR2-LINE    PIC X(60).
+           05 WS-PRT-STAT-LINE     PIC X(60).
+           05 WS-PRT-CRLIMIT-LINE  PIC X(60).
+
+       01 WS-PRINT-LEN          PIC S9(4) COMP VALUE +480.
+
+      * ZONED WORKING COPY OF LAST-CHG-DATE SO ITS PACKED DIGITS CAN
+      * BE DISPLAYED ON THE MAP RATHER THAN MOVED AS RAW COMP-3 BYTES
+       01 WS-CHG-DATE-DISP      PIC 9(7).
+
+      * NAME OF THE PARAGRAPH CURRENTLY EXECUTING, KEPT CURRENT SO
+      * 999-UNHANDLED-ERROR CAN TELL DCI8DPGZ WHERE AN UNEXPECTED
+      * CONDITION WAS RAISED
+       01 WS-LAST-PARA          PIC X(20) VALUE SPACES.
+
+      * COMMAREA SHAPE SHARED WITH DCI8DPGZ, THE UNHANDLED-CONDITION
+      * LOGGER
+       01 WS-ERRLOG-CA.
+           05 EL-TRANID          PIC X(4).
+           05 EL-PROGRAM         PIC X(8) VALUE 'DCI8DPGR'.
+           05 EL-PARAGRAPH       PIC X(20).
+           05 EL-RESP            PIC S9(8) COMP.
+           05 EL-RESP2           PIC S9(8) COMP.
+           05 EL-MESSAGE         PIC X(60).
+
+       01 WS-ERRLOG-CA-LEN      PIC S9(4) COMP VALUE +100.
 
        LINKAGE SECTION.
 
-       01 DFHCOMMAREA PIC X.
+       01 DFHCOMMAREA PIC X(12).
 
        PROCEDURE DIVISION.
 
@@ -33,8 +95,14 @@
                 GO TO 100-FIRST-TIME
            END-IF.
 
+           IF EIBCALEN = 5 THEN
+                GO TO 105-JUMP-INQUIRY
+           END-IF.
+
            EXEC CICS HANDLE AID
                 PF4(150-RESET)
+                PF5(350-PRINT-SUMMARY)
+                PF6(380-HIST-BROWSE)
                 PF9(999-EXIT)
            END-EXEC.
 
@@ -43,6 +111,7 @@
            EXEC CICS HANDLE CONDITION
                 MAPFAIL(100-FIRST-TIME)
                 NOTFND(300-ACCTFILE-NOTFND)
+                ERROR(999-UNHANDLED-ERROR)
            END-EXEC.
 
       * ATTEMPT TO RECEIVE MAP FROM TERMINAL
@@ -51,11 +120,16 @@
                 MAPSET('DCI8DMR')
            END-EXEC.
 
+           MOVE LOW-VALUES TO WS-COMMAREA.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
       * RECEIVE WAS SUCCESSFUL, PROCEED WITH MAIN PROCESSING
            GO TO 200-MAIN-LOGIC.
 
        100-FIRST-TIME.
 
+           MOVE '100-FIRST-TIME' TO WS-LAST-PARA.
+
            MOVE LOW-VALUES TO MAP1O.
 
            EXEC CICS SEND
@@ -66,10 +140,36 @@
 
            EXEC CICS RETURN
                TRANSID('I8D1')
+           COMMAREA(WS-COMMAREA)
+           LENGTH(WS-COMMAREA-LENGTH)
+           END-EXEC.
+
+      * ENTERED VIA XCTL FROM DCI8DPGB'S BROWSE-LINE SELECTION (PF1)
+      * WITH JUST THE 5-BYTE ACCOUNT NUMBER AS THE COMMAREA - LOOK IT
+      * UP IMMEDIATELY INSTEAD OF PAINTING A BLANK ENTRY SCREEN
+       105-JUMP-INQUIRY.
+
+           MOVE '105-JUMP-INQUIRY' TO WS-LAST-PARA.
+
+      * THE READ AT 200-MAIN-LOGIC RELIES ON THIS HANDLE CONDITION
+      * BEING ACTIVE - WITHOUT IT, JUMPING HERE TO AN ACCOUNT DELETED
+      * OR CLOSED SINCE THE BROWSE LINE WAS PAINTED WOULD ABEND THE
+      * TASK INSTEAD OF FALLING THROUGH TO 300-ACCTFILE-NOTFND
+           EXEC CICS HANDLE CONDITION
+                NOTFND(300-ACCTFILE-NOTFND)
+                ERROR(999-UNHANDLED-ERROR)
            END-EXEC.
 
+           MOVE LOW-VALUES TO WS-COMMAREA.
+           MOVE DFHCOMMAREA(1:5) TO ACCTNOI.
+           MOVE 5 TO ACCTNOL.
+
+           GO TO 200-MAIN-LOGIC.
+
        150-RESET.
 
+           MOVE '150-RESET' TO WS-LAST-PARA.
+
            MOVE LOW-VALUES TO MAP1O.
 
            MOVE 'MENU RESET'
@@ -83,10 +183,14 @@
 
            EXEC CICS RETURN
                TRANSID('I8D1')
+           COMMAREA(WS-COMMAREA)
+           LENGTH(WS-COMMAREA-LENGTH)
            END-EXEC.
 
        200-MAIN-LOGIC.
 
+           MOVE '200-MAIN-LOGIC' TO WS-LAST-PARA.
+
       * TODO: IMPLEMENT VALIDATION LOGIC
            IF ACCTNOI EQUAL "XXXXX" THEN
 
@@ -115,6 +219,8 @@
 
                 EXEC CICS RETURN
                      TRANSID('I8D1')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LENGTH)
                 END-EXEC
 
            ELSE IF ACCTNOI IS NOT NUMERIC
@@ -140,6 +246,8 @@
 
                 EXEC CICS RETURN
                      TRANSID('I8D1')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LENGTH)
                 END-EXEC
 
            ELSE
@@ -172,6 +280,14 @@
                 MOVE ADDR2 TO ADDR2O
                 MOVE CRLIMIT TO CRLIMITO
                 MOVE STAT TO STATO
+                MOVE MAIL-ADDR1 TO MAILAD1O
+                MOVE MAIL-ADDR2 TO MAILAD2O
+                MOVE FORMER-SNAME TO FSNAMEO
+                MOVE LAST-CHG-DATE TO WS-CHG-DATE-DISP
+                MOVE WS-CHG-DATE-DISP TO LCHGDTO
+                MOVE LAST-CHG-USERID TO LCHGIDO
+
+                MOVE ACCTNO TO WS-CA-CURR-ACCTNO
 
                 EXEC CICS SEND
                      MAP('MAP1')
@@ -181,6 +297,8 @@
 
                 EXEC CICS RETURN
                      TRANSID('I8D1')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LENGTH)
                 END-EXEC
 
                     END-IF
@@ -190,7 +308,6 @@
        300-ACCTFILE-NOTFND.
 
            MOVE LOW-VALUES TO MAP1O.
-           MOVE 'ACCOUNT NOT FOUND' TO MSGO.
            MOVE ACCTNO TO ACCTNOO.
 
            MOVE SPACES TO FNAMEO
@@ -201,6 +318,19 @@
            MOVE SPACES TO CRLIMITO
            MOVE SPACES TO STATO
 
+           PERFORM 305-BUILD-PICKLIST THRU 305-BUILD-PICKLIST-EXIT.
+
+           IF WS-PICKLIST = SPACES THEN
+                MOVE 'ACCOUNT NOT FOUND' TO MSGO
+           ELSE
+                STRING 'NOT FOUND - NEAREST: ' WS-PICKLIST
+                     DELIMITED BY SIZE INTO MSGO
+           END-IF.
+
+      * ACCTKEY WAS LEFT HOLDING THE ORIGINAL SEARCH VALUE, SO PUT IT
+      * BACK ON ACCTNO FOR THE READ THAT HAPPENS NEXT TIME AROUND
+           MOVE ACCTNOI TO ACCTNO.
+
            EXEC CICS SEND
                 MAP('MAP1')
                 MAPSET('DCI8DMR')
@@ -208,12 +338,216 @@
 
            EXEC CICS RETURN
                 TRANSID('I8D1')
+           COMMAREA(WS-COMMAREA)
+           LENGTH(WS-COMMAREA-LENGTH)
+           END-EXEC.
+
+      * EXACT KEY MISSED - FALL BACK TO A GENERIC BROWSE STARTING AT
+      * THE SEARCHED-FOR KEY SO THE OPERATOR HAS SOMETHING TO TRY NEXT
+       305-BUILD-PICKLIST.
+
+           MOVE '305-BUILD-PICKLIST' TO WS-LAST-PARA.
+
+           MOVE SPACES TO WS-PICKLIST.
+           MOVE 1 TO WS-PICK-PTR.
+           MOVE 0 TO WS-PICK-COUNT.
+           MOVE 'N' TO WS-PICK-EOF.
+
+           EXEC CICS STARTBR
+                FILE('ACCTFILE')
+                RIDFLD(ACCTKEY)
+                GTEQ
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                GO TO 305-BUILD-PICKLIST-EXIT
+           END-IF.
+
+           PERFORM 310-ADD-NEAREST THRU 310-ADD-NEAREST-EXIT
+               UNTIL WS-PICK-EOF = 'Y'
+               OR WS-PICK-COUNT NOT LESS THAN WS-PICK-MAX.
+
+           EXEC CICS ENDBR
+                FILE('ACCTFILE')
+           END-EXEC.
+
+       305-BUILD-PICKLIST-EXIT.
+           EXIT.
+
+       310-ADD-NEAREST.
+
+           EXEC CICS READNEXT
+                FILE('ACCTFILE')
+                INTO(ACCTREC)
+                RIDFLD(ACCTKEY)
+                LENGTH(ACCTREC-LEN)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                MOVE 'Y' TO WS-PICK-EOF
+           ELSE
+                IF WS-PICK-COUNT > 0 THEN
+                     STRING ' ' DELIMITED BY SIZE
+                          INTO WS-PICKLIST WITH POINTER WS-PICK-PTR
+                END-IF
+                STRING ACCTNO DELIMITED BY SIZE
+                     INTO WS-PICKLIST WITH POINTER WS-PICK-PTR
+                ADD 1 TO WS-PICK-COUNT
+           END-IF.
+
+       310-ADD-NEAREST-EXIT.
+           EXIT.
+
+      * PF5 - RE-READ THE CURRENTLY DISPLAYED ACCOUNT AND SEND A
+      * PRINTABLE SUMMARY TO THE TERMINAL'S ASSOCIATED PRINTER
+       350-PRINT-SUMMARY.
+
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+           MOVE '350-PRINT-SUMMARY' TO WS-LAST-PARA.
+
+           MOVE WS-CA-CURR-ACCTNO TO ACCTNO.
+
+           EXEC CICS READ
+                FILE('ACCTFILE')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(ACCTKEY)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                MOVE 'ACCOUNT NOT FOUND - NOTHING TO PRINT' TO MSGO
+           ELSE
+                STRING 'ACCOUNT NO: ' ACCTNO
+                     DELIMITED BY SIZE INTO WS-PRT-ACCTNO-LINE
+                STRING 'NAME: ' TITL ' ' FNAME ' ' SNAME
+                     DELIMITED BY SIZE INTO WS-PRT-NAME-LINE
+                STRING 'ADDRESS: ' ADDR1
+                     DELIMITED BY SIZE INTO WS-PRT-ADDR1-LINE
+                STRING '         ' ADDR2
+                     DELIMITED BY SIZE INTO WS-PRT-ADDR2-LINE
+                STRING 'STATUS: ' STAT
+                     DELIMITED BY SIZE INTO WS-PRT-STAT-LINE
+                STRING 'CREDIT LIMIT: ' CRLIMIT
+                     DELIMITED BY SIZE INTO WS-PRT-CRLIMIT-LINE
+
+                EXEC CICS SEND TEXT
+                     FROM(WS-PRINT-TEXT)
+                     LENGTH(WS-PRINT-LEN)
+                     PRINT
+                END-EXEC
+
+                MOVE 'ACCOUNT SUMMARY SENT TO PRINTER' TO MSGO
+           END-IF.
+
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCI8DMR')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('I8D1')
+           COMMAREA(WS-COMMAREA)
+           LENGTH(WS-COMMAREA-LENGTH)
+           END-EXEC.
+
+       380-HIST-BROWSE.
+
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+           MOVE '380-HIST-BROWSE' TO WS-LAST-PARA.
+
+           IF WS-CA-HIST-ACCTNO NOT = WS-CA-CURR-ACCTNO THEN
+                MOVE WS-CA-CURR-ACCTNO TO WS-CA-HIST-ACCTNO
+                MOVE 9999 TO WS-CA-HIST-SEQ
+           END-IF.
+
+           MOVE WS-CA-HIST-ACCTNO TO AH-ACCTNO.
+           MOVE WS-CA-HIST-SEQ TO AH-SEQNO.
+
+           EXEC CICS STARTBR
+                FILE('ACCTHIST')
+                RIDFLD(AH-KEY)
+                GTEQ
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                MOVE 'NO HISTORY ON FILE FOR THIS ACCOUNT' TO MSGO
+                GO TO 380-HIST-BROWSE-SEND
+           END-IF.
+
+           EXEC CICS READPREV
+                FILE('ACCTHIST')
+                INTO(ACCTHIST-REC)
+                RIDFLD(AH-KEY)
+                LENGTH(ACCTHIST-LEN)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) OR
+                AH-ACCTNO NOT = WS-CA-CURR-ACCTNO THEN
+                EXEC CICS ENDBR FILE('ACCTHIST') END-EXEC
+                MOVE 'NO EARLIER HISTORY FOR THIS ACCOUNT' TO MSGO
+                GO TO 380-HIST-BROWSE-SEND
+           END-IF.
+
+           EXEC CICS ENDBR FILE('ACCTHIST') END-EXEC.
+
+           MOVE AH-SEQNO TO WS-CA-HIST-SEQ.
+
+           STRING 'AS OF ' AH-CHG-DATE ': ' AH-FNAME ' ' AH-SNAME
+                ' LIM ' AH-CRLIMIT ' STAT ' AH-STAT
+                DELIMITED BY SIZE INTO MSGO.
+
+       380-HIST-BROWSE-SEND.
+
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCI8DMR')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('I8D1')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LENGTH)
            END-EXEC.
 
        999-EXIT.
            MOVE LOW-VALUES TO MAP1O.
            EXEC CICS XCTL
                 PROGRAM('DCI8DPGM')
+                COMMAREA(WS-MENU-COMMAREA)
+                LENGTH(WS-MENU-COMMAREA-LEN)
+           END-EXEC.
+
+      * CATCH-ALL FOR ANY CONDITION NOT NAMED IN A HANDLE CONDITION
+      * ABOVE - LOGS IT VIA DCI8DPGZ INSTEAD OF LETTING THE TASK ABEND
+       999-UNHANDLED-ERROR.
+
+           MOVE EIBTRNID     TO EL-TRANID.
+           MOVE WS-LAST-PARA TO EL-PARAGRAPH.
+           MOVE EIBRESP      TO EL-RESP.
+           MOVE EIBRESP2     TO EL-RESP2.
+
+           EXEC CICS LINK
+                PROGRAM('DCI8DPGZ')
+                COMMAREA(WS-ERRLOG-CA)
+                LENGTH(WS-ERRLOG-CA-LEN)
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE EL-MESSAGE TO MSGO.
+
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCI8DMR')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('I8D1')
                 COMMAREA(WS-COMMAREA)
                 LENGTH(WS-COMMAREA-LENGTH)
            END-EXEC.
