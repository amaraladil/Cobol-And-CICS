@@ -13,8 +13,30 @@
       * COPY ACCTFILE RECORD LAYOUT
        COPY 'ACCTREC'.
 
+      * COPY ACCOUNT CHANGE HISTORY RECORD LAYOUT
+       COPY 'ACCTHIST'.
+
+      * COPY STAGED CREDIT LIMIT APPROVAL RECORD LAYOUT
+       COPY 'PENDCRL'.
+
        01 WS-MESSAGE  PIC X(60) VALUE SPACES.
 
+       01 WS-RESP            PIC S9(8) COMP.
+
+      * A SINGLE UPDATE THAT RAISES CRLIMIT BY MORE THAN THIS MUST
+      * BE STAGED TO PENDCRL FOR A SECOND OPERATOR TO REPEAT
+       77 WS-CRLIMIT-THRESHOLD  PIC 9(08) VALUE 50000.
+       01 WS-CRLIMIT-CHANGE     PIC S9(08).
+
+      * AN UPDATE SCREEN SITTING UNTOUCHED LONGER THAN THIS IS
+      * TREATED AS ABANDONED AND RESET TO INQUIRY MODE - SEE
+      * WS-CA-U-DATE/WS-CA-U-TIME BELOW
+       77 WS-IDLE-THRESHOLD     PIC 9(06) VALUE 001500.
+       01 WS-IDLE-ELAPSED       PIC S9(7).
+
+      * BUILDS THE "CHANGED: ..." LINE AT 260-SHOW-CHANGED
+       01 WS-CHANGE-PTR         PIC S9(4) COMP.
+
        01 WS-COMMAREA.
            05 WS-CA-SWITCH     PIC X.
            05 WS-CA-FNAME      PIC X(15).
@@ -24,23 +46,58 @@
            05 WS-CA-ADDR2      PIC X(20).
            05 WS-CA-CRLIMIT    PIC 9(8).
            05 WS-CA-STAT       PIC X.
+           05 WS-CA-PHONE      PIC X(15).
+           05 WS-CA-EMAIL      PIC X(30).
+           05 WS-CA-MAILADDR1  PIC X(20).
+           05 WS-CA-MAILADDR2  PIC X(20).
+           05 WS-CA-FSNAME     PIC X(15).
+           05 WS-CA-CHG-DATE   PIC S9(7) COMP-3.
+           05 WS-CA-CHG-TIME   PIC S9(7) COMP-3.
+           05 WS-CA-U-DATE     PIC S9(7) COMP-3.
+           05 WS-CA-U-TIME     PIC S9(7) COMP-3.
 
        01 WS-COMMAREA-LENGTH PIC S9(4) COMP
-           VALUE 84.
+           VALUE 200.
 
        01 FILLER            PIC X(1024)
            VALUE SPACES.
 
+      * COMMAREA PASSED ON XCTL BACK TO THE MENU - SEPARATE FROM
+      * WS-COMMAREA ABOVE, WHICH IS THIS PROGRAM'S OWN STATE SWITCH
+       01 WS-MENU-COMMAREA        PIC X(3) VALUE SPACES.
+       01 WS-MENU-COMMAREA-LEN    PIC S9(4) COMP VALUE 3.
+
        01 WS-ACCTDATA.
        COPY 'ACCTDATA'.
 
+       77 AD-LENGTH  PIC S9(4) COMP VALUE +267.
+
+      * SET BY 299-OVERRIDE-CONTINUE (PF5) TO LET A WARNING-LEVEL
+      * VALIDATION FAILURE THROUGH ON THE NEXT PASS THROUGH DCI8DPGE
+       77 WS-OVERRIDE-REQ  PIC X VALUE 'N'.
+
        COPY 'DFHBMSCA'.
 
+      * NAME OF THE PARAGRAPH CURRENTLY EXECUTING, KEPT CURRENT SO
+      * 999-UNHANDLED-ERROR CAN TELL DCI8DPGZ WHERE AN UNEXPECTED
+      * CONDITION WAS RAISED
+       01 WS-LAST-PARA          PIC X(20) VALUE SPACES.
+
+      * COMMAREA SHAPE SHARED WITH DCI8DPGZ, THE UNHANDLED-CONDITION
+      * LOGGER
+       01 WS-ERRLOG-CA.
+           05 EL-TRANID          PIC X(4).
+           05 EL-PROGRAM         PIC X(8) VALUE 'DCI8DPGU'.
+           05 EL-PARAGRAPH       PIC X(20).
+           05 EL-RESP            PIC S9(8) COMP.
+           05 EL-RESP2           PIC S9(8) COMP.
+           05 EL-MESSAGE         PIC X(60).
 
+       01 WS-ERRLOG-CA-LEN      PIC S9(4) COMP VALUE +100.
 
        LINKAGE SECTION.
 
-       01 DFHCOMMAREA PIC X(84).
+       01 DFHCOMMAREA PIC X(200).
 
        PROCEDURE DIVISION.
 
@@ -50,8 +107,14 @@
                 GO TO 100-FIRST-TIME
            END-IF.
 
+           IF EIBCALEN = 5 THEN
+                GO TO 105-JUMP-UPDATE
+           END-IF.
+
            EXEC CICS HANDLE AID
+                PF3(999-RETURN-TO-MENU)
                 PF4(650-INQUIRY-RESET)
+                PF5(299-OVERRIDE-CONTINUE)
                 PF9(900-END-PROGRAM)
            END-EXEC.
 
@@ -60,6 +123,7 @@
            EXEC CICS HANDLE CONDITION
                 MAPFAIL(100-FIRST-TIME)
                 NOTFND(600-ACCTFILE-NOTFND)
+                ERROR(999-UNHANDLED-ERROR)
            END-EXEC.
 
       * ATTEMPT TO RECEIVE MAP FROM TERMINAL
@@ -75,6 +139,8 @@
 
        100-FIRST-TIME.
 
+           MOVE '100-FIRST-TIME' TO WS-LAST-PARA.
+
            MOVE LOW-VALUES TO WS-COMMAREA.
            MOVE "I" TO WS-CA-SWITCH.
            MOVE LOW-VALUES TO MAP1O.
@@ -91,7 +157,51 @@
                LENGTH(WS-COMMAREA-LENGTH)
            END-EXEC.
 
+      * ENTERED VIA XCTL FROM DCI8DPGB'S BROWSE-LINE SELECTION (PF4)
+      * WITH JUST THE 5-BYTE ACCOUNT NUMBER AS THE COMMAREA - GO
+      * STRAIGHT TO THE INQUIRY/UPDATE-READY SCREEN FOR IT
+       105-JUMP-UPDATE.
+
+           MOVE '105-JUMP-UPDATE' TO WS-LAST-PARA.
+
+      * THE READ AT 200-MAIN-LOGIC RELIES ON THIS HANDLE CONDITION
+      * BEING ACTIVE - WITHOUT IT, JUMPING HERE TO AN ACCOUNT DELETED
+      * OR CLOSED SINCE THE BROWSE LINE WAS PAINTED WOULD ABEND THE
+      * TASK INSTEAD OF FALLING THROUGH TO 600-ACCTFILE-NOTFND
+           EXEC CICS HANDLE CONDITION
+                NOTFND(600-ACCTFILE-NOTFND)
+                ERROR(999-UNHANDLED-ERROR)
+           END-EXEC.
+
+           MOVE LOW-VALUES TO WS-COMMAREA.
+           MOVE "I" TO WS-CA-SWITCH.
+           MOVE DFHCOMMAREA(1:5) TO ACCTNOI.
+
+           GO TO 200-MAIN-LOGIC.
+
+      * PF5 ON A WARNING-LEVEL VALIDATION MESSAGE (SEE DCI8DPGE) LETS
+      * A SUPERVISOR PUSH THE UPDATE THROUGH ON THE NEXT PASS INSTEAD
+      * OF RETYPING - HARD FAILURES STILL COME BACK HERE UNCHANGED
+       299-OVERRIDE-CONTINUE.
+           MOVE '299-OVERRIDE-CONTINUE' TO WS-LAST-PARA.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+           MOVE 'Y' TO WS-OVERRIDE-REQ.
+
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
+                NOTFND(600-ACCTFILE-NOTFND)
+                ERROR(999-UNHANDLED-ERROR)
+           END-EXEC.
+
+           EXEC CICS RECEIVE
+                MAP('MAP1')
+                MAPSET('DCI8DMR')
+           END-EXEC.
+
+           GO TO 300-ACCT-UPDATE.
+
        200-MAIN-LOGIC.
+           MOVE '200-MAIN-LOGIC' TO WS-LAST-PARA.
       *     MOVE SPACES TO WS-MESSAGE MSGO.
 
            IF ACCTNOI = LOW-VALUES OR ACCTNOI = SPACES THEN
@@ -104,13 +214,43 @@
            ELSE IF WS-CA-SWITCH = "I" THEN
                 GO TO 250-ACCT-INQUIRY
            ELSE IF WS-CA-SWITCH = "U" THEN
-                IF (WS-CA-FNAME EQUAL FNAMEI AND
+                COMPUTE WS-IDLE-ELAPSED = EIBTIME - WS-CA-U-TIME
+
+                IF EIBDATE NOT = WS-CA-U-DATE OR
+                     WS-IDLE-ELAPSED > WS-IDLE-THRESHOLD OR
+                     WS-IDLE-ELAPSED < 0 THEN
+
+                     MOVE LOW-VALUES TO WS-COMMAREA
+                     MOVE "I" TO WS-CA-SWITCH
+
+                     MOVE LOW-VALUES TO MAP1O
+                     MOVE "UPDATE TIMED OUT - PLEASE START AGAIN"
+                          TO MSGO
+
+                     EXEC CICS SEND
+                          MAP('MAP1')
+                          MAPSET('DCI8DMR')
+                          ERASE
+                     END-EXEC
+
+                     EXEC CICS RETURN
+                          TRANSID('I8D3')
+                          COMMAREA(WS-COMMAREA)
+                          LENGTH(WS-COMMAREA-LENGTH)
+                     END-EXEC
+
+                ELSE IF (WS-CA-FNAME EQUAL FNAMEI AND
                     WS-CA-SNAME EQUAL SNAMEI AND
                     WS-CA-TITL EQUAL TITLI AND
                     WS-CA-ADDR1 EQUAL ADDR1I AND
                     WS-CA-ADDR2 EQUAL ADDR2I AND
                     WS-CA-CRLIMIT EQUAL CRLIMITI AND
-                    WS-CA-STAT EQUAL STATI) THEN
+                    WS-CA-STAT EQUAL STATI AND
+                    WS-CA-PHONE EQUAL PHONEI AND
+                    WS-CA-EMAIL EQUAL EMAILI AND
+                    WS-CA-MAILADDR1 EQUAL MAILAD1I AND
+                    WS-CA-MAILADDR2 EQUAL MAILAD2I AND
+                    WS-CA-FSNAME EQUAL FSNAMEI) THEN
 
                     MOVE LOW-VALUES TO WS-COMMAREA
                     MOVE "I" TO WS-CA-SWITCH
@@ -132,14 +272,18 @@
                     END-EXEC
 
                 ELSE
-                    GO TO 300-ACCT-UPDATE
+                    GO TO 260-SHOW-CHANGED
 
                 END-IF
+                END-IF
+           ELSE IF WS-CA-SWITCH = "V" THEN
+                GO TO 300-ACCT-UPDATE
            ELSE
                 MOVE "UNKNOWN STATE - PLEASE EXIT AND TRY AGAIN"
                 TO WS-MESSAGE
 
                 GO TO 999-ERROR-MSG-RETURN
+                            END-IF
                         END-IF
                     END-IF
                 END-IF
@@ -147,6 +291,8 @@
 
        250-ACCT-INQUIRY.
 
+           MOVE '250-ACCT-INQUIRY' TO WS-LAST-PARA.
+
            IF ACCTNOL < 5 THEN
 
                 MOVE 'ACCOUNT NUMBERS MUST BE 5 NUMBERS LONG'
@@ -190,6 +336,15 @@
                 MOVE ADDR2 TO ADDR2O WS-CA-ADDR2
                 MOVE CRLIMIT TO CRLIMITO WS-CA-CRLIMIT
                 MOVE STAT TO STATO WS-CA-STAT
+                MOVE PHONE TO PHONEO WS-CA-PHONE
+                MOVE EMAIL TO EMAILO WS-CA-EMAIL
+                MOVE MAIL-ADDR1 TO MAILAD1O WS-CA-MAILADDR1
+                MOVE MAIL-ADDR2 TO MAILAD2O WS-CA-MAILADDR2
+                MOVE FORMER-SNAME TO FSNAMEO WS-CA-FSNAME
+                MOVE LAST-CHG-DATE TO WS-CA-CHG-DATE
+                MOVE LAST-CHG-TIME TO WS-CA-CHG-TIME
+                MOVE EIBDATE TO WS-CA-U-DATE
+                MOVE EIBTIME TO WS-CA-U-TIME
                 MOVE SPACES TO MSGO
 
                 MOVE 'U' TO WS-CA-SWITCH
@@ -208,8 +363,104 @@
 
            END-IF.
 
+      * SOMETHING ON THE UPDATE SCREEN CHANGED - SHOW A SHORT DIFF
+      * AND MAKE THE OPERATOR CONFIRM BEFORE 300-ACCT-UPDATE COMMITS
+       260-SHOW-CHANGED.
+
+           MOVE SPACES TO WS-MESSAGE.
+           MOVE 1 TO WS-CHANGE-PTR.
+
+           STRING 'CHANGED: ' DELIMITED BY SIZE
+                INTO WS-MESSAGE
+                WITH POINTER WS-CHANGE-PTR.
+
+           IF WS-CA-FNAME NOT = FNAMEI OR WS-CA-SNAME NOT = SNAMEI OR
+                WS-CA-TITL NOT = TITLI THEN
+                STRING 'NAME, ' DELIMITED BY SIZE
+                     INTO WS-MESSAGE
+                     WITH POINTER WS-CHANGE-PTR
+           END-IF.
+
+           IF WS-CA-ADDR1 NOT = ADDR1I OR WS-CA-ADDR2 NOT = ADDR2I
+                THEN
+                STRING 'ADDRESS, ' DELIMITED BY SIZE
+                     INTO WS-MESSAGE
+                     WITH POINTER WS-CHANGE-PTR
+           END-IF.
+
+           IF WS-CA-CRLIMIT NOT = CRLIMITI THEN
+                STRING 'LIMIT ' DELIMITED BY SIZE
+                     WS-CA-CRLIMIT DELIMITED BY SIZE
+                     '->' DELIMITED BY SIZE
+                     CRLIMITI DELIMITED BY SIZE
+                     ', ' DELIMITED BY SIZE
+                     INTO WS-MESSAGE
+                     WITH POINTER WS-CHANGE-PTR
+           END-IF.
+
+           IF WS-CA-STAT NOT = STATI THEN
+                STRING 'STATUS ' DELIMITED BY SIZE
+                     WS-CA-STAT DELIMITED BY SIZE
+                     '->' DELIMITED BY SIZE
+                     STATI DELIMITED BY SIZE
+                     INTO WS-MESSAGE
+                     WITH POINTER WS-CHANGE-PTR
+           END-IF.
+
+           IF WS-CA-PHONE NOT = PHONEI OR WS-CA-EMAIL NOT = EMAILI
+                THEN
+                STRING 'CONTACT DETAILS' DELIMITED BY SIZE
+                     INTO WS-MESSAGE
+                     WITH POINTER WS-CHANGE-PTR
+           END-IF.
+
+           IF WS-CA-MAILADDR1 NOT = MAILAD1I OR
+                WS-CA-MAILADDR2 NOT = MAILAD2I THEN
+                STRING ', MAILING ADDRESS' DELIMITED BY SIZE
+                     INTO WS-MESSAGE
+                     WITH POINTER WS-CHANGE-PTR
+           END-IF.
+
+           IF WS-CA-FSNAME NOT = FSNAMEI THEN
+                STRING ', FORMER SURNAME' DELIMITED BY SIZE
+                     INTO WS-MESSAGE
+                     WITH POINTER WS-CHANGE-PTR
+           END-IF.
+
+           MOVE 'V' TO WS-CA-SWITCH.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE ACCTNOI TO ACCTNOO.
+           MOVE FNAMEI TO FNAMEO.
+           MOVE SNAMEI TO SNAMEO.
+           MOVE TITLI TO TITLO.
+           MOVE ADDR1I TO ADDR1O.
+           MOVE ADDR2I TO ADDR2O.
+           MOVE CRLIMITI TO CRLIMITO.
+           MOVE STATI TO STATO.
+           MOVE PHONEI TO PHONEO.
+           MOVE EMAILI TO EMAILO.
+           MOVE MAILAD1I TO MAILAD1O.
+           MOVE MAILAD2I TO MAILAD2O.
+           MOVE FSNAMEI TO FSNAMEO.
+           MOVE WS-MESSAGE TO MSGO.
+
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCI8DMR')
+                CURSOR
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('I8D3')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LENGTH)
+           END-EXEC.
+
        300-ACCT-UPDATE.
 
+           MOVE '300-ACCT-UPDATE' TO WS-LAST-PARA.
+
            MOVE LOW-VALUES TO AD-MESSAGE.
            MOVE LOW-VALUES TO WS-ACCTDATA.
 
@@ -229,6 +480,16 @@
            MOVE STATL TO AD-STATL.
            MOVE CRLIMITI TO AD-CRLIMIT.
            MOVE CRLIMITL TO AD-CRLIMITL.
+           MOVE PHONEI TO AD-PHONE.
+           MOVE PHONEL TO AD-PHONEL.
+           MOVE EMAILI TO AD-EMAIL.
+           MOVE EMAILL TO AD-EMAILL.
+           MOVE MAILAD1I TO AD-MAILADDR1.
+           MOVE MAILAD1L TO AD-MAILADDR1L.
+           MOVE MAILAD2I TO AD-MAILADDR2.
+           MOVE MAILAD2L TO AD-MAILADDR2L.
+           MOVE FSNAMEI TO AD-FORMERSNAME.
+           MOVE FSNAMEL TO AD-FORMERSNAMEL.
 
            EXEC CICS LINK
                 PROGRAM('DCI8DPGE')
@@ -238,10 +499,13 @@
 
       *     MOVE M TO AD-MESSAGE.
 
-           IF AD-MESSAGE IS NOT EQUAL LOW-VALUES THEN
+           IF AD-MESSAGE IS NOT EQUAL LOW-VALUES
+                AND NOT (WS-OVERRIDE-REQ = 'Y' AND AD-SEV-WARN) THEN
+                MOVE 'N' TO WS-OVERRIDE-REQ
                 MOVE AD-MESSAGE TO WS-MESSAGE
                 GO TO 370-UPDATE-ERROR
            ELSE
+                MOVE 'N' TO WS-OVERRIDE-REQ
 
                 MOVE ACCTNOI TO ACCTNO
                 EXEC CICS READ
@@ -252,6 +516,21 @@
                     UPDATE
                 END-EXEC
 
+                IF LAST-CHG-DATE NOT = WS-CA-CHG-DATE OR
+                     LAST-CHG-TIME NOT = WS-CA-CHG-TIME THEN
+                     MOVE 'RECORD CHANGED BY ANOTHER USER' TO
+                          WS-MESSAGE
+                     GO TO 370-UPDATE-ERROR
+                END-IF
+
+                COMPUTE WS-CRLIMIT-CHANGE = CRLIMITI - CRLIMIT
+
+                IF WS-CRLIMIT-CHANGE > WS-CRLIMIT-THRESHOLD THEN
+                     GO TO 390-STAGE-CRLIMIT-APPROVAL
+                END-IF
+
+                PERFORM 380-WRITE-HISTORY THRU 380-WRITE-HISTORY-EXIT
+
                 MOVE ACCTNOI TO ACCTNO
                 MOVE FNAMEI TO FNAME
                 MOVE SNAMEI TO SNAME
@@ -260,6 +539,14 @@
                 MOVE ADDR2I TO ADDR2
                 MOVE CRLIMITI TO CRLIMIT
                 MOVE STATI TO STAT
+                MOVE PHONEI TO PHONE
+                MOVE EMAILI TO EMAIL
+                MOVE MAILAD1I TO MAIL-ADDR1
+                MOVE MAILAD2I TO MAIL-ADDR2
+                MOVE FSNAMEI TO FORMER-SNAME
+                MOVE EIBDATE TO LAST-CHG-DATE
+                MOVE EIBTIME TO LAST-CHG-TIME
+                MOVE EIBUSERID TO LAST-CHG-USERID
 
                 EXEC CICS REWRITE
                     FILE('ACCTFILE')
@@ -297,7 +584,8 @@
            MOVE DFHBMASF TO ACCTNOA.
 
            MOVE DFHBMFSE TO TITLA FNAMEA SNAMEA ADDR1A ADDR2A
-                STATA CRLIMITA.
+                STATA CRLIMITA PHONEA EMAILA MAILAD1A MAILAD2A
+                FSNAMEA.
 
        370-UPDATE-ERROR.
 
@@ -320,6 +608,20 @@
                 MOVE -1 TO STATL
            ELSE IF AD-CRLIMITL = -1 THEN
                 MOVE -1 TO CRLIMITL
+           ELSE IF AD-PHONEL = -1 THEN
+                MOVE -1 TO PHONEL
+           ELSE IF AD-EMAILL = -1 THEN
+                MOVE -1 TO EMAILL
+           ELSE IF AD-MAILADDR1L = -1 THEN
+                MOVE -1 TO MAILAD1L
+           ELSE IF AD-MAILADDR2L = -1 THEN
+                MOVE -1 TO MAILAD2L
+           ELSE IF AD-FORMERSNAMEL = -1 THEN
+                MOVE -1 TO FSNAMEL
+                        END-IF
+                        END-IF
+                        END-IF
+                        END-IF
                         END-IF
                         END-IF
                     END-IF
@@ -327,6 +629,7 @@
                 END-IF
                 END-IF
            END-IF
+           END-IF
            END-IF.
 
            EXEC CICS SEND
@@ -341,6 +644,184 @@
                 LENGTH(WS-COMMAREA-LENGTH)
            END-EXEC.
 
+      * SNAPSHOT THE PRE-UPDATE VALUES TO ACCTHIST BEFORE THEY'RE
+      * OVERWRITTEN BELOW, SO THE INQUIRY SCREEN CAN PAGE BACK
+      * THROUGH AN ACCOUNT'S PRIOR VALUES LATER
+       380-WRITE-HISTORY.
+
+           MOVE '380-WRITE-HISTORY' TO WS-LAST-PARA.
+
+           ADD 1 TO LAST-HIST-SEQ.
+
+           MOVE ACCTNO TO AH-ACCTNO.
+           MOVE LAST-HIST-SEQ TO AH-SEQNO.
+           MOVE FNAME TO AH-FNAME.
+           MOVE SNAME TO AH-SNAME.
+           MOVE TITL TO AH-TITL.
+           MOVE ADDR1 TO AH-ADDR1.
+           MOVE ADDR2 TO AH-ADDR2.
+           MOVE CRLIMIT TO AH-CRLIMIT.
+           MOVE STAT TO AH-STAT.
+           MOVE FNAMEI TO AH-AFTER-FNAME.
+           MOVE SNAMEI TO AH-AFTER-SNAME.
+           MOVE TITLI TO AH-AFTER-TITL.
+           MOVE ADDR1I TO AH-AFTER-ADDR1.
+           MOVE ADDR2I TO AH-AFTER-ADDR2.
+           MOVE CRLIMITI TO AH-AFTER-CRLIMIT.
+           MOVE STATI TO AH-AFTER-STAT.
+           MOVE EIBUSERID TO AH-CHG-USERID.
+           MOVE EIBTRMID TO AH-CHG-TRMID.
+           MOVE EIBDATE TO AH-CHG-DATE.
+           MOVE EIBTIME TO AH-CHG-TIME.
+
+           EXEC CICS WRITE
+                FILE('ACCTHIST')
+                FROM(ACCTHIST-REC)
+                LENGTH(ACCTHIST-LEN)
+                RIDFLD(AH-KEY)
+           END-EXEC.
+
+       380-WRITE-HISTORY-EXIT.
+           EXIT.
+
+      * A CRLIMIT INCREASE OVER WS-CRLIMIT-THRESHOLD IN ONE UPDATE
+      * DOES NOT GO STRAIGHT TO REWRITE - IT IS STAGED TO PENDCRL
+      * AND ONLY TAKES EFFECT ONCE A DIFFERENT OPERATOR SIGNS ON
+      * AND RE-KEYS THE SAME UPDATE
+       390-STAGE-CRLIMIT-APPROVAL.
+
+           MOVE '390-STAGE-CRLIMIT-APPROVAL' TO WS-LAST-PARA.
+
+           EXEC CICS READ
+                FILE('PENDCRL')
+                INTO(PENDCRL-REC)
+                LENGTH(PENDCRL-LEN)
+                RIDFLD(ACCTNOI)
+                RESP(WS-RESP)
+           END-EXEC.
+
+      * THE 2ND OPERATOR MUST RE-KEY THE WHOLE UPDATE IDENTICALLY,
+      * NOT JUST THE CRLIMIT FIGURE - ANY OTHER FIELD THAT DIFFERS
+      * FROM WHAT WAS STAGED FALLS THROUGH TO THE ELSE BELOW AND
+      * RE-STAGES THE UPDATE INSTEAD OF APPLYING IT
+           IF WS-RESP = DFHRESP(NORMAL) AND
+                PC-NEW-CRLIMIT = CRLIMITI AND
+                PC-FNAME = FNAMEI AND
+                PC-SNAME = SNAMEI AND
+                PC-TITL = TITLI AND
+                PC-ADDR1 = ADDR1I AND
+                PC-ADDR2 = ADDR2I AND
+                PC-STAT = STATI AND
+                PC-PHONE = PHONEI AND
+                PC-EMAIL = EMAILI AND
+                PC-MAILADDR1 = MAILAD1I AND
+                PC-MAILADDR2 = MAILAD2I AND
+                PC-FSNAME = FSNAMEI AND
+                PC-REQ-USERID NOT = EIBUSERID THEN
+
+                PERFORM 380-WRITE-HISTORY THRU 380-WRITE-HISTORY-EXIT
+
+                MOVE ACCTNOI TO ACCTNO
+                MOVE FNAMEI TO FNAME
+                MOVE SNAMEI TO SNAME
+                MOVE TITLI TO TITL
+                MOVE ADDR1I TO ADDR1
+                MOVE ADDR2I TO ADDR2
+                MOVE CRLIMITI TO CRLIMIT
+                MOVE STATI TO STAT
+                MOVE PHONEI TO PHONE
+                MOVE EMAILI TO EMAIL
+                MOVE MAILAD1I TO MAIL-ADDR1
+                MOVE MAILAD2I TO MAIL-ADDR2
+                MOVE FSNAMEI TO FORMER-SNAME
+                MOVE EIBDATE TO LAST-CHG-DATE
+                MOVE EIBTIME TO LAST-CHG-TIME
+                MOVE EIBUSERID TO LAST-CHG-USERID
+
+                EXEC CICS REWRITE
+                     FILE('ACCTFILE')
+                     FROM(ACCTREC)
+                     LENGTH(ACCTREC-LEN)
+                END-EXEC
+
+                EXEC CICS DELETE
+                     FILE('PENDCRL')
+                     RIDFLD(ACCTNOI)
+                END-EXEC
+
+                MOVE LOW-VALUES TO WS-COMMAREA
+                MOVE "I" TO WS-CA-SWITCH
+
+                MOVE LOW-VALUES TO MAP1O
+                MOVE "2ND APPROVER SIGN-OFF ACCEPTED - UPDATE APPLIED"
+                     TO MSGO
+
+                EXEC CICS SEND
+                     MAP('MAP1')
+                     MAPSET('DCI8DMR')
+                     ERASE
+                END-EXEC
+
+                EXEC CICS RETURN
+                     TRANSID('I8D3')
+                     COMMAREA(WS-COMMAREA)
+                     LENGTH(WS-COMMAREA-LENGTH)
+                END-EXEC
+
+           ELSE
+                IF WS-RESP = DFHRESP(NORMAL) AND
+                     PC-REQ-USERID = EIBUSERID THEN
+
+                     MOVE
+                "CHANGE ALREADY STAGED - NEEDS A DIFFERENT OPERATOR"
+                     TO WS-MESSAGE
+
+                ELSE
+                     MOVE ACCTNOI TO PC-ACCTNO
+                     MOVE CRLIMIT TO PC-OLD-CRLIMIT
+                     MOVE CRLIMITI TO PC-NEW-CRLIMIT
+                     MOVE EIBUSERID TO PC-REQ-USERID
+                     MOVE EIBTRMID TO PC-REQ-TRMID
+                     MOVE EIBDATE TO PC-REQ-DATE
+                     MOVE EIBTIME TO PC-REQ-TIME
+                     MOVE FNAMEI TO PC-FNAME
+                     MOVE SNAMEI TO PC-SNAME
+                     MOVE TITLI TO PC-TITL
+                     MOVE ADDR1I TO PC-ADDR1
+                     MOVE ADDR2I TO PC-ADDR2
+                     MOVE STATI TO PC-STAT
+                     MOVE PHONEI TO PC-PHONE
+                     MOVE EMAILI TO PC-EMAIL
+                     MOVE MAILAD1I TO PC-MAILADDR1
+                     MOVE MAILAD2I TO PC-MAILADDR2
+                     MOVE FSNAMEI TO PC-FSNAME
+
+                     IF WS-RESP = DFHRESP(NORMAL) THEN
+                          EXEC CICS REWRITE
+                               FILE('PENDCRL')
+                               FROM(PENDCRL-REC)
+                               LENGTH(PENDCRL-LEN)
+                          END-EXEC
+                     ELSE
+                          EXEC CICS WRITE
+                               FILE('PENDCRL')
+                               FROM(PENDCRL-REC)
+                               LENGTH(PENDCRL-LEN)
+                               RIDFLD(ACCTNOI)
+                          END-EXEC
+                     END-IF
+
+                     MOVE
+                     "CRLIMIT INCREASE STAGED - NEEDS 2ND OPERATOR"
+                     TO WS-MESSAGE
+                END-IF
+
+                GO TO 370-UPDATE-ERROR
+           END-IF.
+
+       390-STAGE-CRLIMIT-APPROVAL-EXIT.
+           EXIT.
+
        600-ACCTFILE-NOTFND.
 
            MOVE 'ACCOUNT NOT FOUND' TO WS-MESSAGE.
@@ -348,6 +829,8 @@
 
        650-INQUIRY-RESET.
 
+           MOVE '650-INQUIRY-RESET' TO WS-LAST-PARA.
+
            MOVE LOW-VALUES TO WS-COMMAREA.
            MOVE "I" TO WS-CA-SWITCH.
 
@@ -367,13 +850,10 @@
                 LENGTH(WS-COMMAREA-LENGTH)
            END-EXEC.
 
+      * PF9 NOW ALSO RETURNS TO THE MENU RATHER THAN ENDING THE TASK,
+      * THE SAME AS PF3'S 999-RETURN-TO-MENU BELOW
        900-END-PROGRAM.
-
-           MOVE LOW-VALUES TO MAP1O.
-           MOVE "I" TO WS-CA-SWITCH.
-           MOVE 'PROGRAM ENDING' TO MSGO.
-           EXEC CICS SEND MAP('MAP1') MAPSET('DCI8DMR') END-EXEC.
-           EXEC CICS RETURN END-EXEC.
+           GO TO 999-RETURN-TO-MENU.
 
        999-ERROR-MSG-RETURN.
            MOVE LOW-VALUES TO MAP1O.
@@ -391,9 +871,36 @@
                 LENGTH(WS-COMMAREA-LENGTH)
            END-EXEC.
 
+      * PF3 - GO BACK TO THE MENU RATHER THAN DEAD-ENDING THE
+      * TRANSACTION, THE WAY DCI8DPGR'S 999-EXIT ALREADY DOES
+       999-RETURN-TO-MENU.
+           EXEC CICS XCTL
+                PROGRAM('DCI8DPGM')
+                COMMAREA(WS-MENU-COMMAREA)
+                LENGTH(WS-MENU-COMMAREA-LEN)
+           END-EXEC.
+
        999-EXIT.
 
            EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC.
            EXEC CICS RETURN END-EXEC.
 
+      * CATCH-ALL FOR ANY CONDITION NOT NAMED IN A HANDLE CONDITION
+      * ABOVE - LOGS IT VIA DCI8DPGZ INSTEAD OF LETTING THE TASK ABEND
+       999-UNHANDLED-ERROR.
+
+           MOVE EIBTRNID     TO EL-TRANID.
+           MOVE WS-LAST-PARA TO EL-PARAGRAPH.
+           MOVE EIBRESP      TO EL-RESP.
+           MOVE EIBRESP2     TO EL-RESP2.
+
+           EXEC CICS LINK
+                PROGRAM('DCI8DPGZ')
+                COMMAREA(WS-ERRLOG-CA)
+                LENGTH(WS-ERRLOG-CA-LEN)
+           END-EXEC.
+
+           MOVE EL-MESSAGE TO WS-MESSAGE.
+           GO TO 999-ERROR-MSG-RETURN.
+
        END PROGRAM DCI8DPGU.
