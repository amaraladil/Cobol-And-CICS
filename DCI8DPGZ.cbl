@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCI8DPGZ.
+       AUTHOR. AMAR AL-ADIL.
+
+      * SHARED UNHANDLED-CONDITION LOGGER - LINKED FROM DCI8DPGM,
+      * DCI8DPGC, DCI8DPGR, DCI8DPGU AND DCI8DPGB'S OWN
+      * 999-UNHANDLED-ERROR PARAGRAPHS WHENEVER EXEC CICS HANDLE
+      * CONDITION ERROR CATCHES SOMETHING NONE OF THOSE PROGRAMS'
+      * OWN SPECIFIC HANDLE CONDITION ENTRIES EXPECTED. WRITES ONE
+      * ROW PER OCCURRENCE TO THE ERRQ TD QUEUE - TRANSACTION ID,
+      * PROGRAM, PARAGRAPH AND THE EIBRESP/EIBRESP2 THAT WAS RAISED -
+      * THE SAME WRITEQ TD MECHANISM DCI8DPGM ALREADY USES FOR ITS
+      * OWN MENU-USAGE AUDIT TRAIL, AND HANDS BACK A FRIENDLY MESSAGE
+      * FOR THE CALLER TO DISPLAY INSTEAD OF LETTING THE CONDITION
+      * ABEND THE TASK
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-ERRLOG-CA.
+           05 EL-TRANID          PIC X(4).
+           05 EL-PROGRAM         PIC X(8).
+           05 EL-PARAGRAPH       PIC X(20).
+           05 EL-RESP            PIC S9(8) COMP.
+           05 EL-RESP2           PIC S9(8) COMP.
+           05 EL-MESSAGE         PIC X(60).
+
+      * ONE ROW WRITTEN TO ERRQ PER UNHANDLED CONDITION
+       01 WS-LOG-REC.
+           05 LG-DATE            PIC S9(7) COMP-3.
+           05 LG-TIME            PIC S9(7) COMP-3.
+           05 LG-TRANID          PIC X(4).
+           05 LG-PROGRAM         PIC X(8).
+           05 LG-PARAGRAPH       PIC X(20).
+           05 LG-RESP            PIC S9(8) COMP.
+           05 LG-RESP2           PIC S9(8) COMP.
+
+       01 WS-LOG-LEN          PIC S9(4) COMP VALUE +48.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       000-LOG-CONDITION.
+
+           MOVE DFHCOMMAREA TO WS-ERRLOG-CA.
+
+           MOVE EIBDATE      TO LG-DATE.
+           MOVE EIBTIME      TO LG-TIME.
+           MOVE EL-TRANID    TO LG-TRANID.
+           MOVE EL-PROGRAM   TO LG-PROGRAM.
+           MOVE EL-PARAGRAPH TO LG-PARAGRAPH.
+           MOVE EL-RESP      TO LG-RESP.
+           MOVE EL-RESP2     TO LG-RESP2.
+
+           EXEC CICS WRITEQ TD
+                QUEUE('ERRQ')
+                FROM(WS-LOG-REC)
+                LENGTH(WS-LOG-LEN)
+           END-EXEC.
+
+           MOVE 'CONDITION LOGGED - PLEASE TRY AGAIN OR CONTACT SUPPORT'
+                TO EL-MESSAGE.
+
+           MOVE WS-ERRLOG-CA TO DFHCOMMAREA.
+
+           EXEC CICS RETURN END-EXEC.
+
+       END PROGRAM DCI8DPGZ.
