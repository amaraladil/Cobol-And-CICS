@@ -12,9 +12,24 @@
 
        01 WS-MESSAGE  PIC X(60) VALUE SPACES.
 
+      * REQ-LAST-ACCTNO IS THE CONTINUATION CURSOR - LEAVE IT SPACES
+      * FOR THE FIRST PAGE, OR ECHO BACK THE RESP-NEXT-ACCTNO FROM
+      * THE PRIOR RESPONSE TO FETCH THE PAGE AFTER IT
+      *
+      * SEARCH-STAT IS AN ALTERNATIVE TO SEARCH-NAME - LEAVE IT SPACE
+      * TO BROWSE BY SURNAME AS BEFORE, OR SET IT TO AN ACCOUNT
+      * STATUS CODE TO BROWSE ACCTSTAT INSTEAD (SEARCH-NAME IS THEN
+      * IGNORED)
+      *
+      * SEARCH-FSNAME IS A THIRD ALTERNATIVE, CHECKED AHEAD OF
+      * SEARCH-NAME - LEAVE IT SPACE FOR SURNAME/STATUS BROWSING, OR
+      * SET IT TO A FORMER/MAIDEN SURNAME TO BROWSE ACCTFNAME INSTEAD
        01 ACCT-REQ.
            05 SEARCH-NAME    PIC X(15).
-           05 AL-SPACE       PIC X(400).
+           05 REQ-LAST-ACCTNO PIC X(5).
+           05 SEARCH-STAT    PIC X(1).
+           05 SEARCH-FSNAME  PIC X(15).
+           05 AL-SPACE       PIC X(385).
 
        01 ACCT-RESP.
            05 RESP-STATUS.
@@ -23,6 +38,12 @@
            05 RESP-ACCT-LIST.
                10 RESP-COUNT            PIC X(2).
                10 RESP-DEPENDS          PIC X(2).
+      * RESP-MORE = 'Y' MEANS MORE MATCHES EXIST BEYOND THIS PAGE -
+      * PASS RESP-NEXT-ACCTNO BACK AS REQ-LAST-ACCTNO TO GET THEM -
+      * BOTH KEPT AHEAD OF RESP-ACCTS SO THEIR OFFSETS STAY FIXED
+      * NO MATTER HOW MANY OCCURRENCES THE TABLE BELOW ACTUALLY HAS
+               10 RESP-NEXT-ACCTNO      PIC X(5).
+               10 RESP-MORE             PIC X(1).
                10 RESP-ACCTS OCCURS 0 TO 10 TIMES
                                 DEPENDING ON WS-COUNT.
                    15 RESP-ACCTNO       PIC X(5).
@@ -31,15 +52,38 @@
 
        01 WS-RESPONSE            PIC S9(4) COMP.
 
+      * SEARCH-NAME MUST BE MADE UP OF LETTERS AND SPACES ONLY, THE
+      * SAME KIND OF CHARACTER-BY-CHARACTER SCRUB DCI8DWSR DOES ON
+      * REQ-ACCTNO BEFORE USING IT AS A BROWSE KEY
+       01 WS-CHAR  PIC X(1).
+           88 WS-CHAR-VALID
+                   VALUE "A" THRU "Z", SPACE.
+
+       77 SEARCH-NAME-LEN       COMP  PIC  S9(4).
+
+       77 COUNTER PIC S9(4) COMP
+           VALUE 0.
+
+       77 WS-NAME-LETTER-COUNT  PIC 99
+           VALUE 0.
+
+       77 WS-NAME-BAD-COUNT     PIC 99
+           VALUE 0.
 
        77 WS-LINE-SUB            PIC 9(2).
        77 WS-LINES               PIC 9(2) VALUE 10.
 
        77 WS-COUNT               PIC 9(2) VALUE 0.
 
+      * WS-SKIP-DONE = 'N' MEANS WE'RE STILL FAST-FORWARDING PAST
+      * ACCOUNTS AT OR BEFORE THE CALLER'S CURSOR; WS-EOF = 'Y' ONCE
+      * READNEXT RUNS OUT OF ACCTNAME ENTRIES
+       77 WS-SKIP-DONE           PIC X VALUE 'Y'.
+       77 WS-EOF                 PIC X VALUE 'N'.
+
        LINKAGE SECTION.
 
-       01 DFHCOMMAREA PIC X(415).
+       01 DFHCOMMAREA PIC X(421).
 
        PROCEDURE DIVISION.
 
@@ -61,8 +105,95 @@
 
        200-MAIN-LOGIC.
            MOVE LOW-VALUES TO ACCT-RESP.
+
+           IF SEARCH-STAT NOT = SPACE AND SEARCH-STAT NOT = LOW-VALUES
+                THEN
+
+                PERFORM 220-BROWSE-BY-STAT
+
+                MOVE ACCT-RESP TO DFHCOMMAREA
+
+                GO TO 999-EXIT
+
+           END-IF.
+
+           IF SEARCH-FSNAME NOT = SPACES AND
+                SEARCH-FSNAME NOT = LOW-VALUES THEN
+
+                PERFORM 230-BROWSE-BY-FSNAME
+
+                MOVE ACCT-RESP TO DFHCOMMAREA
+
+                GO TO 999-EXIT
+
+           END-IF.
+
+           COMPUTE SEARCH-NAME-LEN = ( FUNCTION LENGTH(SEARCH-NAME) )
+
+           PERFORM VARYING COUNTER
+                    FROM 1 BY 1
+                    UNTIL (COUNTER > SEARCH-NAME-LEN)
+
+                MOVE SEARCH-NAME(COUNTER:1)
+                TO WS-CHAR
+
+                IF (WS-CHAR-VALID) THEN
+                    IF WS-CHAR NOT = SPACE THEN
+                         ADD 1 TO WS-NAME-LETTER-COUNT
+                    END-IF
+                ELSE
+                    ADD 1 TO WS-NAME-BAD-COUNT
+                END-IF
+
+           END-PERFORM.
+
+           IF WS-NAME-LETTER-COUNT = 0 THEN
+
+                MOVE 'SEARCH NAME MUST NOT BE BLANK'
+                TO RESP-MSG
+
+                MOVE 1 TO RESP-CODE
+
+                MOVE ACCT-RESP TO DFHCOMMAREA
+
+                GO TO 999-EXIT
+
+           ELSE IF WS-NAME-BAD-COUNT > 0
+
+                MOVE 'SEARCH NAME MUST CONTAIN ONLY LETTERS'
+                TO RESP-MSG
+
+                MOVE 1 TO RESP-CODE
+
+                MOVE ACCT-RESP TO DFHCOMMAREA
+
+                GO TO 999-EXIT
+
+           ELSE
+
+                PERFORM 210-BROWSE-BY-NAME
+
+                MOVE ACCT-RESP TO DFHCOMMAREA
+
+                GO TO 999-EXIT
+
+           END-IF.
+
+      * ACTUAL ACCTNAME BROWSE, ONLY REACHED ONCE SEARCH-NAME PASSES
+      * THE SCRUB ABOVE
+       210-BROWSE-BY-NAME.
+
            MOVE SEARCH-NAME TO SNAME.
 
+           IF REQ-LAST-ACCTNO = SPACES OR REQ-LAST-ACCTNO = LOW-VALUES
+                THEN
+                MOVE 'Y' TO WS-SKIP-DONE
+           ELSE
+                MOVE 'N' TO WS-SKIP-DONE
+           END-IF.
+
+           MOVE 'N' TO WS-EOF.
+
            EXEC CICS STARTBR
                 FILE('ACCTNAME')
                 RIDFLD(SNAME)
@@ -70,10 +201,8 @@
 
            MOVE 1 TO WS-LINE-SUB.
 
-           PERFORM 250-BRWS-FORWARD
-                VARYING WS-LINE-SUB
-                FROM 1 BY 1
-                UNTIL WS-LINE-SUB > WS-LINES.
+           PERFORM 250-BRWS-FORWARD THRU 250-BRWS-FORWARD-EXIT
+                UNTIL WS-LINE-SUB > WS-LINES OR WS-EOF = 'Y'.
 
            EXEC CICS ENDBR
                 FILE('ACCTNAME')
@@ -83,9 +212,16 @@
            MOVE 0 TO RESP-CODE.
            MOVE WS-COUNT TO RESP-COUNT RESP-DEPENDS.
 
-           MOVE ACCT-RESP TO DFHCOMMAREA.
-
-           GO TO 999-EXIT.
+      * A FULL PAGE WITHOUT HITTING END OF FILE MEANS MORE MATCHES
+      * ARE WAITING - HAND BACK THE LAST ACCTNO RETURNED AS THE NEXT
+      * CALL'S CURSOR
+           IF WS-EOF = 'N' AND WS-COUNT NOT = 0 THEN
+                MOVE 'Y' TO RESP-MORE
+                MOVE RESP-ACCTNO(WS-COUNT) TO RESP-NEXT-ACCTNO
+           ELSE
+                MOVE 'N' TO RESP-MORE
+                MOVE SPACES TO RESP-NEXT-ACCTNO
+           END-IF.
 
        250-BRWS-FORWARD.
 
@@ -99,17 +235,193 @@
 
            IF WS-RESPONSE = DFHRESP(ENDFILE) THEN
       *         END OF FILE, NO DATA FOUND
+                MOVE 'Y' TO WS-EOF
+           ELSE IF SNAME NOT = SEARCH-NAME THEN
+      *         RUN OFF THE END OF THIS SURNAME INTO THE NEXT ONE
+                MOVE 'Y' TO WS-EOF
+           ELSE IF WS-SKIP-DONE = 'N' AND ACCTNO NOT > REQ-LAST-ACCTNO
+                THEN
+      *         ALREADY RETURNED ON AN EARLIER PAGE - KEEP SKIPPING
+                CONTINUE
+           ELSE
+                MOVE 'Y' TO WS-SKIP-DONE
+
+      *         MOVE DATA TO THE SCREEN WHEN WE HAVE A READ LINE
+                MOVE ACCTNO TO RESP-ACCTNO(WS-LINE-SUB)
+                MOVE FNAME TO RESP-FNAME(WS-LINE-SUB)
+                MOVE SNAME TO RESP-SNAME(WS-LINE-SUB)
+
+                ADD 1 TO WS-COUNT
+                ADD 1 TO WS-LINE-SUB
+
+           END-IF.
+
+       250-BRWS-FORWARD-EXIT.
+           EXIT.
+
+      * ACTUAL ACCTSTAT BROWSE, ONLY REACHED WHEN THE CALLER SENDS A
+      * SEARCH-STAT VALUE INSTEAD OF SEARCH-NAME - SAME CONTINUATION-
+      * CURSOR STYLE AS 210-BROWSE-BY-NAME ABOVE
+       220-BROWSE-BY-STAT.
+
+           MOVE SEARCH-STAT TO STAT.
+
+           IF REQ-LAST-ACCTNO = SPACES OR REQ-LAST-ACCTNO = LOW-VALUES
+                THEN
+                MOVE 'Y' TO WS-SKIP-DONE
+           ELSE
+                MOVE 'N' TO WS-SKIP-DONE
+           END-IF.
+
+           MOVE 'N' TO WS-EOF.
+
+           EXEC CICS STARTBR
+                FILE('ACCTSTAT')
+                RIDFLD(STAT)
+           END-EXEC.
+
+           MOVE 1 TO WS-LINE-SUB.
+
+           PERFORM 260-BRWS-FORWARD-STAT THRU 260-BRWS-FORWARD-STAT-EXIT
+                UNTIL WS-LINE-SUB > WS-LINES OR WS-EOF = 'Y'.
+
+           EXEC CICS ENDBR
+                FILE('ACCTSTAT')
+           END-EXEC.
+
+           MOVE "Success" TO RESP-MSG.
+           MOVE 0 TO RESP-CODE.
+           MOVE WS-COUNT TO RESP-COUNT RESP-DEPENDS.
+
+           IF WS-EOF = 'N' AND WS-COUNT NOT = 0 THEN
+                MOVE 'Y' TO RESP-MORE
+                MOVE RESP-ACCTNO(WS-COUNT) TO RESP-NEXT-ACCTNO
+           ELSE
+                MOVE 'N' TO RESP-MORE
+                MOVE SPACES TO RESP-NEXT-ACCTNO
+           END-IF.
+
+      * STOPS THE SAME WAY 250-BRWS-FORWARD DOES ONCE PAST THE
+      * REQUESTED STATUS VALUE - GTEQ POSITIONING ON A ONE-BYTE KEY
+      * DOESN'T STOP ON ITS OWN ONCE IT RUNS INTO THE NEXT STATUS
+       260-BRWS-FORWARD-STAT.
+
+           EXEC CICS READNEXT
+                FILE('ACCTSTAT')
+                INTO(ACCTREC)
+                RIDFLD(STAT)
+                LENGTH(ACCTREC-LEN)
+                RESP(WS-RESPONSE)
+           END-EXEC.
+
+           IF WS-RESPONSE = DFHRESP(ENDFILE) THEN
+      *         END OF FILE, NO DATA FOUND
+                MOVE 'Y' TO WS-EOF
+           ELSE IF STAT NOT = SEARCH-STAT THEN
+      *         RUN OFF THE END OF THIS STATUS INTO THE NEXT ONE
+                MOVE 'Y' TO WS-EOF
+           ELSE IF WS-SKIP-DONE = 'N' AND ACCTNO NOT > REQ-LAST-ACCTNO
+                THEN
+      *         ALREADY RETURNED ON AN EARLIER PAGE - KEEP SKIPPING
+                CONTINUE
+           ELSE
+                MOVE 'Y' TO WS-SKIP-DONE
+
+      *         MOVE DATA TO THE SCREEN WHEN WE HAVE A READ LINE
+                MOVE ACCTNO TO RESP-ACCTNO(WS-LINE-SUB)
+                MOVE FNAME TO RESP-FNAME(WS-LINE-SUB)
+                MOVE SNAME TO RESP-SNAME(WS-LINE-SUB)
+
+                ADD 1 TO WS-COUNT
+                ADD 1 TO WS-LINE-SUB
+
+           END-IF.
+
+       260-BRWS-FORWARD-STAT-EXIT.
+           EXIT.
+
+      * ACTUAL ACCTFNAME BROWSE, ONLY REACHED WHEN THE CALLER SENDS A
+      * SEARCH-FSNAME VALUE - SAME CONTINUATION-CURSOR STYLE AS
+      * 210-BROWSE-BY-NAME/220-BROWSE-BY-STAT ABOVE
+       230-BROWSE-BY-FSNAME.
+
+           MOVE SEARCH-FSNAME TO FORMER-SNAME.
+
+           IF REQ-LAST-ACCTNO = SPACES OR REQ-LAST-ACCTNO = LOW-VALUES
+                THEN
+                MOVE 'Y' TO WS-SKIP-DONE
+           ELSE
+                MOVE 'N' TO WS-SKIP-DONE
+           END-IF.
+
+           MOVE 'N' TO WS-EOF.
+
+           EXEC CICS STARTBR
+                FILE('ACCTFNAME')
+                RIDFLD(FORMER-SNAME)
+           END-EXEC.
+
+           MOVE 1 TO WS-LINE-SUB.
+
+           PERFORM 270-BRWS-FORWARD-FSNAME
+                THRU 270-BRWS-FORWARD-FSNAME-EXIT
+                UNTIL WS-LINE-SUB > WS-LINES OR WS-EOF = 'Y'.
+
+           EXEC CICS ENDBR
+                FILE('ACCTFNAME')
+           END-EXEC.
+
+           MOVE "Success" TO RESP-MSG.
+           MOVE 0 TO RESP-CODE.
+           MOVE WS-COUNT TO RESP-COUNT RESP-DEPENDS.
+
+           IF WS-EOF = 'N' AND WS-COUNT NOT = 0 THEN
+                MOVE 'Y' TO RESP-MORE
+                MOVE RESP-ACCTNO(WS-COUNT) TO RESP-NEXT-ACCTNO
+           ELSE
+                MOVE 'N' TO RESP-MORE
+                MOVE SPACES TO RESP-NEXT-ACCTNO
+           END-IF.
+
+      * STOPS THE SAME WAY 260-BRWS-FORWARD-STAT DOES ONCE PAST THE
+      * REQUESTED FORMER SURNAME - GTEQ POSITIONING DOESN'T STOP ON
+      * ITS OWN ONCE IT RUNS INTO THE NEXT KEY
+       270-BRWS-FORWARD-FSNAME.
+
+           EXEC CICS READNEXT
+                FILE('ACCTFNAME')
+                INTO(ACCTREC)
+                RIDFLD(FORMER-SNAME)
+                LENGTH(ACCTREC-LEN)
+                RESP(WS-RESPONSE)
+           END-EXEC.
+
+           IF WS-RESPONSE = DFHRESP(ENDFILE) THEN
+      *         END OF FILE, NO DATA FOUND
+                MOVE 'Y' TO WS-EOF
+           ELSE IF FORMER-SNAME NOT = SEARCH-FSNAME THEN
+      *         RUN OFF THE END OF THIS FORMER SURNAME INTO THE NEXT
+                MOVE 'Y' TO WS-EOF
+           ELSE IF WS-SKIP-DONE = 'N' AND ACCTNO NOT > REQ-LAST-ACCTNO
+                THEN
+      *         ALREADY RETURNED ON AN EARLIER PAGE - KEEP SKIPPING
                 CONTINUE
            ELSE
+                MOVE 'Y' TO WS-SKIP-DONE
+
       *         MOVE DATA TO THE SCREEN WHEN WE HAVE A READ LINE
                 MOVE ACCTNO TO RESP-ACCTNO(WS-LINE-SUB)
                 MOVE FNAME TO RESP-FNAME(WS-LINE-SUB)
                 MOVE SNAME TO RESP-SNAME(WS-LINE-SUB)
 
                 ADD 1 TO WS-COUNT
+                ADD 1 TO WS-LINE-SUB
 
            END-IF.
 
+       270-BRWS-FORWARD-FSNAME-EXIT.
+           EXIT.
+
        300-ACCTFILE-NOTFND.
 
            MOVE "Account not found." TO RESP-MSG.
