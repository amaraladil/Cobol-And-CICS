@@ -0,0 +1,349 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCI8DWSU.
+       AUTHOR. AMAR AL-ADIL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * COPY ACCTFILE RECORD LAYOUT
+       COPY 'ACCTREC'.
+
+      * COPY ACCOUNT CHANGE HISTORY RECORD LAYOUT
+       COPY 'ACCTHIST'.
+
+       01 WS-MESSAGE  PIC X(60) VALUE SPACES.
+
+      * SAME EDIT COMMAREA DCI8DPGC/DCI8DPGU LINK TO DCI8DPGE WITH
+       01 WS-ACCTDATA.
+       COPY 'ACCTDATA'.
+
+       77 AD-LENGTH  PIC S9(4) COMP VALUE +267.
+
+       01 ACCT-REQ.
+           05 REQ-ACCTNO        PIC X(5).
+           05 REQ-TITL          PIC X(4).
+           05 REQ-FNAME         PIC X(15).
+           05 REQ-SNAME         PIC X(15).
+           05 REQ-ADDR1         PIC X(20).
+           05 REQ-ADDR2         PIC X(20).
+           05 REQ-CRLIMIT       PIC 9(8).
+           05 REQ-STAT          PIC X(1).
+           05 REQ-PHONE         PIC X(15).
+           05 REQ-EMAIL         PIC X(30).
+           05 REQ-MAILADDR1     PIC X(20).
+           05 REQ-MAILADDR2     PIC X(20).
+           05 REQ-FORMERSNAME   PIC X(15).
+
+       01 ACCT-RESP.
+           05 RESP-STATUS.
+               10 RESP-S-CODE     PIC 9.
+               10 RESP-S-MESSAGE  PIC X(60).
+           05 RESP-ACCOUNT-DATA.
+               10 RESP-AD-ACCTNO   PIC X(5).
+               10 RESP-AD-FNAME    PIC X(15).
+               10 RESP-AD-SNAME    PIC X(15).
+               10 RESP-AD-STATUS   PIC X.
+               10 RESP-AD-LIMIT    PIC X(8).
+           05 FILLER               PIC X(28).
+
+       77 REQ-ACCTNO-LEN        COMP  PIC  S9(4).
+
+       01 WS-CHAR  PIC X(1).
+           88 WS-CHAR-VALID
+                   value "A" THRU "Z",
+                         "0" THRU "9".
+
+       77 COUNTER PIC S9(4) COMP
+           VALUE 0.
+
+       77 WS-ACCT-TOTAL-LEN         PIC 9
+           VALUE 0.
+
+      * SCRATCH LENGTH USED TO FIND HOW MUCH OF A FIXED-WIDTH REQUEST
+      * FIELD WAS ACTUALLY SUPPLIED (TRAILING SPACES TRIMMED), SINCE
+      * THIS COMMAREA HAS NO BMS MAP TO SUPPLY AN INPUT LENGTH THE
+      * WAY DCI8DPGC/DCI8DPGU DO
+       77 WS-TRIM-LEN               PIC 99
+           VALUE 0.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA PIC X(188).
+
+       PROCEDURE DIVISION.
+
+       000-START-LOGIC.
+
+           EXEC CICS HANDLE CONDITION
+                NOTFND(300-ACCTFILE-NOTFND)
+           END-EXEC.
+
+           MOVE DFHCOMMAREA TO ACCT-REQ.
+
+      * RECEIVE WAS SUCCESSFUL, PROCEED WITH MAIN PROCESSING
+           GO TO 200-MAIN-LOGIC.
+
+
+       200-MAIN-LOGIC.
+           MOVE LOW-VALUES TO ACCT-RESP.
+
+           COMPUTE REQ-ACCTNO-LEN = ( FUNCTION LENGTH(REQ-ACCTNO) )
+
+           PERFORM VARYING COUNTER
+                    FROM 1 BY 1
+                    UNTIL (COUNTER > REQ-ACCTNO-LEN)
+
+                MOVE REQ-ACCTNO(COUNTER:1)
+                TO WS-CHAR
+
+                IF (WS-CHAR-VALID) THEN
+                    ADD 1 TO WS-ACCT-TOTAL-LEN
+                END-IF
+
+           END-PERFORM.
+
+
+           IF WS-ACCT-TOTAL-LEN < 5 THEN
+
+                MOVE 'ACCOUNT NUMBERS MUST BE 5 NUMBERS LONG'
+                TO RESP-S-MESSAGE
+
+                MOVE 1 TO RESP-S-CODE
+
+                MOVE ACCT-RESP TO DFHCOMMAREA
+
+                GO TO 999-EXIT
+
+           ELSE IF REQ-ACCTNO IS NOT NUMERIC
+
+                MOVE 'ACCOUNT NUMBERS MUST BE NUMERIC'
+                TO RESP-S-MESSAGE
+
+                MOVE 1 TO RESP-S-CODE
+
+                MOVE ACCT-RESP TO DFHCOMMAREA
+
+                GO TO 999-EXIT
+
+           ELSE
+
+                MOVE REQ-ACCTNO TO ACCTNO
+                EXEC CICS READ
+                     FILE('ACCTFILE')
+                     INTO(ACCTREC)
+                     LENGTH(ACCTREC-LEN)
+                     RIDFLD(ACCTKEY)
+                     UPDATE
+                END-EXEC
+
+                PERFORM 250-VALIDATE-AND-REWRITE
+                     THRU 250-VALIDATE-AND-REWRITE-EXIT
+
+                MOVE ACCT-RESP TO DFHCOMMAREA
+
+                GO TO 999-EXIT
+
+           END-IF.
+
+      * BUILDS THE EDIT COMMAREA FROM THE REQUEST, LINKS TO DCI8DPGE
+      * THE SAME WAY DCI8DPGU'S 300-ACCT-UPDATE DOES, AND ON A CLEAN
+      * VALIDATION SNAPSHOTS THE BEFORE/AFTER IMAGE TO ACCTHIST AND
+      * REWRITES ACCTFILE - PENDCRL-STYLE STAGING OF LARGE CREDIT
+      * LIMIT INCREASES IS A SECOND-OPERATOR WORKFLOW THAT DOESN'T
+      * FIT A STATELESS PORTAL CALL, SO IT IS NOT DONE HERE
+       250-VALIDATE-AND-REWRITE.
+
+      * CRLIMIT AND STAT ARE NOT CUSTOMER-SELF-SERVICE FIELDS - THEY
+      * ONLY CHANGE THROUGH THE MAKER-CHECKER PATH DCI8DPGU'S 300-
+      * ACCT-UPDATE ENFORCES, SO A REQUEST THAT TRIES TO CHANGE
+      * EITHER ONE THROUGH THIS STATELESS PORTAL CALL IS REJECTED
+      * OUTRIGHT RATHER THAN APPLIED
+           IF REQ-CRLIMIT NOT = CRLIMIT OR REQ-STAT NOT = STAT THEN
+
+                MOVE 'CREDIT LIMIT AND STATUS CANNOT BE CHANGED '
+                     TO RESP-S-MESSAGE
+                MOVE 1 TO RESP-S-CODE
+
+                GO TO 250-VALIDATE-AND-REWRITE-EXIT
+
+           END-IF.
+
+           MOVE LOW-VALUES TO AD-MESSAGE.
+           MOVE LOW-VALUES TO WS-ACCTDATA.
+
+           MOVE 15 TO WS-TRIM-LEN.
+           PERFORM 800-TRIM-TEST
+                VARYING WS-TRIM-LEN
+                FROM 15 BY -1
+                UNTIL WS-TRIM-LEN = 0 OR
+                     REQ-FNAME(WS-TRIM-LEN:1) NOT = SPACE.
+           MOVE REQ-FNAME TO AD-FNAME.
+           MOVE WS-TRIM-LEN TO AD-FNAMEL.
+
+           MOVE 15 TO WS-TRIM-LEN.
+           PERFORM 800-TRIM-TEST
+                VARYING WS-TRIM-LEN
+                FROM 15 BY -1
+                UNTIL WS-TRIM-LEN = 0 OR
+                     REQ-SNAME(WS-TRIM-LEN:1) NOT = SPACE.
+           MOVE REQ-SNAME TO AD-SNAME.
+           MOVE WS-TRIM-LEN TO AD-SNAMEL.
+
+           MOVE 15 TO WS-TRIM-LEN.
+           PERFORM 800-TRIM-TEST
+                VARYING WS-TRIM-LEN
+                FROM 15 BY -1
+                UNTIL WS-TRIM-LEN = 0 OR
+                     REQ-PHONE(WS-TRIM-LEN:1) NOT = SPACE.
+           MOVE REQ-PHONE TO AD-PHONE.
+           MOVE WS-TRIM-LEN TO AD-PHONEL.
+
+           MOVE 30 TO WS-TRIM-LEN.
+           PERFORM 800-TRIM-TEST
+                VARYING WS-TRIM-LEN
+                FROM 30 BY -1
+                UNTIL WS-TRIM-LEN = 0 OR
+                     REQ-EMAIL(WS-TRIM-LEN:1) NOT = SPACE.
+           MOVE REQ-EMAIL TO AD-EMAIL.
+           MOVE WS-TRIM-LEN TO AD-EMAILL.
+
+           MOVE 20 TO WS-TRIM-LEN.
+           PERFORM 800-TRIM-TEST
+                VARYING WS-TRIM-LEN
+                FROM 20 BY -1
+                UNTIL WS-TRIM-LEN = 0 OR
+                     REQ-MAILADDR1(WS-TRIM-LEN:1) NOT = SPACE.
+           MOVE REQ-MAILADDR1 TO AD-MAILADDR1.
+           MOVE WS-TRIM-LEN TO AD-MAILADDR1L.
+
+           MOVE 20 TO WS-TRIM-LEN.
+           PERFORM 800-TRIM-TEST
+                VARYING WS-TRIM-LEN
+                FROM 20 BY -1
+                UNTIL WS-TRIM-LEN = 0 OR
+                     REQ-MAILADDR2(WS-TRIM-LEN:1) NOT = SPACE.
+           MOVE REQ-MAILADDR2 TO AD-MAILADDR2.
+           MOVE WS-TRIM-LEN TO AD-MAILADDR2L.
+
+           MOVE 15 TO WS-TRIM-LEN.
+           PERFORM 800-TRIM-TEST
+                VARYING WS-TRIM-LEN
+                FROM 15 BY -1
+                UNTIL WS-TRIM-LEN = 0 OR
+                     REQ-FORMERSNAME(WS-TRIM-LEN:1) NOT = SPACE.
+           MOVE REQ-FORMERSNAME TO AD-FORMERSNAME.
+           MOVE WS-TRIM-LEN TO AD-FORMERSNAMEL.
+
+           MOVE REQ-ACCTNO TO AD-ACCTNO.
+           MOVE 5 TO AD-ACCTNOL.
+           MOVE REQ-TITL TO AD-TITLE.
+           MOVE 4 TO AD-TITLEL.
+           MOVE REQ-ADDR1 TO AD-ADDR1.
+           MOVE 20 TO AD-ADDR1L.
+           MOVE REQ-ADDR2 TO AD-ADDR2.
+           MOVE 20 TO AD-ADDR2L.
+           MOVE REQ-STAT TO AD-STAT.
+           MOVE 1 TO AD-STATL.
+           MOVE REQ-CRLIMIT TO AD-CRLIMIT.
+           MOVE 8 TO AD-CRLIMITL.
+
+           EXEC CICS LINK
+                PROGRAM('DCI8DPGE')
+                COMMAREA(WS-ACCTDATA)
+                LENGTH(AD-LENGTH)
+           END-EXEC.
+
+           IF AD-MESSAGE IS NOT EQUAL LOW-VALUES THEN
+
+                MOVE AD-MESSAGE TO RESP-S-MESSAGE
+                MOVE 1 TO RESP-S-CODE
+
+           ELSE
+
+                ADD 1 TO LAST-HIST-SEQ
+
+                MOVE ACCTNO TO AH-ACCTNO
+                MOVE LAST-HIST-SEQ TO AH-SEQNO
+                MOVE FNAME TO AH-FNAME
+                MOVE SNAME TO AH-SNAME
+                MOVE TITL TO AH-TITL
+                MOVE ADDR1 TO AH-ADDR1
+                MOVE ADDR2 TO AH-ADDR2
+                MOVE CRLIMIT TO AH-CRLIMIT
+                MOVE STAT TO AH-STAT
+                MOVE REQ-FNAME TO AH-AFTER-FNAME
+                MOVE REQ-SNAME TO AH-AFTER-SNAME
+                MOVE REQ-TITL TO AH-AFTER-TITL
+                MOVE REQ-ADDR1 TO AH-AFTER-ADDR1
+                MOVE REQ-ADDR2 TO AH-AFTER-ADDR2
+                MOVE REQ-CRLIMIT TO AH-AFTER-CRLIMIT
+                MOVE REQ-STAT TO AH-AFTER-STAT
+                MOVE EIBUSERID TO AH-CHG-USERID
+                MOVE EIBTRMID TO AH-CHG-TRMID
+                MOVE EIBDATE TO AH-CHG-DATE
+                MOVE EIBTIME TO AH-CHG-TIME
+
+                EXEC CICS WRITE
+                     FILE('ACCTHIST')
+                     FROM(ACCTHIST-REC)
+                     LENGTH(ACCTHIST-LEN)
+                     RIDFLD(AH-KEY)
+                END-EXEC
+
+                MOVE REQ-FNAME TO FNAME
+                MOVE REQ-SNAME TO SNAME
+                MOVE REQ-TITL TO TITL
+                MOVE REQ-ADDR1 TO ADDR1
+                MOVE REQ-ADDR2 TO ADDR2
+                MOVE REQ-CRLIMIT TO CRLIMIT
+                MOVE REQ-STAT TO STAT
+                MOVE REQ-PHONE TO PHONE
+                MOVE REQ-EMAIL TO EMAIL
+                MOVE REQ-MAILADDR1 TO MAIL-ADDR1
+                MOVE REQ-MAILADDR2 TO MAIL-ADDR2
+                MOVE REQ-FORMERSNAME TO FORMER-SNAME
+                MOVE EIBDATE TO LAST-CHG-DATE
+                MOVE EIBTIME TO LAST-CHG-TIME
+                MOVE EIBUSERID TO LAST-CHG-USERID
+
+                EXEC CICS REWRITE
+                     FILE('ACCTFILE')
+                     FROM(ACCTREC)
+                     LENGTH(ACCTREC-LEN)
+                END-EXEC
+
+                MOVE 0 TO RESP-S-CODE
+                MOVE "SUCCESS" TO RESP-S-MESSAGE
+                MOVE ACCTNO TO RESP-AD-ACCTNO
+                MOVE FNAME TO RESP-AD-FNAME
+                MOVE SNAME TO RESP-AD-SNAME
+                MOVE CRLIMIT TO RESP-AD-LIMIT
+                MOVE STAT TO RESP-AD-STATUS
+
+           END-IF.
+
+       250-VALIDATE-AND-REWRITE-EXIT.
+           EXIT.
+
+      * NO-OP BODY - THE VARYING CLAUSE ON EACH CALLER DOES ALL THE
+      * WORK, THIS PARAGRAPH JUST GIVES PERFORM VARYING SOMETHING
+      * TO REPEAT WHILE IT WALKS BACK OVER TRAILING SPACES
+       800-TRIM-TEST.
+           CONTINUE.
+
+       300-ACCTFILE-NOTFND.
+
+           MOVE "Account not found." TO RESP-S-MESSAGE.
+           MOVE 2 TO RESP-S-CODE.
+
+           MOVE ACCT-RESP TO DFHCOMMAREA.
+
+           GO TO 999-EXIT.
+
+       999-EXIT.
+
+           EXEC CICS RETURN END-EXEC.
+
+       END PROGRAM DCI8DWSU.
