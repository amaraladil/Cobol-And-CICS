@@ -0,0 +1,13 @@
+      * STANDARD CICS BMS FIELD ATTRIBUTE CONSTANTS
+       01  DFHBMSCA.
+           05  DFHBMUNP    PICTURE X VALUE ' '.
+           05  DFHBMUNN    PICTURE X VALUE '&'.
+           05  DFHBMPRO    PICTURE X VALUE '-'.
+           05  DFHBMASK    PICTURE X VALUE '/'.
+           05  DFHBMUNB    PICTURE X VALUE 'H'.
+           05  DFHBMNUM    PICTURE X VALUE '9'.
+           05  DFHBMASF    PICTURE X VALUE '<'.
+           05  DFHBMPRF    PICTURE X VALUE ')'.
+           05  DFHBMFSE    PICTURE X VALUE 'A'.
+           05  DFHBMPEM    PICTURE X VALUE 'B'.
+           05  DFHBMDAR    PICTURE X VALUE '%'.
