@@ -0,0 +1,9 @@
+      * OPERTAB - OPERATOR SIGN-ON / AUTHORIZATION CLASS RECORD
+      * PRIME KEY - OPER-ID (MATCHES EIBOPID FROM THE CICS SIGN-ON)
+       01  OPERREC.
+           05  OPER-ID                PIC X(03).
+           05  OPER-CLASS             PIC X(01).
+               88  OPER-CLASS-FULL          VALUE '1'.
+               88  OPER-CLASS-RESTRICTED    VALUE '2'.
+
+       77  OPERREC-LEN                PIC S9(4) COMP VALUE +4.
