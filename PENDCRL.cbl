@@ -0,0 +1,31 @@
+      * PENDCRL RECORD LAYOUT - A CRLIMIT INCREASE TOO LARGE FOR ONE
+      * OPERATOR TO APPLY UNSUPERVISED, STAGED HERE UNTIL A SECOND,
+      * DIFFERENT OPERATOR SIGNS ON AND REPEATS THE SAME UPDATE
+      * PRIME KEY - PC-ACCTNO
+       01  PENDCRL-REC.
+           05  PC-ACCTNO              PIC X(05).
+           05  PC-OLD-CRLIMIT         PIC 9(08).
+           05  PC-NEW-CRLIMIT         PIC 9(08).
+           05  PC-REQUESTED-INFO.
+               10  PC-REQ-USERID      PIC X(08).
+               10  PC-REQ-TRMID       PIC X(04).
+               10  PC-REQ-DATE        PIC S9(7) COMP-3.
+               10  PC-REQ-TIME        PIC S9(7) COMP-3.
+
+      * REST OF THE STAGED UPDATE, KEPT ALONGSIDE THE CRLIMIT CHANGE
+      * SO THE 2ND OPERATOR'S SIGN-OFF CAN BE MATCHED AGAINST THE
+      * WHOLE RE-KEYED UPDATE, NOT JUST THE CRLIMIT FIGURE
+           05  PC-STAGED-FIELDS.
+               10  PC-FNAME           PIC X(15).
+               10  PC-SNAME           PIC X(15).
+               10  PC-TITL            PIC X(04).
+               10  PC-ADDR1           PIC X(20).
+               10  PC-ADDR2           PIC X(20).
+               10  PC-STAT            PIC X(01).
+               10  PC-PHONE           PIC X(15).
+               10  PC-EMAIL           PIC X(30).
+               10  PC-MAILADDR1       PIC X(20).
+               10  PC-MAILADDR2       PIC X(20).
+               10  PC-FSNAME          PIC X(15).
+
+       77  PENDCRL-LEN                PIC S9(4) COMP VALUE +216.
