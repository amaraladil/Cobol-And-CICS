@@ -0,0 +1,9 @@
+      * POSTCFG RECORD LAYOUT - KNOWN DELIVERABLE POSTCODE/LOCALITY
+      * CODES, READ BY DCI8DPGE TO VALIDATE THE POSTCODE TOKEN AT THE
+      * END OF AD-ADDR2
+      * PRIME KEY - PC-CODE
+       01  POSTCFG-REC.
+           05  PC-CODE                PIC X(08).
+           05  PC-LOCALITY            PIC X(20).
+
+       77  POSTCFG-LEN                PIC S9(4) COMP VALUE +28.
