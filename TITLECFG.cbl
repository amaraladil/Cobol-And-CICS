@@ -0,0 +1,8 @@
+      * TITLECFG RECORD LAYOUT - VALID ACCOUNT TITLE/HONORIFIC CODES,
+      * READ BY DCI8DPGE SO OPERATIONS CAN ADD OR RETIRE A TITLE
+      * WITHOUT A DCI8DPGE PROGRAM CHANGE
+      * PRIME KEY - TC-TITLE
+       01  TITLECFG-REC.
+           05  TC-TITLE               PIC X(04).
+
+       77  TITLECFG-LEN               PIC S9(4) COMP VALUE +4.
